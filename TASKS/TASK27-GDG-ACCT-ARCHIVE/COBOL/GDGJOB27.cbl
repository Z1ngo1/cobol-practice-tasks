@@ -13,6 +13,8 @@
       *       INCREMENT UNMATCH-COUNT AND ERROR-COUNT.                 *
       *     OTHER NON-ZERO: LOG ERROR, STOP RUN (FATAL).               *
       *   PHASE 2 - ROUTE FOUND ACCOUNT BY LAST TRANSACTION DATE:      *
+      *     HIST-LAST-TXN-DATE < WS-DORMANT-CUTOFF-DATE:               *
+      *       ROUTE TO GDG DORMANT, INCREMENT DORMANT-COUNT.           *
       *     HIST-LAST-TXN-DATE < WS-CUTOFF-DATE:                       *
       *       ROUTE TO GDG ARCHIVED, INCREMENT ARCHIVE-COUNT.          *
       *     HIST-LAST-TXN-DATE >= WS-CUTOFF-DATE:                      *
@@ -22,18 +24,35 @@
       *     ERROR-COUNT <  10: RC=4.                                   *
       *     ERROR-COUNT >= 10: RC=12.                                  *
       *                                                                *
-      * CUTOFF: TODAY - 180 DAYS (COMPUTED VIA INTEGER-OF-DATE).       *
+      * CUTOFF: TODAY - WS-CUTOFF-DAYS (DEFAULT 180, OVERRIDABLE BY    *
+      *         THE OPTIONAL CUTDD CONTROL FILE).                      *
+      * DORMANT CUTOFF: TODAY - WS-DORMANT-DAYS (DEFAULT 730).         *
+      * BOTH COMPUTED VIA INTEGER-OF-DATE.                             *
       *                                                                *
       * AUTHOR: STANISLAV                                              *
       * DATE: 2026/01/29                                               *
       *                                                                *
+      * MODIFICATION HISTORY:                                          *
+      *   2026/07/14  SSH  ADD A DORMANT TIER (2+ YEARS INACTIVE) AS   *
+      *                    ITS OWN GDG GENERATION, ROUTED AHEAD OF THE *
+      *                    ORDINARY ARCHIVE TIER.                      *
+      *   2026/07/14  SSH  MAKE THE 180-DAY ARCHIVE CUTOFF CONFIGURABLE*
+      *                    VIA AN OPTIONAL CUTDD CONTROL FILE.         *
+      *   2026/08/08  SSH  WRITE A RECORD TO THE ALRTDD ALERT FEED AND *
+      *                    DISPLAY A SYSOUT WARNING WHEN RETURN-CODE   *
+      *                    HITS 12 SO OPERATIONS IS NOTIFIED AT RUN    *
+      *                    TIME INSTEAD OF DISCOVERING IT LATER.       *
+      *                                                                *
       * FILES:                                                         *
       * INPUT:  INPSDD  (ACCT.DATA)    - PS DAILY ACCOUNT FILE         *
       *         VSAMDD  (ACCT.HISTORY) - VSAM KSDS TRANSACTION HISTORY *
+      *         CUTDD   (CUTOFF.CFG)   - OPTIONAL ARCHIVE CUTOFF DAYS  *
       * OUTPUT: GDGDD1  (ACCT.ACTIVE)  - GDG ACTIVE ACCOUNTS           *
       *         GDGDD2  (ACCT.ARCHIVE) - GDG ARCHIVED ACCOUNTS         *
       *         GDGDD3  (ACCT.UNMATCH) - GDG UNMATCHED ACCOUNTS        *
+      *         GDGDD4  (ACCT.DORMANT) - GDG DORMANT ACCOUNTS          *
       *         REPPSDD (PROCESS.REP)  - PS PROCESSING REPORT          *
+      *         ALRTDD  (OPS.ALERT.FEED) - HIGH ERROR-COUNT ALERT FEED *
       ******************************************************************
        IDENTIFICATION DIVISION.                                         
        PROGRAM-ID. GDGJOB27.                                            
@@ -63,11 +82,23 @@
               ORGANIZATION IS SEQUENTIAL                                
               FILE STATUS IS REP-STATUS.                                
                                                                         
-           SELECT ACCT-UNMATCHED ASSIGN TO GDGDD3                       
-              ORGANIZATION IS SEQUENTIAL                                
-              FILE STATUS IS UNMATCH-STATUS.                            
-                                                                        
-       DATA DIVISION.                                                   
+           SELECT ACCT-UNMATCHED ASSIGN TO GDGDD3
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS UNMATCH-STATUS.
+
+           SELECT ACCT-DORMANT ASSIGN TO GDGDD4
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS DORMANT-STATUS.
+
+           SELECT OPTIONAL CUTOFF-CONFIG-FILE ASSIGN TO CUTDD
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS CUTOFF-CONFIG-STATUS.
+
+           SELECT ALERT-FILE ASSIGN TO ALRTDD
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS ALERT-STATUS.
+
+       DATA DIVISION.
        FILE SECTION.                                                    
        FD ACCT-DATA-FILE RECORDING MODE IS F.                           
        01 ACCT-DATA.                                                    
@@ -100,14 +131,29 @@
        FD PROCESS-REP RECORDING MODE IS V.                              
        01 PROC-REP PIC X(50).                                           
                                                                         
-       FD ACCT-UNMATCHED RECORDING MODE IS F.                           
-       01 ACCT-UNMATCH.                                                 
-          05 UNMATCH-ACCT-ID PIC X(6).                                  
-          05 UNMATCH-CUST-NAME PIC X(25).                               
-          05 UNMATCH-LAST-ACTV-DATE PIC 9(8).                           
-          05 UNMATCH-BALANCE PIC 9(7)V99.                               
-                                                                        
-       WORKING-STORAGE SECTION.                                         
+       FD ACCT-UNMATCHED RECORDING MODE IS F.
+       01 ACCT-UNMATCH.
+          05 UNMATCH-ACCT-ID PIC X(6).
+          05 UNMATCH-CUST-NAME PIC X(25).
+          05 UNMATCH-LAST-ACTV-DATE PIC 9(8).
+          05 UNMATCH-BALANCE PIC 9(7)V99.
+
+       FD ACCT-DORMANT RECORDING MODE IS F.
+       01 ACCT-DORM.
+          05 DORM-ACCT-ID PIC X(6).
+          05 DORM-CUST-NAME PIC X(25).
+          05 DORM-LAST-ACTV-DATE PIC 9(8).
+          05 DORM-BALANCE PIC 9(7)V99.
+
+       FD CUTOFF-CONFIG-FILE RECORDING MODE IS F.
+       01 CUTOFF-CONFIG-REC.
+          05 CFG-CUTOFF-DAYS PIC 9(4).
+          05 FILLER PIC X(76).
+
+       FD ALERT-FILE RECORDING MODE IS F.
+       01 ALERT-REC PIC X(80).
+
+       WORKING-STORAGE SECTION.
 
       * FILE STATUSES VARIABLES
        01 WS-FILE-STATUSES.                                             
@@ -115,9 +161,12 @@
           05 ACCT-HIST-STATUS PIC X(2).                                 
           05 ACCT-ACT-STATUS PIC X(2).                                  
           05 ARCHIVE-STATUS PIC X(2).                                   
-          05 REP-STATUS PIC X(2).                                       
-          05 UNMATCH-STATUS PIC X(2).                                   
-                                                                        
+          05 REP-STATUS PIC X(2).
+          05 UNMATCH-STATUS PIC X(2).
+          05 DORMANT-STATUS PIC X(2).
+          05 CUTOFF-CONFIG-STATUS PIC X(2).
+          05 ALERT-STATUS PIC X(2).
+
       * CONTROL FLAGS
        01 WS-FLAGS.                                                     
           05 WS-EOF PIC X(1) VALUE 'N'.                                 
@@ -129,19 +178,27 @@
           05 ACTIVE-COUNT PIC 9(5) VALUE 0.                             
           05 ARCHIVE-COUNT PIC 9(5) VALUE 0.                            
           05 ERROR-COUNT PIC 9(5) VALUE 0.                              
-          05 UNMATCH-COUNT PIC 9(5) VALUE 0.                            
-                                                                        
+          05 UNMATCH-COUNT PIC 9(5) VALUE 0.
+          05 DORMANT-COUNT PIC 9(5) VALUE 0.
+
       * FORMATTED DISPLAY COUNTERS FOR REPORT
-       01 WS-DISP-COUNTERS.                                             
-          05 TOTAL-COUNT-DISP PIC Z(4)9.                                
-          05 ACTIVE-COUNT-DISP PIC Z(4)9.                               
-          05 ARCHIVE-COUNT-DISP PIC Z(4)9.                              
-          05 ERROR-COUNT-DISP PIC Z(4)9.                                
-          05 UNMATCH-COUNT-DISP PIC Z(4)9.                              
-                                                                        
+       01 WS-DISP-COUNTERS.
+          05 TOTAL-COUNT-DISP PIC Z(4)9.
+          05 ACTIVE-COUNT-DISP PIC Z(4)9.
+          05 ARCHIVE-COUNT-DISP PIC Z(4)9.
+          05 ERROR-COUNT-DISP PIC Z(4)9.
+          05 UNMATCH-COUNT-DISP PIC Z(4)9.
+          05 DORMANT-COUNT-DISP PIC Z(4)9.
+
       * DATE VARIABLES FOR CUTOFF CALCULATION
-       01 WS-CURR-DATE PIC 9(8).                                        
-       01 WS-CUTOFF-DATE PIC 9(8).                                      
+       01 WS-CURR-DATE PIC 9(8).
+       01 WS-CUTOFF-DATE PIC 9(8).
+       01 WS-DORMANT-CUTOFF-DATE PIC 9(8).
+
+      * CUTOFF WINDOW SIZES IN DAYS. WS-CUTOFF-DAYS IS OVERRIDABLE
+      * BY THE OPTIONAL CUTDD CONTROL FILE.
+       01 WS-CUTOFF-DAYS PIC 9(4) VALUE 180.
+       01 WS-DORMANT-DAYS PIC 9(4) VALUE 730.
 
       * STATUS MESSAGE AND RETURN-CODE DISPLAY
        01 WS-MSG PIC X(50).                                             
@@ -150,28 +207,50 @@
       **********************************************
       * OPEN -> INIT -> READ/ROUTE -> REPORT -> CLOSE
       **********************************************
-       PROCEDURE DIVISION.                                              
-       MAIN-LOGIC.                                                      
-           PERFORM OPEN-ALL-FILES.                                      
-           PERFORM INITIALIZE-DATA.                                     
-           PERFORM READ-ACCT-DATA.                                      
-           PERFORM WRITE-FINAL-REPORT.                                  
-           PERFORM CLOSE-ALL-FILES.                                     
-           STOP RUN.                                                    
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM LOAD-CUTOFF-CONFIG.
+           PERFORM OPEN-ALL-FILES.
+           PERFORM INITIALIZE-DATA.
+           PERFORM READ-ACCT-DATA.
+           PERFORM WRITE-FINAL-REPORT.
+           PERFORM CLOSE-ALL-FILES.
+           STOP RUN.
+
+      **********************************************
+      * LOADS AN OPTIONAL OVERRIDE FOR THE ARCHIVE
+      * CUTOFF WINDOW, IN DAYS. IF CUTDD IS ABSENT
+      * THE CODED DEFAULT (180 DAYS) REMAINS IN
+      * EFFECT.
+      **********************************************
+       LOAD-CUTOFF-CONFIG.
+           OPEN INPUT CUTOFF-CONFIG-FILE.
+           IF CUTOFF-CONFIG-STATUS = '00'
+              READ CUTOFF-CONFIG-FILE
+              IF CUTOFF-CONFIG-STATUS = '00'
+                 MOVE CFG-CUTOFF-DAYS TO WS-CUTOFF-DAYS
+              END-IF
+              CLOSE CUTOFF-CONFIG-FILE
+           END-IF.
                                                                         
       **********************************************
       * ZEROES ALL COUNTERS AND MESSAGE BUFFER.
       * ACCEPTS TODAY'S DATE (YYYYMMDD).
-      * COMPUTES CUTOFF = TODAY - 180 DAYS VIA
+      * COMPUTES CUTOFF = TODAY - WS-CUTOFF-DAYS AND
+      * DORMANT CUTOFF = TODAY - WS-DORMANT-DAYS VIA
       * INTEGER-OF-DATE / DATE-OF-INTEGER FUNCTIONS.
       **********************************************
-       INITIALIZE-DATA.                                                 
-           MOVE ZEROES TO WS-COUNTERS.                                  
-           MOVE SPACES TO WS-MSG.                                       
-           MOVE ALL SPACES TO PROC-REP.                                 
-           ACCEPT WS-CURR-DATE FROM DATE YYYYMMDD.                      
-           COMPUTE WS-CUTOFF-DATE = FUNCTION DATE-OF-INTEGER(           
-                   FUNCTION INTEGER-OF-DATE(WS-CURR-DATE) - 180).       
+       INITIALIZE-DATA.
+           MOVE ZEROES TO WS-COUNTERS.
+           MOVE SPACES TO WS-MSG.
+           MOVE ALL SPACES TO PROC-REP.
+           ACCEPT WS-CURR-DATE FROM DATE YYYYMMDD.
+           COMPUTE WS-CUTOFF-DATE = FUNCTION DATE-OF-INTEGER(
+                   FUNCTION INTEGER-OF-DATE(WS-CURR-DATE)
+                       - WS-CUTOFF-DAYS).
+           COMPUTE WS-DORMANT-CUTOFF-DATE = FUNCTION DATE-OF-INTEGER(
+                   FUNCTION INTEGER-OF-DATE(WS-CURR-DATE)
+                       - WS-DORMANT-DAYS).
                                                                         
       **********************************************
       * OPEN ALL FILES AND CHECK STATUS
@@ -207,12 +286,24 @@
               STOP RUN                                                  
            END-IF.                                                      
                                                                         
-           OPEN OUTPUT ACCT-UNMATCHED.                                  
-           IF UNMATCH-STATUS NOT = '00'                                 
-              DISPLAY 'ERROR OPENING ACCT-UNMTCH FILE: ' UNMATCH-STATUS 
-              STOP RUN                                                  
-           END-IF.                                                      
-                                                                        
+           OPEN OUTPUT ACCT-UNMATCHED.
+           IF UNMATCH-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING ACCT-UNMTCH FILE: ' UNMATCH-STATUS
+              STOP RUN
+           END-IF.
+
+           OPEN OUTPUT ACCT-DORMANT.
+           IF DORMANT-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING ACCT-DORMANT FILE: ' DORMANT-STATUS
+              STOP RUN
+           END-IF.
+
+           OPEN OUTPUT ALERT-FILE.
+           IF ALERT-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING ALERT-FILE FILE: ' ALERT-STATUS
+              STOP RUN
+           END-IF.
+
       **********************************************
       * READS ACCT-DATA-FILE SEQUENTIALLY UNTIL EOF.
       * PER RECORD: INCREMENTS TOTAL-COUNT,
@@ -251,15 +342,19 @@
                  ADD 1 TO UNMATCH-COUNT                                 
                  ADD 1 TO ERROR-COUNT
                  PERFORM WRITE-UNMATCHED                                
-             NOT INVALID KEY                                            
-                 IF HIST-LAST-TRNS-DATE < WS-CUTOFF-DATE                
-                    ADD 1 TO ARCHIVE-COUNT                              
-                    PERFORM WRITE-ARCHIVE                               
-                 ELSE                                                   
-                    ADD 1 TO ACTIVE-COUNT                               
-                    PERFORM WRITE-ACTIVE                                
-                 END-IF                                                 
-           END-READ.                                                    
+             NOT INVALID KEY
+                 EVALUATE TRUE
+                     WHEN HIST-LAST-TRNS-DATE < WS-DORMANT-CUTOFF-DATE
+                        ADD 1 TO DORMANT-COUNT
+                        PERFORM WRITE-DORMANT
+                     WHEN HIST-LAST-TRNS-DATE < WS-CUTOFF-DATE
+                        ADD 1 TO ARCHIVE-COUNT
+                        PERFORM WRITE-ARCHIVE
+                     WHEN OTHER
+                        ADD 1 TO ACTIVE-COUNT
+                        PERFORM WRITE-ACTIVE
+                 END-EVALUATE
+           END-READ.
            IF ACCT-HIST-STATUS NOT = '00' AND                           
               ACCT-HIST-STATUS NOT = '23'
               DISPLAY 'VSAM READ ERROR: ' ACCT-HIST-STATUS              
@@ -276,13 +371,30 @@
            MOVE DATA-CUST-NAME TO UNMATCH-CUST-NAME.                    
            MOVE DATA-LAST-ACTV-DATE TO UNMATCH-LAST-ACTV-DATE.          
            MOVE DATA-BALANCE TO UNMATCH-BALANCE.                        
-           WRITE ACCT-UNMATCH.                                          
-           IF UNMATCH-STATUS NOT = '00'                                 
-              DISPLAY 'ERROR WRITING UNMATCH FILE: ' UNMATCH-STATUS     
-              STOP RUN                                                  
-           END-IF.                                                      
-                                                                        
-                                                                        
+           WRITE ACCT-UNMATCH.
+           IF UNMATCH-STATUS NOT = '00'
+              DISPLAY 'ERROR WRITING UNMATCH FILE: ' UNMATCH-STATUS
+              STOP RUN
+           END-IF.
+
+      **********************************************
+      * COPIES DATA-REC FIELDS TO ACCT-DORM.
+      * TRIGGERED WHEN HIST-LAST-TRNS-DATE <
+      * WS-DORMANT-CUTOFF-DATE (2+ YEARS INACTIVE).
+      * WRITES RECORD TO GDG DORMANT FILE (GDGDD4).
+      * STOPS ON ANY NON-ZERO WRITE STATUS.
+      **********************************************
+       WRITE-DORMANT.
+           MOVE DATA-ACCT-ID TO DORM-ACCT-ID.
+           MOVE DATA-CUST-NAME TO DORM-CUST-NAME.
+           MOVE DATA-LAST-ACTV-DATE TO DORM-LAST-ACTV-DATE.
+           MOVE DATA-BALANCE TO DORM-BALANCE.
+           WRITE ACCT-DORM.
+           IF DORMANT-STATUS NOT = '00'
+              DISPLAY 'ERROR WRITING DORMANT FILE: ' DORMANT-STATUS
+              STOP RUN
+           END-IF.
+
       **********************************************
       * COPIES DATA-REC FIELDS TO ARCH-OLD.
       * TRIGGERED WHEN HIST-LAST-TRNS-DATE < CUTOFF.
@@ -328,15 +440,17 @@
            MOVE ARCHIVE-COUNT TO ARCHIVE-COUNT-DISP.
            MOVE ERROR-COUNT TO ERROR-COUNT-DISP.
            MOVE UNMATCH-COUNT TO UNMATCH-COUNT-DISP.
+           MOVE DORMANT-COUNT TO DORMANT-COUNT-DISP.
 
            EVALUATE TRUE                                                
                WHEN ERROR-COUNT = 0                                     
                  MOVE 0 TO RETURN-CODE                                  
                WHEN ERROR-COUNT < 10                                    
                  MOVE 4 TO RETURN-CODE                                  
-               WHEN OTHER                                               
-                 MOVE 12 TO RETURN-CODE                                 
-           END-EVALUATE.                                                
+               WHEN OTHER
+                 MOVE 12 TO RETURN-CODE
+                 PERFORM WRITE-ALERT-NOTIFICATION
+           END-EVALUATE.
                                                                         
            IF ERROR-COUNT = 0                                           
               MOVE 'COMPLETED SUCCESSFULLY' TO WS-MSG                   
@@ -392,18 +506,30 @@
            END-IF.
            MOVE ALL SPACES TO PROC-REP.                                 
                                                                         
-           STRING 'UNMATCHED ACCOUNTS: '  DELIMITED BY SIZE             
-                  FUNCTION TRIM(UNMATCH-COUNT-DISP) DELIMITED BY SIZE   
-                  INTO PROC-REP                                         
-           END-STRING.                                                  
-           WRITE PROC-REP.                                              
+           STRING 'UNMATCHED ACCOUNTS: '  DELIMITED BY SIZE
+                  FUNCTION TRIM(UNMATCH-COUNT-DISP) DELIMITED BY SIZE
+                  INTO PROC-REP
+           END-STRING.
+           WRITE PROC-REP.
            IF REP-STATUS NOT = '00'
               DISPLAY 'ERROR WRITING UNMATCHED ACCOUNTS TO REPORT'
                       ' FILE: ' REP-STATUS
               STOP RUN
            END-IF.
-           MOVE ALL SPACES TO PROC-REP.                                 
-                                                                        
+           MOVE ALL SPACES TO PROC-REP.
+
+           STRING 'DORMANT ACCOUNTS: '  DELIMITED BY SIZE
+                  FUNCTION TRIM(DORMANT-COUNT-DISP) DELIMITED BY SIZE
+                  INTO PROC-REP
+           END-STRING.
+           WRITE PROC-REP.
+           IF REP-STATUS NOT = '00'
+              DISPLAY 'ERROR WRITING DORMANT ACCOUNTS TO REPORT'
+                      ' FILE: ' REP-STATUS
+              STOP RUN
+           END-IF.
+           MOVE ALL SPACES TO PROC-REP.
+
            STRING 'PROCESSING STATUS: ' DELIMITED BY SIZE               
                   WS-MSG DELIMITED BY SIZE                              
                   INTO PROC-REP                                         
@@ -427,12 +553,37 @@
                   REP-STATUS
               STOP RUN
            END-IF.
-           MOVE ALL SPACES TO PROC-REP.                                 
-                                                                        
+           MOVE ALL SPACES TO PROC-REP.
+
+      **********************************************
+      * WRITES ONE RECORD TO THE ALRTDD ALERT FEED AND
+      * DISPLAYS A SYSOUT WARNING WHEN ERROR-COUNT HAS
+      * REACHED THE HIGH-ERROR THRESHOLD (RETURN-CODE 12),
+      * SO OPERATIONS IS NOTIFIED IMMEDIATELY INSTEAD OF
+      * ONLY FINDING OUT FROM THE SCHEDULER'S RETURN CODE.
+      **********************************************
+       WRITE-ALERT-NOTIFICATION.
+           DISPLAY 'ALERT: GDGJOB27 HIGH ERROR COUNT - UNMATCH/ERROR '
+                   'ACCOUNTS REACHED ' ERROR-COUNT-DISP
+                   ' - RETURN-CODE 12'.
+
+           STRING 'ALERT: GDGJOB27 RC=12 - ERROR COUNT '
+                  DELIMITED BY SIZE
+                  FUNCTION TRIM(ERROR-COUNT-DISP) DELIMITED BY SIZE
+                  ' ON ' DELIMITED BY SIZE
+                  WS-CURR-DATE DELIMITED BY SIZE
+                  INTO ALERT-REC
+           END-STRING.
+           WRITE ALERT-REC.
+           IF ALERT-STATUS NOT = '00'
+              DISPLAY 'WARNING: ERROR WRITING ALERT RECORD: '
+                  ALERT-STATUS
+           END-IF.
+
       **********************************************
       * CLOSE ALL FILES WITH WARNING ON BAD STATUS
       **********************************************
-       CLOSE-ALL-FILES.                                                 
+       CLOSE-ALL-FILES.
            CLOSE ACCT-DATA-FILE.                                        
            IF ACCT-DATA-STATUS NOT = '00'                               
               DISPLAY 'WARNING: ERROR CLOSING ACCT-DATA FILE: '         
@@ -463,8 +614,20 @@
                   REP-STATUS
            END-IF.
 
-           CLOSE ACCT-UNMATCHED.                                        
+           CLOSE ACCT-UNMATCHED.
            IF UNMATCH-STATUS NOT = '00'
               DISPLAY 'WARNING: ERROR CLOSING UNMATCHED FILE: '
                   UNMATCH-STATUS
            END-IF.
+
+           CLOSE ACCT-DORMANT.
+           IF DORMANT-STATUS NOT = '00'
+              DISPLAY 'WARNING: ERROR CLOSING DORMANT FILE: '
+                  DORMANT-STATUS
+           END-IF.
+
+           CLOSE ALERT-FILE.
+           IF ALERT-STATUS NOT = '00'
+              DISPLAY 'WARNING: ERROR CLOSING ALERT FILE: '
+                  ALERT-STATUS
+           END-IF.
