@@ -0,0 +1,130 @@
+      ******************************************************************
+      * VSAM TO PS CUSTOMER EXPORT                                     *
+      *                                                                *
+      * PURPOSE:                                                       *
+      * READS CUSTOMER RECORDS FROM VSAM KSDS MASTER FILE AND WRITES   *
+      * THEM OUT TO A FLAT PS EXTRACT FILE. USES SHARED COPYBOOK       *
+      * TASK32 FOR CUSTOMER RECORD LAYOUT IN BOTH FD AREAS, SAME AS    *
+      * THE COMPANION IMPORT PROGRAM COP1LB32.                         *
+      *                                                                *
+      * BUSINESS LOGIC:                                                *
+      *   PHASE 1 - SEQUENTIAL READ OF VSAM KSDS MASTER FILE:          *
+      *     READ CUST-MASTER-FILE RECORD BY RECORD, KEY SEQUENCE.      *
+      *     ON READ ERROR -> DISPLAY STATUS AND STOP.                  *
+      *   PHASE 2 - WRITE TO PS EXTRACT FILE:                          *
+      *     MOVE CUST-MASTER-REC TO CUST-OUT-REC.                      *
+      *     WRITE CUST-OUT-REC.                                        *
+      *     ON WRITE ERROR -> DISPLAY STATUS + CUST-ID AND STOP.       *
+      *     ON SUCCESS -> ADD 1 TO WS-EXPORT-COUNT.                    *
+      *   PHASE 3 - FINAL STATISTICS:                                  *
+      *     DISPLAY TOTAL EXPORTED RECORDS COUNT.                      *
+      *                                                                *
+      * COPYBOOK: TASK32 - CUSTOMER RECORD LAYOUT (CUST-RECORD)        *
+      *                                                                *
+      * AUTHOR: STANISLAV                                              *
+      * DATE: 2026/08/03                                               *
+      *                                                                *
+      * FILES:                                                         *
+      * INPUT:  MASTDD  (CUST.MASTER.VSAM) - VSAM KSDS MASTER FILE     *
+      * OUTPUT: OUTDD   (CUST.OUT.PS)      - PS CUSTOMER EXTRACT FILE  *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COP2LB32.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT CUST-MASTER-FILE ASSIGN TO MASTDD
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS SEQUENTIAL
+              RECORD KEY IS CUST-ID OF CUST-MASTER-REC
+              FILE STATUS IS CUST-MASTER-STATUS.
+
+           SELECT CUST-OUT-FILE ASSIGN TO OUTDD
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS CUST-OUT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD CUST-MASTER-FILE.
+       01 CUST-MASTER-REC.
+           COPY TASK32.
+
+       FD CUST-OUT-FILE RECORDING MODE IS F.
+       01 CUST-OUT-REC.
+           COPY TASK32.
+
+       WORKING-STORAGE SECTION.
+
+      * FILE STATUS VARIABLES
+       01 WS-FILE-STATUSES.
+          05 CUST-MASTER-STATUS PIC X(2).
+          05 CUST-OUT-STATUS PIC X(2).
+
+      * CONTROL FLAGS
+       01 WS-FLAGS.
+          05 WS-EOF PIC X(1) VALUE 'N'.
+             88 EOF VALUE 'Y'.
+
+      * EXPORT STATISTICS
+       01 WS-EXPORT-COUNT PIC 9(5) VALUE 0.
+       01 WS-DISP-EXPORT-COUNT PIC Z(4)9.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           OPEN INPUT CUST-MASTER-FILE.
+           IF CUST-MASTER-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING CUST-MASTER FILE: '
+                       CUST-MASTER-STATUS
+              STOP RUN
+           END-IF.
+
+           OPEN OUTPUT CUST-OUT-FILE.
+           IF CUST-OUT-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING CUST-OUT FILE: ' CUST-OUT-STATUS
+              STOP RUN
+           END-IF.
+
+           PERFORM UNTIL EOF
+              READ CUST-MASTER-FILE NEXT RECORD
+                AT END
+                   SET EOF TO TRUE
+                NOT AT END
+                   IF CUST-MASTER-STATUS = '00'
+                      MOVE CUST-MASTER-REC TO CUST-OUT-REC
+                      WRITE CUST-OUT-REC
+                      IF CUST-OUT-STATUS NOT = '00'
+                         DISPLAY 'ERROR WRITING CUST-OUT FILE: '
+                                  CUST-OUT-STATUS
+                         DISPLAY 'CUST-ID: '
+                                  CUST-ID OF CUST-MASTER-REC
+                         STOP RUN
+                      END-IF
+                      ADD 1 TO WS-EXPORT-COUNT
+                   ELSE
+                      DISPLAY 'ERROR READING CUST-MASTER FILE: '
+                               CUST-MASTER-STATUS
+                      STOP RUN
+                   END-IF
+              END-READ
+           END-PERFORM.
+
+           CLOSE CUST-MASTER-FILE.
+           IF CUST-MASTER-STATUS NOT = '00'
+              DISPLAY 'WARNING: ERROR CLOSING CUST-MASTER FILE: '
+                       CUST-MASTER-STATUS
+           END-IF.
+
+           CLOSE CUST-OUT-FILE.
+           IF CUST-OUT-STATUS NOT = '00'
+              DISPLAY 'WARNING: ERROR CLOSING CUST-OUT FILE: '
+                       CUST-OUT-STATUS
+           END-IF.
+
+           MOVE WS-EXPORT-COUNT TO WS-DISP-EXPORT-COUNT.
+
+           DISPLAY 'TOTAL EXPORTED: '
+                    FUNCTION TRIM(WS-DISP-EXPORT-COUNT).
+
+           STOP RUN.
