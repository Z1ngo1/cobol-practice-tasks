@@ -13,19 +13,27 @@
       *   PHASE 2 - WRITE TO VSAM KSDS MASTER FILE:                    *
       *     MOVE CUST-IN-REC TO CUST-MASTER-REC.                       *
       *     WRITE CUST-MASTER-REC.                                     *
-      *     ON WRITE ERROR -> DISPLAY STATUS + CUST-ID AND STOP.       *
+      *     DUPLICATE KEY (STATUS '22') -> ROUTE TO REJECT FILE AND    *
+      *       CONTINUE WITH THE NEXT RECORD.                           *
+      *     ANY OTHER WRITE ERROR -> DISPLAY STATUS + CUST-ID AND      *
+      *       STOP (UNCHANGED).                                        *
       *     ON SUCCESS -> ADD 1 TO WS-LOAD-COUNT.                      *
       *   PHASE 3 - FINAL STATISTICS:                                  *
-      *     DISPLAY TOTAL LOADED RECORDS COUNT.                        *
+      *     DISPLAY TOTAL LOADED AND TOTAL REJECTED RECORD COUNTS.     *
       *                                                                *
       * COPYBOOK: TASK32 - CUSTOMER RECORD LAYOUT (CUST-RECORD)        *
       *                                                                *
       * AUTHOR: STANISLAV                                              *
       * DATE: 2026/02/12                                               *
       *                                                                *
+      * MODIFICATION HISTORY:                                          *
+      *   2026/08/03  SSH  ROUTE DUPLICATE-KEY WRITES TO A REJECT FILE *
+      *                    INSTEAD OF STOPPING THE WHOLE LOAD.         *
+      *                                                                *
       * FILES:                                                         *
       * INPUT:  INDD    (CUST.IN.PS)       - PS CUSTOMER INPUT FILE    *
       * OUTPUT: MASTDD  (CUST.MASTER.VSAM) - VSAM KSDS MASTER FILE     *
+      *         REJDD   (CUST.REJECT.PS)   - PS DUPLICATE-KEY REJECTS  *
       ******************************************************************
        IDENTIFICATION DIVISION.                                         
        PROGRAM-ID. COP1LB32.                                            
@@ -37,38 +45,49 @@
               ORGANIZATION IS SEQUENTIAL                                
               FILE STATUS IS CUST-IN-STATUS.                            
                                                                         
-           SELECT CUST-MASTER-FILE ASSIGN TO MASTDD                     
-              ORGANIZATION IS INDEXED                                   
-              ACCESS MODE IS SEQUENTIAL                                 
-              RECORD KEY IS CUST-ID OF CUST-MASTER-REC                  
-              FILE STATUS IS CUST-MASTER-STATUS.                        
-                                                                        
-       DATA DIVISION.                                                   
-       FILE SECTION.                                                    
-                                                                        
-       FD CUST-IN-FILE RECORDING MODE IS F.                             
-       01 CUST-IN-REC.                                                  
-           COPY TASK32.                                                 
-                                                                        
-       FD CUST-MASTER-FILE.                                             
-       01 CUST-MASTER-REC.                                              
-           COPY TASK32.                                                 
-                                                                        
-       WORKING-STORAGE SECTION.                                         
-                                                                        
-      * FILE STATUS VARIABLES                                           
-       01 WS-FILE-STATUSES.                                             
-          05 CUST-IN-STATUS PIC X(2).                                   
-          05 CUST-MASTER-STATUS PIC X(2).                               
-                                                                        
-      * CONTROL FLAGS                                                   
-       01 WS-FLAGS.                                                     
-          05 WS-EOF PIC X(1) VALUE 'N'.                                 
-             88 EOF VALUE 'Y'.                                          
-                                                                        
-      * LOAD STATISTICS                                                 
-       01 WS-LOAD-COUNT PIC 9(5) VALUE 0.                               
-       01 WS-DISP-LOAD-COUNT PIC Z(4)9.                                 
+           SELECT CUST-MASTER-FILE ASSIGN TO MASTDD
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS SEQUENTIAL
+              RECORD KEY IS CUST-ID OF CUST-MASTER-REC
+              FILE STATUS IS CUST-MASTER-STATUS.
+
+           SELECT CUST-REJECT-FILE ASSIGN TO REJDD
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS CUST-REJECT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD CUST-IN-FILE RECORDING MODE IS F.
+       01 CUST-IN-REC.
+           COPY TASK32.
+
+       FD CUST-MASTER-FILE.
+       01 CUST-MASTER-REC.
+           COPY TASK32.
+
+       FD CUST-REJECT-FILE RECORDING MODE IS F.
+       01 CUST-REJECT-REC.
+           COPY TASK32.
+
+       WORKING-STORAGE SECTION.
+
+      * FILE STATUS VARIABLES
+       01 WS-FILE-STATUSES.
+          05 CUST-IN-STATUS PIC X(2).
+          05 CUST-MASTER-STATUS PIC X(2).
+          05 CUST-REJECT-STATUS PIC X(2).
+
+      * CONTROL FLAGS
+       01 WS-FLAGS.
+          05 WS-EOF PIC X(1) VALUE 'N'.
+             88 EOF VALUE 'Y'.
+
+      * LOAD STATISTICS
+       01 WS-LOAD-COUNT PIC 9(5) VALUE 0.
+       01 WS-DISP-LOAD-COUNT PIC Z(4)9.
+       01 WS-REJECT-COUNT PIC 9(5) VALUE 0.
+       01 WS-DISP-REJECT-COUNT PIC Z(4)9.
                                                                         
        PROCEDURE DIVISION.                                              
        MAIN-LOGIC.                                                      
@@ -78,50 +97,89 @@
               STOP RUN                                                  
            END-IF.                                                      
                                                                         
-           OPEN OUTPUT CUST-MASTER-FILE.                                
-           IF CUST-MASTER-STATUS NOT = '00'                             
-              DISPLAY 'ERROR OPENING CUST-MASTER FILE: '                
-                       CUST-MASTER-STATUS                               
-              STOP RUN                                                  
-           END-IF.                                                      
-                                                                        
-           PERFORM UNTIL EOF                                            
-              READ CUST-IN-FILE                                         
-                AT END                                                  
-                   SET EOF TO TRUE                                      
-                NOT AT END                                              
-                   IF CUST-IN-STATUS = '00'                             
-                      MOVE CUST-IN-REC TO CUST-MASTER-REC               
-                      WRITE CUST-MASTER-REC                             
-                      IF CUST-MASTER-STATUS NOT = '00'                  
-                         DISPLAY 'ERROR WRITING CUST-MASTER FILE: '     
-                                  CUST-MASTER-STATUS                    
-                         DISPLAY 'CUST-ID: ' CUST-ID OF CUST-MASTER-REC 
-                         STOP RUN                                       
-                      END-IF                                            
-                      ADD 1 TO WS-LOAD-COUNT                            
-                   ELSE                                                 
-                      DISPLAY 'ERROR READING CUST-IN FILE: '            
-                               CUST-IN-STATUS                           
-                      STOP RUN                                          
-                   END-IF                                               
-              END-READ                                                  
-           END-PERFORM.                                                 
-                                                                        
-           CLOSE CUST-IN-FILE.                                          
-           IF CUST-IN-STATUS NOT = '00'                                 
-              DISPLAY 'WARNING: ERROR CLOSING CUST-IN FILE: '           
-                       CUST-IN-STATUS                                   
-           END-IF.                                                      
-                                                                        
-           CLOSE CUST-MASTER-FILE.                                      
-           IF CUST-MASTER-STATUS NOT = '00'                             
-              DISPLAY 'WARNING: ERROR CLOSING CUST-MASTER FILE: '       
-                       CUST-MASTER-STATUS                               
-           END-IF.                                                      
-                                                                        
-           MOVE WS-LOAD-COUNT TO WS-DISP-LOAD-COUNT.                    
+           OPEN OUTPUT CUST-MASTER-FILE.
+           IF CUST-MASTER-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING CUST-MASTER FILE: '
+                       CUST-MASTER-STATUS
+              STOP RUN
+           END-IF.
 
-           DISPLAY 'TOTAL LOADED: ' FUNCTION TRIM(WS-DISP-LOAD-COUNT).  
-                                                                        
-           STOP RUN.                                                    
+           OPEN OUTPUT CUST-REJECT-FILE.
+           IF CUST-REJECT-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING CUST-REJECT FILE: '
+                       CUST-REJECT-STATUS
+              STOP RUN
+           END-IF.
+
+           PERFORM UNTIL EOF
+              READ CUST-IN-FILE
+                AT END
+                   SET EOF TO TRUE
+                NOT AT END
+                   IF CUST-IN-STATUS = '00'
+                      MOVE CUST-IN-REC TO CUST-MASTER-REC
+                      WRITE CUST-MASTER-REC
+                      IF CUST-MASTER-STATUS = '22'
+                         PERFORM WRITE-CUST-REJECT
+                      ELSE
+                         IF CUST-MASTER-STATUS NOT = '00'
+                            DISPLAY 'ERROR WRITING CUST-MASTER FILE: '
+                                     CUST-MASTER-STATUS
+                            DISPLAY 'CUST-ID: '
+                                     CUST-ID OF CUST-MASTER-REC
+                            STOP RUN
+                         END-IF
+                         ADD 1 TO WS-LOAD-COUNT
+                      END-IF
+                   ELSE
+                      DISPLAY 'ERROR READING CUST-IN FILE: '
+                               CUST-IN-STATUS
+                      STOP RUN
+                   END-IF
+              END-READ
+           END-PERFORM.
+
+           CLOSE CUST-IN-FILE.
+           IF CUST-IN-STATUS NOT = '00'
+              DISPLAY 'WARNING: ERROR CLOSING CUST-IN FILE: '
+                       CUST-IN-STATUS
+           END-IF.
+
+           CLOSE CUST-MASTER-FILE.
+           IF CUST-MASTER-STATUS NOT = '00'
+              DISPLAY 'WARNING: ERROR CLOSING CUST-MASTER FILE: '
+                       CUST-MASTER-STATUS
+           END-IF.
+
+           CLOSE CUST-REJECT-FILE.
+           IF CUST-REJECT-STATUS NOT = '00'
+              DISPLAY 'WARNING: ERROR CLOSING CUST-REJECT FILE: '
+                       CUST-REJECT-STATUS
+           END-IF.
+
+           MOVE WS-LOAD-COUNT TO WS-DISP-LOAD-COUNT.
+           MOVE WS-REJECT-COUNT TO WS-DISP-REJECT-COUNT.
+
+           DISPLAY 'TOTAL LOADED: ' FUNCTION TRIM(WS-DISP-LOAD-COUNT).
+           DISPLAY 'TOTAL REJECTED (DUPLICATE): '
+                    FUNCTION TRIM(WS-DISP-REJECT-COUNT).
+
+           STOP RUN.
+
+      **********************************************
+      * WRITES A RECORD THAT FAILED CUST-MASTER-FILE
+      * WITH A DUPLICATE-KEY STATUS ('22') TO THE
+      * REJECT FILE SO THE REST OF THE BATCH CAN
+      * CONTINUE LOADING. STOPS ON REJECT WRITE ERROR.
+      **********************************************
+       WRITE-CUST-REJECT.
+           DISPLAY 'DUPLICATE CUST-ID, REJECTED: '
+                    CUST-ID OF CUST-MASTER-REC.
+           MOVE CUST-IN-REC TO CUST-REJECT-REC.
+           WRITE CUST-REJECT-REC.
+           IF CUST-REJECT-STATUS NOT = '00'
+              DISPLAY 'ERROR WRITING CUST-REJECT FILE: '
+                       CUST-REJECT-STATUS
+              STOP RUN
+           END-IF.
+           ADD 1 TO WS-REJECT-COUNT.
