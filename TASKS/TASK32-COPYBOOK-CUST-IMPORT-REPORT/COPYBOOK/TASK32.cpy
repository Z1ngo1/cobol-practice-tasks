@@ -0,0 +1,16 @@
+      ******************************************************************
+      * TASK32 - SHARED CUSTOMER RECORD LAYOUT                         *
+      *                                                                *
+      * COPIED AS THE BODY OF AN 01-LEVEL GROUP ITEM (CUST-IN-REC,     *
+      * CUST-MASTER-REC, CUST-REJECT-REC, CUST-OUT-REC) SO EVERY        *
+      * PROGRAM THAT READS OR WRITES A CUSTOMER RECORD - IMPORT,       *
+      * REJECT, OR EXPORT - SHARES THE SAME FIELD LAYOUT.              *
+      ******************************************************************
+           05 CUST-ID PIC X(6).
+           05 CUST-NAME PIC X(25).
+           05 CUST-ADDR PIC X(30).
+           05 CUST-CITY PIC X(15).
+           05 CUST-STATE PIC X(2).
+           05 CUST-ZIP PIC X(9).
+           05 CUST-PHONE PIC X(10).
+           05 FILLER PIC X(3).
