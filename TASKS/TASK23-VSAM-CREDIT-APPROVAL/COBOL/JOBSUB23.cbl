@@ -11,12 +11,26 @@
       *   PHASE 2 - VSAM LOOKUP: RANDOM READ BY LOAN-CUST-ID.          *
       *     STATUS '23': CUSTOMER NOT FOUND -> REJECTED.               *
       *     OTHER NON-ZERO: VSAM ERROR -> STOP RUN.                    *
-      *     FOUND: CALL SUB1JB23 FOR CREDIT DECISION.                  *
+      *     FOUND: CALL SUB1JB23 FOR CREDIT DECISION (APPROVED,        *
+      *       REJECTED, OR REVIEW FOR BORDERLINE CASES NEEDING A       *
+      *       MANUAL DECISION), AND TALLY THE RESULT AGAINST THE       *
+      *       CUSTOMER'S CREDIT-SCORE BAND FOR THE SUMMARY REPORT.     *
       *   PHASE 3 - OUTPUT: WRITE DECISION LINE TO APPROVAL-FILE.      *
       *                                                                *
       * AUTHOR: STANISLAV                                              *
       * DATE: 2026/01/21                                               *
       *                                                                *
+      * MODIFICATION HISTORY:                                         *
+      *   2026/06/15  SSH  ADD A REVIEW DECISION (SEE SUB1JB23) FOR    *
+      *                    BORDERLINE CASES ALONGSIDE APPROVED/        *
+      *                    REJECTED, WITH ITS OWN SUMMARY COUNTER.     *
+      *   2026/06/15  SSH  REPORT APPROVAL-RATE STATISTICS BY CREDIT   *
+      *                    BAND (SUB-600, 600-699, 700+) INSTEAD OF    *
+      *                    JUST AN AGGREGATE TOTAL.                    *
+      *   2026/08/09  SSH  WIDENED WS-REASON FROM X(25) TO X(32) TO    *
+      *                    MATCH SUB1JB23'S LK-REASON - THE LONGER     *
+      *                    REVIEW REASON TEXT WAS BEING TRUNCATED.     *
+      *                                                                *
       * FILES:                                                         *
       * INPUT:  VSAMDD (CREDIT.MASTER) - VSAM KSDS CUSTOMER MASTER     *
       *         INDD   (LOAN.REQUESTS) - SEQUENTIAL LOAN REQUEST FILE  *
@@ -85,16 +99,35 @@
           05 TOTAL-PROCESS-COUNTER PIC 9(5) VALUE 0.
           05 ERROR-COUNTER PIC 9(5) VALUE 0.
           05 SUCCESS-COUNTER PIC 9(5) VALUE 0.
+          05 REVIEW-COUNTER PIC 9(5) VALUE 0.
 
       * STATISTICS COUNTERS
        01 WS-DISP-COUNTERS.
           05 TOTAL-PROCESS-COUNTER-DISP PIC Z(4)9.
           05 ERROR-COUNTER-DISP PIC Z(4)9.
           05 SUCCESS-COUNTER-DISP PIC Z(4)9.
+          05 REVIEW-COUNTER-DISP PIC Z(4)9.
+
+      * APPROVAL-RATE STATISTICS BY CREDIT-SCORE BAND
+       01 WS-CREDIT-BANDS.
+          05 BAND-SUB600-TOTAL PIC 9(5) VALUE 0.
+          05 BAND-SUB600-APPROVED PIC 9(5) VALUE 0.
+          05 BAND-600-699-TOTAL PIC 9(5) VALUE 0.
+          05 BAND-600-699-APPROVED PIC 9(5) VALUE 0.
+          05 BAND-700PLUS-TOTAL PIC 9(5) VALUE 0.
+          05 BAND-700PLUS-APPROVED PIC 9(5) VALUE 0.
+
+       01 WS-BAND-DISP-COUNTERS.
+          05 BAND-SUB600-TOTAL-DISP PIC Z(4)9.
+          05 BAND-SUB600-APPROVED-DISP PIC Z(4)9.
+          05 BAND-600-699-TOTAL-DISP PIC Z(4)9.
+          05 BAND-600-699-APPROVED-DISP PIC Z(4)9.
+          05 BAND-700PLUS-TOTAL-DISP PIC Z(4)9.
+          05 BAND-700PLUS-APPROVED-DISP PIC Z(4)9.
 
       * DECISION RESULTS
        01 WS-DECISION PIC X(10) VALUE SPACES.
-       01 WS-REASON PIC X(25) VALUE SPACES.
+       01 WS-REASON PIC X(32) VALUE SPACES.
 
       **********************************************
       * OPENS FILES, PROCESSES ALL RECORDS, WRITES
@@ -180,14 +213,42 @@
                        WS-DECISION,
                        WS-REASON
                   END-CALL
-                  IF WS-DECISION = 'APPROVED'
-                     ADD 1 TO SUCCESS-COUNTER
-                  ELSE
-                     ADD 1 TO ERROR-COUNTER
-                  END-IF
+                  EVALUATE WS-DECISION
+                      WHEN 'APPROVED'
+                         ADD 1 TO SUCCESS-COUNTER
+                      WHEN 'REVIEW'
+                         ADD 1 TO REVIEW-COUNTER
+                      WHEN OTHER
+                         ADD 1 TO ERROR-COUNTER
+                  END-EVALUATE
+                  PERFORM TALLY-CREDIT-BAND
            END-READ
            PERFORM WRITE-OUTPUT-LINE.
 
+      **********************************************
+      * TALLIES THE CUSTOMER'S DECISION AGAINST ITS
+      * CREDIT-SCORE BAND (SUB-600, 600-699, 700+)
+      * FOR THE APPROVAL-RATE-BY-BAND SUMMARY.
+      **********************************************
+       TALLY-CREDIT-BAND.
+           EVALUATE TRUE
+               WHEN CREDIT-SCORE < 600
+                  ADD 1 TO BAND-SUB600-TOTAL
+                  IF WS-DECISION = 'APPROVED'
+                     ADD 1 TO BAND-SUB600-APPROVED
+                  END-IF
+               WHEN CREDIT-SCORE < 700
+                  ADD 1 TO BAND-600-699-TOTAL
+                  IF WS-DECISION = 'APPROVED'
+                     ADD 1 TO BAND-600-699-APPROVED
+                  END-IF
+               WHEN OTHER
+                  ADD 1 TO BAND-700PLUS-TOTAL
+                  IF WS-DECISION = 'APPROVED'
+                     ADD 1 TO BAND-700PLUS-APPROVED
+                  END-IF
+           END-EVALUATE.
+
       **********************************************
       * BUILD AND WRITE OUTPUT DECISION LINE
       **********************************************
@@ -213,10 +274,31 @@
            MOVE TOTAL-PROCESS-COUNTER TO TOTAL-PROCESS-COUNTER-DISP.
            MOVE ERROR-COUNTER TO ERROR-COUNTER-DISP.
            MOVE SUCCESS-COUNTER TO SUCCESS-COUNTER-DISP.
+           MOVE REVIEW-COUNTER TO REVIEW-COUNTER-DISP.
 
            DISPLAY 'TOTAL: ' FUNCTION TRIM(TOTAL-PROCESS-COUNTER-DISP).
            DISPLAY 'ERROR: ' FUNCTION TRIM(ERROR-COUNTER-DISP).
            DISPLAY 'SUCCESS: ' FUNCTION TRIM(SUCCESS-COUNTER-DISP).
+           DISPLAY 'REVIEW: ' FUNCTION TRIM(REVIEW-COUNTER-DISP).
+
+           MOVE BAND-SUB600-TOTAL TO BAND-SUB600-TOTAL-DISP.
+           MOVE BAND-SUB600-APPROVED TO BAND-SUB600-APPROVED-DISP.
+           MOVE BAND-600-699-TOTAL TO BAND-600-699-TOTAL-DISP.
+           MOVE BAND-600-699-APPROVED TO BAND-600-699-APPROVED-DISP.
+           MOVE BAND-700PLUS-TOTAL TO BAND-700PLUS-TOTAL-DISP.
+           MOVE BAND-700PLUS-APPROVED TO BAND-700PLUS-APPROVED-DISP.
+
+           DISPLAY 'APPROVAL RATE BY CREDIT BAND:'.
+           DISPLAY '  SUB-600:   '
+                   FUNCTION TRIM(BAND-SUB600-APPROVED-DISP)
+                   ' OF ' FUNCTION TRIM(BAND-SUB600-TOTAL-DISP).
+           DISPLAY '  600-699:   '
+                   FUNCTION TRIM(BAND-600-699-APPROVED-DISP)
+                   ' OF ' FUNCTION TRIM(BAND-600-699-TOTAL-DISP).
+           DISPLAY '  700+:      '
+                   FUNCTION TRIM(BAND-700PLUS-APPROVED-DISP)
+                   ' OF ' FUNCTION TRIM(BAND-700PLUS-TOTAL-DISP).
+
            CLOSE VSAM-FILE.
            IF VSAM-STATUS NOT = '00'
               DISPLAY 'WARNING: ERROR CLOSING VSAM FILE: ' VSAM-STATUS
