@@ -0,0 +1,89 @@
+      ******************************************************************
+      * CREDIT DECISION SUBPROGRAM FOR THE VSAM CREDIT APPROVAL JOB    *
+      *                                                                *
+      * PURPOSE:                                                       *
+      * EVALUATES A CUSTOMER'S CREDIT SCORE, LATE PAYMENT HISTORY,     *
+      * AND CURRENT DEBT AGAINST THE REQUESTED LOAN AMOUNT, AND        *
+      * RETURNS A DECISION AND REASON TO THE CALLING PROGRAM.          *
+      *                                                                *
+      * BUSINESS LOGIC:                                                *
+      *   CREDIT-SCORE <  550            : REJECTED - SCORE TOO LOW.   *
+      *   CREDIT-SCORE 550-649           : REVIEW   - BORDERLINE       *
+      *                                     SCORE NEEDS MANUAL REVIEW. *
+      *   LATE-PAYMENTS > 5              : REVIEW   - TOO MANY LATE    *
+      *                                     PAYMENTS NEEDS MANUAL      *
+      *                                     REVIEW.                    *
+      *   CURRENT-DEBT + LOAN-AMOUNT                                   *
+      *     EXCEEDS THE SCORE'S DEBT LIMIT : REJECTED - DEBT TOO HIGH. *
+      *   OTHERWISE                        : APPROVED.                *
+      *                                                                *
+      * AUTHOR: STANISLAV                                              *
+      * DATE: 2026/06/15                                               *
+      *                                                                *
+      * MODIFICATION HISTORY:                                         *
+      * 2026/08/09  SSH  WIDENED LK-REASON FROM X(25) TO X(32) - THE   *
+      *                  BORDERLINE-SCORE AND EXCESSIVE-LATE-PAYMENTS  *
+      *                  REASON TEXT WAS BEING SILENTLY TRUNCATED TO   *
+      *                  25 BYTES, LOSING THE WORD "REVIEW".           *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUB1JB23.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      * DEBT LIMIT BY CREDIT BAND
+       01 WS-DEBT-LIMIT PIC 9(6)V99 VALUE 0.
+
+       LINKAGE SECTION.
+       01 LK-CREDIT-SCORE PIC 9(3).
+       01 LK-LATE-PAYMENTS PIC 9(2).
+       01 LK-CURRENT-DEBT PIC 9(5)V99.
+       01 LK-LOAN-AMOUNT PIC 9(5)V99.
+       01 LK-DECISION PIC X(10).
+       01 LK-REASON PIC X(32).
+
+      **********************************************
+      * EVALUATES THE CUSTOMER'S CREDIT PROFILE AND
+      * RETURNS A DECISION OF APPROVED, REJECTED, OR
+      * REVIEW, ALONG WITH A ONE-LINE REASON.
+      **********************************************
+       PROCEDURE DIVISION USING LK-CREDIT-SCORE, LK-LATE-PAYMENTS,
+               LK-CURRENT-DEBT, LK-LOAN-AMOUNT, LK-DECISION,
+               LK-REASON.
+       MAIN-LOGIC.
+           MOVE SPACES TO LK-DECISION.
+           MOVE SPACES TO LK-REASON.
+           PERFORM SET-DEBT-LIMIT.
+           EVALUATE TRUE
+               WHEN LK-CREDIT-SCORE < 550
+                  MOVE 'REJECTED' TO LK-DECISION
+                  MOVE 'CREDIT SCORE TOO LOW' TO LK-REASON
+               WHEN LK-CREDIT-SCORE < 650
+                  MOVE 'REVIEW' TO LK-DECISION
+                  MOVE 'BORDERLINE SCORE - MANUAL REVIEW' TO LK-REASON
+               WHEN LK-LATE-PAYMENTS > 5
+                  MOVE 'REVIEW' TO LK-DECISION
+                  MOVE 'EXCESSIVE LATE PAYMENTS - REVIEW' TO LK-REASON
+               WHEN (LK-CURRENT-DEBT + LK-LOAN-AMOUNT) > WS-DEBT-LIMIT
+                  MOVE 'REJECTED' TO LK-DECISION
+                  MOVE 'DEBT EXCEEDS ALLOWED LIMIT' TO LK-REASON
+               WHEN OTHER
+                  MOVE 'APPROVED' TO LK-DECISION
+                  MOVE 'MEETS CREDIT CRITERIA' TO LK-REASON
+           END-EVALUATE.
+           GOBACK.
+
+      **********************************************
+      * SETS THE ALLOWED TOTAL DEBT LIMIT BASED ON
+      * THE CUSTOMER'S CREDIT SCORE BAND.
+      **********************************************
+       SET-DEBT-LIMIT.
+           EVALUATE TRUE
+               WHEN LK-CREDIT-SCORE >= 750
+                  MOVE 75000 TO WS-DEBT-LIMIT
+               WHEN LK-CREDIT-SCORE >= 700
+                  MOVE 50000 TO WS-DEBT-LIMIT
+               WHEN OTHER
+                  MOVE 30000 TO WS-DEBT-LIMIT
+           END-EVALUATE.
