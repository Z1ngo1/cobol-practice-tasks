@@ -7,19 +7,37 @@
       * INVOICE FILE WITH DETAILED LINE ITEMS.                         *
       *                                                                *
       * BUSINESS LOGIC:                                                *
-      *   1. READ ORDER RECORD (ORDER-ID, PRODUCT-ID, QUANTITY)        *
-      *   2. LOOKUP PRODUCT IN VSAM BY PRODUCT-ID (RANDOM ACCESS)      *
-      *   3. IF FOUND: CALCULATE TOTAL-COST = QUANTITY * UNIT-PRICE    *
-      *   4. WRITE ENRICHED INVOICE RECORD WITH PRODUCT-NAME AND COST  *
-      *   5. IF NOT FOUND (FILE STATUS 23): LOG ERROR, SKIP INVOICE    *
+      *   1. SORT ORDERS BY ORDER-ID SO MULTI-LINE ORDERS GROUP        *
+      *      TOGETHER REGARDLESS OF INPUT ORDER.                       *
+      *   2. FOR EACH LINE IN AN ORDER-ID GROUP, LOOKUP PRODUCT IN     *
+      *      VSAM BY PRODUCT-ID (RANDOM ACCESS):                       *
+      *      IF FOUND: ADD QUANTITY * UNIT-PRICE TO THE GROUP TOTAL    *
+      *      IF NOT FOUND (FILE STATUS 23): LOG ERROR, WRITE THE LINE  *
+      *      TO THE REJECTED-ORDERS FILE, AND EXCLUDE IT FROM THE      *
+      *      GROUP TOTAL.                                              *
+      *   3. ONCE THE GROUP ENDS, WRITE ONE CONSOLIDATED INVOICE       *
+      *      RECORD FOR THE ORDER-ID WITH THE COMBINED QUANTITY AND    *
+      *      TOTAL COST. A SINGLE-PRODUCT ORDER SHOWS THAT PRODUCT'S   *
+      *      NAME; AN ORDER SPANNING MULTIPLE PRODUCTS SHOWS           *
+      *      'MULTIPLE ITEMS'.                                         *
       *                                                                *
       * AUTHOR: STANISLAV                                              *
       * DATE: 2025/12/27                                               *
       *                                                                *
+      * MODIFICATION HISTORY:                                         *
+      * 2026/03/30  SSH  MULTI-LINE ORDERS ARE NOW CONSOLIDATED INTO   *
+      *                  ONE INVOICE PER ORDER-ID INSTEAD OF ONE       *
+      *                  INVOICE LINE PER ORDER LINE ITEM.             *
+      * 2026/03/30  SSH  ORDER LINES WHOSE PRODUCT IS NOT FOUND ARE    *
+      *                  NOW WRITTEN TO A REJECTED-ORDERS FILE         *
+      *                  INSTEAD OF ONLY BEING LOGGED TO SYSOUT.       *
+      *                                                                *
       * FILES:                                                         *
       * INPUT: VSAMDD (PROD.MASTER) - PRODUCT MASTER FILE (VSAM KSDS)  *
       * INPUT: ORDD (ORDERS.DAILY) - DAILY ORDERS FILE (PS, 80 BYTES)  *
       * OUTPUT:  OUTDD (INVOICE.FILE) - INVOICE OUTPUT FILE (PS, 80 B) *
+      * OUTPUT:  REJDD (REJECTED.ORDERS) - REJECTED LINES (PS, 80 B)   *
+      * WORK:    SRTDD (SORT WORK FILE)                                *
       ******************************************************************
                                                                         
        IDENTIFICATION DIVISION.                                         
@@ -33,193 +51,300 @@
              RECORD KEY IS PRODUCT-ID                                   
              FILE STATUS IS VSAM-STATUS.                                
                                                                         
-           SELECT DAILY-ORDERS-FILE ASSIGN TO ORDD                      
-             ORGANIZATION IS SEQUENTIAL                                 
-             FILE STATUS IS ORDERS-STATUS.                              
-                                                                        
-           SELECT INVOICE-OUTPUT-FILE ASSIGN TO OUTDD                   
-             ORGANIZATION IS SEQUENTIAL                                 
-             FILE STATUS IS OUT-STATUS.                                 
-                                                                        
-       DATA DIVISION.                                                   
-       FILE SECTION.                                                    
-       FD PRODUCT-MASTER-FILE.                                          
-       01 VSAM-REC.                                                     
-          05 PRODUCT-ID PIC X(5).                                       
-          05 PRODUCT-NAME PIC X(20).                                    
-          05 UNIT-PRICE PIC 9(5)V99.                                    
-                                                                        
-       FD DAILY-ORDERS-FILE RECORDING MODE IS F.                        
-       01 ORDERS-REC.                                                   
-          05 ORDER-ID PIC X(5).                                         
-          05 ORDER-PRODUCT-ID PIC X(5).                                 
-          05 ORDER-QUANTITY PIC 9(3).                                   
-          05 FILLER PIC X(67).                                          
-                                                                        
-       FD INVOICE-OUTPUT-FILE RECORDING MODE IS F.                      
-       01 OUT-REC.                                                      
-          05 INVOICE-ORDER-ID PIC X(5).                                 
-          05 FILLER PIC X(1).                                           
-          05 INVOICE-PRODUCT-NAME PIC X(20).                            
-          05 FILLER PIC X(1).                                           
-          05 INVOICE-QUANTITY PIC 9(3).                                 
-          05 FILLER PIC X(1).                                           
-          05 INVOICE-TOTAL-COST PIC Z(6).99.                            
-          05 FILLER PIC X(40).                                          
+           SELECT DAILY-ORDERS-FILE ASSIGN TO ORDD
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS IS ORDERS-STATUS.
+
+           SELECT ORDERS-SORT-WORK ASSIGN TO SRTDD.
+
+           SELECT INVOICE-OUTPUT-FILE ASSIGN TO OUTDD
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS IS OUT-STATUS.
+
+           SELECT REJECTED-ORDERS-FILE ASSIGN TO REJDD
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS IS REJ-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD PRODUCT-MASTER-FILE.
+       01 VSAM-REC.
+          05 PRODUCT-ID PIC X(5).
+          05 PRODUCT-NAME PIC X(20).
+          05 UNIT-PRICE PIC 9(5)V99.
+
+       FD DAILY-ORDERS-FILE RECORDING MODE IS F.
+       01 ORDERS-REC.
+          05 ORDER-ID PIC X(5).
+          05 ORDER-PRODUCT-ID PIC X(5).
+          05 ORDER-QUANTITY PIC 9(3).
+          05 FILLER PIC X(67).
+
+       SD ORDERS-SORT-WORK.
+       01 SORTED-ORDER-REC.
+          05 SRT-ORDER-ID PIC X(5).
+          05 SRT-PRODUCT-ID PIC X(5).
+          05 SRT-QUANTITY PIC 9(3).
+          05 FILLER PIC X(67).
+
+       FD INVOICE-OUTPUT-FILE RECORDING MODE IS F.
+       01 OUT-REC.
+          05 INVOICE-ORDER-ID PIC X(5).
+          05 FILLER PIC X(1).
+          05 INVOICE-PRODUCT-NAME PIC X(20).
+          05 FILLER PIC X(1).
+          05 INVOICE-QUANTITY PIC 9(3).
+          05 FILLER PIC X(1).
+          05 INVOICE-TOTAL-COST PIC Z(6).99.
+          05 FILLER PIC X(40).
+
+       FD REJECTED-ORDERS-FILE RECORDING MODE IS F.
+       01 REJECT-REC.
+          05 REJ-ORDER-ID PIC X(5).
+          05 FILLER PIC X(1).
+          05 REJ-PRODUCT-ID PIC X(5).
+          05 FILLER PIC X(1).
+          05 REJ-REASON PIC X(30).
+          05 FILLER PIC X(38).
                                                                         
        WORKING-STORAGE SECTION.                                         
                                                                         
-      * FILE STATUS VARIABLES                                           
-       01 FILE-STATUSES.                                                
-           05 VSAM-STATUS PIC X(2).                                     
-           05 ORDERS-STATUS PIC X(2).                                   
-           05 OUT-STATUS PIC X(2).                                      
-                                                                        
-      * CONTROL FLAGS                                                   
-       01 FLAGS.                                                        
-           05 WS-EOF PIC X(1) VALUE 'N'.                                
-              88 EOF VALUE 'Y'.                                         
-                                                                        
-      * STATISTICS COUNTERS                                             
-       01 WS-COUNTERS.                                                  
-          05 TOTAL-ORDERS PIC 9(5) VALUE 0.                             
-          05 TOTAL-INVOICES PIC 9(5) VALUE 0.                           
-          05 TOTAL-ERRORS PIC 9(5) VALUE 0.                             
-                                                                        
-      * DISPLAY-FORMATTED COUNTERS                                      
-       01 WS-DISP-COUNTERS.                                             
-          05 TOTAL-ORDERS-DISP PIC Z(5).                                
-          05 TOTAL-INVOICES-DISP PIC Z(5).                              
-          05 TOTAL-ERRORS-DISP PIC Z(5).                                
-                                                                        
-      * CALCULATED TOTAL COST                                           
-       01 CALC-TOTAL-COST PIC 9(6)V99 COMP-3.                           
+      * FILE STATUS VARIABLES
+       01 FILE-STATUSES.
+           05 VSAM-STATUS PIC X(2).
+           05 ORDERS-STATUS PIC X(2).
+           05 OUT-STATUS PIC X(2).
+           05 REJ-STATUS PIC X(2).
+
+      * CONTROL FLAGS
+       01 FLAGS.
+           05 WS-EOF PIC X(1) VALUE 'N'.
+              88 EOF VALUE 'Y'.
+
+      * STATISTICS COUNTERS
+       01 WS-COUNTERS.
+          05 TOTAL-ORDERS PIC 9(5) VALUE 0.
+          05 TOTAL-INVOICES PIC 9(5) VALUE 0.
+          05 TOTAL-ERRORS PIC 9(5) VALUE 0.
+          05 TOTAL-ORDER-GROUPS PIC 9(5) VALUE 0.
+
+      * DISPLAY-FORMATTED COUNTERS
+       01 WS-DISP-COUNTERS.
+          05 TOTAL-ORDERS-DISP PIC Z(5).
+          05 TOTAL-INVOICES-DISP PIC Z(5).
+          05 TOTAL-ERRORS-DISP PIC Z(5).
+          05 TOTAL-ORDER-GROUPS-DISP PIC Z(5).
+
+      * CALCULATED TOTAL COST FOR A SINGLE ORDER LINE
+       01 CALC-TOTAL-COST PIC 9(6)V99 COMP-3.
+
+      * CURRENT ORDER-ID GROUP BEING CONSOLIDATED INTO ONE INVOICE
+       01 WS-CUR-ORDER-ID PIC X(5) VALUE SPACES.
+       01 WS-GROUP-LINE-COUNT PIC 9(3) VALUE 0.
+       01 WS-GROUP-TOTAL-QTY PIC 9(5) VALUE 0.
+       01 WS-GROUP-TOTAL-COST PIC 9(7)V99 COMP-3 VALUE 0.
+       01 WS-GROUP-LAST-PRODUCT-NAME PIC X(20) VALUE SPACES.
                                                                         
       **********************************************                    
       * MAIN FLOW: OPEN -> PROCESS -> CLOSE -> REPORT                   
       **********************************************                    
-       PROCEDURE DIVISION.                                              
-       MAIN-LOGIC.                                                      
-           PERFORM OPEN-ALL-FILES.                                      
-           PERFORM PROCESS-ORDERS.                                      
-           PERFORM CLOSE-ALL-FILES.                                     
-           PERFORM DISPLAY-SUMMARY.                                     
-           STOP RUN.                                                    
-                                                                        
-      **********************************************                    
-      * OPEN ALL FILES AND CHECK STATUS                                 
-      **********************************************                    
-       OPEN-ALL-FILES.                                                  
-           OPEN INPUT PRODUCT-MASTER-FILE.                              
-           IF VSAM-STATUS NOT = '00'                                    
-              DISPLAY 'ERROR OPENING PRODUCT MASTER FILE: ' VSAM-STATUS 
-              STOP RUN                                                  
-           END-IF.                                                      
-                                                                        
-           OPEN INPUT DAILY-ORDERS-FILE.                                
-           IF ORDERS-STATUS NOT = '00'                                  
-              DISPLAY 'ERROR OPENING DAILY ORDERS FILE: ' ORDERS-STATUS 
-              STOP RUN                                                  
-           END-IF.                                                      
-                                                                        
-           OPEN OUTPUT INVOICE-OUTPUT-FILE.                             
-           IF OUT-STATUS NOT = '00'                                     
-              DISPLAY 'ERROR OPENING INVOICE OUTPUT FILE: ' OUT-STATUS  
-              STOP RUN                                                  
-           END-IF.                                                      
-                                                                        
-      **********************************************                    
-      * READ ORDERS AND PROCESS EACH RECORD                             
-      **********************************************                    
-       PROCESS-ORDERS.                                                  
-           PERFORM UNTIL EOF                                            
-              READ DAILY-ORDERS-FILE                                    
-                AT END                                                  
-                   SET EOF TO TRUE                                      
-                NOT AT END                                              
-                   IF ORDERS-STATUS = '00'                              
-                      ADD 1 TO TOTAL-ORDERS                             
-                      PERFORM PROCESS-ORDER                             
-                   ELSE                                                 
-                      DISPLAY 'ERROR READING DAILY ORDERS FILE: '       
-                               ORDERS-STATUS                            
-                      STOP RUN                                          
-                   END-IF                                               
-              END-READ                                                  
-           END-PERFORM.                                                 
-                                                                        
-      **********************************************                    
-      * PROCESS SINGLE ORDER: LOOKUP AND ENRICH                         
-      **********************************************                    
-       PROCESS-ORDER.                                                   
-           MOVE SPACES TO OUT-REC.                                      
-           MOVE ORDER-PRODUCT-ID TO PRODUCT-ID.                         
-           READ PRODUCT-MASTER-FILE.                                    
-           EVALUATE TRUE                                                
-               WHEN VSAM-STATUS = '00'                                  
-                    PERFORM WRITE-INVOICE-LINE                          
-               WHEN VSAM-STATUS = '23'                                  
-                    DISPLAY 'ORDER ' ORDER-ID ': PRODUCT '              
-                            ORDER-PRODUCT-ID ' NOT FOUND.'              
-                    ADD 1 TO TOTAL-ERRORS                               
-               WHEN OTHER                                               
-                    DISPLAY 'VSAM READ ERROR: ' VSAM-STATUS             
-                    ADD 1 TO TOTAL-ERRORS                               
-                    STOP RUN                                            
-           END-EVALUATE.                                                
-                                                                        
-      **********************************************                    
-      * CALCULATE TOTAL AND WRITE INVOICE LINE                          
-      **********************************************                    
-       WRITE-INVOICE-LINE.                                              
-           COMPUTE CALC-TOTAL-COST = UNIT-PRICE * ORDER-QUANTITY.       
-                                                                        
-           MOVE ORDER-ID TO INVOICE-ORDER-ID                            
-           MOVE PRODUCT-NAME TO INVOICE-PRODUCT-NAME                    
-           MOVE ORDER-QUANTITY TO INVOICE-QUANTITY                      
-           MOVE CALC-TOTAL-COST TO INVOICE-TOTAL-COST                   
-           WRITE OUT-REC.                                               
-           IF OUT-STATUS NOT = '00'                                     
-              DISPLAY 'ERROR WRITING INVOICE: ' OUT-STATUS              
-              DISPLAY 'ORDER ID: ' ORDER-ID                             
-              ADD 1 TO TOTAL-ERRORS                                     
-              STOP RUN                                                  
-           ELSE                                                         
-              ADD 1 TO TOTAL-INVOICES                                   
-           END-IF.                                                      
-                                                                        
-      **********************************************                    
-      * CLOSE ALL FILES AND CHECK STATUS                                
-      **********************************************                    
-       CLOSE-ALL-FILES.                                                 
-           CLOSE PRODUCT-MASTER-FILE.                                   
-           IF VSAM-STATUS NOT = '00'                                    
-              DISPLAY 'WARNING: ERROR CLOSING VSAM FILE: ' VSAM-STATUS  
-           END-IF.                                                      
-                                                                        
-           CLOSE DAILY-ORDERS-FILE.                                     
-           IF ORDERS-STATUS NOT = '00'                                  
-              DISPLAY 'WARNING: ERROR CLOSING ORDERS FILE: '            
-                       ORDERS-STATUS                                    
-           END-IF.                                                      
-                                                                        
-           CLOSE INVOICE-OUTPUT-FILE.                                   
-           IF OUT-STATUS NOT = '00'                                     
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM OPEN-ALL-FILES.
+           SORT ORDERS-SORT-WORK
+               ON ASCENDING KEY SRT-ORDER-ID
+               USING DAILY-ORDERS-FILE
+               OUTPUT PROCEDURE IS PRCSS-SORT-REC THROUGH PROCESS-EXIT.
+           IF SORT-RETURN NOT = 0
+              DISPLAY 'ERROR DURING SORT OF DAILY ORDERS FILE'
+              STOP RUN
+           END-IF.
+           PERFORM CLOSE-ALL-FILES.
+           PERFORM DISPLAY-SUMMARY.
+           STOP RUN.
+
+      **********************************************
+      * OPEN ALL FILES AND CHECK STATUS
+      **********************************************
+       OPEN-ALL-FILES.
+           OPEN INPUT PRODUCT-MASTER-FILE.
+           IF VSAM-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING PRODUCT MASTER FILE: ' VSAM-STATUS
+              STOP RUN
+           END-IF.
+
+           OPEN OUTPUT INVOICE-OUTPUT-FILE.
+           IF OUT-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING INVOICE OUTPUT FILE: ' OUT-STATUS
+              STOP RUN
+           END-IF.
+
+           OPEN OUTPUT REJECTED-ORDERS-FILE.
+           IF REJ-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING REJECTED ORDERS FILE: ' REJ-STATUS
+              STOP RUN
+           END-IF.
+
+      **********************************************
+      * SORT OUTPUT PROCEDURE: GROUP LINES BY ORDER-ID
+      * AND WRITE ONE CONSOLIDATED INVOICE PER GROUP
+      **********************************************
+       PRCSS-SORT-REC.
+           RETURN ORDERS-SORT-WORK
+               AT END
+                   SET EOF TO TRUE
+           END-RETURN.
+           IF EOF
+              GO TO PROCESS-EXIT
+           END-IF.
+
+           ADD 1 TO TOTAL-ORDERS.
+           MOVE SRT-ORDER-ID TO WS-CUR-ORDER-ID.
+           PERFORM START-NEW-GROUP.
+           PERFORM ADD-LINE-TO-GROUP.
+
+           PERFORM UNTIL EOF
+              RETURN ORDERS-SORT-WORK
+                  AT END
+                      SET EOF TO TRUE
+              END-RETURN
+              IF NOT EOF
+                 ADD 1 TO TOTAL-ORDERS
+                 IF SRT-ORDER-ID = WS-CUR-ORDER-ID
+                    PERFORM ADD-LINE-TO-GROUP
+                 ELSE
+                    PERFORM FINALIZE-GROUP
+                    MOVE SRT-ORDER-ID TO WS-CUR-ORDER-ID
+                    PERFORM START-NEW-GROUP
+                    PERFORM ADD-LINE-TO-GROUP
+                 END-IF
+              END-IF
+           END-PERFORM.
+           PERFORM FINALIZE-GROUP.
+           GO TO PROCESS-EXIT.
+
+       PROCESS-EXIT.
+           EXIT.
+
+      **********************************************
+      * RESET THE GROUP ACCUMULATORS FOR A NEW ORDER-ID
+      **********************************************
+       START-NEW-GROUP.
+           MOVE 0 TO WS-GROUP-LINE-COUNT.
+           MOVE 0 TO WS-GROUP-TOTAL-QTY.
+           MOVE 0 TO WS-GROUP-TOTAL-COST.
+           MOVE SPACES TO WS-GROUP-LAST-PRODUCT-NAME.
+
+      **********************************************
+      * LOOKUP THE LINE'S PRODUCT AND FOLD IT INTO THE
+      * CURRENT GROUP, OR REJECT THE LINE IF NOT FOUND
+      **********************************************
+       ADD-LINE-TO-GROUP.
+           MOVE SRT-PRODUCT-ID TO PRODUCT-ID.
+           READ PRODUCT-MASTER-FILE.
+           EVALUATE TRUE
+               WHEN VSAM-STATUS = '00'
+                    COMPUTE CALC-TOTAL-COST =
+                            UNIT-PRICE * SRT-QUANTITY
+                    ADD SRT-QUANTITY TO WS-GROUP-TOTAL-QTY
+                    ADD CALC-TOTAL-COST TO WS-GROUP-TOTAL-COST
+                    ADD 1 TO WS-GROUP-LINE-COUNT
+                    MOVE PRODUCT-NAME TO WS-GROUP-LAST-PRODUCT-NAME
+               WHEN VSAM-STATUS = '23'
+                    DISPLAY 'ORDER ' SRT-ORDER-ID ': PRODUCT '
+                            SRT-PRODUCT-ID ' NOT FOUND.'
+                    PERFORM WRITE-REJECTED-ORDER
+                    ADD 1 TO TOTAL-ERRORS
+               WHEN OTHER
+                    DISPLAY 'VSAM READ ERROR: ' VSAM-STATUS
+                    ADD 1 TO TOTAL-ERRORS
+                    STOP RUN
+           END-EVALUATE.
+
+      **********************************************
+      * WRITE A LINE WHOSE PRODUCT COULD NOT BE FOUND
+      **********************************************
+       WRITE-REJECTED-ORDER.
+           MOVE SPACES TO REJECT-REC.
+           MOVE SRT-ORDER-ID TO REJ-ORDER-ID.
+           MOVE SRT-PRODUCT-ID TO REJ-PRODUCT-ID.
+           MOVE 'PRODUCT NOT FOUND IN MASTER' TO REJ-REASON.
+           WRITE REJECT-REC.
+           IF REJ-STATUS NOT = '00'
+              DISPLAY 'ERROR WRITING REJECTED ORDER: ' REJ-STATUS
+              DISPLAY 'ORDER ID: ' SRT-ORDER-ID
+              STOP RUN
+           END-IF.
+
+      **********************************************
+      * FLUSH THE ACCUMULATED GROUP AS ONE INVOICE
+      **********************************************
+       FINALIZE-GROUP.
+           IF WS-GROUP-LINE-COUNT > 0
+              PERFORM WRITE-INVOICE-LINE
+              ADD 1 TO TOTAL-ORDER-GROUPS
+           END-IF.
+
+      **********************************************
+      * WRITE ONE CONSOLIDATED INVOICE FOR THE GROUP
+      **********************************************
+       WRITE-INVOICE-LINE.
+           MOVE SPACES TO OUT-REC.
+           MOVE WS-CUR-ORDER-ID TO INVOICE-ORDER-ID.
+           IF WS-GROUP-LINE-COUNT = 1
+              MOVE WS-GROUP-LAST-PRODUCT-NAME TO INVOICE-PRODUCT-NAME
+           ELSE
+              MOVE 'MULTIPLE ITEMS' TO INVOICE-PRODUCT-NAME
+           END-IF.
+           MOVE WS-GROUP-TOTAL-QTY TO INVOICE-QUANTITY.
+           MOVE WS-GROUP-TOTAL-COST TO INVOICE-TOTAL-COST.
+           WRITE OUT-REC.
+           IF OUT-STATUS NOT = '00'
+              DISPLAY 'ERROR WRITING INVOICE: ' OUT-STATUS
+              DISPLAY 'ORDER ID: ' WS-CUR-ORDER-ID
+              ADD 1 TO TOTAL-ERRORS
+              STOP RUN
+           ELSE
+              ADD 1 TO TOTAL-INVOICES
+           END-IF.
+
+      **********************************************
+      * CLOSE ALL FILES AND CHECK STATUS
+      **********************************************
+       CLOSE-ALL-FILES.
+           CLOSE PRODUCT-MASTER-FILE.
+           IF VSAM-STATUS NOT = '00'
+              DISPLAY 'WARNING: ERROR CLOSING VSAM FILE: ' VSAM-STATUS
+           END-IF.
+
+           CLOSE INVOICE-OUTPUT-FILE.
+           IF OUT-STATUS NOT = '00'
               DISPLAY 'WARNING: ERROR CLOSING INVOICE FILE: ' OUT-STATUS
-           END-IF.                                                      
-                                                                        
-      **********************************************                    
-      * DISPLAY SUMMARY STATISTICS TO SYSOUT                            
-      **********************************************                    
-       DISPLAY-SUMMARY.                                                 
-           MOVE TOTAL-ORDERS TO TOTAL-ORDERS-DISP.                      
-           MOVE TOTAL-INVOICES TO TOTAL-INVOICES-DISP.                  
-           MOVE TOTAL-ERRORS TO TOTAL-ERRORS-DISP.                      
-                                                                        
-           DISPLAY '========================================'.          
-           DISPLAY 'INVOICE GENERATION SUMMARY'.                        
-           DISPLAY '========================================'.          
-           DISPLAY 'TOTAL ORDERS PROCESSED: ' TOTAL-ORDERS-DISP.        
-           DISPLAY 'TOTAL INVOICES CREATED: ' TOTAL-INVOICES-DISP.      
-           DISPLAY 'TOTAL ERRORS:           ' TOTAL-ERRORS-DISP.        
-           DISPLAY '========================================'.          
+           END-IF.
+
+           CLOSE REJECTED-ORDERS-FILE.
+           IF REJ-STATUS NOT = '00'
+              DISPLAY 'WARNING: ERROR CLOSING REJECTED ORDERS FILE: '
+                       REJ-STATUS
+           END-IF.
+
+      **********************************************
+      * DISPLAY SUMMARY STATISTICS TO SYSOUT
+      **********************************************
+       DISPLAY-SUMMARY.
+           MOVE TOTAL-ORDERS TO TOTAL-ORDERS-DISP.
+           MOVE TOTAL-INVOICES TO TOTAL-INVOICES-DISP.
+           MOVE TOTAL-ERRORS TO TOTAL-ERRORS-DISP.
+           MOVE TOTAL-ORDER-GROUPS TO TOTAL-ORDER-GROUPS-DISP.
+
+           DISPLAY '========================================'.
+           DISPLAY 'INVOICE GENERATION SUMMARY'.
+           DISPLAY '========================================'.
+           DISPLAY 'TOTAL ORDER LINES PROCESSED: ' TOTAL-ORDERS-DISP.
+           DISPLAY 'TOTAL ORDER GROUPS:          '
+                    TOTAL-ORDER-GROUPS-DISP.
+           DISPLAY 'TOTAL INVOICES CREATED:      '
+                    TOTAL-INVOICES-DISP.
+           DISPLAY 'TOTAL ERRORS:                ' TOTAL-ERRORS-DISP.
+           DISPLAY '========================================'.
+
