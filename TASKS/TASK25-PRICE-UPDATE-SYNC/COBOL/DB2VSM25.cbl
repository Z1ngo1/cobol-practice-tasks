@@ -16,17 +16,39 @@
       *     OTHER -> LOG ERROR, ROLLBACK, STOP RUN.                    *
       *   PHASE 4 - COMMIT EVERY 50 RECORDS (COMMIT-COUNT >= 50).      *
       *             FINAL COMMIT IN CLOSE-ALL-FILES IF COUNT > 0.      *
+      *   PHASE 5 - PRICE SWING CHECK BEFORE APPLYING AN UPDATE:       *
+      *     IF THE OLD PRICE IS NONZERO AND THE PERCENT CHANGE EXCEEDS *
+      *     THE SWING THRESHOLD (DEFAULT 50%, OVERRIDABLE BY THE       *
+      *     OPTIONAL PCTDD CONTROL FILE), THE UPDATE IS NOT APPLIED -  *
+      *     IT IS WRITTEN TO THE SWING REVIEW FILE INSTEAD, PENDING    *
+      *     MANUAL REVIEW.                                             *
+      *   PHASE 6 - CURRENCY CODE CARRIED WITH EACH PRICE, BOTH IN THE *
+      *     VSAM MASTER AND THE DB2 HISTORY TABLE, SO PRICES IN        *
+      *     DIFFERENT CURRENCIES ARE NOT COMPARED OR COMBINED.         *
       *                                                                *
       * AUTHOR: STANISLAV                                              *
       * DATE: 2026/01/23                                               *
       *                                                                *
+      * MODIFICATION HISTORY:                                          *
+      *   2026/07/02  SSH  ADD A CONFIGURABLE PRICE-SWING SANITY CHECK *
+      *                    THAT ROUTES LARGE PRICE CHANGES TO A REVIEW *
+      *                    FILE INSTEAD OF APPLYING THEM.              *
+      *   2026/07/02  SSH  CARRY A CURRENCY CODE WITH EACH PRICE IN    *
+      *                    THE VSAM MASTER AND THE DB2 HISTORY TABLE.  *
+      *   2026/08/08  SSH  LOG EACH RUN TO TB_BATCH_RUN_HISTORY SO     *
+      *                    OPERATIONS CAN SEE WHEN THE JOB RAN AND     *
+      *                    HOW MANY ROWS IT UPDATED.                   *
+      *                                                                *
       * FILES:                                                         *
       * INPUT:  INDD   (PRICE.UPDATE)   - PS DAILY PRICE UPDATES       *
       *         VSAMDD (PRODUCT.MASTER) - VSAM KSDS PRODUCT MASTER     *
+      *         PCTDD  (SWING.PCT.CFG)  - OPTIONAL SWING PCT OVERRIDE  *
       * OUTPUT: OUTDD  (UPDATE.LOG)     - PS UPDATE RESULT LOG         *
+      *         SWGDD  (SWING.REVIEW)   - FLAGGED PRICE SWINGS         *
       *                                                                *
       * DB2 OBJECTS:                                                   *
-      * TB_PRICE_HISTORY - AUDIT TABLE (PROD_ID,OLD_PRICE,NEW_PRICE)   *
+      * TB_PRICE_HISTORY - AUDIT TABLE (PROD_ID,OLD_PRICE,NEW_PRICE,   *
+      *                     CURRENCY_CODE)                             *
       * DCLGEN: TASK25   - HOST VARIABLE DECLARATIONS                  *
       ******************************************************************
                                                                         
@@ -47,28 +69,46 @@
               RECORD KEY IS VSAM-PROD-ID                                
               FILE STATUS IS VSAM-STATUS.                               
                                                                         
-           SELECT OUT-FILE ASSIGN TO OUTDD                              
-              ORGANIZATION IS SEQUENTIAL                                
-              FILE STATUS IS OUT-STATUS.                                
-                                                                        
-       DATA DIVISION.                                                   
-       FILE SECTION.                                                    
-       FD IN-FILE RECORDING MODE IS F.                                  
-       01 IN-REC.                                                       
-          05 IN-PROD-ID PIC X(5).                                       
-          05 IN-NEW-PRICE PIC 9(5)V99.                                  
-          05 FILLER PIC X(68).                                          
-                                                                        
-       FD VSAM-FILE.                                                    
-       01 VSAM-REC.                                                     
-          05 VSAM-PROD-ID PIC X(5).                                     
-          05 VSAM-PROD-NAME PIC X(20).                                  
-          05 VSAM-CURR-PRICE PIC 9(5)V99.                               
-          05 FILLER PIC X(48).                                          
-                                                                        
-       FD OUT-FILE RECORDING MODE IS F.                                 
-       01 OUT-REC PIC X(80).                                            
-                                                                        
+           SELECT OUT-FILE ASSIGN TO OUTDD
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS OUT-STATUS.
+
+           SELECT SWING-FILE ASSIGN TO SWGDD
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS SWING-STATUS.
+
+           SELECT OPTIONAL SWING-CONFIG-FILE ASSIGN TO PCTDD
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS SWING-CONFIG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD IN-FILE RECORDING MODE IS F.
+       01 IN-REC.
+          05 IN-PROD-ID PIC X(5).
+          05 IN-NEW-PRICE PIC 9(5)V99.
+          05 IN-CURRENCY PIC X(3).
+          05 FILLER PIC X(65).
+
+       FD VSAM-FILE.
+       01 VSAM-REC.
+          05 VSAM-PROD-ID PIC X(5).
+          05 VSAM-PROD-NAME PIC X(20).
+          05 VSAM-CURR-PRICE PIC 9(5)V99.
+          05 VSAM-CURRENCY PIC X(3).
+          05 FILLER PIC X(45).
+
+       FD OUT-FILE RECORDING MODE IS F.
+       01 OUT-REC PIC X(80).
+
+       FD SWING-FILE RECORDING MODE IS F.
+       01 SWING-REC PIC X(80).
+
+       FD SWING-CONFIG-FILE RECORDING MODE IS F.
+       01 SWING-CONFIG-REC.
+          05 CFG-SWING-PCT PIC 9(3).
+          05 FILLER PIC X(77).
+
        WORKING-STORAGE SECTION.                                         
                                                                         
       * DB2 COMMUNICATION AREA                                          
@@ -81,53 +121,88 @@
              INCLUDE TASK25                                             
            END-EXEC.                                                    
                                                                         
-      * FILE STATUS VARIABLES                                           
-       01 FILE-STATUSES.                                                
-          05 IN-STATUS PIC X(2).                                        
-          05 VSAM-STATUS PIC X(2).                                      
-          05 OUT-STATUS PIC X(2).                                       
-                                                                        
-      * CONTROL FLAGS                                                   
-       01 WS-FLAGS.                                                     
-          05 WS-EOF PIC X(1) VALUE 'N'.                                 
-             88 EOF VALUE 'Y'.                                          
-                                                                        
-      * COMMIT COUNTER                                                  
-       01 WS-COUNTERS.                                                  
-          05 COMMIT-COUNT PIC 9(5) VALUE 0.                             
-          05 WS-CNT-COMMITS PIC 9(5) VALUE 0.                           
-          05 WS-CNT-PROCESSED PIC 9(5) VALUE 0.                         
-          05 WS-CNT-UPDATED PIC 9(5) VALUE 0.                           
-          05 WS-CNT-NOT-FOUND PIC 9(5) VALUE 0.                         
-                                                                        
-      * DISPLAY-FORMATTED COUNTERS                                      
-       01 WS-DISP-COUNTERS.                                             
-          05 WS-CNT-COMMITS-DISP PIC ZZZZ9.                             
-          05 WS-CNT-PROCESSED-DISP PIC ZZZZ9.                           
-          05 WS-CNT-UPDATED-DISP PIC ZZZZ9.                             
-          05 WS-CNT-NOT-FOUND-DISP PIC ZZZZ9.                           
-                                                                        
-      * EDITED PRICE VALUES FOR OUTPUT                                  
-       01 WS-CONVERT.                                                   
-          05 WS-OLD-PRICE-CONV PIC ZZZZ9.99.                            
-          05 WS-IN-NEW-PRICE-CONV PIC ZZZZ9.99.                         
-                                                                        
-      * OLD PRICE SAVED BEFORE REWRITE                                  
-       01 WS-OLD-PRICE PIC S9(5)V9(2) COMP-3.                           
-                                                                        
-      * OUTPUT BUFFER                                                   
-       01 WS-MSG PIC X(80).                                             
-                                                                        
-      **********************************************                    
-      * OPEN -> PROCESS UPDATES -> CLOSE                                
+      * FILE STATUS VARIABLES
+       01 FILE-STATUSES.
+          05 IN-STATUS PIC X(2).
+          05 VSAM-STATUS PIC X(2).
+          05 OUT-STATUS PIC X(2).
+          05 SWING-STATUS PIC X(2).
+          05 SWING-CONFIG-STATUS PIC X(2).
+
+      * CONTROL FLAGS
+       01 WS-FLAGS.
+          05 WS-EOF PIC X(1) VALUE 'N'.
+             88 EOF VALUE 'Y'.
+          05 WS-SWING-SW PIC X(1) VALUE 'N'.
+             88 PRICE-SWING-FLAGGED VALUE 'Y'.
+             88 PRICE-SWING-OK VALUE 'N'.
+
+      * COMMIT COUNTER
+       01 WS-COUNTERS.
+          05 COMMIT-COUNT PIC 9(5) VALUE 0.
+          05 WS-CNT-COMMITS PIC 9(5) VALUE 0.
+          05 WS-CNT-PROCESSED PIC 9(5) VALUE 0.
+          05 WS-CNT-UPDATED PIC 9(5) VALUE 0.
+          05 WS-CNT-NOT-FOUND PIC 9(5) VALUE 0.
+          05 WS-CNT-SWING-FLAGGED PIC 9(5) VALUE 0.
+
+      * DISPLAY-FORMATTED COUNTERS
+       01 WS-DISP-COUNTERS.
+          05 WS-CNT-COMMITS-DISP PIC ZZZZ9.
+          05 WS-CNT-PROCESSED-DISP PIC ZZZZ9.
+          05 WS-CNT-UPDATED-DISP PIC ZZZZ9.
+          05 WS-CNT-NOT-FOUND-DISP PIC ZZZZ9.
+          05 WS-CNT-SWING-FLAGGED-DISP PIC ZZZZ9.
+
+      * EDITED PRICE VALUES FOR OUTPUT
+       01 WS-CONVERT.
+          05 WS-OLD-PRICE-CONV PIC ZZZZ9.99.
+          05 WS-IN-NEW-PRICE-CONV PIC ZZZZ9.99.
+
+      * OLD PRICE SAVED BEFORE REWRITE
+       01 WS-OLD-PRICE PIC S9(5)V9(2) COMP-3.
+
+      * PRICE SWING SANITY CHECK THRESHOLD, OVERRIDABLE BY PCTDD
+       01 WS-SWING-PCT-LIMIT PIC 9(3) VALUE 50.
+       01 WS-SWING-PCT PIC 9(7)V99 VALUE 0.
+
+      * OUTPUT BUFFER
+       01 WS-MSG PIC X(80).
+
+      * HOST VARIABLES FOR THE SHARED BATCH-RUN HISTORY AUDIT INSERT
+       01 HV-HIST-JOB-NAME PIC X(8) VALUE 'DB2VSM25'.
+       01 HV-HIST-RUN-DATE PIC 9(8).
+       01 HV-HIST-RECORDS-PROCESSED PIC S9(9) COMP.
+       01 HV-HIST-RECORDS-CHANGED PIC S9(9) COMP.
+       01 HV-HIST-RECORDS-ERRORS PIC S9(9) COMP.
+
+      **********************************************
+      * OPEN -> PROCESS UPDATES -> CLOSE
       **********************************************                    
-       PROCEDURE DIVISION.                                              
-       MAIN-LOGIC.                                                      
-           PERFORM OPEN-ALL-FILES.                                      
-           PERFORM PROCESS-PRICE-UPDATES.                               
-           PERFORM CLOSE-ALL-FILES.                                     
-           PERFORM DISPLAY-SUMMARY.                                     
-           STOP RUN.                                                    
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM LOAD-SWING-CONFIG.
+           PERFORM OPEN-ALL-FILES.
+           PERFORM PROCESS-PRICE-UPDATES.
+           PERFORM CLOSE-ALL-FILES.
+           PERFORM RECORD-BATCH-HISTORY.
+           PERFORM DISPLAY-SUMMARY.
+           STOP RUN.
+
+      **********************************************
+      * LOADS AN OPTIONAL OVERRIDE FOR THE PRICE
+      * SWING PERCENT THRESHOLD. IF PCTDD IS ABSENT
+      * THE CODED DEFAULT (50%) REMAINS IN EFFECT.
+      **********************************************
+       LOAD-SWING-CONFIG.
+           OPEN INPUT SWING-CONFIG-FILE.
+           IF SWING-CONFIG-STATUS = '00'
+              READ SWING-CONFIG-FILE
+              IF SWING-CONFIG-STATUS = '00'
+                 MOVE CFG-SWING-PCT TO WS-SWING-PCT-LIMIT
+              END-IF
+              CLOSE SWING-CONFIG-FILE
+           END-IF.
                                                                         
       **********************************************                    
       * OPEN ALL FILES AND CHECK STATUS                                 
@@ -145,11 +220,17 @@
               STOP RUN                                                  
            END-IF.                                                      
                                                                         
-           OPEN OUTPUT OUT-FILE.                                        
-           IF OUT-STATUS NOT = '00'                                     
-              DISPLAY 'ERROR OPENING OUTPUT FILE: ' OUT-STATUS          
-              STOP RUN                                                  
-           END-IF.                                                      
+           OPEN OUTPUT OUT-FILE.
+           IF OUT-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING OUTPUT FILE: ' OUT-STATUS
+              STOP RUN
+           END-IF.
+
+           OPEN OUTPUT SWING-FILE.
+           IF SWING-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING SWING REVIEW FILE: ' SWING-STATUS
+              STOP RUN
+           END-IF.
                                                                         
       **********************************************                    
       * READS IN-FILE TO EOF. PER RECORD:                               
@@ -216,12 +297,70 @@
                       END-EXEC                                          
                       STOP RUN                                          
                    END-IF                                               
-               NOT INVALID KEY                                          
-                   MOVE VSAM-CURR-PRICE TO WS-OLD-PRICE                 
-                   MOVE IN-NEW-PRICE TO VSAM-CURR-PRICE                 
-                   PERFORM WRITE-DB2-PARA                               
-                   PERFORM REWRITE-VSAM-PARA                            
-           END-READ.                                                    
+               NOT INVALID KEY
+                   MOVE VSAM-CURR-PRICE TO WS-OLD-PRICE
+                   PERFORM CHECK-PRICE-SWING
+                   IF PRICE-SWING-FLAGGED
+                      PERFORM WRITE-SWING-REVIEW
+                   ELSE
+                      MOVE IN-NEW-PRICE TO VSAM-CURR-PRICE
+                      MOVE IN-CURRENCY TO VSAM-CURRENCY
+                      PERFORM WRITE-DB2-PARA
+                      PERFORM REWRITE-VSAM-PARA
+                   END-IF
+           END-READ.
+
+      **********************************************
+      * COMPARES THE INCOMING PRICE TO THE SAVED OLD
+      * PRICE. IF THE OLD PRICE IS NONZERO AND THE
+      * PERCENT CHANGE EXCEEDS WS-SWING-PCT-LIMIT,
+      * FLAGS THE UPDATE FOR MANUAL REVIEW INSTEAD
+      * OF APPLYING IT.
+      **********************************************
+       CHECK-PRICE-SWING.
+           SET PRICE-SWING-OK TO TRUE.
+           IF WS-OLD-PRICE > 0
+              COMPUTE WS-SWING-PCT ROUNDED =
+                 FUNCTION ABS(IN-NEW-PRICE - WS-OLD-PRICE) * 100
+                    / WS-OLD-PRICE
+                 ON SIZE ERROR
+                    SET PRICE-SWING-FLAGGED TO TRUE
+              END-COMPUTE
+              IF WS-SWING-PCT > WS-SWING-PCT-LIMIT
+                 SET PRICE-SWING-FLAGGED TO TRUE
+              END-IF
+           END-IF.
+
+      **********************************************
+      * WRITES A FLAGGED PRICE SWING TO THE SWING
+      * REVIEW FILE AND LOGS A ONE-LINE NOTE TO THE
+      * UPDATE LOG. THE VSAM RECORD AND DB2 HISTORY
+      * ARE NOT TOUCHED - THE UPDATE IS LEFT PENDING.
+      **********************************************
+       WRITE-SWING-REVIEW.
+           ADD 1 TO WS-CNT-SWING-FLAGGED.
+           MOVE WS-OLD-PRICE TO WS-OLD-PRICE-CONV.
+           MOVE IN-NEW-PRICE TO WS-IN-NEW-PRICE-CONV.
+           MOVE SPACES TO SWING-REC.
+           STRING IN-PROD-ID DELIMITED BY SIZE
+                  ' OLD: ' DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-OLD-PRICE-CONV) DELIMITED BY SIZE
+                  ' NEW: ' DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-IN-NEW-PRICE-CONV) DELIMITED BY SIZE
+                  ' EXCEEDS SWING LIMIT - PENDING REVIEW'
+                      DELIMITED BY SIZE
+                  INTO SWING-REC
+           END-STRING.
+           WRITE SWING-REC.
+           IF SWING-STATUS NOT = '00'
+              DISPLAY 'ERROR WRITING SWING REVIEW: ' SWING-STATUS
+              EXEC SQL
+                ROLLBACK WORK
+              END-EXEC
+              STOP RUN
+           END-IF.
+           MOVE 'PRICE SWING EXCEEDS LIMIT - PENDING REVIEW' TO WS-MSG.
+           PERFORM WRITE-LOG-PARA.
 
       **********************************************                    
       * REWRITES VSAM-REC WITH UPDATED PRICE.                           
@@ -249,18 +388,20 @@
       * ROLLBACK, STOP RUN.                                             
       **********************************************                    
        WRITE-DB2-PARA.                                                  
-           MOVE IN-PROD-ID TO PROD-ID.                                  
-           MOVE WS-OLD-PRICE TO OLD-PRICE.                              
-           MOVE IN-NEW-PRICE TO NEW-PRICE.                              
-                                                                        
-           EXEC SQL                                                     
-             INSERT INTO TB_PRICE_HISTORY                               
-             (PROD_ID, OLD_PRICE, NEW_PRICE)                            
-             VALUES                                                     
-             (:PROD-ID,                                                 
-              :OLD-PRICE,                                               
-              :NEW-PRICE)                                               
-           END-EXEC.                                                    
+           MOVE IN-PROD-ID TO PROD-ID.
+           MOVE WS-OLD-PRICE TO OLD-PRICE.
+           MOVE IN-NEW-PRICE TO NEW-PRICE.
+           MOVE IN-CURRENCY TO CURRENCY-CODE.
+
+           EXEC SQL
+             INSERT INTO TB_PRICE_HISTORY
+             (PROD_ID, OLD_PRICE, NEW_PRICE, CURRENCY_CODE)
+             VALUES
+             (:PROD-ID,
+              :OLD-PRICE,
+              :NEW-PRICE,
+              :CURRENCY-CODE)
+           END-EXEC.
                                                                         
            IF SQLCODE = 0                                               
               ADD 1 TO WS-CNT-UPDATED                                   
@@ -335,26 +476,67 @@
               DISPLAY 'WARNING: ERROR CLOSING VSAM FILE: ' VSAM-STATUS  
            END-IF.                                                      
                                                                         
-           CLOSE OUT-FILE.                                              
-           IF OUT-STATUS NOT = '00'                                     
-              DISPLAY 'WARNING: ERROR CLOSING OUTPUT FILE: ' OUT-STATUS 
-           END-IF.                                                      
-                                                                        
-       DISPLAY-SUMMARY.                                                 
-           MOVE WS-CNT-COMMITS TO WS-CNT-COMMITS-DISP.                  
-           MOVE WS-CNT-PROCESSED TO WS-CNT-PROCESSED-DISP.              
-           MOVE WS-CNT-UPDATED TO WS-CNT-UPDATED-DISP.                  
-           MOVE WS-CNT-NOT-FOUND TO WS-CNT-NOT-FOUND-DISP.              
-                                                                        
-           DISPLAY '========================================'.          
-           DISPLAY 'PRICE UPDATE SUMMARY'.                              
-           DISPLAY '========================================'.          
-           DISPLAY 'COMMIT COUNT: '                                     
-                   FUNCTION TRIM(WS-CNT-COMMITS-DISP).                  
-           DISPLAY 'RECORDS PROCESSED: '                                
-                   FUNCTION TRIM(WS-CNT-PROCESSED-DISP).                
-           DISPLAY 'RECORDS UPDATED: '                                  
-                   FUNCTION TRIM(WS-CNT-UPDATED-DISP).                  
-           DISPLAY 'RECORDS NOT FOUND: '                                
-                   FUNCTION TRIM(WS-CNT-NOT-FOUND-DISP).                
-           DISPLAY '========================================'.          
+           CLOSE OUT-FILE.
+           IF OUT-STATUS NOT = '00'
+              DISPLAY 'WARNING: ERROR CLOSING OUTPUT FILE: ' OUT-STATUS
+           END-IF.
+
+           CLOSE SWING-FILE.
+           IF SWING-STATUS NOT = '00'
+              DISPLAY 'WARNING: ERROR CLOSING SWING REVIEW FILE: '
+                      SWING-STATUS
+           END-IF.
+
+       DISPLAY-SUMMARY.
+           MOVE WS-CNT-COMMITS TO WS-CNT-COMMITS-DISP.
+           MOVE WS-CNT-PROCESSED TO WS-CNT-PROCESSED-DISP.
+           MOVE WS-CNT-UPDATED TO WS-CNT-UPDATED-DISP.
+           MOVE WS-CNT-NOT-FOUND TO WS-CNT-NOT-FOUND-DISP.
+           MOVE WS-CNT-SWING-FLAGGED TO WS-CNT-SWING-FLAGGED-DISP.
+
+           DISPLAY '========================================'.
+           DISPLAY 'PRICE UPDATE SUMMARY'.
+           DISPLAY '========================================'.
+           DISPLAY 'COMMIT COUNT: '
+                   FUNCTION TRIM(WS-CNT-COMMITS-DISP).
+           DISPLAY 'RECORDS PROCESSED: '
+                   FUNCTION TRIM(WS-CNT-PROCESSED-DISP).
+           DISPLAY 'RECORDS UPDATED: '
+                   FUNCTION TRIM(WS-CNT-UPDATED-DISP).
+           DISPLAY 'RECORDS NOT FOUND: '
+                   FUNCTION TRIM(WS-CNT-NOT-FOUND-DISP).
+           DISPLAY 'PRICE SWINGS FLAGGED: '
+                   FUNCTION TRIM(WS-CNT-SWING-FLAGGED-DISP).
+           DISPLAY '========================================'.
+
+      **********************************************
+      * WRITES ONE ROW TO THE SHARED TB_BATCH_RUN_HISTORY
+      * AUDIT TABLE SO OPERATIONS CAN SEE WHEN EACH BATCH
+      * JOB RAN AND HOW MANY ROWS IT TOUCHED. A FAILURE
+      * HERE IS LOGGED ONLY - IT DOES NOT ROLL BACK OR
+      * STOP AN OTHERWISE SUCCESSFUL PRICE UPDATE RUN.
+      **********************************************
+       RECORD-BATCH-HISTORY.
+           ACCEPT HV-HIST-RUN-DATE FROM DATE YYYYMMDD.
+           MOVE WS-CNT-PROCESSED TO HV-HIST-RECORDS-PROCESSED.
+           MOVE WS-CNT-UPDATED TO HV-HIST-RECORDS-CHANGED.
+           MOVE WS-CNT-NOT-FOUND TO HV-HIST-RECORDS-ERRORS.
+
+           EXEC SQL
+             INSERT INTO TB_BATCH_RUN_HISTORY
+               (JOB_NAME, RUN_DATE, RECORDS_PROCESSED,
+                RECORDS_CHANGED, RECORDS_ERRORS)
+             VALUES
+               (:HV-HIST-JOB-NAME, :HV-HIST-RUN-DATE,
+                :HV-HIST-RECORDS-PROCESSED,
+                :HV-HIST-RECORDS-CHANGED,
+                :HV-HIST-RECORDS-ERRORS)
+           END-EXEC.
+           IF SQLCODE NOT = 0
+              DISPLAY 'WARNING: BATCH HISTORY INSERT FAILED: '
+                       SQLCODE
+           ELSE
+              EXEC SQL
+                COMMIT WORK
+              END-EXEC
+           END-IF.
