@@ -7,15 +7,34 @@
       * AND GENERATES DUPLICATE REPORT.                                *
       *                                                                *
       * BUSINESS LOGIC:                                                *
-      *   SORT CLIENT RECORDS BY NAME (ASC), BIRTHDATE (ASC), ID (ASC) *
-      *   GROUP CONSECUTIVE RECORDS WITH SAME NAME + BIRTHDATE:        *
-      *     GROUP SIZE > 1 -> WRITE ALL RECORDS IN GROUP TO REPORT     *
+      *   SORT CLIENT RECORDS BY BIRTHDATE (ASC), NAME (ASC), ID (ASC) *
+      *   GROUP CONSECUTIVE RECORDS WITH SAME BIRTHDATE AND EITHER AN  *
+      *   EXACT NAME MATCH OR A NEAR MATCH (SAME BIRTHDATE, NAME       *
+      *   DIFFERS IN AT MOST 2 CHARACTER POSITIONS - CATCHES TYPOS):   *
+      *     GROUP SIZE > 1 -> WRITE ALL RECORDS IN GROUP TO REPORT,    *
+      *                       FLAGGED EXACT OR FUZZY                   *
       *     GROUP SIZE = 1 -> SKIP (NO DUPLICATE)                      *
+      *   A GROUP LARGER THAN THE 50-ENTRY BUFFER STILL REPORTS EVERY  *
+      *   MEMBER: ENTRIES PAST 50 ARE WRITTEN STRAIGHT TO THE REPORT   *
+      *   INSTEAD OF BEING HELD IN THE BUFFER.                         *
       *   DISPLAY SUMMARY: TOTAL RECORDS, GROUPS, DUPLICATES           *
       *                                                                *
       * AUTHOR: STANISLAV                                              *
       * DATE: 2025/12/25                                               *
       *                                                                *
+      * MODIFICATION HISTORY:                                         *
+      * 2026/03/23  SSH  GROUPS LARGER THAN THE 50-ENTRY BUFFER NO     *
+      *                  LONGER DROP MEMBERS PAST THE LIMIT - EXCESS   *
+      *                  MEMBERS ARE WRITTEN STRAIGHT TO THE REPORT.   *
+      * 2026/03/23  SSH  ADDED NEAR-MATCH NAME COMPARISON SO TYPO'D    *
+      *                  DUPLICATES (SAME BIRTHDATE) ARE CAUGHT, NOT   *
+      *                  JUST EXACT NAME MATCHES.                      *
+      * 2026/08/09  SSH  REPLACED THE FIXED-POSITION NEAR-MATCH        *
+      *                  COMPARE WITH A LEVENSHTEIN EDIT DISTANCE -    *
+      *                  A DROPPED/INSERTED LETTER (E.G. "JON SMITH"   *
+      *                  VS "JOHN SMITH") WAS SHIFTING EVERY LATER     *
+      *                  POSITION AND FAILING THE NEAR-MATCH CHECK.    *
+      *                                                                *
       * FILES:                                                         *
       * INPUT:  VSAMDD (CLIENT.MASTER.FILE) - KSDS                     *
       * OUTPUT: REPDD (DUPLICATE.REPORT) - PS, 80 BYTES                *
@@ -57,16 +76,18 @@
            05 SRT-CITY PIC X(20).                                       
            05 FILLER PIC X(6).                                          
                                                                         
-       FD DUPLICATE-REPORT-FILE RECORDING MODE IS F.                    
-       01 REPORT-LINE.                                                  
-           05 CL-ID PIC X(6).                                           
-           05 FILLER PIC X(1).                                          
-           05 CL-NAME PIC X(30).                                        
-           05 FILLER PIC X(1).                                          
-           05 CL-BIRTH PIC X(8).                                        
-           05 FILLER PIC X(1).                                          
-           05 CL-PASSPORT PIC X(10).                                    
-           05 FILLER PIC X(23).                                         
+       FD DUPLICATE-REPORT-FILE RECORDING MODE IS F.
+       01 REPORT-LINE.
+           05 CL-ID PIC X(6).
+           05 FILLER PIC X(1).
+           05 CL-NAME PIC X(30).
+           05 FILLER PIC X(1).
+           05 CL-BIRTH PIC X(8).
+           05 FILLER PIC X(1).
+           05 CL-PASSPORT PIC X(10).
+           05 FILLER PIC X(1).
+           05 CL-MATCH-TYPE PIC X(5).
+           05 FILLER PIC X(17).
                                                                         
        WORKING-STORAGE SECTION.                                         
                                                                         
@@ -87,37 +108,70 @@
            05 WS-CUR-NAME PIC X(30) VALUE SPACES.                       
            05 WS-CUR-BIRTH PIC X(8) VALUE SPACES.                       
                                                                         
-      * BUFFER FOR STORING DUPLICATE GROUP (MAX 50 RECORDS)             
-       01 DUPLICATE-GROUP-BUFFER.                                       
-           05 WS-GROUP-COUNT PIC 9(3) VALUE 0.                          
-           05 WS-GROUP-TABLE OCCURS 50 TIMES.                           
-              10 G-ID PIC X(6).                                         
-              10 G-NAME PIC X(30).                                      
-              10 G-BIRTH PIC X(8).                                      
-              10 G-PASSPORT PIC X(10).                                  
-                                                                        
-      * STATISTICS COUNTERS                                             
-       01 WS-COUNTERS.                                                  
-           05 TOTAL-DUPS PIC 9(5) VALUE 0.                              
-           05 TOTAL-GROUPS PIC 9(5) VALUE 0.                            
-           05 TOTAL-REC PIC 9(5) VALUE 0.                               
-                                                                        
-      * DISPLAY-FORMATTED COUNTERS                                      
-       01 WS-DISP-COUNTERS.                                             
-           05 TOTAL-DUPS-DISP PIC ZZZZ9.                                
-           05 TOTAL-GROUPS-DISP PIC ZZZZ9.                              
-           05 TOTAL-REC-DISP PIC ZZZZ9.                                 
-                                                                        
-      * FORMATTED REPORT LINE FOR OUTPUT                                
-       01 WS-REPORT-LINE.                                               
-          05 WS-CL-ID PIC X(6).                                         
-          05 FILLER PIC X(1) VALUE SPACE.                               
-          05 WS-CL-NAME PIC X(30).                                      
-          05 FILLER PIC X(1) VALUE SPACE.                               
-          05 WS-CL-BIRTH PIC X(8).                                      
-          05 FILLER PIC X(1) VALUE SPACE.                               
-          05 WS-CL-PASSPORT PIC X(10).                                  
-          05 FILLER PIC X(23) VALUE SPACES.                             
+      * BUFFER FOR STORING DUPLICATE GROUP (MAX 50 RECORDS)
+       01 DUPLICATE-GROUP-BUFFER.
+           05 WS-GROUP-COUNT PIC 9(3) VALUE 0.
+           05 WS-GROUP-TABLE OCCURS 50 TIMES.
+              10 G-ID PIC X(6).
+              10 G-NAME PIC X(30).
+              10 G-BIRTH PIC X(8).
+              10 G-PASSPORT PIC X(10).
+              10 G-MATCH-TYPE PIC X(5).
+
+      * MATCH TYPE OF THE CURRENT RECORD BEING ADDED TO THE GROUP
+       01 WS-MATCH-TYPE PIC X(5) VALUE 'EXACT'.
+
+      * EDIT DISTANCE BETWEEN THE TWO NAMES BEING COMPARED, USED FOR
+      * THE NEAR-MATCH CHECK (NOT A FIXED-POSITION CHARACTER COMPARE -
+      * A DROPPED/INSERTED LETTER SHIFTS EVERY CHARACTER AFTER IT, SO
+      * THE COMPARISON HAS TO ALIGN THE TWO NAMES, NOT JUST INDEX THEM
+      * TOGETHER).
+       01 WS-NAME-DIFF-COUNT PIC 9(2) VALUE 0.
+
+      * WORKING FIELDS FOR THE LEVENSHTEIN EDIT-DISTANCE CALCULATION
+      * IN COMPUTE-NAME-DIFF-COUNT. THE TABLE IS KEPT TO TWO ROWS
+      * (PREVIOUS/CURRENT) SINCE ONLY THE ROW ABOVE IS EVER NEEDED.
+       01 WS-EDIT-DISTANCE-FIELDS.
+           05 WS-NAME1-LEN PIC 9(2) VALUE 0.
+           05 WS-NAME2-LEN PIC 9(2) VALUE 0.
+           05 WS-EDIT-I PIC 9(2) VALUE 0.
+           05 WS-EDIT-J PIC 9(2) VALUE 0.
+           05 WS-EDIT-COST PIC 9(2) VALUE 0.
+           05 WS-EDIT-DELETE-COST PIC 9(2) VALUE 0.
+           05 WS-EDIT-INSERT-COST PIC 9(2) VALUE 0.
+           05 WS-EDIT-REPLACE-COST PIC 9(2) VALUE 0.
+           05 WS-EDIT-MIN-COST PIC 9(2) VALUE 0.
+       01 WS-EDIT-PREV-ROW.
+           05 WS-EDIT-PREV PIC 9(2) OCCURS 31 TIMES VALUE 0.
+       01 WS-EDIT-CURR-ROW.
+           05 WS-EDIT-CURR PIC 9(2) OCCURS 31 TIMES VALUE 0.
+
+      * STATISTICS COUNTERS
+       01 WS-COUNTERS.
+           05 TOTAL-DUPS PIC 9(5) VALUE 0.
+           05 TOTAL-GROUPS PIC 9(5) VALUE 0.
+           05 TOTAL-REC PIC 9(5) VALUE 0.
+           05 TOTAL-FUZZY PIC 9(5) VALUE 0.
+
+      * DISPLAY-FORMATTED COUNTERS
+       01 WS-DISP-COUNTERS.
+           05 TOTAL-DUPS-DISP PIC ZZZZ9.
+           05 TOTAL-GROUPS-DISP PIC ZZZZ9.
+           05 TOTAL-REC-DISP PIC ZZZZ9.
+           05 TOTAL-FUZZY-DISP PIC ZZZZ9.
+
+      * FORMATTED REPORT LINE FOR OUTPUT
+       01 WS-REPORT-LINE.
+          05 WS-CL-ID PIC X(6).
+          05 FILLER PIC X(1) VALUE SPACE.
+          05 WS-CL-NAME PIC X(30).
+          05 FILLER PIC X(1) VALUE SPACE.
+          05 WS-CL-BIRTH PIC X(8).
+          05 FILLER PIC X(1) VALUE SPACE.
+          05 WS-CL-PASSPORT PIC X(10).
+          05 FILLER PIC X(1) VALUE SPACE.
+          05 WS-CL-MATCH-TYPE PIC X(5).
+          05 FILLER PIC X(17) VALUE SPACES.
                                                                         
       **********************************************                    
       * OPENS REPORT FILE,                                              
@@ -127,10 +181,10 @@
        PROCEDURE DIVISION.                                              
        MAIN-LOGIC.                                                      
            PERFORM OPEN-REPORT-FILE.                                    
-           SORT CLIENT-SORT-WORK                                        
-                ON ASCENDING KEY SRT-NAME                               
-                ON ASCENDING KEY SRT-BIRTH                              
-                ON ASCENDING KEY SRT-ID                                 
+           SORT CLIENT-SORT-WORK
+                ON ASCENDING KEY SRT-BIRTH
+                ON ASCENDING KEY SRT-NAME
+                ON ASCENDING KEY SRT-ID
                 USING CLIENT-MASTER-FILE                                
                 OUTPUT PROCEDURE IS PRCSS-SORT-REC THROUGH PROCESS-EXIT.
                 IF SORT-RETURN NOT = 0                                  
@@ -167,55 +221,166 @@
               GO TO PROCESS-EXIT                                        
            END-IF.                                                      
                                                                         
-           ADD 1 TO TOTAL-REC.                                          
-           MOVE SRT-NAME  TO WS-CUR-NAME.                               
-           MOVE SRT-BIRTH TO WS-CUR-BIRTH.                              
-           PERFORM ADD-TO-GROUP-BUFFER.                                 
-                                                                        
-      * LOOP THROUGH REMAINING SORTED RECORDS.                          
-           PERFORM UNTIL EOF                                            
-              RETURN CLIENT-SORT-WORK                                   
-                  AT END                                                
-                     SET EOF TO TRUE                                    
-              END-RETURN                                                
-                                                                        
-              IF NOT EOF                                                
-                 ADD 1 TO TOTAL-REC                                     
-                                                                        
-                 IF SRT-NAME = WS-CUR-NAME AND                          
-                    SRT-BIRTH = WS-CUR-BIRTH                            
-                    PERFORM ADD-TO-GROUP-BUFFER                         
-                 ELSE                                                   
-                    PERFORM WRITE-DUPLICATE-GROUP                       
-                    MOVE SRT-NAME  TO WS-CUR-NAME                       
-                    MOVE SRT-BIRTH TO WS-CUR-BIRTH                      
-                    MOVE 0 TO WS-GROUP-COUNT                            
-                    PERFORM ADD-TO-GROUP-BUFFER                         
-                 END-IF                                                 
-              END-IF                                                    
-           END-PERFORM.                                                 
+           ADD 1 TO TOTAL-REC.
+           MOVE SRT-NAME  TO WS-CUR-NAME.
+           MOVE SRT-BIRTH TO WS-CUR-BIRTH.
+           MOVE 'EXACT' TO WS-MATCH-TYPE.
+           PERFORM ADD-TO-GROUP-BUFFER.
+
+      * LOOP THROUGH REMAINING SORTED RECORDS.
+           PERFORM UNTIL EOF
+              RETURN CLIENT-SORT-WORK
+                  AT END
+                     SET EOF TO TRUE
+              END-RETURN
+
+              IF NOT EOF
+                 ADD 1 TO TOTAL-REC
+
+                 IF SRT-BIRTH = WS-CUR-BIRTH
+                    PERFORM COMPUTE-NAME-DIFF-COUNT
+                    IF SRT-NAME = WS-CUR-NAME
+                       MOVE 'EXACT' TO WS-MATCH-TYPE
+                       PERFORM ADD-TO-GROUP-BUFFER
+                    ELSE
+                       IF WS-NAME-DIFF-COUNT <= 2
+                          MOVE 'FUZZY' TO WS-MATCH-TYPE
+                          PERFORM ADD-TO-GROUP-BUFFER
+                       ELSE
+                          PERFORM WRITE-DUPLICATE-GROUP
+                          MOVE SRT-NAME  TO WS-CUR-NAME
+                          MOVE SRT-BIRTH TO WS-CUR-BIRTH
+                          MOVE 0 TO WS-GROUP-COUNT
+                          MOVE 'EXACT' TO WS-MATCH-TYPE
+                          PERFORM ADD-TO-GROUP-BUFFER
+                       END-IF
+                    END-IF
+                 ELSE
+                    PERFORM WRITE-DUPLICATE-GROUP
+                    MOVE SRT-NAME  TO WS-CUR-NAME
+                    MOVE SRT-BIRTH TO WS-CUR-BIRTH
+                    MOVE 0 TO WS-GROUP-COUNT
+                    MOVE 'EXACT' TO WS-MATCH-TYPE
+                    PERFORM ADD-TO-GROUP-BUFFER
+                 END-IF
+              END-IF
+           END-PERFORM.
                                                                         
       * FLUSH LAST GROUP AFTER EOF.                                     
            PERFORM WRITE-DUPLICATE-GROUP.                               
                                                                         
            GO TO PROCESS-EXIT.                                          
                                                                         
-      **********************************************                    
-      * ADDS CURRENT SORTED RECORD TO GROUP BUFFER.                     
-      * LOGS WARNING IF BUFFER LIMIT (50) EXCEEDED.                     
-      **********************************************                    
-       ADD-TO-GROUP-BUFFER.                                             
-           IF WS-GROUP-COUNT < 50                                       
-              ADD 1 TO WS-GROUP-COUNT                                   
-              MOVE SRT-ID TO G-ID(WS-GROUP-COUNT)                       
-              MOVE SRT-NAME TO G-NAME(WS-GROUP-COUNT)                   
-              MOVE SRT-BIRTH TO G-BIRTH(WS-GROUP-COUNT)                 
-              MOVE SRT-PASSPORT TO G-PASSPORT(WS-GROUP-COUNT)           
-           ELSE                                                         
-              DISPLAY 'WARNING: GROUP BUFFER OVERFLOW AT RECORD: '      
-                       TOTAL-REC                                        
-           END-IF.                                                      
-                                                                        
+      **********************************************
+      * ADDS CURRENT SORTED RECORD TO GROUP BUFFER.
+      * A GROUP THIS LARGE ALREADY HAS DUPLICATES (BUFFER IS ONLY
+      * USED ONCE A SECOND MEMBER HAS BEEN SEEN), SO RECORDS PAST
+      * THE 50-ENTRY LIMIT ARE WRITTEN STRAIGHT TO THE REPORT
+      * RATHER THAN BEING DROPPED.
+      **********************************************
+       ADD-TO-GROUP-BUFFER.
+           IF WS-GROUP-COUNT < 50
+              ADD 1 TO WS-GROUP-COUNT
+              MOVE SRT-ID TO G-ID(WS-GROUP-COUNT)
+              MOVE SRT-NAME TO G-NAME(WS-GROUP-COUNT)
+              MOVE SRT-BIRTH TO G-BIRTH(WS-GROUP-COUNT)
+              MOVE SRT-PASSPORT TO G-PASSPORT(WS-GROUP-COUNT)
+              MOVE WS-MATCH-TYPE TO G-MATCH-TYPE(WS-GROUP-COUNT)
+           ELSE
+              DISPLAY 'WARNING: GROUP BUFFER OVERFLOW AT RECORD: '
+                       TOTAL-REC
+              PERFORM WRITE-OVERFLOW-RECORD
+           END-IF.
+
+      **********************************************
+      * WRITES A GROUP MEMBER THAT DID NOT FIT IN THE 50-ENTRY
+      * BUFFER DIRECTLY TO THE REPORT FILE.
+      **********************************************
+       WRITE-OVERFLOW-RECORD.
+           INITIALIZE WS-REPORT-LINE.
+           MOVE SRT-ID TO WS-CL-ID.
+           MOVE SRT-NAME TO WS-CL-NAME.
+           MOVE SRT-BIRTH TO WS-CL-BIRTH.
+           MOVE SRT-PASSPORT TO WS-CL-PASSPORT.
+           MOVE WS-MATCH-TYPE TO WS-CL-MATCH-TYPE.
+           MOVE WS-REPORT-LINE TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           IF REP-STATUS NOT = '00'
+              DISPLAY 'ERROR WRITING REPORT LINE: ' REP-STATUS
+              STOP RUN
+           END-IF.
+           ADD 1 TO TOTAL-DUPS.
+           IF WS-MATCH-TYPE = 'FUZZY'
+              ADD 1 TO TOTAL-FUZZY
+           END-IF.
+
+      **********************************************
+      * COMPUTES THE LEVENSHTEIN EDIT DISTANCE (INSERT/DELETE/
+      * REPLACE ONE CHARACTER = ONE UNIT) BETWEEN SRT-NAME AND
+      * WS-CUR-NAME INTO WS-NAME-DIFF-COUNT. UNLIKE A FIXED-POSITION
+      * CHARACTER COMPARE, THIS ALIGNS THE TWO NAMES SO A SINGLE
+      * DROPPED OR INSERTED LETTER (E.G. "JON SMITH" VS
+      * "JOHN SMITH") COSTS 1, NOT EVERY POSITION AFTER IT. USED TO
+      * CATCH TYPO'D DUPLICATE NAMES SHARING THE SAME BIRTHDATE.
+      **********************************************
+       COMPUTE-NAME-DIFF-COUNT.
+           PERFORM COMPUTE-EDIT-DISTANCE-LENGTHS.
+           PERFORM VARYING WS-EDIT-J FROM 0 BY 1
+                     UNTIL WS-EDIT-J > WS-NAME2-LEN
+              MOVE WS-EDIT-J TO WS-EDIT-PREV(WS-EDIT-J + 1)
+           END-PERFORM.
+
+           PERFORM VARYING WS-EDIT-I FROM 1 BY 1
+                     UNTIL WS-EDIT-I > WS-NAME1-LEN
+              MOVE WS-EDIT-I TO WS-EDIT-CURR(1)
+              PERFORM VARYING WS-EDIT-J FROM 1 BY 1
+                        UNTIL WS-EDIT-J > WS-NAME2-LEN
+                 IF SRT-NAME(WS-EDIT-I:1) = WS-CUR-NAME(WS-EDIT-J:1)
+                    MOVE 0 TO WS-EDIT-COST
+                 ELSE
+                    MOVE 1 TO WS-EDIT-COST
+                 END-IF
+                 COMPUTE WS-EDIT-DELETE-COST =
+                         WS-EDIT-PREV(WS-EDIT-J + 1) + 1
+                 COMPUTE WS-EDIT-INSERT-COST =
+                         WS-EDIT-CURR(WS-EDIT-J) + 1
+                 COMPUTE WS-EDIT-REPLACE-COST =
+                         WS-EDIT-PREV(WS-EDIT-J) + WS-EDIT-COST
+                 MOVE WS-EDIT-DELETE-COST TO WS-EDIT-MIN-COST
+                 IF WS-EDIT-INSERT-COST < WS-EDIT-MIN-COST
+                    MOVE WS-EDIT-INSERT-COST TO WS-EDIT-MIN-COST
+                 END-IF
+                 IF WS-EDIT-REPLACE-COST < WS-EDIT-MIN-COST
+                    MOVE WS-EDIT-REPLACE-COST TO WS-EDIT-MIN-COST
+                 END-IF
+                 MOVE WS-EDIT-MIN-COST TO WS-EDIT-CURR(WS-EDIT-J + 1)
+              END-PERFORM
+              MOVE WS-EDIT-CURR-ROW TO WS-EDIT-PREV-ROW
+           END-PERFORM.
+
+           MOVE WS-EDIT-PREV(WS-NAME2-LEN + 1) TO WS-NAME-DIFF-COUNT.
+
+      **********************************************
+      * FINDS THE TRIMMED LENGTH (IGNORING TRAILING SPACES) OF
+      * SRT-NAME AND WS-CUR-NAME FOR THE EDIT-DISTANCE CALCULATION -
+      * TWO NAMES OF DIFFERENT LENGTHS SHOULD NOT BE PADDED OUT TO
+      * 30 CHARACTERS BEFORE THEY ARE COMPARED.
+      **********************************************
+       COMPUTE-EDIT-DISTANCE-LENGTHS.
+           MOVE 30 TO WS-NAME1-LEN.
+           PERFORM VARYING WS-NAME1-LEN FROM 30 BY -1
+                     UNTIL WS-NAME1-LEN = 0
+                        OR SRT-NAME(WS-NAME1-LEN:1) NOT = SPACE
+              CONTINUE
+           END-PERFORM.
+
+           MOVE 30 TO WS-NAME2-LEN.
+           PERFORM VARYING WS-NAME2-LEN FROM 30 BY -1
+                     UNTIL WS-NAME2-LEN = 0
+                        OR WS-CUR-NAME(WS-NAME2-LEN:1) NOT = SPACE
+              CONTINUE
+           END-PERFORM.
+
       **********************************************                    
       * WRITES ALL RECORDS IN BUFFER TO REPORT IF                       
       * GROUP SIZE > 1. INCREMENTS DUPLICATE AND GROUP COUNTERS.        
@@ -230,6 +395,7 @@
                  MOVE G-NAME(WS-INDEX) TO WS-CL-NAME                    
                  MOVE G-BIRTH(WS-INDEX) TO WS-CL-BIRTH                  
                  MOVE G-PASSPORT(WS-INDEX) TO WS-CL-PASSPORT            
+                 MOVE G-MATCH-TYPE(WS-INDEX) TO WS-CL-MATCH-TYPE        
                  MOVE WS-REPORT-LINE TO REPORT-LINE                     
                  WRITE REPORT-LINE                                      
                  IF REP-STATUS NOT = '00'                               
@@ -237,6 +403,9 @@
                     STOP RUN                                            
                  END-IF                                                 
                  ADD 1 TO TOTAL-DUPS                                    
+                 IF G-MATCH-TYPE(WS-INDEX) = 'FUZZY'                    
+                    ADD 1 TO TOTAL-FUZZY                                
+                 END-IF                                                 
               END-PERFORM                                               
            END-IF.                                                      
                                                                         
@@ -258,15 +427,17 @@
       **********************************************                    
       * DISPLAY SUMMARY STATISTICS TO SYSOUT                            
       **********************************************                    
-       DISPLAY-SUMMARY-REPORT.                                          
-           MOVE TOTAL-DUPS TO TOTAL-DUPS-DISP.                          
-           MOVE TOTAL-GROUPS TO TOTAL-GROUPS-DISP.                      
-           MOVE TOTAL-REC TO TOTAL-REC-DISP.                            
-                                                                        
-           DISPLAY '========================================'.          
-           DISPLAY 'DUPLICATE REPORT SUMMARY'.                          
-           DISPLAY '========================================'.          
-           DISPLAY 'TOTAL RECORDS PROCESSED:  ' TOTAL-REC-DISP.         
-           DISPLAY 'GROUPS WITH DUPLICATES:   ' TOTAL-GROUPS-DISP.      
-           DISPLAY 'SUSPICIOUS RECORDS FOUND: ' TOTAL-DUPS-DISP.        
-           DISPLAY '========================================'.          
+       DISPLAY-SUMMARY-REPORT.
+           MOVE TOTAL-DUPS TO TOTAL-DUPS-DISP.
+           MOVE TOTAL-GROUPS TO TOTAL-GROUPS-DISP.
+           MOVE TOTAL-REC TO TOTAL-REC-DISP.
+           MOVE TOTAL-FUZZY TO TOTAL-FUZZY-DISP.
+
+           DISPLAY '========================================'.
+           DISPLAY 'DUPLICATE REPORT SUMMARY'.
+           DISPLAY '========================================'.
+           DISPLAY 'TOTAL RECORDS PROCESSED:  ' TOTAL-REC-DISP.
+           DISPLAY 'GROUPS WITH DUPLICATES:   ' TOTAL-GROUPS-DISP.
+           DISPLAY 'SUSPICIOUS RECORDS FOUND: ' TOTAL-DUPS-DISP.
+           DISPLAY 'OF WHICH NEAR-MATCH (FUZZY): ' TOTAL-FUZZY-DISP.
+           DISPLAY '========================================'.
