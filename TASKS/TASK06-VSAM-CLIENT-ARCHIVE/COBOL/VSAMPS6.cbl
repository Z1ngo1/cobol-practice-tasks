@@ -7,17 +7,42 @@
       * AND DELETES FROM VSAM TO CLEAN DISK SPACE.                     *
       *                                                                *
       * BUSINESS LOGIC:                                                *
-      *   READ CUTOFF DATE FROM PARAM FILE                             *
+      *   READ CUTOFF DATE AND OPTIONAL REGION CODE FROM PARAM FILE    *
+      *   RESUME FROM CHECKPOINT FILE IF ONE EXISTS FROM A PRIOR RUN:  *
+      *     START VSAM KEY GREATER THAN LAST CHECKPOINTED CLIENT-ID    *
       *   SEQUENTIAL SCAN VSAM VIA START + READ NEXT:                  *
+      *    REGION FILTER SET AND CLIENT-REGION MISMATCH -> SKIP        *
       *     CLIENT-LAST-DATE <= CUTOFF -> WRITE TO ARCHIVE, DELETE     *
       *    CLIENT-LAST-DATE >  CUTOFF -> KEEP, INCREMENT COUNTER       *
+      *   CHECKPOINT (REWRITE) LAST CLIENT-ID PROCESSED EVERY N        *
+      *   RECORDS SO A RESTART AFTER AN ABEND RESUMES NEAR WHERE IT    *
+      *   LEFT OFF INSTEAD OF REPROCESSING THE WHOLE FILE. ONCE        *
+      *   A RUN REACHES EOF WITH NO ABEND, THE CHECKPOINT IS CLEARED   *
+      *   SO THE NEXT RUN STARTS FROM THE BEGINNING AGAIN.             *
       *   DISPLAY FINAL STATISTICS ON CLOSE                            *
       *                                                                *
       * AUTHOR:        STANISLAV                                       *
       * DATE:          2025/12/11                                      *
       *                                                                *
-      * INPUT:  INDD  (PARAM.FILE) - CUTOFF DATE (PS, 80 BYTES)        *
+      * MODIFICATION HISTORY:                                         *
+      * 2026/03/02  SSH  ADDED CHECKPOINT/RESTART VIA CHKDD SO A       *
+      *                  RERUN AFTER AN ABEND RESUMES FROM THE LAST    *
+      *                  CLIENT-ID PROCESSED INSTEAD OF REPROCESSING   *
+      *                  THE WHOLE FILE. TO FORCE A FULL REARCHIVE     *
+      *                  RUN, DELETE THE CHECKPOINT DATASET FIRST.     *
+      * 2026/03/02  SSH  ADDED OPTIONAL REGION CODE ON PARAM-FILE SO   *
+      *                  A RUN CAN BE SCOPED TO ONE REGION; BLANK      *
+      *                  REGION MEANS ALL REGIONS AS BEFORE.           *
+      * 2026/08/09  SSH  CLEAR THE CHECKPOINT ON A SUCCESSFUL FULL     *
+      *                  RUN INSTEAD OF LEAVING THE LAST CLIENT-ID ON  *
+      *                  IT FOREVER - OTHERWISE EVERY SUBSEQUENT RUN   *
+      *                  TREATS ALREADY-HANDLED CLIENTS AS PART OF A   *
+      *                  RESUME AND SKIPS THEM PERMANENTLY.            *
+      *                                                                *
+      * INPUT:  INDD  (PARAM.FILE) - CUTOFF DATE/REGION (PS, 80 B)     *
+      *         CHKDD (CHECKPOINT.FILE) - LAST CLIENT-ID (PS, OPTIONAL)*
       * I-O:    CLTDD (CLIENT.MASTER) - CLIENT MASTER (KSDS)           *
+      *         CHKDD (CHECKPOINT.FILE) - REWRITTEN EVERY N RECORDS    *
       * OUTPUT: OUTDD (ARCHIVE.OLD) - ARCHIVED CLIENTS (PS, 80 BYTES)  *
       ******************************************************************
                                                                         
@@ -41,53 +66,85 @@
                ORGANIZATION IS SEQUENTIAL                               
                FILE STATUS IS ARCH-STATUS.                              
                                                                         
+           SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO CHKDD             
+               ORGANIZATION IS SEQUENTIAL                               
+               FILE STATUS IS CHKPT-STATUS.                             
+                                                                        
        DATA DIVISION.                                                   
        FILE SECTION.                                                    
                                                                         
-       FD CLIENT-FILE.                                                  
-       01 CLIENT-REC.                                                   
-          05 CLIENT-ID PIC X(6).                                        
-          05 CLIENT-NAME PIC X(20).                                     
-          05 CLIENT-LAST-DATE PIC 9(8).                                 
-                                                                        
-       FD PARAM-FILE RECORDING MODE IS F.                               
-       01 PARAM-REC.                                                    
-          05 PARAM-DATE PIC X(8).                                       
-          05 FILLER PIC X(72).                                          
-                                                                        
-       FD ARCH-FILE RECORDING MODE IS F.                                
-       01 ARCH-REC.                                                     
-          05 ARCH-ID PIC X(6).                                          
-          05 ARCH-NAME PIC X(20).                                       
-          05 ARCH-DATE PIC 9(8).                                        
-          05 FILLER PIC X(46).                                          
+       FD CLIENT-FILE.
+       01 CLIENT-REC.
+          05 CLIENT-ID PIC X(6).
+          05 CLIENT-NAME PIC X(20).
+          05 CLIENT-LAST-DATE PIC 9(8).
+          05 CLIENT-REGION PIC X(4).
+
+       FD PARAM-FILE RECORDING MODE IS F.
+       01 PARAM-REC.
+          05 PARAM-DATE PIC X(8).
+          05 PARAM-REGION PIC X(4).
+          05 FILLER PIC X(68).
+
+       FD ARCH-FILE RECORDING MODE IS F.
+       01 ARCH-REC.
+          05 ARCH-ID PIC X(6).
+          05 ARCH-NAME PIC X(20).
+          05 ARCH-DATE PIC 9(8).
+          05 ARCH-REGION PIC X(4).
+          05 FILLER PIC X(42).
+
+       FD CHECKPOINT-FILE RECORDING MODE IS F.
+       01 CHKPT-REC.
+          05 CHKPT-CLIENT-ID PIC X(6).
+          05 CHKPT-CUTOFF-DATE PIC 9(8).
+          05 CHKPT-REGION PIC X(4).
+          05 FILLER PIC X(62).
                                                                         
        WORKING-STORAGE SECTION.                                         
                                                                         
-      * CUTOFF DATE PARAMETER (YYYYMMDD)                                
-       01 WS-CUTOFF-DATE PIC 9(8).                                      
-                                                                        
-      * CONTROL FLAGS                                                   
-       01 WS-FLAGS.                                                     
-          05 WS-EOF PIC X(1) VALUE 'N'.                                 
-             88 EOF VALUE 'Y'.                                          
-                                                                        
-      * FILE STATUS CODES                                               
-       01 CLIENT-STATUS PIC X(2).                                       
-       01 PARAM-STATUS PIC X(2).                                        
-       01 ARCH-STATUS PIC X(2).                                         
-                                                                        
-      * COUNTERS FOR FINAL REPORT                                       
-       01 WS-COUNTERS.                                                  
-          05 REC-READ PIC 9(5) VALUE 0.                                 
-          05 REC-DELETE PIC 9(5) VALUE 0.                               
-          05 REC-KEPT PIC 9(5) VALUE 0.                                 
+      * CUTOFF DATE AND REGION SCOPE PARAMETERS
+       01 WS-CUTOFF-DATE PIC 9(8).
+       01 WS-REGION-FILTER PIC X(4) VALUE SPACES.
+
+      * LAST CLIENT-ID CHECKPOINTED, USED TO RESUME A PRIOR RUN
+       01 WS-LAST-CHECKPOINT-ID PIC X(6) VALUE LOW-VALUES.
+
+      * CHECKPOINT IS PERSISTED EVERY WS-CHECKPOINT-INTERVAL RECORDS
+      * RATHER THAN AFTER EVERY SINGLE RECORD, SINCE WRITE-CHECKPOINT
+      * OPENS AND CLOSES THE CHKDD DATASET EACH TIME IT RUNS. A
+      * RESTART AFTER AN ABEND MAY THEREFORE REPROCESS UP TO
+      * WS-CHECKPOINT-INTERVAL - 1 ALREADY-HANDLED RECORDS, WHICH IS
+      * AN ACCEPTABLE TRADE AGAINST AN OPEN/CLOSE CYCLE PER RECORD.
+       01 WS-CHECKPOINT-INTERVAL PIC 9(5) VALUE 100.
+       01 WS-RECS-SINCE-CHECKPOINT PIC 9(5) VALUE 0.
+
+      * CONTROL FLAGS
+       01 WS-FLAGS.
+          05 WS-EOF PIC X(1) VALUE 'N'.
+             88 EOF VALUE 'Y'.
+          05 WS-RESUME-SW PIC X(1) VALUE 'N'.
+             88 RESUME-RUN VALUE 'Y'.
+
+      * FILE STATUS CODES
+       01 CLIENT-STATUS PIC X(2).
+       01 PARAM-STATUS PIC X(2).
+       01 ARCH-STATUS PIC X(2).
+       01 CHKPT-STATUS PIC X(2).
+
+      * COUNTERS FOR FINAL REPORT
+       01 WS-COUNTERS.
+          05 REC-READ PIC 9(5) VALUE 0.
+          05 REC-DELETE PIC 9(5) VALUE 0.
+          05 REC-KEPT PIC 9(5) VALUE 0.
+          05 REC-SKIPPED-REGION PIC 9(5) VALUE 0.
                                                                         
       * DISPLAY FORMATTING VARIABLES                                    
        01 WS-DISP-COUNTERS.                                             
-          05 REC-READ-DISP PIC Z(4)9.                                   
-          05 REC-DELETE-DISP PIC Z(4)9.                                 
-          05 REC-KEPT-DISP PIC Z(4)9.                                   
+          05 REC-READ-DISP PIC Z(4)9.
+          05 REC-DELETE-DISP PIC Z(4)9.
+          05 REC-KEPT-DISP PIC Z(4)9.
+          05 REC-SKIPPED-REGION-DISP PIC Z(4)9.
                                                                         
       **********************************************                    
       * READS CUTOFF DATE, PROCESSES ALL VSAM RECORDS,                  
@@ -96,11 +153,12 @@
        PROCEDURE DIVISION.                                              
        MAIN-LOGIC.                                                      
                                                                         
-           PERFORM OPEN-FILES.                                          
-           PERFORM READ-CUTOFF-DATE.                                    
-           PERFORM PROCESS-ALL-RECORDS.                                 
-           PERFORM CLOSE-FILES.                                         
-           STOP RUN.                                                    
+           PERFORM OPEN-FILES.
+           PERFORM READ-PARAMETERS.
+           PERFORM READ-CHECKPOINT.
+           PERFORM PROCESS-ALL-RECORDS.
+           PERFORM CLOSE-FILES.
+           STOP RUN.
                                                                         
       **********************************************                    
       * OPEN ALL FILES AND CHECKS STATUS                                
@@ -124,79 +182,196 @@
               STOP RUN                                                  
            END-IF.                                                      
                                                                         
-      **********************************************                    
-      * READS SINGLE RECORD FROM PARAM FILE INTO WS-CUTOFF-DATE.        
-      * CLOSES FILE AFTER READ SINCE IT IS NO LONGER NEEDED.            
-      **********************************************                    
-       READ-CUTOFF-DATE.                                                
-           READ PARAM-FILE                                              
-             AT END                                                     
-                SET EOF TO TRUE                                         
-                DISPLAY 'ERROR: PARAM FILE IS EMPTY OR UNREADABLE'      
-                STOP RUN                                                
-             NOT AT END                                                 
-                IF PARAM-STATUS NOT = '00'                              
-                   DISPLAY 'ERROR READING PARAM FILE: ' PARAM-STATUS    
-                   STOP RUN                                             
-                END-IF                                                  
-                MOVE PARAM-DATE TO WS-CUTOFF-DATE                       
-                DISPLAY 'DATE IS: ' WS-CUTOFF-DATE                      
-           END-READ                                                     
-           CLOSE PARAM-FILE.                                            
-           IF PARAM-STATUS NOT = '00'                                   
+      **********************************************
+      * READS SINGLE RECORD FROM PARAM FILE INTO WS-CUTOFF-DATE AND
+      * WS-REGION-FILTER (BLANK REGION MEANS NO REGION SCOPING).
+      * CLOSES FILE AFTER READ SINCE IT IS NO LONGER NEEDED.
+      **********************************************
+       READ-PARAMETERS.
+           READ PARAM-FILE
+             AT END
+                SET EOF TO TRUE
+                DISPLAY 'ERROR: PARAM FILE IS EMPTY OR UNREADABLE'
+                STOP RUN
+             NOT AT END
+                IF PARAM-STATUS NOT = '00'
+                   DISPLAY 'ERROR READING PARAM FILE: ' PARAM-STATUS
+                   STOP RUN
+                END-IF
+                MOVE PARAM-DATE TO WS-CUTOFF-DATE
+                MOVE PARAM-REGION TO WS-REGION-FILTER
+                DISPLAY 'DATE IS: ' WS-CUTOFF-DATE
+                DISPLAY 'REGION SCOPE IS: ' WS-REGION-FILTER
+           END-READ
+           CLOSE PARAM-FILE.
+           IF PARAM-STATUS NOT = '00'
               DISPLAY 'WARNING: ERROR CLOSING PARAM FILE: ' PARAM-STATUS
-           END-IF.                                                      
-                                                                        
-      **********************************************                    
-      * POSITIONS VSAM TO FIRST RECORD VIA START,                       
-      * THEN READS SEQUENTIALLY UNTIL EOF.                              
-      * CALLS CHECK-CLIENT-DATE FOR EACH RECORD.                        
-      **********************************************                    
-       PROCESS-ALL-RECORDS.                                             
-           MOVE LOW-VALUES TO CLIENT-ID.                                
-                                                                        
-           START CLIENT-FILE KEY IS NOT LESS THAN CLIENT-ID             
-               INVALID KEY                                              
-                   DISPLAY 'VSAM FILE IS EMPTY'                         
-               NOT INVALID KEY                                          
-                   CONTINUE                                             
-           END-START.                                                   
-                                                                        
-           IF CLIENT-STATUS NOT = '00' AND CLIENT-STATUS NOT = '23'     
-              DISPLAY 'START FAILED STATUS: ' CLIENT-STATUS             
-              STOP RUN                                                  
-           END-IF.                                                      
-                                                                        
-      * READ ALL RECORDS SEQUENTIALLY AND PROCESS EACH.                 
-           PERFORM UNTIL EOF                                            
-               READ CLIENT-FILE NEXT RECORD                             
-                   AT END                                               
-                      SET EOF TO TRUE                                   
-                   NOT AT END                                           
-                      IF CLIENT-STATUS NOT = '00'                       
-                         DISPLAY 'ERROR READING VSAM: ' CLIENT-STATUS   
-                         DISPLAY 'RECORDS READ SO FAR: ' REC-READ       
-                         STOP RUN                                       
-                      END-IF                                            
-                      ADD 1 TO REC-READ                                 
-                      PERFORM CHECK-CLIENT-DATE                         
-               END-READ                                                 
-           END-PERFORM.                                                 
-                                                                        
-      **********************************************                    
-      * COMPARES CLIENT DATE AGAINST CUTOFF.                            
-      * INACTIVE CLIENTS ROUTED TO ARCHIVE-AND-DELETE,                  
-      * ACTIVE CLIENTS INCREMENT KEPT COUNTER.                          
-      **********************************************                    
-       CHECK-CLIENT-DATE.                                               
-           IF CLIENT-LAST-DATE <= WS-CUTOFF-DATE                        
-              PERFORM ARCHIVE-AND-DELETE-RECORD                         
-           ELSE                                                         
-              ADD 1 TO REC-KEPT                                         
-           END-IF.                                                      
-                                                                        
-      **********************************************                    
-      * WRITES CURRENT CLIENT-REC TO ARCHIVE FILE,                      
+           END-IF.
+
+      **********************************************
+      * CHECKS FOR A CHECKPOINT FROM A PRIOR INTERRUPTED RUN.
+      * IF CHKDD IS PRESENT AND READABLE, THE LAST CLIENT-ID
+      * PROCESSED IS LOADED AND THE RUN RESUMES AFTER IT -
+      * PROVIDED THE CUTOFF DATE AND REGION SCOPE CHECKPOINTED
+      * WITH IT STILL MATCH THIS RUN'S PARAM-FILE VALUES. A
+      * MISMATCH MEANS THE PRIOR ABORTED RUN AND THIS RESUME
+      * WOULD APPLY DIFFERENT CRITERIA TO DIFFERENT PARTS OF
+      * THE FILE, SO THE RUN IS STOPPED RATHER THAN SILENTLY
+      * PRODUCING AN INCONSISTENT ARCHIVE.
+      * IF CHKDD DOES NOT EXIST (OPTIONAL), THIS IS A FRESH RUN.
+      **********************************************
+       READ-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CHKPT-STATUS = '00'
+              READ CHECKPOINT-FILE
+                AT END
+                   CONTINUE
+                NOT AT END
+                   IF CHKPT-CUTOFF-DATE NOT = WS-CUTOFF-DATE
+                      OR CHKPT-REGION NOT = WS-REGION-FILTER
+                      DISPLAY 'FATAL: CHECKPOINT PARAMETERS DO NOT '
+                              'MATCH THIS RUN'
+                      DISPLAY '  CHECKPOINTED CUTOFF/REGION: '
+                              CHKPT-CUTOFF-DATE '/' CHKPT-REGION
+                      DISPLAY '  THIS RUN CUTOFF/REGION:     '
+                              WS-CUTOFF-DATE '/' WS-REGION-FILTER
+                      DISPLAY 'RESOLVE THE PARAM-FILE MISMATCH OR '
+                              'CLEAR THE CHECKPOINT DATASET BEFORE '
+                              'RERUNNING'
+                      CLOSE CHECKPOINT-FILE
+                      STOP RUN
+                   END-IF
+                   MOVE CHKPT-CLIENT-ID TO WS-LAST-CHECKPOINT-ID
+                   SET RESUME-RUN TO TRUE
+                   DISPLAY 'RESUMING AFTER CLIENT-ID: '
+                           WS-LAST-CHECKPOINT-ID
+              END-READ
+              CLOSE CHECKPOINT-FILE
+           ELSE
+              DISPLAY 'NO CHECKPOINT FOUND - STARTING FROM BEGINNING'
+           END-IF.
+                                                                        
+      **********************************************
+      * POSITIONS VSAM VIA START, EITHER AT THE FIRST RECORD OR,
+      * ON A RESUMED RUN, JUST AFTER THE LAST CHECKPOINTED
+      * CLIENT-ID, THEN READS SEQUENTIALLY UNTIL EOF.
+      * CALLS CHECK-CLIENT-DATE FOR EACH RECORD.
+      **********************************************
+       PROCESS-ALL-RECORDS.
+           IF RESUME-RUN
+              MOVE WS-LAST-CHECKPOINT-ID TO CLIENT-ID
+              START CLIENT-FILE KEY IS GREATER THAN CLIENT-ID
+                  INVALID KEY
+                      DISPLAY 'NO RECORDS REMAIN AFTER CHECKPOINT'
+                  NOT INVALID KEY
+                      CONTINUE
+              END-START
+           ELSE
+              MOVE LOW-VALUES TO CLIENT-ID
+              START CLIENT-FILE KEY IS NOT LESS THAN CLIENT-ID
+                  INVALID KEY
+                      DISPLAY 'VSAM FILE IS EMPTY'
+                  NOT INVALID KEY
+                      CONTINUE
+              END-START
+           END-IF.
+
+           IF CLIENT-STATUS NOT = '00' AND CLIENT-STATUS NOT = '23'
+              DISPLAY 'START FAILED STATUS: ' CLIENT-STATUS
+              STOP RUN
+           END-IF.
+
+      * READ ALL RECORDS SEQUENTIALLY AND PROCESS EACH.
+           PERFORM UNTIL EOF
+               READ CLIENT-FILE NEXT RECORD
+                   AT END
+                      SET EOF TO TRUE
+                   NOT AT END
+                      IF CLIENT-STATUS NOT = '00'
+                         DISPLAY 'ERROR READING VSAM: ' CLIENT-STATUS
+                         DISPLAY 'RECORDS READ SO FAR: ' REC-READ
+                         STOP RUN
+                      END-IF
+                      ADD 1 TO REC-READ
+                      PERFORM CHECK-CLIENT-DATE
+                      ADD 1 TO WS-RECS-SINCE-CHECKPOINT
+                      IF WS-RECS-SINCE-CHECKPOINT >=
+                         WS-CHECKPOINT-INTERVAL
+                         PERFORM WRITE-CHECKPOINT
+                         MOVE 0 TO WS-RECS-SINCE-CHECKPOINT
+                      END-IF
+               END-READ
+           END-PERFORM.
+
+      * THE ENTIRE FILE HAS NOW BEEN SCANNED TO EOF WITH NO ABEND,
+      * SO THERE IS NOTHING LEFT TO RESUME - CLEAR THE CHECKPOINT
+      * SO THE NEXT RUN STARTS FRESH INSTEAD OF SKIPPING EVERY
+      * CLIENT-ID AS "ALREADY SEEN".
+           PERFORM CLEAR-CHECKPOINT.
+
+      **********************************************
+      * SKIPS CLIENTS OUTSIDE THE REGION SCOPE (IF ANY).
+      * OTHERWISE COMPARES CLIENT DATE AGAINST CUTOFF.
+      * INACTIVE CLIENTS ROUTED TO ARCHIVE-AND-DELETE,
+      * ACTIVE CLIENTS INCREMENT KEPT COUNTER.
+      **********************************************
+       CHECK-CLIENT-DATE.
+           IF WS-REGION-FILTER NOT = SPACES
+              AND CLIENT-REGION NOT = WS-REGION-FILTER
+              ADD 1 TO REC-SKIPPED-REGION
+           ELSE
+              IF CLIENT-LAST-DATE <= WS-CUTOFF-DATE
+                 PERFORM ARCHIVE-AND-DELETE-RECORD
+              ELSE
+                 ADD 1 TO REC-KEPT
+              END-IF
+           END-IF.
+
+      **********************************************
+      * REWRITES THE CHECKPOINT DATASET WITH THE CLIENT-ID JUST
+      * PROCESSED, ALONG WITH THE CUTOFF DATE AND REGION SCOPE
+      * IN EFFECT FOR THIS RUN, SO A RESTART AFTER AN ABEND CAN
+      * RESUME FROM HERE INSTEAD OF REPROCESSING THE WHOLE FILE -
+      * AND SO READ-CHECKPOINT CAN DETECT A RESUME ATTEMPTED
+      * WITH DIFFERENT PARAMETERS THAN THE ORIGINAL RUN USED.
+      **********************************************
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF CHKPT-STATUS NOT = '00'
+              DISPLAY 'WARNING: ERROR OPENING CHECKPOINT FOR WRITE: '
+                      CHKPT-STATUS
+           ELSE
+              MOVE SPACES TO CHKPT-REC
+              MOVE CLIENT-ID TO CHKPT-CLIENT-ID
+              MOVE WS-CUTOFF-DATE TO CHKPT-CUTOFF-DATE
+              MOVE WS-REGION-FILTER TO CHKPT-REGION
+              WRITE CHKPT-REC
+              IF CHKPT-STATUS NOT = '00'
+                 DISPLAY 'WARNING: ERROR WRITING CHECKPOINT: '
+                         CHKPT-STATUS
+              END-IF
+              CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      **********************************************
+      * CALLED ONLY AFTER A FULL, SUCCESSFUL SCAN REACHES EOF.
+      * OPENING THE CHECKPOINT DATASET FOR OUTPUT WITH NO WRITE
+      * REPLACES IT WITH AN EMPTY FILE, SO READ-CHECKPOINT ON THE
+      * NEXT RUN FINDS NO CLIENT-ID TO RESUME FROM AND STARTS OVER
+      * FROM THE BEGINNING OF CLIENT-FILE, AS A FRESH RUN SHOULD.
+      **********************************************
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF CHKPT-STATUS NOT = '00'
+              DISPLAY 'WARNING: ERROR OPENING CHECKPOINT TO CLEAR: '
+                      CHKPT-STATUS
+           ELSE
+              CLOSE CHECKPOINT-FILE
+              DISPLAY 'RUN COMPLETED - CHECKPOINT CLEARED'
+           END-IF.
+
+      **********************************************
+      * WRITES CURRENT CLIENT-REC TO ARCHIVE FILE,
       * THEN DELETES RECORD FROM VSAM.                                  
       **********************************************                    
        ARCHIVE-AND-DELETE-RECORD.                                       
@@ -234,13 +409,16 @@
               DISPLAY 'WARNING: ERROR CLOSING ARCHIVE: ' ARCH-STATUS    
            END-IF.                                                      
                                                                         
-           MOVE REC-READ TO REC-READ-DISP.                              
-           MOVE REC-DELETE TO REC-DELETE-DISP.                          
-           MOVE REC-KEPT TO REC-KEPT-DISP.                              
+           MOVE REC-READ TO REC-READ-DISP.
+           MOVE REC-DELETE TO REC-DELETE-DISP.
+           MOVE REC-KEPT TO REC-KEPT-DISP.
+           MOVE REC-SKIPPED-REGION TO REC-SKIPPED-REGION-DISP.
                                                                         
            DISPLAY '----------------------------------------'.          
            DISPLAY 'STATISTIC REPORT:'.                                 
            DISPLAY 'RECORDS READ:   ' REC-READ-DISP.                    
            DISPLAY 'RECORDS DELETE: ' REC-DELETE-DISP.                  
-           DISPLAY 'RECORDS KEPT:   ' REC-KEPT-DISP.                    
-           DISPLAY '----------------------------------------'.          
+           DISPLAY 'RECORDS KEPT:   ' REC-KEPT-DISP.
+           DISPLAY 'RECORDS OUT OF REGION SCOPE: '
+                   REC-SKIPPED-REGION-DISP.
+           DISPLAY '----------------------------------------'.
