@@ -7,7 +7,9 @@
       * UPDATES TABLE AND GENERATES REPORT.                            *
       *                                                                *
       * BUSINESS LOGIC:                                                *
-      *   BASE INCREASE BY REGION:                                     *
+      *   BASE INCREASE BY REGION IS LOOKED UP IN REGION-RATE-TABLE    *
+      *   (RATEDD); A REGION NOT LISTED IN THE TABLE GETS NO BASE      *
+      *   INCREASE. RATES LOADED AT BASELINE WERE:                     *
       *     EU: +12%, NE: +10%, AS: +8%, SW: +5%                       *
       *    ADDITIONAL BONUS IF YEAR_SALES >= 150000:                   *
       *      CALCULATED_BONUS = CALCULATED_BONUS * 1.05                *
@@ -23,7 +25,20 @@
       * AUTHOR: STANISLAV                                              *
       * DATE: 2025/12/22                                               *
       *                                                                *
+      * MODIFICATION HISTORY:                                         *
+      * 2026/03/16  SSH  REGION BASE INCREASE RATES MOVED OUT OF THE   *
+      *                  EVALUATE AND INTO A RATEDD-LOADED TABLE SO    *
+      *                  RATES CAN CHANGE WITHOUT A RECOMPILE.         *
+      * 2026/08/08  SSH  LOG EACH RUN TO TB_BATCH_RUN_HISTORY SO     *
+      *                  OPERATIONS CAN SEE WHEN THE JOB RAN AND     *
+      *                  HOW MANY ROWS IT UPDATED.                   *
+      * 2026/08/09  SSH  ADDED CAPACITY CHECK TO LOAD-REGION-RATE-   *
+      *                  TABLE SO A RATEDD WITH MORE THAN 10 ROWS    *
+      *                  STOPS THE RUN INSTEAD OF OVERRUNNING THE    *
+      *                  TABLE.                                     *
+      *                                                                *
       * DB2:    TB_SALES_BONUS - SALES BONUS TABLE (SOURCE/TARGET)     *
+      * INPUT:  RATEDD (REGION.RATE.TABLE) - REGION BASE RATES (PS)    *
       * OUTPUT: OUTDD (REPORT.FILE) - BONUS CHANGE REPORT (PS,80 BYTES)*
       ******************************************************************
                                                                         
@@ -32,19 +47,39 @@
        ENVIRONMENT DIVISION.                                            
        INPUT-OUTPUT SECTION.                                            
        FILE-CONTROL.                                                    
-           SELECT BONUS-REPORT-FILE ASSIGN TO OUTDD                     
-             ORGANIZATION IS SEQUENTIAL                                 
-             FILE STATUS IS OUT-STATUS.                                 
-                                                                        
-       DATA DIVISION.                                                   
-       FILE SECTION.                                                    
-       FD BONUS-REPORT-FILE RECORDING MODE IS F.                        
-       01 REPORT-REC PIC X(80).                                         
-                                                                        
-       WORKING-STORAGE SECTION.                                         
-                                                                        
-      * FILE STATUS CODE                                                
-       01 OUT-STATUS PIC X(2).                                          
+           SELECT BONUS-REPORT-FILE ASSIGN TO OUTDD
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS IS OUT-STATUS.
+
+           SELECT REGION-RATE-FILE ASSIGN TO RATEDD
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS IS RATE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD BONUS-REPORT-FILE RECORDING MODE IS F.
+       01 REPORT-REC PIC X(80).
+
+       FD REGION-RATE-FILE RECORDING MODE IS F.
+       01 REGION-RATE-REC.
+          05 RATE-REGION-CODE PIC X(2).
+          05 RATE-INCREASE-PCT PIC V999.
+          05 FILLER PIC X(75).
+
+       WORKING-STORAGE SECTION.
+
+      * FILE STATUS CODES
+       01 OUT-STATUS PIC X(2).
+       01 RATE-STATUS PIC X(2).
+
+      * IN-MEMORY REGION BASE-RATE TABLE
+       01 REGION-RATE-TABLE-MAX PIC 9(2) VALUE 10.
+       01 REGION-RATE-TABLE.
+          05 REGION-RATE-ENTRY OCCURS 10 TIMES INDEXED BY RATEIDX.
+             10 WS-RATE-REGION PIC X(2).
+             10 WS-RATE-PCT PIC V999.
+       01 REGION-RATES-LOADED PIC 9(2) VALUE 0.
+       01 WS-REGION-PCT PIC V999.
                                                                         
       * CONTROL FLAGS                                                   
        01 WS-FLAGS.                                                     
@@ -62,6 +97,13 @@
        01 OLD-BONUS-DISP PIC ZZZZ9.99.                                  
        01 CALC-BONUS-DISP PIC ZZZZ9.99.                                 
        77 WS-SQLCODE-DISP PIC -Z(8)9.                                   
+
+      * HOST VARIABLES FOR THE SHARED BATCH-RUN HISTORY AUDIT INSERT
+       01 HV-HIST-JOB-NAME PIC X(8) VALUE 'DB2TASK8'.
+       01 HV-HIST-RUN-DATE PIC 9(8).
+       01 HV-HIST-RECORDS-PROCESSED PIC S9(9) COMP.
+       01 HV-HIST-RECORDS-CHANGED PIC S9(9) COMP.
+       01 HV-HIST-RECORDS-ERRORS PIC S9(9) COMP VALUE 0.
                                                                         
       * DB2 SQL COMMUNICATION AREA                                      
            EXEC SQL                                                     
@@ -86,14 +128,16 @@
        PROCEDURE DIVISION.                                              
        MAIN-LOGIC.                                                      
                                                                         
-           PERFORM OPEN-FILES.                                          
-           PERFORM UNTIL EOF                                            
+           PERFORM OPEN-FILES.
+           PERFORM LOAD-REGION-RATE-TABLE.
+           PERFORM UNTIL EOF
               PERFORM FETCH-EMPLOYEE                                    
               IF NOT EOF                                                
                  PERFORM PROCESS-BONUS                                  
               END-IF                                                    
            END-PERFORM.                                                 
            PERFORM CLOSE-FILES.                                         
+           PERFORM RECORD-BATCH-HISTORY.
            STOP RUN.                                                    
                                                                         
       **********************************************                    
@@ -122,10 +166,64 @@
                STOP RUN                                                 
            END-IF.                                                      
                                                                         
-      **********************************************                    
-      * CLOSE FILES, COMMIT AND GENERATE SUMMARY                        
-      **********************************************                    
-       CLOSE-FILES.                                                     
+      **********************************************
+      * LOAD REGION BASE-RATE TABLE INTO MEMORY FROM RATEDD.
+      * STOPS WITH A CLEAR MESSAGE IF RATEDD HAS MORE THAN
+      * REGION-RATE-TABLE-MAX ROWS RATHER THAN LETTING THE
+      * INDEXED MOVE RUN PAST THE OCCURS 10 TABLE.
+      **********************************************
+       LOAD-REGION-RATE-TABLE.
+           OPEN INPUT REGION-RATE-FILE.
+           IF RATE-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING REGION RATE FILE: ' RATE-STATUS
+              STOP RUN
+           END-IF.
+
+           PERFORM UNTIL RATE-STATUS = '10'
+              READ REGION-RATE-FILE
+                AT END
+                   MOVE '10' TO RATE-STATUS
+                NOT AT END
+                   IF RATE-STATUS = '00'
+                      IF REGION-RATES-LOADED >= REGION-RATE-TABLE-MAX
+                         DISPLAY 'ERROR: RATEDD HAS MORE THAN '
+                                  REGION-RATE-TABLE-MAX ' ROWS - '
+                                  'REGION RATE TABLE CAPACITY EXCEEDED'
+                         STOP RUN
+                      END-IF
+                      ADD 1 TO REGION-RATES-LOADED
+                      SET RATEIDX TO REGION-RATES-LOADED
+                      MOVE RATE-REGION-CODE TO WS-RATE-REGION(RATEIDX)
+                      MOVE RATE-INCREASE-PCT TO WS-RATE-PCT(RATEIDX)
+                   ELSE
+                      DISPLAY 'ERROR READING REGION RATE FILE: '
+                               RATE-STATUS
+                      STOP RUN
+                   END-IF
+              END-READ
+           END-PERFORM.
+
+           CLOSE REGION-RATE-FILE.
+
+      **********************************************
+      * LOOK UP THE BASE INCREASE RATE FOR A REGION CODE.
+      * REGIONS NOT FOUND IN THE TABLE GET NO BASE INCREASE.
+      **********************************************
+       LOOKUP-REGION-RATE.
+           MOVE ZERO TO WS-REGION-PCT.
+           PERFORM VARYING RATEIDX FROM 1 BY 1
+                     UNTIL RATEIDX > REGION-RATES-LOADED
+              IF WS-RATE-REGION(RATEIDX) =
+                    REGION-CODE OF DCLTB-SALES-BONUS
+                 MOVE WS-RATE-PCT(RATEIDX) TO WS-REGION-PCT
+                 SET RATEIDX TO REGION-RATES-LOADED
+              END-IF
+           END-PERFORM.
+
+      **********************************************
+      * CLOSE FILES, COMMIT AND GENERATE SUMMARY
+      **********************************************
+       CLOSE-FILES.
            EXEC SQL                                                     
              COMMIT WORK                                                
            END-EXEC.                                                    
@@ -199,18 +297,10 @@
       * CALCULATE NEW BONUS AND UPDATE DB2                              
       **********************************************                    
        PROCESS-BONUS.                                                   
-           MOVE BONUS-AMT OF DCLTB-SALES-BONUS TO OLD-BONUS.            
-                                                                        
-           EVALUATE TRUE                                                
-               WHEN REGION-CODE OF DCLTB-SALES-BONUS = 'EU'             
-                 COMPUTE CALC-BONUS = OLD-BONUS * 1.12                  
-               WHEN REGION-CODE OF DCLTB-SALES-BONUS = 'NE'             
-                 COMPUTE CALC-BONUS = OLD-BONUS * 1.10                  
-               WHEN REGION-CODE OF DCLTB-SALES-BONUS = 'AS'             
-                 COMPUTE CALC-BONUS = OLD-BONUS * 1.08                  
-               WHEN REGION-CODE OF DCLTB-SALES-BONUS = 'SW'             
-                 COMPUTE CALC-BONUS = OLD-BONUS * 1.05                  
-           END-EVALUATE.                                                
+           MOVE BONUS-AMT OF DCLTB-SALES-BONUS TO OLD-BONUS.
+
+           PERFORM LOOKUP-REGION-RATE.
+           COMPUTE CALC-BONUS = OLD-BONUS * (1 + WS-REGION-PCT).
                                                                         
            IF YEAR-SALES OF DCLTB-SALES-BONUS >= 150000.00              
               COMPUTE CALC-BONUS = CALC-BONUS * 1.05                    
@@ -317,3 +407,35 @@
               END-IF                                                    
               STOP RUN                                                  
            END-IF.                                                      
+
+      **********************************************
+      * WRITES ONE ROW TO THE SHARED TB_BATCH_RUN_HISTORY
+      * AUDIT TABLE SO OPERATIONS CAN SEE WHEN EACH BATCH
+      * JOB RAN AND HOW MANY ROWS IT TOUCHED. A FAILURE
+      * HERE IS LOGGED ONLY - IT DOES NOT ROLL BACK OR
+      * STOP AN OTHERWISE SUCCESSFUL BONUS RUN.
+      **********************************************
+       RECORD-BATCH-HISTORY.
+           ACCEPT HV-HIST-RUN-DATE FROM DATE YYYYMMDD.
+           MOVE TOTAL-REC-UPDATED TO HV-HIST-RECORDS-PROCESSED.
+           MOVE TOTAL-REC-UPDATED TO HV-HIST-RECORDS-CHANGED.
+
+           EXEC SQL
+             INSERT INTO TB_BATCH_RUN_HISTORY
+               (JOB_NAME, RUN_DATE, RECORDS_PROCESSED,
+                RECORDS_CHANGED, RECORDS_ERRORS)
+             VALUES
+               (:HV-HIST-JOB-NAME, :HV-HIST-RUN-DATE,
+                :HV-HIST-RECORDS-PROCESSED,
+                :HV-HIST-RECORDS-CHANGED,
+                :HV-HIST-RECORDS-ERRORS)
+           END-EXEC.
+           IF SQLCODE NOT = 0
+              MOVE SQLCODE TO WS-SQLCODE-DISP
+              DISPLAY 'WARNING: BATCH HISTORY INSERT FAILED: '
+                       WS-SQLCODE-DISP
+           ELSE
+              EXEC SQL
+                COMMIT WORK
+              END-EXEC
+           END-IF.
