@@ -12,21 +12,42 @@
       *     EMP-STATUS IN ('A','I').                                   *
       *     ANY FAILURE: LOG ERROR, SET VALID-ERROR, SKIP DB2 WORK.    *
       *   PHASE 2 - CHECK EXISTENCE:                                   *
-      *     SELECT EMP_NAME, SALARY FROM TB_EMPLOYEES WHERE EMP_ID.    *
+      *     SELECT EMP_NAME, DEPT, SALARY, STATUS FROM TB_EMPLOYEES    *
+      *     WHERE EMP_ID.                                              *
       *     SQLCODE  0  : EXISTS   -> PERFORM UPDATE-EMPLOYEE.         *
       *       LOG SALARY CHANGE IF HV-OLD-SALARY != HV-SALARY.         *
+      *       LOG DEPT CHANGE IF HV-OLD-DEPT != HV-EMP-DEPT.           *
       *     SQLCODE 100 : NOT FOUND -> PERFORM INSERT-EMPLOYEE.        *
       *     OTHER       : LOG ERROR, SKIP.                             *
       *   PHASE 3 - UPDATE: UPDATE ALL FIELDS. LOG SALARY CHANGE       *
-      *     IF HV-OLD-SALARY != HV-SALARY, ELSE LOG NO-CHANGE.         *
+      *     IF HV-OLD-SALARY != HV-SALARY, ELSE LOG NO-CHANGE. LOG     *
+      *     DEPT CHANGE IF HV-OLD-DEPT != HV-EMP-DEPT. IF THE UPDATE   *
+      *     FLIPS STATUS FROM 'A' TO 'I', PERFORM A STATUS-FLIP        *
+      *     WORKFLOW THAT STAMPS TERM_DATE INSTEAD OF TREATING IT      *
+      *     AS AN ORDINARY FIELD UPDATE.                               *
       *   PHASE 4 - INSERT: INSERT ALL FIELDS. LOG SUCCESS OR ERROR.   *
       *   PHASE 5 - COMMIT: EVERY 50 SUCCESSFUL OPERATIONS.            *
       *     FINAL COMMIT IN CLOSE-ALL-FILES FOR REMAINING RECORDS.     *
-      *     ROLLBACK ON CRITICAL SQLCODES (< -900).                    *
+      *     ROLLBACK ON CRITICAL SQLCODES (< -900), EXCEPT A           *
+      *     TRANSIENT DEADLOCK/TIMEOUT (-911/-913) IS RETRIED A FEW    *
+      *     TIMES FIRST ON BOTH UPDATE AND INSERT.                     *
       *                                                                *
       * AUTHOR: STANISLAV                                              *
       * DATE: 2026/01/16                                               *
       *                                                                *
+      * MODIFICATION HISTORY:                                         *
+      *   2026/06/08  SSH  LOG DEPARTMENT CHANGES THE SAME WAY SALARY  *
+      *                    CHANGES ARE ALREADY LOGGED.                 *
+      *   2026/06/08  SSH  ADD A STATUS-FLIP WORKFLOW THAT STAMPS A    *
+      *                    TERM_DATE WHEN AN EMPLOYEE GOES ACTIVE TO   *
+      *                    INACTIVE, INSTEAD OF JUST UPDATING STATUS.  *
+      *   2026/08/08  SSH  LOG EACH RUN TO TB_BATCH_RUN_HISTORY SO     *
+      *                    OPERATIONS CAN SEE WHEN THE JOB RAN AND     *
+      *                    HOW MANY ROWS IT CHANGED.                   *
+      *   2026/08/09  SSH  RETRY -911/-913 DEADLOCK/TIMEOUT SQLCODES   *
+      *                    ON UPDATE AND INSERT INSTEAD OF FAILING     *
+      *                    THE WHOLE RUN ON THE FIRST TRANSIENT LOCK.  *
+      *                                                                *
       * FILES:                                                         *
       * INPUT:  INDD (EMP.UPDATE) - EMPLOYEE DATA (PS, 44 B)           *
       * OUTPUT: OUTDD (SYNC.LOG) - SYNC RESULTS LOG (PS, V)            *
@@ -76,11 +97,16 @@
        01 HV-HIRE-DATE PIC X(10).                                       
        01 HV-STATUS PIC X(1).                                           
                                                                         
-      * DB2 HOST VARIABLES FOR OLD VALUES                               
-       01 HV-OLD-NAME.                                                  
-          49 HV-OLD-NAME-LEN  PIC S9(4) COMP-5.                         
-          49 HV-OLD-NAME-TEXT PIC X(20).                                
-       01 HV-OLD-SALARY PIC S9(7)V99 COMP-3.                            
+      * DB2 HOST VARIABLES FOR OLD VALUES
+       01 HV-OLD-NAME.
+          49 HV-OLD-NAME-LEN  PIC S9(4) COMP-5.
+          49 HV-OLD-NAME-TEXT PIC X(20).
+       01 HV-OLD-DEPT PIC X(3).
+       01 HV-OLD-SALARY PIC S9(7)V99 COMP-3.
+       01 HV-OLD-STATUS PIC X(1).
+
+      * HOST VARIABLE FOR STATUS-FLIP TERMINATION DATE
+       01 HV-TERM-DATE PIC X(10).
                                                                         
       * FILE STATUS VARIABLES                                           
        01 FILE-STATUSES.                                                
@@ -126,23 +152,40 @@
       * FORMATTED SQLCODE FOR DISPLAY                                   
        77 WS-SQLCODE-DISP  PIC -Z(9)9.                                  
                                                                         
-      * DATE FORMATTING VARIABLES                                       
-       01 WS-DATE-PARTS.                                                
-          05 WS-YEAR     PIC X(4).                                      
-          05 WS-MONTH    PIC X(2).                                      
-          05 WS-DAY      PIC X(2).                                      
-                                                                        
-      **********************************************                    
-      * OPENS FILES, PROCESSES ALL RECORDS, CLOSES,                     
+      * DATE FORMATTING VARIABLES
+       01 WS-DATE-PARTS.
+          05 WS-YEAR     PIC X(4).
+          05 WS-MONTH    PIC X(2).
+          05 WS-DAY      PIC X(2).
+
+      * CURRENT DATE FOR STATUS-FLIP TERMINATION STAMP
+       01 WS-CURRENT-DATE PIC X(21).
+
+      * HOST VARIABLES FOR THE SHARED BATCH-RUN HISTORY AUDIT INSERT
+       01 HV-HIST-JOB-NAME PIC X(8) VALUE 'DB2JOB20'.
+       01 HV-HIST-RUN-DATE PIC 9(8).
+       01 HV-HIST-RECORDS-PROCESSED PIC S9(9) COMP.
+       01 HV-HIST-RECORDS-CHANGED PIC S9(9) COMP.
+       01 HV-HIST-RECORDS-ERRORS PIC S9(9) COMP.
+
+      * RETRY CONTROL FOR TRANSIENT DEADLOCK/TIMEOUT SQLCODES
+       01 WS-SQL-RETRY-MAX PIC 9(1) VALUE 3.
+       01 WS-RETRY-COUNTERS.
+          05 WS-UPDATE-RETRY-COUNT PIC 9(1) VALUE 0.
+          05 WS-INSERT-RETRY-COUNT PIC 9(1) VALUE 0.
+
+      **********************************************
+      * OPENS FILES, PROCESSES ALL RECORDS, CLOSES,
       * RUNS FINAL COMMIT, THEN DISPLAYS SUMMARY.                       
       **********************************************                    
        PROCEDURE DIVISION.                                              
        MAIN-LOGIC.                                                      
-           PERFORM OPEN-ALL-FILES.                                      
-           PERFORM PROCESS-ALL-RECORDS.                                 
-           PERFORM CLOSE-ALL-FILES.                                     
-           PERFORM DISPLAY-SUMMARY.                                     
-           STOP RUN.                                                    
+           PERFORM OPEN-ALL-FILES.
+           PERFORM PROCESS-ALL-RECORDS.
+           PERFORM CLOSE-ALL-FILES.
+           PERFORM RECORD-BATCH-HISTORY.
+           PERFORM DISPLAY-SUMMARY.
+           STOP RUN.                                                  
                                                                         
       **********************************************                    
       * OPENS EMP-FILE (INPUT) AND LOG-FILE (OUTPUT).                   
@@ -324,12 +367,13 @@
            COMPUTE HV-EMP-NAME-LEN = 20 - WS-EMP-NAME-LEN.              
            PERFORM FORMAT-HIRE-DATE.                                    
                                                                         
-           EXEC SQL                                                     
-             SELECT EMP_NAME,SALARY                                     
-               INTO :HV-OLD-NAME, :HV-OLD-SALARY                        
-               FROM TB_EMPLOYEES                                        
-             WHERE EMP_ID = :HV-EMP-ID                                  
-           END-EXEC.                                                    
+           EXEC SQL
+             SELECT EMP_NAME,DEPT,SALARY,STATUS
+               INTO :HV-OLD-NAME, :HV-OLD-DEPT, :HV-OLD-SALARY,
+                    :HV-OLD-STATUS
+               FROM TB_EMPLOYEES
+             WHERE EMP_ID = :HV-EMP-ID
+           END-EXEC.
                                                                         
            IF SQLCODE = 0                                               
               PERFORM UPDATE-EMPLOYEE                                   
@@ -364,51 +408,62 @@
                   INTO HV-HIRE-DATE                                     
            END-STRING.                                                  
                                                                         
-      **********************************************                    
-      * UPDATES ALL FIELDS FOR EXISTING EMPLOYEE.                       
-      * SQLCODE 0: LOG SALARY CHANGE OR NO-CHANGE.                      
-      * CRITICAL SQLCODE: ROLLBACK AND STOP RUN.                        
-      * OTHER ERROR: LOG ERROR LINE.                                    
-      **********************************************                    
-       UPDATE-EMPLOYEE.                                                 
-           EXEC SQL                                                     
-             UPDATE TB_EMPLOYEES                                        
-             SET EMP_NAME = :HV-EMP-NAME,                               
-                 DEPT = :HV-EMP-DEPT,                                   
-                 SALARY = :HV-SALARY,                                   
-                 HIRE_DATE = :HV-HIRE-DATE,                             
-                 STATUS = :HV-STATUS                                    
-             WHERE EMP_ID = :HV-EMP-ID                                  
-           END-EXEC.                                                    
-                                                                        
-           IF SQLCODE = 0                                               
-              ADD 1 TO RECORDS-UPDATED                                  
-              ADD 1 TO COMMIT-COUNTER                                   
-              MOVE HV-OLD-SALARY TO WS-OLD-SALARY-DISP                  
-              MOVE HV-SALARY TO WS-NEW-SALARY-DISP                      
-              IF HV-OLD-SALARY NOT = HV-SALARY                          
-                 MOVE SPACES TO WS-OUT-MSG                              
-                 STRING 'UPDATE (SALARY CHANGE FROM ' DELIMITED BY SIZE 
-                        FUNCTION TRIM(WS-OLD-SALARY-DISP)               
-                                 DELIMITED BY SIZE                      
-                        ' TO ' DELIMITED BY SIZE                        
-                        FUNCTION TRIM(WS-NEW-SALARY-DISP)               
-                                 DELIMITED BY SIZE                      
-                        ')' DELIMITED BY SIZE                           
-                        INTO WS-OUT-MSG                                 
-                 END-STRING                                             
-                 PERFORM WRITE-LOG-MESSAGE                              
-              ELSE                                                      
-                 MOVE SPACES TO WS-OUT-MSG                              
-                 STRING 'UPDATED (NO SALARY CHANGE: ' DELIMITED BY SIZE 
-                     FUNCTION TRIM(WS-OLD-SALARY-DISP)                  
-                              DELIMITED BY SIZE                         
-                     ')' DELIMITED BY SIZE                              
-                     INTO WS-OUT-MSG                                    
-                 END-STRING                                             
-                 PERFORM WRITE-LOG-MESSAGE                              
-              END-IF                                                    
-           ELSE                                                         
+      **********************************************
+      * UPDATES ALL FIELDS FOR EXISTING EMPLOYEE.
+      * A TRANSIENT DEADLOCK/TIMEOUT SQLCODE (-911/-913) IS
+      * RETRIED A FEW TIMES BEFORE BEING TREATED AS FATAL,
+      * SINCE ANOTHER JOB BRIEFLY LOCKING TB_EMPLOYEES OFTEN
+      * CLEARS ON ITS OWN A MOMENT LATER.
+      * SQLCODE 0: LOG SALARY CHANGE OR NO-CHANGE.
+      * CRITICAL SQLCODE: ROLLBACK AND STOP RUN.
+      * OTHER ERROR: LOG ERROR LINE.
+      **********************************************
+       UPDATE-EMPLOYEE.
+           MOVE 0 TO WS-UPDATE-RETRY-COUNT.
+           PERFORM EXECUTE-UPDATE-EMPLOYEE-SQL.
+           PERFORM RETRY-UPDATE-EMPLOYEE-SQL.
+
+           IF SQLCODE = 0
+              ADD 1 TO RECORDS-UPDATED
+              ADD 1 TO COMMIT-COUNTER
+              MOVE HV-OLD-SALARY TO WS-OLD-SALARY-DISP
+              MOVE HV-SALARY TO WS-NEW-SALARY-DISP
+              IF HV-OLD-SALARY NOT = HV-SALARY
+                 MOVE SPACES TO WS-OUT-MSG
+                 STRING 'UPDATE (SALARY CHANGE FROM ' DELIMITED BY SIZE
+                        FUNCTION TRIM(WS-OLD-SALARY-DISP)
+                                 DELIMITED BY SIZE
+                        ' TO ' DELIMITED BY SIZE
+                        FUNCTION TRIM(WS-NEW-SALARY-DISP)
+                                 DELIMITED BY SIZE
+                        ')' DELIMITED BY SIZE
+                        INTO WS-OUT-MSG
+                 END-STRING
+                 PERFORM WRITE-LOG-MESSAGE
+              ELSE
+                 MOVE SPACES TO WS-OUT-MSG
+                 STRING 'UPDATED (NO SALARY CHANGE: ' DELIMITED BY SIZE
+                     FUNCTION TRIM(WS-OLD-SALARY-DISP)
+                              DELIMITED BY SIZE
+                     ')' DELIMITED BY SIZE
+                     INTO WS-OUT-MSG
+                 END-STRING
+                 PERFORM WRITE-LOG-MESSAGE
+              END-IF
+              IF HV-OLD-DEPT NOT = HV-EMP-DEPT
+                 MOVE SPACES TO WS-OUT-MSG
+                 STRING 'DEPT CHANGE FROM ' DELIMITED BY SIZE
+                        HV-OLD-DEPT DELIMITED BY SIZE
+                        ' TO ' DELIMITED BY SIZE
+                        HV-EMP-DEPT DELIMITED BY SIZE
+                        INTO WS-OUT-MSG
+                 END-STRING
+                 PERFORM WRITE-LOG-MESSAGE
+              END-IF
+              IF HV-OLD-STATUS = 'A' AND HV-STATUS = 'I'
+                 PERFORM PROCESS-STATUS-FLIP-TO-INACTIVE
+              END-IF
+           ELSE
               MOVE SQLCODE TO WS-SQLCODE-DISP                           
               IF SQLCODE < -900                                         
                  DISPLAY 'CRITICAL UPDATE ERROR: ' WS-SQLCODE-DISP      
@@ -424,25 +479,114 @@
                       WS-SQLCODE-DISP DELIMITED BY SIZE                 
                       INTO WS-OUT-MSG                                   
               END-STRING                                                
-              PERFORM WRITE-LOG-MESSAGE                                 
-           END-IF.                                                      
-                                                                        
-      **********************************************                    
-      * INSERT NEW EMPLOYEE INTO DB2 TABLE                              
-      * SQLCODE 0: LOG SUCCESS, INCREMENT COUNTERS.                     
-      * CRITICAL SQLCODE: ROLLBACK AND STOP RUN.                        
-      * OTHER ERROR: LOG ERROR LINE.                                    
-      **********************************************                    
-       INSERT-EMPLOYEE.                                                 
-           EXEC SQL                                                     
-             INSERT INTO TB_EMPLOYEES                                   
-                (EMP_ID, EMP_NAME,DEPT,SALARY,HIRE_DATE,STATUS)         
-             VALUES                                                     
-                (:HV-EMP-ID,:HV-EMP-NAME,:HV-EMP-DEPT,:HV-SALARY,       
-                 :HV-HIRE-DATE,:HV-STATUS)                              
-           END-EXEC.                                                    
-                                                                        
-           IF SQLCODE = 0                                               
+              PERFORM WRITE-LOG-MESSAGE
+           END-IF.
+
+      **********************************************
+      * ISSUES THE UPDATE STATEMENT FOR UPDATE-EMPLOYEE.
+      * BROKEN OUT ON ITS OWN SO RETRY-UPDATE-EMPLOYEE-SQL
+      * CAN RE-DRIVE IT ON A TRANSIENT SQLCODE.
+      **********************************************
+       EXECUTE-UPDATE-EMPLOYEE-SQL.
+           EXEC SQL
+             UPDATE TB_EMPLOYEES
+             SET EMP_NAME = :HV-EMP-NAME,
+                 DEPT = :HV-EMP-DEPT,
+                 SALARY = :HV-SALARY,
+                 HIRE_DATE = :HV-HIRE-DATE,
+                 STATUS = :HV-STATUS
+             WHERE EMP_ID = :HV-EMP-ID
+           END-EXEC.
+
+      **********************************************
+      * RE-DRIVES EXECUTE-UPDATE-EMPLOYEE-SQL WHILE THE
+      * RESULT IS A DEADLOCK/TIMEOUT SQLCODE (-911/-913)
+      * AND THE RETRY LIMIT HAS NOT BEEN REACHED. FALLS
+      * THROUGH ONCE THE UPDATE SUCCEEDS, FAILS WITH A
+      * DIFFERENT SQLCODE, OR RETRIES ARE EXHAUSTED - THE
+      * LAST SQLCODE IS LEFT FOR UPDATE-EMPLOYEE TO HANDLE.
+      **********************************************
+       RETRY-UPDATE-EMPLOYEE-SQL.
+           PERFORM UNTIL NOT (SQLCODE = -911 OR SQLCODE = -913)
+                 OR WS-UPDATE-RETRY-COUNT >= WS-SQL-RETRY-MAX
+              ADD 1 TO WS-UPDATE-RETRY-COUNT
+              MOVE SQLCODE TO WS-SQLCODE-DISP
+              DISPLAY 'DEADLOCK/TIMEOUT ON UPDATE, SQLCODE='
+                       WS-SQLCODE-DISP ' - RETRY '
+                       WS-UPDATE-RETRY-COUNT ' OF ' WS-SQL-RETRY-MAX
+              DISPLAY 'EMPLOYEE ID: ' EMP-ID
+              PERFORM EXECUTE-UPDATE-EMPLOYEE-SQL
+           END-PERFORM.
+
+      **********************************************
+      * HANDLES AN EMPLOYEE'S STATUS FLIP FROM 'A' TO 'I'.
+      * STAMPS TERM_DATE WITH TODAY'S DATE INSTEAD OF
+      * TREATING THE TRANSITION AS AN ORDINARY FIELD UPDATE.
+      * CRITICAL SQLCODE: ROLLBACK AND STOP RUN.
+      * OTHER ERROR: LOG ERROR LINE.
+      **********************************************
+       PROCESS-STATUS-FLIP-TO-INACTIVE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE.
+           MOVE WS-CURRENT-DATE(1:4) TO WS-YEAR
+           MOVE WS-CURRENT-DATE(5:2) TO WS-MONTH
+           MOVE WS-CURRENT-DATE(7:2) TO WS-DAY
+           STRING WS-YEAR DELIMITED BY SIZE
+                  '-' DELIMITED BY SIZE
+                  WS-MONTH DELIMITED BY SIZE
+                  '-' DELIMITED BY SIZE
+                  WS-DAY DELIMITED BY SIZE
+                  INTO HV-TERM-DATE
+           END-STRING.
+
+           EXEC SQL
+             UPDATE TB_EMPLOYEES
+             SET TERM_DATE = :HV-TERM-DATE
+             WHERE EMP_ID = :HV-EMP-ID
+           END-EXEC.
+
+           IF SQLCODE = 0
+              MOVE SPACES TO WS-OUT-MSG
+              STRING 'STATUS FLIP TO INACTIVE - TERM DATE SET TO '
+                      DELIMITED BY SIZE
+                      HV-TERM-DATE DELIMITED BY SIZE
+                      INTO WS-OUT-MSG
+              END-STRING
+              PERFORM WRITE-LOG-MESSAGE
+           ELSE
+              MOVE SQLCODE TO WS-SQLCODE-DISP
+              IF SQLCODE < -900
+                 DISPLAY 'CRITICAL TERM DATE UPDATE ERROR: '
+                          WS-SQLCODE-DISP
+                 DISPLAY 'EMPLOYEE ID: ' EMP-ID
+                 EXEC SQL
+                   ROLLBACK WORK
+                 END-EXEC
+                 STOP RUN
+              END-IF
+              ADD 1 TO RECORDS-ERRORS
+              MOVE SPACES TO WS-OUT-MSG
+              STRING 'TERM DATE UPDATE ERROR: SQLCODE=' DELIMITED BY SIZE
+                      WS-SQLCODE-DISP DELIMITED BY SIZE
+                      INTO WS-OUT-MSG
+              END-STRING
+              PERFORM WRITE-LOG-MESSAGE
+           END-IF.
+
+      **********************************************
+      * INSERT NEW EMPLOYEE INTO DB2 TABLE
+      * A TRANSIENT DEADLOCK/TIMEOUT SQLCODE (-911/-913) IS
+      * RETRIED A FEW TIMES BEFORE BEING TREATED AS FATAL,
+      * THE SAME AS UPDATE-EMPLOYEE.
+      * SQLCODE 0: LOG SUCCESS, INCREMENT COUNTERS.
+      * CRITICAL SQLCODE: ROLLBACK AND STOP RUN.
+      * OTHER ERROR: LOG ERROR LINE.
+      **********************************************
+       INSERT-EMPLOYEE.
+           MOVE 0 TO WS-INSERT-RETRY-COUNT.
+           PERFORM EXECUTE-INSERT-EMPLOYEE-SQL.
+           PERFORM RETRY-INSERT-EMPLOYEE-SQL.
+
+           IF SQLCODE = 0
               ADD 1 TO RECORDS-INSERTED                                 
               ADD 1 TO COMMIT-COUNTER                                   
               MOVE SPACES TO WS-OUT-MSG                                 
@@ -464,11 +608,45 @@
                      WS-SQLCODE-DISP DELIMITED BY SIZE                  
                      INTO WS-OUT-MSG                                    
               END-STRING                                                
-              PERFORM WRITE-LOG-MESSAGE                                 
-           END-IF.                                                      
-                                                                        
-      **********************************************                    
-      * COMMITS REMAINING UNCOMMITTED OPERATIONS.                       
+              PERFORM WRITE-LOG-MESSAGE
+           END-IF.
+
+      **********************************************
+      * ISSUES THE INSERT STATEMENT FOR INSERT-EMPLOYEE.
+      * BROKEN OUT ON ITS OWN SO RETRY-INSERT-EMPLOYEE-SQL
+      * CAN RE-DRIVE IT ON A TRANSIENT SQLCODE.
+      **********************************************
+       EXECUTE-INSERT-EMPLOYEE-SQL.
+           EXEC SQL
+             INSERT INTO TB_EMPLOYEES
+                (EMP_ID, EMP_NAME,DEPT,SALARY,HIRE_DATE,STATUS)
+             VALUES
+                (:HV-EMP-ID,:HV-EMP-NAME,:HV-EMP-DEPT,:HV-SALARY,
+                 :HV-HIRE-DATE,:HV-STATUS)
+           END-EXEC.
+
+      **********************************************
+      * RE-DRIVES EXECUTE-INSERT-EMPLOYEE-SQL WHILE THE
+      * RESULT IS A DEADLOCK/TIMEOUT SQLCODE (-911/-913)
+      * AND THE RETRY LIMIT HAS NOT BEEN REACHED. FALLS
+      * THROUGH ONCE THE INSERT SUCCEEDS, FAILS WITH A
+      * DIFFERENT SQLCODE, OR RETRIES ARE EXHAUSTED - THE
+      * LAST SQLCODE IS LEFT FOR INSERT-EMPLOYEE TO HANDLE.
+      **********************************************
+       RETRY-INSERT-EMPLOYEE-SQL.
+           PERFORM UNTIL NOT (SQLCODE = -911 OR SQLCODE = -913)
+                 OR WS-INSERT-RETRY-COUNT >= WS-SQL-RETRY-MAX
+              ADD 1 TO WS-INSERT-RETRY-COUNT
+              MOVE SQLCODE TO WS-SQLCODE-DISP
+              DISPLAY 'DEADLOCK/TIMEOUT ON INSERT, SQLCODE='
+                       WS-SQLCODE-DISP ' - RETRY '
+                       WS-INSERT-RETRY-COUNT ' OF ' WS-SQL-RETRY-MAX
+              DISPLAY 'EMPLOYEE ID: ' EMP-ID
+              PERFORM EXECUTE-INSERT-EMPLOYEE-SQL
+           END-PERFORM.
+
+      **********************************************
+      * COMMITS REMAINING UNCOMMITTED OPERATIONS.
       * ROLLBACK AND STOP ON COMMIT FAILURE.                            
       * THEN CLOSES BOTH FILES (NON-ZERO = WARNING).                    
       **********************************************                    
@@ -520,3 +698,37 @@
            DISPLAY 'RECORDS ERRORS:      ' RECORDS-ERRORS-DISP.         
            DISPLAY 'COMMIT BATCHES:      ' COMMIT-BATCHES-DISP.         
            DISPLAY '========================================'.          
+
+      **********************************************
+      * WRITES ONE ROW TO THE SHARED TB_BATCH_RUN_HISTORY
+      * AUDIT TABLE SO OPERATIONS CAN SEE WHEN EACH BATCH
+      * JOB RAN AND HOW MANY ROWS IT TOUCHED. A FAILURE
+      * HERE IS LOGGED ONLY - IT DOES NOT ROLL BACK OR
+      * STOP AN OTHERWISE SUCCESSFUL UPSERT RUN.
+      **********************************************
+       RECORD-BATCH-HISTORY.
+           ACCEPT HV-HIST-RUN-DATE FROM DATE YYYYMMDD.
+           MOVE RECORDS-PROCESSED TO HV-HIST-RECORDS-PROCESSED.
+           COMPUTE HV-HIST-RECORDS-CHANGED =
+                   RECORDS-INSERTED + RECORDS-UPDATED.
+           MOVE RECORDS-ERRORS TO HV-HIST-RECORDS-ERRORS.
+
+           EXEC SQL
+             INSERT INTO TB_BATCH_RUN_HISTORY
+               (JOB_NAME, RUN_DATE, RECORDS_PROCESSED,
+                RECORDS_CHANGED, RECORDS_ERRORS)
+             VALUES
+               (:HV-HIST-JOB-NAME, :HV-HIST-RUN-DATE,
+                :HV-HIST-RECORDS-PROCESSED,
+                :HV-HIST-RECORDS-CHANGED,
+                :HV-HIST-RECORDS-ERRORS)
+           END-EXEC.
+           IF SQLCODE NOT = 0
+              MOVE SQLCODE TO WS-SQLCODE-DISP
+              DISPLAY 'WARNING: BATCH HISTORY INSERT FAILED: '
+                       WS-SQLCODE-DISP
+           ELSE
+              EXEC SQL
+                COMMIT WORK
+              END-EXEC
+           END-IF.
