@@ -10,18 +10,41 @@
       *   IT DEPT:  NEW_SALARY = CURRENT_SALARY * 1.10 (+10%)          *
       *   SAL DEPT: NEW_SALARY = CURRENT_SALARY * 1.05 (+5%)           *
       *   OTHER:    NEW_SALARY = CURRENT_SALARY * 1.03 (+3%)           *
-      *   IF NEW_SALARY > 100000 -> CAP AT 100000, STATUS = MAXCAP     *
+      *   CAP IS LOOKED UP BY DEPARTMENT IN DEPT-CAP-TABLE (CAPDD);    *
+      *   DEPARTMENTS NOT LISTED FALL BACK TO THE 100000 DEFAULT CAP.  *
+      *   IF NEW_SALARY > CAP -> CAP IT, STATUS = MAXCAP               *
       *   COMMIT EVERY 100 RECORDS, FINAL COMMIT AFTER LOOP            *
       *   CURSOR WITH HOLD - KEEPS CURSOR OPEN ACROSS COMMITS          *
       *   ANY SQLCODE ERROR -> ROLLBACK AND STOP                       *
+      *   PARMDD DRYRUN=Y -> PREVIEW ONLY: REPORT IS STILL WRITTEN     *
+      *   BUT NO UPDATE IS SENT TO DB2 AND THE UNIT OF WORK IS ROLLED  *
+      *   BACK INSTEAD OF COMMITTED.                                   *
       *                                                                *
       * AUTHOR: STANISLAV                                              *
       * DATE: 2025/12/21                                               *
       *                                                                *
+      * MODIFICATION HISTORY:                                         *
+      * 2026/03/09  SSH  ADDED PARMDD DRYRUN=Y/N SWITCH SO PAYROLL CAN *
+      *                  PREVIEW A RAISE CYCLE'S REPORT WITHOUT        *
+      *                  COMMITTING ANY CHANGE TO TB_EMP_SALARY.       *
+      * 2026/03/09  SSH  CAP IS NOW LOOKED UP PER DEPARTMENT FROM      *
+      *                  CAPDD INSTEAD OF A SINGLE FLAT 100000 LIMIT.  *
+      * 2026/08/08  SSH  LOG EACH RUN TO TB_BATCH_RUN_HISTORY SO     *
+      *                  OPERATIONS CAN SEE WHEN THE JOB RAN AND     *
+      *                  HOW MANY ROWS IT UPDATED.                   *
+      * 2026/08/09  SSH  SKIP THE TB_BATCH_RUN_HISTORY INSERT ON A   *
+      *                  DRY RUN - IT MAKES NO REAL CHANGE AND       *
+      *                  SHOULD NOT SHOW UP IN THE SHARED AUDIT LOG. *
+      * 2026/08/09  SSH  STOP THE RUN IF CAPDD HAS MORE ROWS THAN    *
+      *                  DEPT-CAP-TABLE CAN HOLD INSTEAD OF LETTING  *
+      *                  THE LOAD OVERRUN THE OCCURS 20 TABLE.       *
+      *                                                                *
       * DB2 OBJECTS:                                                   *
       * TB_EMP_SALARY - EMPLOYEE SALARY TABLE (SOURCE/TARGET)          *
       * DCLGEN: TASK7 - HOST VARIABLE DECLARATIONS                     *
       *                                                                *
+      * INPUT:  PARMDD (PARM.FILE) - DRYRUN=Y/N CONTROL CARD (OPTIONAL)*
+      *         CAPDD  (DEPT.CAP.TABLE) - PER-DEPT SALARY CAPS (PS)    *
       * OUTPUT: OUTDD (REPORT.FILE) - SALARY CHANGE REPORT (PS, 80 B)  *
       ******************************************************************
                                                                         
@@ -31,17 +54,34 @@
        INPUT-OUTPUT SECTION.                                            
        FILE-CONTROL.                                                    
                                                                         
-           SELECT SALARY-REPORT-FILE ASSIGN TO OUTDD                    
-             ORGANIZATION IS SEQUENTIAL                                 
-             FILE STATUS IS OUT-STATUS.                                 
-                                                                        
-       DATA DIVISION.                                                   
-       FILE SECTION.                                                    
-                                                                        
-       FD SALARY-REPORT-FILE RECORDING MODE IS F.                       
-       01 REPORT-REC PIC X(80).                                         
-                                                                        
-       WORKING-STORAGE SECTION.                                         
+           SELECT SALARY-REPORT-FILE ASSIGN TO OUTDD
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS IS OUT-STATUS.
+
+           SELECT OPTIONAL PARM-FILE ASSIGN TO PARMDD
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS IS PARM-STATUS.
+
+           SELECT DEPT-CAP-FILE ASSIGN TO CAPDD
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS IS DEPT-CAP-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD SALARY-REPORT-FILE RECORDING MODE IS F.
+       01 REPORT-REC PIC X(80).
+
+       FD PARM-FILE RECORDING MODE IS F.
+       01 PARM-REC PIC X(80).
+
+       FD DEPT-CAP-FILE RECORDING MODE IS F.
+       01 DEPT-CAP-REC.
+          05 DCAP-DEPT-CODE PIC X(3).
+          05 DCAP-LIMIT PIC 9(7).
+          05 FILLER PIC X(70).
+
+       WORKING-STORAGE SECTION.
                                                                         
       * DB2 SQL COMMUNICATION AREA                                      
            EXEC SQL                                                     
@@ -60,41 +100,71 @@
              FOR UPDATE OF SALARY                                       
            END-EXEC.                                                    
                                                                         
-      * FILE STATUS CODE                                                
-       01 OUT-STATUS PIC X(2).                                          
-                                                                        
-      * CONTROL FLAGS                                                   
-       01 WS-FLAGS.                                                     
-          05 WS-EOF PIC X(1) VALUE 'N'.                                 
-             88 EOF VALUE 'Y'.                                          
-             88 NOT-EOF VALUE 'N'.                                      
-                                                                        
-      * COUNTERS AND WORKING VARIABLES                                  
-       01 COMMIT-COUNT PIC 9(3) VALUE 0.                                
-       01 TOTAL-RECORDS-UPDATED PIC 9(3) VALUE 0.                       
-       01 OLD-SALARY PIC S9(7)V99 COMP-3.                               
-       01 NEW-SALARY PIC S9(7)V99 COMP-3.                               
-       01 STATUS-TEXT  PIC X(7).                                        
-       01 OLD-SAL-DISP PIC Z(7).99.                                     
-       01 NEW-SAL-DISP PIC Z(7).99.                                     
-       01 TOTAL-RECORDS-UPDATED-DISP PIC ZZ9.                           
-       01 WS-SQLCODE-SAVE PIC S9(9) COMP.                               
-       77 WS-SQLCODE-DISP PIC -Z(8)9.                                   
-                                                                        
-      **********************************************                    
+      * FILE STATUS CODES
+       01 OUT-STATUS PIC X(2).
+       01 PARM-STATUS PIC X(2).
+       01 DEPT-CAP-STATUS PIC X(2).
+
+      * CONTROL FLAGS
+       01 WS-FLAGS.
+          05 WS-EOF PIC X(1) VALUE 'N'.
+             88 EOF VALUE 'Y'.
+             88 NOT-EOF VALUE 'N'.
+          05 WS-DRYRUN-SW PIC X(1) VALUE 'N'.
+             88 DRY-RUN VALUE 'Y'.
+
+      * PER-DEPARTMENT SALARY CAP TABLE (LOADED FROM CAPDD)
+       01 DEPT-CAP-TABLE-MAX PIC 9(2) VALUE 20.
+       01 DEPT-CAP-TABLE.
+          05 DEPT-CAP-ENTRY OCCURS 20 TIMES INDEXED BY CAPIDX.
+             10 WS-CAP-DEPT PIC X(3).
+             10 WS-CAP-LIMIT PIC 9(7).
+       01 DEPT-CAPS-LOADED PIC 9(2) VALUE 0.
+
+      * DEFAULT CAP APPLIED TO DEPARTMENTS NOT LISTED IN CAPDD
+       01 WS-DEFAULT-CAP PIC S9(7)V99 COMP-3 VALUE 100000.
+       01 WS-APPLICABLE-CAP PIC S9(7)V99 COMP-3.
+
+      * COUNTERS AND WORKING VARIABLES
+       01 COMMIT-COUNT PIC 9(3) VALUE 0.
+       01 TOTAL-RECORDS-UPDATED PIC 9(3) VALUE 0.
+       01 OLD-SALARY PIC S9(7)V99 COMP-3.
+       01 NEW-SALARY PIC S9(7)V99 COMP-3.
+       01 STATUS-TEXT  PIC X(7).
+       01 OLD-SAL-DISP PIC Z(7).99.
+       01 NEW-SAL-DISP PIC Z(7).99.
+       01 TOTAL-RECORDS-UPDATED-DISP PIC ZZ9.
+       01 WS-SQLCODE-SAVE PIC S9(9) COMP.
+       77 WS-SQLCODE-DISP PIC -Z(8)9.
+
+      * HOST VARIABLES FOR THE SHARED BATCH-RUN HISTORY AUDIT INSERT
+       01 HV-HIST-JOB-NAME PIC X(8) VALUE 'DB2TASK7'.
+       01 HV-HIST-RUN-DATE PIC 9(8).
+       01 HV-HIST-RECORDS-PROCESSED PIC S9(9) COMP.
+       01 HV-HIST-RECORDS-CHANGED PIC S9(9) COMP.
+       01 HV-HIST-RECORDS-ERRORS PIC S9(9) COMP VALUE 0.
+
+      **********************************************
       * OPENS REPORT FILE, OPENS DB2 CURSOR, PROCESSES ALL ROWS,        
       * FINAL COMMIT, CLOSES CURSOR AND REPORT FILE.                    
       **********************************************                    
        PROCEDURE DIVISION.                                              
-       MAIN-LOGIC.                                                      
-                                                                        
-           OPEN OUTPUT SALARY-REPORT-FILE.                              
-           IF OUT-STATUS NOT = '00'                                     
-              DISPLAY 'ERROR OPENING FILE' OUT-STATUS                   
-              STOP RUN                                                  
-           END-IF.                                                      
-                                                                        
-           MOVE 'EMPID   OLD_SAL    NEW_SAL  STATUS' TO REPORT-REC.     
+       MAIN-LOGIC.
+
+           OPEN OUTPUT SALARY-REPORT-FILE.
+           IF OUT-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING FILE' OUT-STATUS
+              STOP RUN
+           END-IF.
+
+           PERFORM READ-PARM-FILE.
+           PERFORM LOAD-DEPT-CAP-TABLE.
+
+           IF DRY-RUN
+              DISPLAY 'DRY RUN MODE - NO CHANGES WILL BE COMMITTED'
+           END-IF.
+
+           MOVE 'EMPID   OLD_SAL    NEW_SAL  STATUS' TO REPORT-REC.
            WRITE REPORT-REC.                                            
            IF OUT-STATUS NOT = '00'                                     
               DISPLAY 'ERROR WRITING REPORT: ' OUT-STATUS               
@@ -118,22 +188,35 @@
                END-IF                                                   
            END-PERFORM.                                                 
                                                                         
-      * FINAL COMMIT AFTER ALL RECORDS PROCESSED.                       
-           EXEC SQL                                                     
-             COMMIT WORK                                                
-           END-EXEC.                                                    
-           IF SQLCODE NOT = 0                                           
-               MOVE SQLCODE TO WS-SQLCODE-DISP                          
-               DISPLAY 'FINAL COMMIT ERROR: ' WS-SQLCODE-DISP           
-               EXEC SQL                                                 
-                 ROLLBACK WORK                                          
-               END-EXEC                                                 
-               IF SQLCODE NOT = 0                                       
-                  MOVE SQLCODE TO WS-SQLCODE-DISP                       
-                  DISPLAY 'ROLLBACK ERROR: ' WS-SQLCODE-DISP            
-               END-IF                                                   
-               STOP RUN                                                 
-           END-IF.                                                      
+      * FINAL COMMIT AFTER ALL RECORDS PROCESSED. IN DRY-RUN MODE THE
+      * UNIT OF WORK IS ROLLED BACK SO NO CHANGE REACHES TB_EMP_SALARY.
+           IF DRY-RUN
+              EXEC SQL
+                ROLLBACK WORK
+              END-EXEC
+              IF SQLCODE NOT = 0
+                 MOVE SQLCODE TO WS-SQLCODE-DISP
+                 DISPLAY 'ROLLBACK ERROR: ' WS-SQLCODE-DISP
+                 STOP RUN
+              END-IF
+              DISPLAY 'DRY RUN - NO CHANGES COMMITTED'
+           ELSE
+              EXEC SQL
+                COMMIT WORK
+              END-EXEC
+              IF SQLCODE NOT = 0
+                  MOVE SQLCODE TO WS-SQLCODE-DISP
+                  DISPLAY 'FINAL COMMIT ERROR: ' WS-SQLCODE-DISP
+                  EXEC SQL
+                    ROLLBACK WORK
+                  END-EXEC
+                  IF SQLCODE NOT = 0
+                     MOVE SQLCODE TO WS-SQLCODE-DISP
+                     DISPLAY 'ROLLBACK ERROR: ' WS-SQLCODE-DISP
+                  END-IF
+                  STOP RUN
+              END-IF
+           END-IF.
                                                                         
            EXEC SQL                                                     
              CLOSE CUR-SALARY                                           
@@ -161,15 +244,92 @@
            IF OUT-STATUS NOT = '00'                                     
               DISPLAY 'ERROR CLOSING FILE: ' OUT-STATUS                 
            END-IF.                                                      
-           DISPLAY 'SALARY INDEXING COMPLETED: '                        
+
+           IF NOT DRY-RUN
+              PERFORM RECORD-BATCH-HISTORY
+           END-IF.
+
+           DISPLAY 'SALARY INDEXING COMPLETED: '
                    TOTAL-RECORDS-UPDATED-DISP.                          
            STOP RUN.                                                    
                                                                         
-      **********************************************                    
-      * FETCHES NEXT ROW FROM CUR-SALARY.                               
-      * SQLCODE 0 -> CONTINUE, 100 -> EOF, OTHER -> ROLLBACK AND STOP.  
-      **********************************************                    
-       FETCH-EMPLOYEE.                                                  
+      **********************************************
+      * READS THE OPTIONAL PARMDD CONTROL CARD AND SETS THE DRY-RUN
+      * SWITCH. NO PARMDD, OR NO DRYRUN= CARD, MEANS A NORMAL RUN.
+      **********************************************
+       READ-PARM-FILE.
+           OPEN INPUT PARM-FILE.
+           IF PARM-STATUS = '00'
+              READ PARM-FILE
+                AT END
+                   CONTINUE
+                NOT AT END
+                   IF PARM-REC(1:7) = 'DRYRUN='
+                      AND PARM-REC(8:1) = 'Y'
+                      SET DRY-RUN TO TRUE
+                   END-IF
+              END-READ
+              CLOSE PARM-FILE
+           END-IF.
+
+      **********************************************
+      * LOADS THE PER-DEPARTMENT SALARY CAP TABLE FROM CAPDD.
+      * STOPS WITH A CLEAR MESSAGE IF CAPDD HAS MORE THAN
+      * DEPT-CAP-TABLE-MAX ROWS RATHER THAN LETTING THE INDEXED
+      * MOVE RUN PAST THE OCCURS 20 TABLE.
+      **********************************************
+       LOAD-DEPT-CAP-TABLE.
+           OPEN INPUT DEPT-CAP-FILE.
+           IF DEPT-CAP-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING DEPT CAP FILE: ' DEPT-CAP-STATUS
+              STOP RUN
+           END-IF.
+
+           PERFORM UNTIL DEPT-CAP-STATUS = '10'
+              READ DEPT-CAP-FILE
+                AT END
+                   MOVE '10' TO DEPT-CAP-STATUS
+                NOT AT END
+                   IF DEPT-CAP-STATUS = '00'
+                      IF DEPT-CAPS-LOADED >= DEPT-CAP-TABLE-MAX
+                         DISPLAY 'ERROR: CAPDD HAS MORE THAN '
+                                  DEPT-CAP-TABLE-MAX ' ROWS - DEPT '
+                                  'CAP TABLE CAPACITY EXCEEDED'
+                         STOP RUN
+                      END-IF
+                      ADD 1 TO DEPT-CAPS-LOADED
+                      SET CAPIDX TO DEPT-CAPS-LOADED
+                      MOVE DCAP-DEPT-CODE TO WS-CAP-DEPT(CAPIDX)
+                      MOVE DCAP-LIMIT TO WS-CAP-LIMIT(CAPIDX)
+                   ELSE
+                      DISPLAY 'ERROR READING DEPT CAP FILE: '
+                               DEPT-CAP-STATUS
+                      STOP RUN
+                   END-IF
+              END-READ
+           END-PERFORM.
+
+           CLOSE DEPT-CAP-FILE.
+
+      **********************************************
+      * LOOKS UP THE SALARY CAP FOR THE CURRENT EMPLOYEE'S DEPARTMENT.
+      * DEPARTMENTS NOT FOUND IN THE TABLE GET THE DEFAULT CAP.
+      **********************************************
+       LOOKUP-DEPT-CAP.
+           MOVE WS-DEFAULT-CAP TO WS-APPLICABLE-CAP.
+           PERFORM VARYING CAPIDX FROM 1 BY 1
+                     UNTIL CAPIDX > DEPT-CAPS-LOADED
+              IF WS-CAP-DEPT(CAPIDX) = DEPT-CODE OF DCLTB-EMP-SALARY
+                 MOVE WS-CAP-LIMIT(CAPIDX) TO WS-APPLICABLE-CAP
+                 SET CAPIDX TO DEPT-CAPS-LOADED
+              END-IF
+           END-PERFORM.
+
+      **********************************************
+      * FETCHES NEXT ROW FROM CUR-SALARY.
+      * SQLCODE 0 -> CONTINUE, 100 -> EOF, OTHER -> ROLLBACK AND STOP.
+      **********************************************
+       FETCH-EMPLOYEE.
            EXEC SQL                                                     
              FETCH CUR-SALARY INTO :DCLTB-EMP-SALARY                    
            END-EXEC.                                                    
@@ -212,40 +372,46 @@
                  COMPUTE NEW-SALARY = OLD-SALARY * 1.03                 
            END-EVALUATE.                                                
                                                                         
-           IF NEW-SALARY > 100000                                       
-              MOVE 100000 TO NEW-SALARY                                 
-              MOVE 'MAXCAP' TO STATUS-TEXT                              
-           END-IF.                                                      
-                                                                        
-           EXEC SQL                                                     
-             UPDATE TB_EMP_SALARY                                       
-             SET SALARY = :NEW-SALARY                                   
-             WHERE CURRENT OF CUR-SALARY                                
-           END-EXEC.                                                    
-                                                                        
-           IF SQLCODE NOT = 0                                           
-              MOVE SQLCODE TO WS-SQLCODE-SAVE                           
-              MOVE WS-SQLCODE-SAVE TO WS-SQLCODE-DISP                   
-              DISPLAY 'UPDATE ERROR: ' EMP-ID OF DCLTB-EMP-SALARY       
-              DISPLAY 'SQLCODE: ' WS-SQLCODE-DISP                       
-              EXEC SQL                                                  
-                ROLLBACK WORK                                           
-              END-EXEC                                                  
-              IF SQLCODE NOT = 0                                        
-                 MOVE SQLCODE TO WS-SQLCODE-DISP                        
-                 DISPLAY 'ROLLBACK ERROR: ' WS-SQLCODE-DISP             
-              END-IF                                                    
-              DISPLAY 'ALL CHANGES ROLLED BACK DUE TO UPDATE ERROR'     
-              STOP RUN                                                  
-           ELSE                                                         
-              ADD 1 TO TOTAL-RECORDS-UPDATED                            
-              ADD 1 TO COMMIT-COUNT                                     
-           END-IF.                                                      
-                                                                        
-           PERFORM WRITE-REPORT-LINE.                                   
-                                                                        
-      * INTERMEDIATE COMMIT TO AVOID LONG-RUNNING UNIT OF WORK.         
-           IF COMMIT-COUNT >= 100                                       
+           PERFORM LOOKUP-DEPT-CAP.
+           IF NEW-SALARY > WS-APPLICABLE-CAP
+              MOVE WS-APPLICABLE-CAP TO NEW-SALARY
+              MOVE 'MAXCAP' TO STATUS-TEXT
+           END-IF.
+
+           IF DRY-RUN
+              ADD 1 TO TOTAL-RECORDS-UPDATED
+           ELSE
+              EXEC SQL
+                UPDATE TB_EMP_SALARY
+                SET SALARY = :NEW-SALARY
+                WHERE CURRENT OF CUR-SALARY
+              END-EXEC
+
+              IF SQLCODE NOT = 0
+                 MOVE SQLCODE TO WS-SQLCODE-SAVE
+                 MOVE WS-SQLCODE-SAVE TO WS-SQLCODE-DISP
+                 DISPLAY 'UPDATE ERROR: ' EMP-ID OF DCLTB-EMP-SALARY
+                 DISPLAY 'SQLCODE: ' WS-SQLCODE-DISP
+                 EXEC SQL
+                   ROLLBACK WORK
+                 END-EXEC
+                 IF SQLCODE NOT = 0
+                    MOVE SQLCODE TO WS-SQLCODE-DISP
+                    DISPLAY 'ROLLBACK ERROR: ' WS-SQLCODE-DISP
+                 END-IF
+                 DISPLAY 'ALL CHANGES ROLLED BACK DUE TO UPDATE ERROR'
+                 STOP RUN
+              ELSE
+                 ADD 1 TO TOTAL-RECORDS-UPDATED
+                 ADD 1 TO COMMIT-COUNT
+              END-IF
+           END-IF.
+
+           PERFORM WRITE-REPORT-LINE.
+
+      * INTERMEDIATE COMMIT TO AVOID LONG-RUNNING UNIT OF WORK.
+      * SKIPPED ENTIRELY IN DRY-RUN MODE SINCE NO UPDATES ARE SENT.
+           IF NOT DRY-RUN AND COMMIT-COUNT >= 100
                EXEC SQL                                                 
                  COMMIT WORK                                            
                END-EXEC                                                 
@@ -296,3 +462,37 @@
               END-IF                                                    
               STOP RUN                                                  
            END-IF.                                                      
+
+      **********************************************
+      * WRITES ONE ROW TO THE SHARED TB_BATCH_RUN_HISTORY
+      * AUDIT TABLE SO OPERATIONS CAN SEE WHEN EACH BATCH
+      * JOB RAN AND HOW MANY ROWS IT TOUCHED. A FAILURE
+      * HERE IS LOGGED ONLY - IT DOES NOT ROLL BACK OR
+      * STOP AN OTHERWISE SUCCESSFUL SALARY RUN. CALLED ONLY
+      * FOR A REAL RUN - A DRY RUN MAKES NO ACTUAL CHANGES AND
+      * MUST NOT POLLUTE THE SHARED AUDIT LOG.
+      **********************************************
+       RECORD-BATCH-HISTORY.
+           ACCEPT HV-HIST-RUN-DATE FROM DATE YYYYMMDD.
+           MOVE TOTAL-RECORDS-UPDATED TO HV-HIST-RECORDS-PROCESSED.
+           MOVE TOTAL-RECORDS-UPDATED TO HV-HIST-RECORDS-CHANGED.
+
+           EXEC SQL
+             INSERT INTO TB_BATCH_RUN_HISTORY
+               (JOB_NAME, RUN_DATE, RECORDS_PROCESSED,
+                RECORDS_CHANGED, RECORDS_ERRORS)
+             VALUES
+               (:HV-HIST-JOB-NAME, :HV-HIST-RUN-DATE,
+                :HV-HIST-RECORDS-PROCESSED,
+                :HV-HIST-RECORDS-CHANGED,
+                :HV-HIST-RECORDS-ERRORS)
+           END-EXEC.
+           IF SQLCODE NOT = 0
+              MOVE SQLCODE TO WS-SQLCODE-DISP
+              DISPLAY 'WARNING: BATCH HISTORY INSERT FAILED: '
+                       WS-SQLCODE-DISP
+           ELSE
+              EXEC SQL
+                COMMIT WORK
+              END-EXEC
+           END-IF.
