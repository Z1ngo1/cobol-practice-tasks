@@ -8,23 +8,45 @@
       *                                                                *
       * BUSINESS LOGIC:                                                *
       *   PHASE 1 - INITIALIZATION:                                    *
-      *     1. LOAD TAX RATES FILE INTO IN-MEMORY TABLE                *
+      *     1. LOAD TAX RATES FILE INTO IN-MEMORY TABLE (MAX 50 ROWS,  *
+      *        RUN STOPS WITH A CLEAR MESSAGE IF THE FILE HAS MORE)    *
       *     2. CLOSE TAX RATES FILE                                    *
+      *     3. LOAD PRIOR YEAR-TO-DATE WITHHOLDING (IF ANY) INTO AN    *
+      *        IN-MEMORY TABLE KEYED BY EMPLOYEE ID                    *
       *                                                                *
       *   PHASE 2 - PROCESSING:                                        *
       *     1. READ EMPLOYEE SALARY RECORDS                            *
       *     2. LOOKUP EMPLOYEE REGION IN TAX TABLE (IN MEMORY)         *
       *     3. IF FOUND: CALCULATE TAX = SALARY * REGION RATE          *
       *        IF NOT FOUND: USE DEFAULT RATE (20%)                    *
-      *     4. WRITE PAYROLL RECORD WITH CALCULATED TAX                *
+      *     4. ADD THIS PERIOD'S TAX TO THE EMPLOYEE'S RUNNING         *
+      *        YEAR-TO-DATE WITHHOLDING TOTAL                          *
+      *     5. WRITE PAYROLL RECORD WITH CALCULATED TAX AND THE        *
+      *        UPDATED YEAR-TO-DATE WITHHOLDING FIGURE                 *
+      *                                                                *
+      *   PHASE 3 - FINALIZATION:                                      *
+      *     1. WRITE THE UPDATED YEAR-TO-DATE TABLE BACK OUT SO THE    *
+      *        NEXT PAY PERIOD'S RUN CAN CARRY IT FORWARD              *
       *                                                                *
       * AUTHOR: STANISLAV                                              *
       * DATE: 2025/12/31                                               *
       *                                                                *
+      * MODIFICATION HISTORY:                                         *
+      * 2026/04/27  SSH  ADDED A ROW-COUNT GUARD ON THE TAX TABLE      *
+      *                  LOAD; THE RUN NOW STOPS WITH A CLEAR MESSAGE  *
+      *                  IF TAX.RATES HAS MORE THAN 50 ROWS INSTEAD    *
+      *                  OF SILENTLY TRUNCATING.                      *
+      * 2026/04/27  SSH  ADDED YEAR-TO-DATE WITHHOLDING TRACKING,      *
+      *                  CARRIED FORWARD BETWEEN PAY PERIODS VIA AN    *
+      *                  OPTIONAL YTD INPUT FILE AND A YTD OUTPUT      *
+      *                  FILE.                                        *
+      *                                                                *
       * FILES:                                                         *
       * INPUT:  TAXDD (TAX.RATES) - TAX RATES BY REGION (PS, 80 B)     *
       * INPUT:  EMPDD (EMP.SALARY) - EMPLOYEE SALARIES (PS, 80 B)      *
+      * INPUT:  YTDINDD (YTD.PRIOR) - OPTIONAL PRIOR YTD TOTALS        *
       * OUTPUT: OUTDD (PAYROLL.TXT) - CALCULATED TAXES (PS, 80 B)      *
+      * OUTPUT: YTDOUTDD (YTD.CURRENT) - UPDATED YTD TOTALS (PS, 80 B) *
       ******************************************************************
 
        IDENTIFICATION DIVISION.
@@ -44,6 +66,14 @@
               ORGANIZATION IS SEQUENTIAL
               FILE STATUS IS PAYROLL-STATUS.
 
+           SELECT OPTIONAL YTD-IN-FILE ASSIGN TO YTDINDD
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS YTD-IN-STATUS.
+
+           SELECT YTD-OUT-FILE ASSIGN TO YTDOUTDD
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS YTD-OUT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD TAX-RATES-FILE RECORDING MODE IS F.
@@ -65,6 +95,19 @@
           05 OUT-ID PIC X(5).
           05 OUT-REGION PIC X(2).
           05 OUT-TAX PIC 9(5)V99.
+          05 OUT-YTD PIC 9(7)V99.
+          05 FILLER PIC X(57).
+
+       FD YTD-IN-FILE RECORDING MODE IS F.
+       01 YTD-IN-REC.
+          05 YTDI-EMP-ID PIC X(5).
+          05 YTDI-AMOUNT PIC 9(7)V99.
+          05 FILLER PIC X(66).
+
+       FD YTD-OUT-FILE RECORDING MODE IS F.
+       01 YTD-OUT-REC.
+          05 YTDO-EMP-ID PIC X(5).
+          05 YTDO-AMOUNT PIC 9(7)V99.
           05 FILLER PIC X(66).
 
        WORKING-STORAGE SECTION.
@@ -74,6 +117,8 @@
           05 TAX-RATES-STATUS PIC X(2).
           05 EMPLOYEE-STATUS PIC X(2).
           05 PAYROLL-STATUS PIC X(2).
+          05 YTD-IN-STATUS PIC X(2).
+          05 YTD-OUT-STATUS PIC X(2).
 
       * CONTROL FLAGS
        01 FLAGS.
@@ -83,6 +128,10 @@
              88 TAX-EOF VALUE 'Y'.
           05 WS-EMP-EOF PIC X(1) VALUE 'N'.
              88 EMP-EOF VALUE 'Y'.
+          05 WS-YTD-EOF PIC X(1) VALUE 'N'.
+             88 YTD-EOF VALUE 'Y'.
+          05 WS-YTD-FOUND-SW PIC X(1) VALUE 'N'.
+             88 WS-YTD-FOUND VALUE 'Y'.
 
       * IN-MEMORY TAX RATE TABLE
        01 TAX-TABLE.
@@ -90,9 +139,20 @@
              10 WS-REGION PIC X(2).
              10 WS-RATE PIC V999.
 
+      * MAXIMUM NUMBER OF TAX RATE ROWS THE TABLE CAN HOLD
+       01 TAX-TABLE-MAX PIC 9(2) VALUE 50.
+
       * DEFAULT TAX RATE
        01 DEF-TAX-RATE PIC V999 VALUE .200.
 
+      * IN-MEMORY YEAR-TO-DATE WITHHOLDING TABLE, KEYED BY EMPLOYEE ID
+       01 YTD-TABLE.
+          05 YTD-ENTRY OCCURS 2000 TIMES INDEXED BY YTDIDX.
+             10 WS-YTD-EMP-ID PIC X(5).
+             10 WS-YTD-AMOUNT PIC 9(7)V99.
+       01 YTD-COUNT PIC 9(4) VALUE 0.
+       01 WS-YTD-CURRENT-TOTAL PIC 9(7)V99.
+
       * STATISTICS COUNTERS
        01 WS-COUNTERS.
           05 TAX-RATES-LOADED PIC 9(2) VALUE 0.
@@ -100,6 +160,8 @@
           05 TAXES-CALCULATED PIC 9(5) VALUE 0.
           05 RATE-FOUND-COUNT PIC 9(5) VALUE 0.
           05 DEFAULT-RATE-COUNT PIC 9(5) VALUE 0.
+          05 YTD-RECORDS-LOADED PIC 9(5) VALUE 0.
+          05 YTD-RECORDS-WRITTEN PIC 9(5) VALUE 0.
 
       * DISPLAY-FORMATTED COUNTERS
        01 WS-DISP-COUNTERS.
@@ -108,6 +170,8 @@
           05 TAXES-CALCULATED-DISP PIC Z(4)9.
           05 RATE-FOUND-COUNT-DISP PIC Z(4)9.
           05 DEFAULT-RATE-COUNT-DISP PIC Z(4)9.
+          05 YTD-RECORDS-LOADED-DISP PIC Z(4)9.
+          05 YTD-RECORDS-WRITTEN-DISP PIC Z(4)9.
 
       **********************************************
       * MAIN FLOW: LOAD TABLE -> PROCESS -> REPORT
@@ -116,7 +180,9 @@
        MAIN-LOGIC.
            PERFORM OPEN-ALL-FILES.
            PERFORM LOAD-TAX-TABLE.
+           PERFORM LOAD-YTD-TABLE.
            PERFORM PROCESS-EMPLOYEES.
+           PERFORM WRITE-YTD-OUTPUT.
            PERFORM CLOSE-ALL-FILES.
            PERFORM DISPLAY-SUMMARY.
            STOP RUN.
@@ -143,8 +209,16 @@
               STOP RUN
            END-IF.
 
+           OPEN OUTPUT YTD-OUT-FILE.
+           IF YTD-OUT-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING YTD OUTPUT FILE: ' YTD-OUT-STATUS
+              STOP RUN
+           END-IF.
+
       **********************************************
-      * LOAD TAX RATES INTO IN-MEMORY TABLE
+      * LOAD TAX RATES INTO IN-MEMORY TABLE. THE TABLE ONLY HOLDS
+      * TAX-TABLE-MAX ROWS - STOP WITH A CLEAR MESSAGE RATHER THAN
+      * SILENTLY TRUNCATING IF THE FILE HAS MORE.
       **********************************************
        LOAD-TAX-TABLE.
            MOVE 'N' TO WS-TAX-EOF.
@@ -154,6 +228,12 @@
                    MOVE 'Y' TO WS-TAX-EOF
                 NOT AT END
                    IF TAX-RATES-STATUS = '00'
+                      IF TAX-RATES-LOADED >= TAX-TABLE-MAX
+                         DISPLAY 'ERROR: TAX.RATES HAS MORE THAN '
+                                  TAX-TABLE-MAX ' ROWS - TAX TABLE '
+                                  'CAPACITY EXCEEDED'
+                         STOP RUN
+                      END-IF
                       ADD 1 TO TAX-RATES-LOADED
                       SET IDX TO TAX-RATES-LOADED
                       MOVE TAX-REGION-CODE TO WS-REGION(IDX)
@@ -166,6 +246,36 @@
               END-READ
            END-PERFORM.
 
+      **********************************************
+      * LOAD PRIOR YEAR-TO-DATE WITHHOLDING INTO MEMORY. THE INPUT
+      * FILE IS OPTIONAL - A FIRST-EVER RUN SIMPLY STARTS EVERY
+      * EMPLOYEE AT ZERO.
+      **********************************************
+       LOAD-YTD-TABLE.
+           OPEN INPUT YTD-IN-FILE.
+           IF YTD-IN-STATUS = '00'
+              MOVE 'N' TO WS-YTD-EOF
+              PERFORM UNTIL YTD-EOF
+                 READ YTD-IN-FILE
+                   AT END
+                      MOVE 'Y' TO WS-YTD-EOF
+                   NOT AT END
+                      IF YTD-IN-STATUS = '00'
+                         ADD 1 TO YTD-COUNT
+                         SET YTDIDX TO YTD-COUNT
+                         MOVE YTDI-EMP-ID TO WS-YTD-EMP-ID(YTDIDX)
+                         MOVE YTDI-AMOUNT TO WS-YTD-AMOUNT(YTDIDX)
+                         ADD 1 TO YTD-RECORDS-LOADED
+                      ELSE
+                         DISPLAY 'ERROR READING YTD INPUT FILE: '
+                                  YTD-IN-STATUS
+                         STOP RUN
+                      END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE YTD-IN-FILE
+           END-IF.
+
       **********************************************
       * PROCESS EMPLOYEES AND CALCULATE TAXES
       **********************************************
@@ -181,6 +291,7 @@
                       MOVE SPACES TO PAYROLL-REC
                       PERFORM LOOKUP-TAX-RATE
                       IF WS-FOUND = 'Y'
+                         PERFORM UPDATE-YTD-WITHHOLDING
                          WRITE PAYROLL-REC
                          IF PAYROLL-STATUS = '00'
                             ADD 1 TO TAXES-CALCULATED
@@ -192,6 +303,7 @@
                          END-IF
                       ELSE
                          PERFORM APPLY-DEFAULT-RATE
+                         PERFORM UPDATE-YTD-WITHHOLDING
                          WRITE PAYROLL-REC
                          IF PAYROLL-STATUS = '00'
                             ADD 1 TO TAXES-CALCULATED
@@ -235,6 +347,53 @@
            MOVE 'XX' TO OUT-REGION.
            ADD 1 TO DEFAULT-RATE-COUNT.
 
+      **********************************************
+      * ADD THIS PERIOD'S TAX TO THE EMPLOYEE'S RUNNING YEAR-TO-DATE
+      * WITHHOLDING TOTAL, ADDING A NEW TABLE ENTRY THE FIRST TIME
+      * AN EMPLOYEE IS SEEN.
+      **********************************************
+       UPDATE-YTD-WITHHOLDING.
+           MOVE 'N' TO WS-YTD-FOUND-SW.
+           PERFORM VARYING YTDIDX FROM 1 BY 1
+                   UNTIL YTDIDX > YTD-COUNT OR WS-YTD-FOUND
+              IF WS-YTD-EMP-ID(YTDIDX) = EMP-ID
+                 ADD OUT-TAX TO WS-YTD-AMOUNT(YTDIDX)
+                 MOVE WS-YTD-AMOUNT(YTDIDX) TO WS-YTD-CURRENT-TOTAL
+                 SET WS-YTD-FOUND TO TRUE
+              END-IF
+           END-PERFORM.
+           IF NOT WS-YTD-FOUND
+              IF YTD-COUNT < 2000
+                 ADD 1 TO YTD-COUNT
+                 SET YTDIDX TO YTD-COUNT
+                 MOVE EMP-ID TO WS-YTD-EMP-ID(YTDIDX)
+                 MOVE OUT-TAX TO WS-YTD-AMOUNT(YTDIDX)
+                 MOVE OUT-TAX TO WS-YTD-CURRENT-TOTAL
+              ELSE
+                 DISPLAY 'WARNING: YTD TABLE FULL - EMPLOYEE '
+                          EMP-ID ' NOT TRACKED FOR YTD'
+                 MOVE OUT-TAX TO WS-YTD-CURRENT-TOTAL
+              END-IF
+           END-IF.
+           MOVE WS-YTD-CURRENT-TOTAL TO OUT-YTD.
+
+      **********************************************
+      * WRITE THE UPDATED YEAR-TO-DATE TABLE BACK OUT SO THE NEXT
+      * PAY PERIOD CAN CARRY THE RUNNING TOTALS FORWARD
+      **********************************************
+       WRITE-YTD-OUTPUT.
+           PERFORM VARYING YTDIDX FROM 1 BY 1 UNTIL YTDIDX > YTD-COUNT
+              MOVE SPACES TO YTD-OUT-REC
+              MOVE WS-YTD-EMP-ID(YTDIDX) TO YTDO-EMP-ID
+              MOVE WS-YTD-AMOUNT(YTDIDX) TO YTDO-AMOUNT
+              WRITE YTD-OUT-REC
+              IF YTD-OUT-STATUS NOT = '00'
+                 DISPLAY 'ERROR WRITING YTD OUTPUT: ' YTD-OUT-STATUS
+                 STOP RUN
+              END-IF
+              ADD 1 TO YTD-RECORDS-WRITTEN
+           END-PERFORM.
+
       **********************************************
       * CLOSE ALL FILES AND CHECK STATUS
       **********************************************
@@ -257,6 +416,12 @@
                        PAYROLL-STATUS
            END-IF.
 
+           CLOSE YTD-OUT-FILE.
+           IF YTD-OUT-STATUS NOT = '00'
+              DISPLAY 'WARNING: ERROR CLOSING YTD OUTPUT FILE: '
+                       YTD-OUT-STATUS
+           END-IF.
+
       **********************************************
       * DISPLAY SUMMARY STATISTICS TO SYSOUT
       **********************************************
@@ -266,6 +431,8 @@
            MOVE TAXES-CALCULATED TO TAXES-CALCULATED-DISP.
            MOVE RATE-FOUND-COUNT TO RATE-FOUND-COUNT-DISP.
            MOVE DEFAULT-RATE-COUNT TO DEFAULT-RATE-COUNT-DISP.
+           MOVE YTD-RECORDS-LOADED TO YTD-RECORDS-LOADED-DISP.
+           MOVE YTD-RECORDS-WRITTEN TO YTD-RECORDS-WRITTEN-DISP.
 
            DISPLAY '========================================'.
            DISPLAY 'TAX CALCULATION SUMMARY'.
@@ -275,4 +442,6 @@
            DISPLAY 'PAYROLL RECORDS WRITTEN: ' TAXES-CALCULATED-DISP.
            DISPLAY 'RATE FOUND:              ' RATE-FOUND-COUNT-DISP.
            DISPLAY 'DEFAULT RATE USED:       ' DEFAULT-RATE-COUNT-DISP.
+           DISPLAY 'PRIOR YTD RECORDS READ:  ' YTD-RECORDS-LOADED-DISP.
+           DISPLAY 'YTD RECORDS WRITTEN:     ' YTD-RECORDS-WRITTEN-DISP.
            DISPLAY '========================================'.
