@@ -13,17 +13,35 @@
       *      - CHECK 1: CARD EXISTS (FILE STATUS 23 = NOT FOUND)       *
       *      - CHECK 2: CARD STATUS = 'A' (ACTIVE, NOT BLOCKED)        *
       *      - CHECK 3: CARD NOT EXPIRED (EXP-DATE >= CURRENT DATE)    *
-      *   4. IF ALL CHECKS PASS: WRITE TO APPROVED FILE                *
-      *   5. IF ANY CHECK FAILS: WRITE TO DECLINED FILE WITH REASON    *
+      *   4. CHECK 4: SAME-DAY SPEND VELOCITY - RUNNING TOTAL OF ALL    *
+      *      OF THE CARD'S TRANSACTIONS SO FAR TODAY, AGAINST A        *
+      *      DAILY LIMIT LOADED FROM VELDD (DEFAULTED IF ABSENT)       *
+      *   5. IF ALL CHECKS PASS: WRITE TO APPROVED FILE                *
+      *   6. IF THE RUNNING TOTAL IS OVER THE DAILY LIMIT: DECLINE     *
+      *   7. IF THE RUNNING TOTAL IS OVER THE LOWER REVIEW THRESHOLD   *
+      *      (BUT STILL UNDER THE DAILY LIMIT): ROUTE TO A MANUAL      *
+      *      REVIEW QUEUE INSTEAD OF AUTO-APPROVING                    *
+      *   8. IF ANY OTHER CHECK FAILS: WRITE TO DECLINED FILE WITH     *
+      *      REASON                                                   *
       *                                                                *
       * AUTHOR: STANISLAV                                              *
       * DATE: 2025/12/27                                               *
       *                                                                *
+      * MODIFICATION HISTORY:                                         *
+      * 2026/04/06  SSH  ADDED A PER-CARD SAME-DAY SPEND VELOCITY      *
+      *                  CHECK; THE DAILY LIMIT IS LOADED FROM AN      *
+      *                  OPTIONAL PARAMETER FILE.                     *
+      * 2026/04/06  SSH  ADDED A MANUAL-REVIEW QUEUE FOR BORDERLINE    *
+      *                  TRANSACTIONS THAT FALL BETWEEN THE REVIEW     *
+      *                  THRESHOLD AND THE DAILY LIMIT.                *
+      *                                                                *
       * FILES:                                                         *
       * INPUT:  VSAMDD (CARD.MASTER) - CARD MASTER FILE (VSAM KSDS)    *
       * INPUT:  TRNSDD (TRANS.DAILY) - DAILY TRANSACTIONS (PS, 80 B)   *
+      * INPUT:  VELDD (VELOCITY.PARM) - OPTIONAL VELOCITY LIMITS       *
       * OUTPUT: APRVDD (APPROVED.FILE) - APPROVED TRANS (PS, 80 B)     *
       * OUTPUT: DECLDD (DECLINED.FILE) - DECLINED TRANS (PS, 80 B)     *
+      * OUTPUT: REVWDD (REVIEW.FILE) - MANUAL REVIEW QUEUE (PS, 80 B)  *
       ******************************************************************
                                                                         
        IDENTIFICATION DIVISION.                                         
@@ -45,10 +63,18 @@
                ORGANIZATION IS SEQUENTIAL                               
                FILE STATUS IS APRV-STATUS.                              
                                                                         
-           SELECT DECLINED-TRANS-FILE ASSIGN TO DECLDD                  
-               ORGANIZATION IS SEQUENTIAL                               
-               FILE STATUS IS DECL-STATUS.                              
-                                                                        
+           SELECT DECLINED-TRANS-FILE ASSIGN TO DECLDD
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS DECL-STATUS.
+
+           SELECT REVIEW-TRANS-FILE ASSIGN TO REVWDD
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS REVW-STATUS.
+
+           SELECT OPTIONAL VELOCITY-PARM-FILE ASSIGN TO VELDD
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS VELP-STATUS.
+
        DATA DIVISION.                                                   
        FILE SECTION.                                                    
        FD CARD-MASTER-FILE.                                             
@@ -82,18 +108,52 @@
           05 FILLER PIC X(1).                                           
           05 DECLINED-AMOUNT PIC $$$$9.99.                              
           05 FILLER PIC X(1).                                           
-          05 DECLINE-REASON PIC X(10).                                  
-          05 FILLER PIC X(38).                                          
-                                                                        
+          05 DECLINE-REASON PIC X(10).
+          05 FILLER PIC X(38).
+
+       FD REVIEW-TRANS-FILE RECORDING MODE IS F.
+       01 REVIEW-REC.
+          05 REVIEW-TRANS-ID PIC X(5).
+          05 FILLER PIC X(1).
+          05 REVIEW-CARD-NUM PIC 9(16).
+          05 FILLER PIC X(1).
+          05 REVIEW-AMOUNT PIC $$$$9.99.
+          05 FILLER PIC X(1).
+          05 REVIEW-REASON PIC X(10).
+          05 FILLER PIC X(38).
+
+       FD VELOCITY-PARM-FILE RECORDING MODE IS F.
+       01 VELOCITY-PARM-REC.
+          05 VELP-DAILY-LIMIT PIC 9(7)V99.
+          05 VELP-REVIEW-PCT PIC 9V999.
+          05 FILLER PIC X(65).
+
        WORKING-STORAGE SECTION.                                         
                                                                         
       * FILE-STATUS VARIABLES                                           
        01 FILE-STATUSES.                                                
           05 VSAM-STATUS PIC X(2).                                      
           05 TRANS-STATUS PIC X(2).                                     
-          05 APRV-STATUS PIC X(2).                                      
-          05 DECL-STATUS PIC X(2).                                      
-                                                                        
+          05 APRV-STATUS PIC X(2).
+          05 DECL-STATUS PIC X(2).
+          05 REVW-STATUS PIC X(2).
+          05 VELP-STATUS PIC X(2).
+
+      * PER-CARD SAME-DAY SPEND VELOCITY TABLE
+       01 CARD-DAILY-TABLE.
+          05 CARD-DAILY-ENTRY OCCURS 500 TIMES INDEXED BY VELIDX.
+             10 WS-VEL-CARD-NUM PIC 9(16).
+             10 WS-VEL-RUNNING-TOTAL PIC 9(7)V99.
+       01 CARDS-TRACKED PIC 9(3) VALUE 0.
+       01 WS-VEL-FOUND-SW PIC X(1) VALUE 'N'.
+          88 WS-VEL-FOUND VALUE 'Y'.
+       01 WS-VEL-CURRENT-TOTAL PIC 9(7)V99.
+
+      * VELOCITY LIMITS (DEFAULTED, OVERRIDDEN BY VELDD IF PRESENT)
+       01 WS-DAILY-LIMIT PIC 9(7)V99 VALUE 5000.00.
+       01 WS-REVIEW-PCT PIC 9V999 VALUE 0.800.
+       01 WS-REVIEW-LIMIT PIC 9(7)V99.
+
       * CONTROL FLAGS                                                   
        01 FLAGS.                                                        
           05 WS-EOF PIC X(1) VALUE 'N'.                                 
@@ -120,26 +180,32 @@
           05 TOTAL-APPROVED PIC 9(5) VALUE 0.                           
           05 TOTAL-DECLINED PIC 9(5) VALUE 0.                           
           05 TOTAL-NOT-FOUND PIC 9(5) VALUE 0.                          
-          05 TOTAL-BLOCKED PIC 9(5) VALUE 0.                            
-          05 TOTAL-EXPIRED PIC 9(5) VALUE 0.                            
-                                                                        
-      * DISPLAY-FORMATTED COUNTERS                                      
-       01 WS-DISP-COUNTERS.                                             
-          05 TOTAL-TRANSACTIONS-DISP PIC Z(4)9.                         
-          05 TOTAL-APPROVED-DISP PIC Z(4)9.                             
-          05 TOTAL-DECLINED-DISP PIC Z(4)9.                             
-          05 TOTAL-NOT-FOUND-DISP PIC Z(4)9.                            
-          05 TOTAL-BLOCKED-DISP PIC Z(4)9.                              
-          05 TOTAL-EXPIRED-DISP PIC Z(4)9.                              
+          05 TOTAL-BLOCKED PIC 9(5) VALUE 0.
+          05 TOTAL-EXPIRED PIC 9(5) VALUE 0.
+          05 TOTAL-OVERLIMIT PIC 9(5) VALUE 0.
+          05 TOTAL-REVIEW PIC 9(5) VALUE 0.
+
+      * DISPLAY-FORMATTED COUNTERS
+       01 WS-DISP-COUNTERS.
+          05 TOTAL-TRANSACTIONS-DISP PIC Z(4)9.
+          05 TOTAL-APPROVED-DISP PIC Z(4)9.
+          05 TOTAL-DECLINED-DISP PIC Z(4)9.
+          05 TOTAL-NOT-FOUND-DISP PIC Z(4)9.
+          05 TOTAL-BLOCKED-DISP PIC Z(4)9.
+          05 TOTAL-EXPIRED-DISP PIC Z(4)9.
+          05 TOTAL-OVERLIMIT-DISP PIC Z(4)9.
+          05 TOTAL-REVIEW-DISP PIC Z(4)9.
                                                                         
       **********************************************                    
       * MAIN FLOW: INIT -> OPEN -> PROCESS -> CLOSE -> REPORT           
       **********************************************                    
        PROCEDURE DIVISION.                                              
-       MAIN-LOGIC.                                                      
-           PERFORM INIT-PROCESS.                                        
-           PERFORM OPEN-ALL-FILES.                                      
-           PERFORM PROCESS-TRANS.                                       
+       MAIN-LOGIC.
+           PERFORM INIT-PROCESS.
+           PERFORM OPEN-ALL-FILES.
+           PERFORM READ-VELOCITY-PARM.
+           COMPUTE WS-REVIEW-LIMIT = WS-DAILY-LIMIT * WS-REVIEW-PCT.
+           PERFORM PROCESS-TRANS.
            PERFORM CLOSE-ALL-FILES.                                     
            PERFORM DISPLAY-SUMMARY.                                     
            STOP RUN.                                                    
@@ -178,20 +244,45 @@
               STOP RUN                                                  
            END-IF.                                                      
                                                                         
-           OPEN OUTPUT DECLINED-TRANS-FILE.                             
-           IF DECL-STATUS NOT = '00'                                    
-              DISPLAY 'ERROR OPENING DECLINED FILE: ' DECL-STATUS       
-              STOP RUN                                                  
-           END-IF.                                                      
-                                                                        
-      **********************************************                    
-      * READ TRANSACTIONS AND PROCESS EACH RECORD                       
+           OPEN OUTPUT DECLINED-TRANS-FILE.
+           IF DECL-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING DECLINED FILE: ' DECL-STATUS
+              STOP RUN
+           END-IF.
+
+           OPEN OUTPUT REVIEW-TRANS-FILE.
+           IF REVW-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING REVIEW FILE: ' REVW-STATUS
+              STOP RUN
+           END-IF.
+
+      **********************************************
+      * READ THE OPTIONAL VELOCITY PARAMETER FILE - IF IT IS
+      * NOT PRESENT, THE DEFAULTED WS-DAILY-LIMIT/WS-REVIEW-PCT
+      * VALUES ARE USED INSTEAD
+      **********************************************
+       READ-VELOCITY-PARM.
+           OPEN INPUT VELOCITY-PARM-FILE.
+           IF VELP-STATUS = '00'
+              READ VELOCITY-PARM-FILE
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    MOVE VELP-DAILY-LIMIT TO WS-DAILY-LIMIT
+                    MOVE VELP-REVIEW-PCT TO WS-REVIEW-PCT
+              END-READ
+              CLOSE VELOCITY-PARM-FILE
+           END-IF.
+
+      **********************************************
+      * READ TRANSACTIONS AND PROCESS EACH RECORD
       **********************************************                    
        PROCESS-TRANS.                                                   
            PERFORM UNTIL EOF                                            
-              MOVE SPACES TO APPROVED-REC                               
-              MOVE SPACES TO DECLINED-REC                               
-              READ DAILY-TRANS-FILE                                     
+              MOVE SPACES TO APPROVED-REC
+              MOVE SPACES TO DECLINED-REC
+              MOVE SPACES TO REVIEW-REC
+              READ DAILY-TRANS-FILE
                 AT END                                                  
                    SET EOF TO TRUE                                      
                 NOT AT END                                              
@@ -243,25 +334,93 @@
        VALIDATE-EXPIRY.                                                 
            MOVE CARD-EXPIRY-DATE(1:2) TO WS-CARD-MM.                    
            MOVE CARD-EXPIRY-DATE(3:2) TO WS-CARD-YY.                    
-           IF WS-CARD-YY < WS-CUR-YY                                    
-              MOVE 'EXPIRED' TO WS-REASON                               
-              PERFORM WRITE-DECLINED-TRANS                              
-           ELSE                                                         
-              IF WS-CARD-YY = WS-CUR-YY                                 
-                 IF WS-CARD-MM < WS-CUR-MM                              
-                    MOVE 'EXPIRED' TO WS-REASON                         
-                    PERFORM WRITE-DECLINED-TRANS                        
-                 ELSE                                                   
-                    PERFORM WRITE-APPROVED-TRANS                        
-                 END-IF                                                 
-              ELSE                                                      
-                 PERFORM WRITE-APPROVED-TRANS                           
-              END-IF                                                    
-           END-IF.                                                      
-                                                                        
-      **********************************************                    
-      * WRITE APPROVED TRANSACTION TO OUTPUT FILE                       
-      **********************************************                    
+           IF WS-CARD-YY < WS-CUR-YY
+              MOVE 'EXPIRED' TO WS-REASON
+              PERFORM WRITE-DECLINED-TRANS
+           ELSE
+              IF WS-CARD-YY = WS-CUR-YY
+                 IF WS-CARD-MM < WS-CUR-MM
+                    MOVE 'EXPIRED' TO WS-REASON
+                    PERFORM WRITE-DECLINED-TRANS
+                 ELSE
+                    PERFORM VALIDATE-VELOCITY
+                 END-IF
+              ELSE
+                 PERFORM VALIDATE-VELOCITY
+              END-IF
+           END-IF.
+
+      **********************************************
+      * CHECK THE CARD'S RUNNING SAME-DAY SPEND TOTAL AGAINST
+      * THE DAILY LIMIT AND THE LOWER REVIEW THRESHOLD
+      **********************************************
+       VALIDATE-VELOCITY.
+           PERFORM LOOKUP-OR-ADD-CARD-TOTAL.
+           IF WS-VEL-CURRENT-TOTAL > WS-DAILY-LIMIT
+              MOVE 'OVERLIMIT' TO WS-REASON
+              PERFORM WRITE-DECLINED-TRANS
+           ELSE
+              IF WS-VEL-CURRENT-TOTAL > WS-REVIEW-LIMIT
+                 MOVE 'NEAR LIMIT' TO WS-REASON
+                 PERFORM WRITE-REVIEW-TRANS
+              ELSE
+                 PERFORM WRITE-APPROVED-TRANS
+              END-IF
+           END-IF.
+
+      **********************************************
+      * FIND THE CARD'S RUNNING TOTAL FOR TODAY, ADD THIS
+      * TRANSACTION'S AMOUNT TO IT, AND ADD A NEW ENTRY IF THE
+      * CARD HASN'T BEEN SEEN YET IN THIS RUN
+      **********************************************
+       LOOKUP-OR-ADD-CARD-TOTAL.
+           MOVE 'N' TO WS-VEL-FOUND-SW.
+           PERFORM VARYING VELIDX FROM 1 BY 1
+                   UNTIL VELIDX > CARDS-TRACKED OR WS-VEL-FOUND
+              IF WS-VEL-CARD-NUM(VELIDX) = TRANSACTION-CARD-NUM
+                 ADD TRANSACTION-AMOUNT TO
+                     WS-VEL-RUNNING-TOTAL(VELIDX)
+                 MOVE WS-VEL-RUNNING-TOTAL(VELIDX) TO
+                      WS-VEL-CURRENT-TOTAL
+                 SET WS-VEL-FOUND TO TRUE
+              END-IF
+           END-PERFORM.
+           IF NOT WS-VEL-FOUND
+              IF CARDS-TRACKED < 500
+                 ADD 1 TO CARDS-TRACKED
+                 SET VELIDX TO CARDS-TRACKED
+                 MOVE TRANSACTION-CARD-NUM TO WS-VEL-CARD-NUM(VELIDX)
+                 MOVE TRANSACTION-AMOUNT TO
+                      WS-VEL-RUNNING-TOTAL(VELIDX)
+                 MOVE TRANSACTION-AMOUNT TO WS-VEL-CURRENT-TOTAL
+              ELSE
+                 DISPLAY 'FATAL: VELOCITY TABLE FULL AT 500 CARDS - '
+                          'CARD ' TRANSACTION-CARD-NUM
+                          ' CANNOT BE TRACKED FOR DAILY VELOCITY'
+                 STOP RUN
+              END-IF
+           END-IF.
+
+      **********************************************
+      * WRITE A BORDERLINE TRANSACTION TO THE MANUAL REVIEW QUEUE
+      **********************************************
+       WRITE-REVIEW-TRANS.
+           MOVE TRANSACTION-ID TO REVIEW-TRANS-ID.
+           MOVE TRANSACTION-CARD-NUM TO REVIEW-CARD-NUM.
+           MOVE TRANSACTION-AMOUNT TO REVIEW-AMOUNT.
+           MOVE WS-REASON TO REVIEW-REASON.
+           WRITE REVIEW-REC.
+           IF REVW-STATUS NOT = '00'
+              DISPLAY 'ERROR WRITING REVIEW FILE: ' REVW-STATUS
+              DISPLAY 'TRANSACTION ID: ' TRANSACTION-ID
+              STOP RUN
+           ELSE
+              ADD 1 TO TOTAL-REVIEW
+           END-IF.
+
+      **********************************************
+      * WRITE APPROVED TRANSACTION TO OUTPUT FILE
+      **********************************************
        WRITE-APPROVED-TRANS.                                            
            MOVE TRANSACTION-ID TO APPROVED-TRANS-ID.                    
            MOVE TRANSACTION-CARD-NUM TO APPROVED-CARD-NUM.              
@@ -296,9 +455,11 @@
                     ADD 1 TO TOTAL-NOT-FOUND                            
                   WHEN 'BLOCKED'                                        
                     ADD 1 TO TOTAL-BLOCKED                              
-                  WHEN 'EXPIRED'                                        
-                    ADD 1 TO TOTAL-EXPIRED                              
-              END-EVALUATE                                              
+                  WHEN 'EXPIRED'
+                    ADD 1 TO TOTAL-EXPIRED
+                  WHEN 'OVERLIMIT'
+                    ADD 1 TO TOTAL-OVERLIMIT
+              END-EVALUATE
            END-IF.                                                      
                                                                         
       **********************************************                    
@@ -322,29 +483,38 @@
               DISPLAY 'WARNING: ERROR CLOSING APPROVED: ' APRV-STATUS   
            END-IF.                                                      
                                                                         
-           CLOSE DECLINED-TRANS-FILE.                                   
-           IF DECL-STATUS NOT = '00'                                    
-              DISPLAY 'WARNING: ERROR CLOSING DECLINED: ' DECL-STATUS   
-           END-IF.                                                      
-                                                                        
-      **********************************************                    
-      * DISPLAY SUMMARY STATISTICS TO SYSOUT                            
-      **********************************************                    
-       DISPLAY-SUMMARY.                                                 
-           MOVE TOTAL-TRANSACTIONS TO TOTAL-TRANSACTIONS-DISP.          
-           MOVE TOTAL-APPROVED TO TOTAL-APPROVED-DISP.                  
-           MOVE TOTAL-DECLINED TO TOTAL-DECLINED-DISP.                  
-           MOVE TOTAL-NOT-FOUND TO TOTAL-NOT-FOUND-DISP.                
-           MOVE TOTAL-BLOCKED TO TOTAL-BLOCKED-DISP.                    
-           MOVE TOTAL-EXPIRED TO TOTAL-EXPIRED-DISP.                    
-                                                                        
-           DISPLAY '========================================'.          
-           DISPLAY 'CARD VALIDATION SUMMARY'.                           
-           DISPLAY '========================================'.          
-           DISPLAY 'TOTAL TRANSACTIONS: ' TOTAL-TRANSACTIONS-DISP.      
-           DISPLAY 'APPROVED:           ' TOTAL-APPROVED-DISP.          
-           DISPLAY 'DECLINED:           ' TOTAL-DECLINED-DISP.          
-           DISPLAY '  NOT FOUND:        ' TOTAL-NOT-FOUND-DISP.         
-           DISPLAY '  BLOCKED:          ' TOTAL-BLOCKED-DISP.           
-           DISPLAY '  EXPIRED:          ' TOTAL-EXPIRED-DISP.           
-           DISPLAY '========================================'.          
+           CLOSE DECLINED-TRANS-FILE.
+           IF DECL-STATUS NOT = '00'
+              DISPLAY 'WARNING: ERROR CLOSING DECLINED: ' DECL-STATUS
+           END-IF.
+
+           CLOSE REVIEW-TRANS-FILE.
+           IF REVW-STATUS NOT = '00'
+              DISPLAY 'WARNING: ERROR CLOSING REVIEW: ' REVW-STATUS
+           END-IF.
+
+      **********************************************
+      * DISPLAY SUMMARY STATISTICS TO SYSOUT
+      **********************************************
+       DISPLAY-SUMMARY.
+           MOVE TOTAL-TRANSACTIONS TO TOTAL-TRANSACTIONS-DISP.
+           MOVE TOTAL-APPROVED TO TOTAL-APPROVED-DISP.
+           MOVE TOTAL-DECLINED TO TOTAL-DECLINED-DISP.
+           MOVE TOTAL-NOT-FOUND TO TOTAL-NOT-FOUND-DISP.
+           MOVE TOTAL-BLOCKED TO TOTAL-BLOCKED-DISP.
+           MOVE TOTAL-EXPIRED TO TOTAL-EXPIRED-DISP.
+           MOVE TOTAL-OVERLIMIT TO TOTAL-OVERLIMIT-DISP.
+           MOVE TOTAL-REVIEW TO TOTAL-REVIEW-DISP.
+
+           DISPLAY '========================================'.
+           DISPLAY 'CARD VALIDATION SUMMARY'.
+           DISPLAY '========================================'.
+           DISPLAY 'TOTAL TRANSACTIONS: ' TOTAL-TRANSACTIONS-DISP.
+           DISPLAY 'APPROVED:           ' TOTAL-APPROVED-DISP.
+           DISPLAY 'DECLINED:           ' TOTAL-DECLINED-DISP.
+           DISPLAY '  NOT FOUND:        ' TOTAL-NOT-FOUND-DISP.
+           DISPLAY '  BLOCKED:          ' TOTAL-BLOCKED-DISP.
+           DISPLAY '  EXPIRED:          ' TOTAL-EXPIRED-DISP.
+           DISPLAY '  OVER DAILY LIMIT: ' TOTAL-OVERLIMIT-DISP.
+           DISPLAY 'SENT TO REVIEW:     ' TOTAL-REVIEW-DISP.
+           DISPLAY '========================================'.
