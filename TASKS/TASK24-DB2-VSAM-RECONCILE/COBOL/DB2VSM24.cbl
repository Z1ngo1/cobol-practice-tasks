@@ -24,13 +24,26 @@
       *   PHASE 4 - FIND ACCOUNTS IN DB2 BUT NOT IN VSAM:              *
       *     CURSOR SCAN TB_ACCOUNTS, CHECK EACH ID IN MEMORY TABLE     *
       *     IF NOT FOUND IN TABLE -> LOG NOT IN VSAM                   *
+      *   PHASE 5 - OPTIONAL AUTO-CORRECT:                             *
+      *     IF AN OPTIONAL CORDD CONTROL FILE TURNS ON AUTO-CORRECT    *
+      *     MODE, EVERY CONFIRMED DISCREPANCY (PHASE 3) IS WRITTEN     *
+      *     BACK TO TB_ACCOUNTS AS THE VSAM/PS-COMPUTED EXPECTED       *
+      *     BALANCE AND COMMITTED, AND THE REPORT LINE SHOWS           *
+      *     CORRECTED INSTEAD OF FAIL.                                 *
       *                                                                *
       * AUTHOR: STANISLAV                                              *
       * DATE: 2026/01/21                                               *
       *                                                                *
+      * MODIFICATION HISTORY:                                         *
+      *   2026/06/22  SSH  ADD AN OPTIONAL AUTO-CORRECT MODE (CORDD)   *
+      *                    THAT WRITES THE EXPECTED BALANCE BACK TO    *
+      *                    TB_ACCOUNTS FOR CONFIRMED DISCREPANCIES.    *
+      *   2026/06/22  SSH  RAISE ACCOUNT-TABLE FROM 100 TO 1000 ROWS.  *
+      *                                                                *
       * FILES:                                                         *
       * INPUT:  VSAMDD (ACCT.BACKUP)  - VSAM KSDS YESTERDAY BALANCES   *
       *         TRNSDD (TRANS.LOG)    - PS SEQUENTIAL TRANSACTION LOG  *
+      *         CORDD  (CORRECT.CFG)  - OPTIONAL AUTO-CORRECT SWITCH   *
       * OUTPUT: REPDD  (RECON.REPORT) - PS RECONCILIATION REPORT       *
       *                                                                *
       * DB2 OBJECTS:                                                   *
@@ -58,6 +71,10 @@
               ORGANIZATION IS SEQUENTIAL
               FILE STATUS IS REP-STATUS.
 
+           SELECT OPTIONAL CORRECT-CONFIG-FILE ASSIGN TO CORDD
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS CORRECT-CONFIG-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD VSAM-FILE.
@@ -77,6 +94,11 @@
        FD REP-FILE RECORDING MODE IS V.
        01 REP-REC PIC X(120).
 
+       FD CORRECT-CONFIG-FILE RECORDING MODE IS F.
+       01 CORRECT-CONFIG-REC.
+          05 CFG-AUTO-CORRECT PIC X(1).
+          05 FILLER PIC X(79).
+
        WORKING-STORAGE SECTION.
 
       * SQL COMMUNICATION AREA
@@ -97,6 +119,7 @@
           05 VSAM-STATUS PIC X(2).
           05 TRNS-STATUS PIC X(2).
           05 REP-STATUS  PIC X(2).
+          05 CORRECT-CONFIG-STATUS PIC X(2).
 
       * CONTROL FLAGS
        01 WS-FLAGS.
@@ -109,6 +132,8 @@
           05 WS-FOUND PIC X(1) VALUE 'N'.
              88 FOUND VALUE 'Y'.
              88 NOT-FOUND VALUE 'N'.
+          05 WS-AUTO-CORRECT PIC X(1) VALUE 'N'.
+             88 AUTO-CORRECT-MODE VALUE 'Y'.
 
       * STATISTICS COUNTERS
        01 WS-COUNTERS.
@@ -119,6 +144,7 @@
           05 NOT-IN-DB2-CNT PIC 9(5) VALUE 0.
           05 NOT-IN-VSAM-CNT PIC 9(5) VALUE 0.
           05 VSAM-ONLY-CNT PIC 9(5) VALUE 0.
+          05 CORRECTIONS-APPLIED PIC 9(5) VALUE 0.
 
       * FORMATTED COUNTERS
        01 WS-TOTALS-EDIT.
@@ -126,10 +152,14 @@
           05 WS-OK-EDIT PIC ZZZZ9.
           05 WS-DISC-EDIT PIC ZZZZ9.
           05 WS-ERRORS-EDIT PIC ZZZZ9.
+          05 WS-CORRECTED-EDIT PIC ZZZZ9.
+
+      * IN-MEMORY TABLE LIMIT
+       01 ACCOUNT-TABLE-MAX PIC 9(5) VALUE 1000.
 
       * IN-MEMORY TABLE
        01 ACCOUNT-TABLE.
-          05 ACCT-ENTRY OCCURS 100 TIMES INDEXED BY ACCT-IDX.
+          05 ACCT-ENTRY OCCURS 1000 TIMES INDEXED BY ACCT-IDX.
              10 ACCT-ID PIC X(6).
              10 ACCT-YBAL PIC S9(11)V99 COMP-3.
              10 ACCT-TODAYS-TRANS PIC S9(11)V99 COMP-3.
@@ -173,6 +203,7 @@
       **********************************************
        PROCEDURE DIVISION.
        MAIN-LOGIC.
+           PERFORM LOAD-CORRECT-CONFIG.
            PERFORM OPEN-ALL-FILES.
            PERFORM READ-VSAM.
            PERFORM READ-TRNS.
@@ -182,6 +213,23 @@
            PERFORM CLOSE-ALL-FILES.
            STOP RUN.
 
+      **********************************************
+      * IF THE OPTIONAL CORDD CONTROL FILE IS PRESENT
+      * AND ITS FLAG IS 'Y', TURNS ON AUTO-CORRECT MODE.
+      * ABSENT OR 'N' LEAVES IT OFF (THE DEFAULT).
+      **********************************************
+       LOAD-CORRECT-CONFIG.
+           OPEN INPUT CORRECT-CONFIG-FILE.
+           IF CORRECT-CONFIG-STATUS = '00'
+              READ CORRECT-CONFIG-FILE
+              IF CORRECT-CONFIG-STATUS = '00'
+                 IF CFG-AUTO-CORRECT = 'Y'
+                    SET AUTO-CORRECT-MODE TO TRUE
+                 END-IF
+              END-IF
+              CLOSE CORRECT-CONFIG-FILE
+           END-IF.
+
       **********************************************
       * OPEN ALL FILES AND CHECK STATUS
       **********************************************
@@ -233,8 +281,9 @@
                       DISPLAY 'ERROR READING VSAM FILE: ' VSAM-STATUS
                       STOP RUN
                    END-IF
-                   IF WS-TABLE-COUNT >= 100
-                      DISPLAY 'FATAL: ACCOUNT TABLE OVERFLOW, MAX=100'
+                   IF WS-TABLE-COUNT >= ACCOUNT-TABLE-MAX
+                      DISPLAY 'FATAL: ACCOUNT TABLE OVERFLOW, MAX='
+                               ACCOUNT-TABLE-MAX
                       STOP RUN
                    END-IF
                    ADD 1 TO WS-TABLE-COUNT
@@ -330,6 +379,9 @@
                  ELSE
                     MOVE 'FAIL' TO WS-STATUS
                     ADD 1 TO DISCREPANCIES-CNT
+                    IF AUTO-CORRECT-MODE
+                       PERFORM AUTO-CORRECT-BALANCE
+                    END-IF
                  END-IF
                  MOVE 'Y' TO ACCT-PROCESSED(ACCT-IDX)
                  MOVE ACCT-ID(ACCT-IDX) TO ACCOUNT
@@ -370,6 +422,40 @@
                  END-IF
            END-EVALUATE.
 
+      **********************************************
+      * WRITES THE VSAM/PS-COMPUTED EXPECTED BALANCE
+      * BACK TO TB_ACCOUNTS FOR A CONFIRMED DISCREPANCY
+      * AND COMMITS IT. CHANGES THE REPORT STATUS TO
+      * CORRECTED. FAILURE TO UPDATE OR COMMIT IS
+      * LOGGED BUT LEAVES THE ROW STATUS AS FAIL -
+      * THE DISCREPANCY STAYS VISIBLE FOR FOLLOW-UP.
+      **********************************************
+       AUTO-CORRECT-BALANCE.
+           EXEC SQL
+             UPDATE TB_ACCOUNTS
+             SET BALANCE = :WS-EXPECTED
+             WHERE ACCOUNT_ID = :HV-ACCT-ID
+           END-EXEC.
+
+           IF SQLCODE = 0
+              EXEC SQL
+                COMMIT WORK
+              END-EXEC
+              IF SQLCODE NOT = 0
+                 DISPLAY 'AUTO-CORRECT COMMIT ERROR: ' SQLCODE
+                 DISPLAY 'ACCOUNT ID: ' HV-ACCT-ID
+                 EXEC SQL
+                   ROLLBACK WORK
+                 END-EXEC
+                 STOP RUN
+              END-IF
+              MOVE 'CORRECTED' TO WS-STATUS
+              ADD 1 TO CORRECTIONS-APPLIED
+           ELSE
+              DISPLAY 'AUTO-CORRECT UPDATE ERROR: ' SQLCODE
+              DISPLAY 'ACCOUNT ID: ' HV-ACCT-ID
+           END-IF.
+
       **********************************************
       * OPENS DB2-CURSOR, FETCHES ALL DB2 ACCOUNTS.
       * PER ROW CALLS CHECK-IN-VSAM-PARA.
@@ -480,6 +566,7 @@
            MOVE RECONCILED-OK TO WS-OK-EDIT.
            MOVE DISCREPANCIES-CNT TO WS-DISC-EDIT.
            MOVE ERRORS-DATA TO WS-ERRORS-EDIT.
+           MOVE CORRECTIONS-APPLIED TO WS-CORRECTED-EDIT.
 
            MOVE ALL SPACES TO REP-REC.
            STRING 'TOTAL ACCOUNTS CHECKED: ' DELIMITED BY SIZE
@@ -525,6 +612,17 @@
               STOP RUN
            END-IF.
 
+           MOVE ALL SPACES TO REP-REC.
+           STRING 'AUTO-CORRECTIONS APPLIED: ' DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CORRECTED-EDIT) DELIMITED BY SIZE
+                  INTO REP-REC
+           END-STRING.
+           WRITE REP-REC.
+           IF REP-STATUS NOT = '00'
+              DISPLAY 'ERROR WRITING REPORT FILE: ' REP-STATUS
+              STOP RUN
+           END-IF.
+
       **********************************************
       * CLOSE ALL FILES
       **********************************************
