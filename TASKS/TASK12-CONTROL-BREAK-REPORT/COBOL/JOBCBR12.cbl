@@ -7,9 +7,11 @@
       * CONTROL BREAK (LEVEL BREAK) ALGORITHM FOR GROUPED DATA.        *
       *                                                                *
       * BUSINESS LOGIC:                                                *
-      *   1. READ PRE-SORTED SALES FILE (BY REGION, THEN SHOP)         *
+      *   1. SORT THE SALES FILE BY REGION, THEN SHOP, SO THE INPUT    *
+      *      NO LONGER NEEDS TO ARRIVE PRE-SORTED.                     *
       *   2. DETECT CONTROL BREAKS WHEN REGION OR SHOP CHANGES         *
-      *   3. PRINT SUBTOTALS:                                          *
+      *   3. PRINT SUBTOTALS IN FIXED-COLUMN FORMAT, WITH A PAGE       *
+      *      HEADER AND COLUMN TITLES AT THE TOP OF THE REPORT:        *
       *      - SHOP LEVEL: SUM FOR EACH SHOP WITHIN REGION             *
       *      - REGION LEVEL: SUM FOR ENTIRE REGION (ALL SHOPS)         *
       *      - GRAND TOTAL: SUM ACROSS ALL REGIONS                     *
@@ -22,378 +24,383 @@
       * AUTHOR: STANISLAV                                              *
       * DATE: 2025/12/29                                               *
       *                                                                *
+      * MODIFICATION HISTORY:                                         *
+      * 2026/04/13  SSH  THE SALES FILE IS NOW SORTED BY REGION AND    *
+      *                  SHOP INTERNALLY INSTEAD OF REQUIRING THE      *
+      *                  INPUT TO ARRIVE PRE-SORTED.                   *
+      * 2026/04/13  SSH  REPLACED THE STRING-BUILT REPORT LINES WITH   *
+      *                  FIXED-COLUMN DETAIL/SUBTOTAL LINES, A PAGE    *
+      *                  HEADER, AND COLUMN TITLES.                    *
+      *                                                                *
       * FILES:                                                         *
-      * INPUT:  PSSDD (SALES.DATA) - SORTED SALES DATA (PS, 80 BYTES)  *
+      * INPUT:  PSSDD (SALES.DATA) - SALES DATA (PS, 80 BYTES)         *
       * OUTPUT: REPDD (SALES.REPORT) - FORMATTED REPORT (PS, 80 BYTES) *
+      * WORK:   SRTDD (SORT WORK FILE)                                 *
       ******************************************************************
-                                                                        
-       IDENTIFICATION DIVISION.                                         
-       PROGRAM-ID. JOBCBR12.                                            
-       ENVIRONMENT DIVISION.                                            
-       INPUT-OUTPUT SECTION.                                            
-       FILE-CONTROL.                                                    
-           SELECT SALES-DATA-FILE ASSIGN TO PSSDD                       
-               ORGANIZATION IS SEQUENTIAL                               
-               FILE STATUS IS SALES-DATA-STATUS.                        
-           SELECT SALES-REPORT-FILE ASSIGN TO REPDD                     
-               ORGANIZATION IS SEQUENTIAL                               
-               FILE STATUS IS REPORT-STATUS.                            
-                                                                        
-       DATA DIVISION.                                                   
-       FILE SECTION.                                                    
-       FD SALES-DATA-FILE RECORDING MODE IS F.                          
-       01 SALES-RECORD.                                                 
-          05 SALES-REGION PIC X(5).                                     
-          05 SALES-SHOP PIC X(5).                                       
-          05 SALES-AMOUNT PIC 9(5)V99.                                  
-          05 FILLER PIC X(63).                                          
-                                                                        
-       FD SALES-REPORT-FILE RECORDING MODE IS F.                        
-       01 REPORT-LINE PIC X(80).                                        
-                                                                        
-       WORKING-STORAGE SECTION.                                         
-                                                                        
-      * FILE STATUS VARIABLES                                           
-       01 FILE-STATUSES.                                                
-          05 SALES-DATA-STATUS PIC X(2).                                
-          05 REPORT-STATUS PIC X(2).                                    
-                                                                        
-      * CONTROL FLAGS                                                   
-       01 FLAGS.                                                        
-          05 WS-EOF PIC X(1) VALUE 'N'.                                 
-             88 EOF VALUE 'Y'.                                          
-                                                                        
-      * PREVIOUS VALUE HOLDERS FOR CONTROL BREAK DETECTION              
-       01 HOLDERS.                                                      
-          05 PREV-REGION PIC X(5) VALUE SPACES.                         
-          05 PREV-SHOP PIC X(5) VALUE SPACES.                           
-                                                                        
-      * COUNTERS FOR REGIONS, SHOPS, AND RECORDS                        
-       01 COUNTERS.                                                     
-          05 REC-COUNTER PIC 9(5) VALUE 0.                              
-          05 REGION-COUNT PIC 9(5) VALUE 0.                             
-          05 SHOP-COUNT PIC 9(5) VALUE 0.                               
-          05 TOTAL-SHOP-COUNT PIC 9(5) VALUE 0.                         
-          05 TOTAL-REGION-COUNT PIC 9(5) VALUE 0.                       
-                                                                        
-      * ACCUMULATORS FOR SUBTOTALS AND GRAND TOTAL                      
-       01 ACCUMULATORS.                                                 
-          05 TOTAL-SHOP PIC 9(5)V99 VALUE 0.                            
-          05 TOTAL-REGION PIC 9(5)V99 VALUE 0.                          
-          05 GRAND-TOTAL PIC 9(7)V99 VALUE 0.                           
-                                                                        
-      * FORMATTED OUTPUT VARIABLES                                      
-       01 OUTPUT-LINE PIC X(80).                                        
-       01 DISP-AMOUNT PIC Z(4)9.99.                                     
-       01 DISP-GRAND PIC Z(6)9.99.                                      
-       01 DISP-SHOPS PIC Z(4)9.                                         
-       01 DISP-REGIONS PIC Z(4)9.                                       
-       01 DISP-RECORDS PIC Z(4)9.                                       
-       01 TEMP-TOTAL-SHOPS PIC Z(4)9.                                   
-                                                                        
-      **********************************************                    
-      * MAIN FLOW: OPEN -> INIT -> PROCESS -> CLOSE                     
-      **********************************************                    
-       PROCEDURE DIVISION.                                              
-       MAIN-LOGIC.                                                      
-           PERFORM OPEN-ALL-FILES.                                      
-           PERFORM INIT-FIRST-RECORD.                                   
-           IF NOT EOF                                                   
-              PERFORM PROCESS-FIRST-RECORD                              
-              PERFORM PROCESS-SALES                                     
-           END-IF.                                                      
-           PERFORM CLOSE-ALL-FILES.                                     
-           STOP RUN.                                                    
-                                                                        
-      **********************************************                    
-      * OPEN ALL FILES AND CHECK STATUS                                 
-      **********************************************                    
-       OPEN-ALL-FILES.                                                  
-           OPEN INPUT SALES-DATA-FILE.                                  
-           IF SALES-DATA-STATUS NOT = '00'                              
-              DISPLAY 'ERROR OPENING SALES DATA FILE: '                 
-                       SALES-DATA-STATUS                                
-              STOP RUN                                                  
-           END-IF.                                                      
-                                                                        
-           OPEN OUTPUT SALES-REPORT-FILE.                               
-           IF REPORT-STATUS NOT = '00'                                  
-              DISPLAY 'ERROR OPENING REPORT FILE: ' REPORT-STATUS       
-              STOP RUN                                                  
-           END-IF.                                                      
-                                                                        
-      **********************************************                    
-      * READ AND INITIALIZE FROM FIRST RECORD                           
-      **********************************************                    
-       INIT-FIRST-RECORD.                                               
-           READ SALES-DATA-FILE                                         
-             AT END                                                     
-                SET EOF TO TRUE                                   
-             NOT AT END                                                 
-                IF SALES-DATA-STATUS = '00'                             
-                   MOVE SALES-REGION TO PREV-REGION                     
-                   MOVE SALES-SHOP TO PREV-SHOP                         
-                   MOVE 1 TO REGION-COUNT                               
-                   MOVE 1 TO SHOP-COUNT                                 
-                   ADD 1 TO TOTAL-REGION-COUNT                          
-                   ADD 1 TO TOTAL-SHOP-COUNT                            
-                ELSE                                                    
-                   DISPLAY 'ERROR READING SALES DATA FILE: '            
-                            SALES-DATA-STATUS                           
-                   STOP RUN                                             
-                END-IF                                                  
-           END-READ.                                                    
-                                                                        
-      **********************************************                    
-      * PROCESS FIRST RECORD                                            
-      **********************************************                    
-       PROCESS-FIRST-RECORD.                                            
-           ADD 1 TO REC-COUNTER.                                        
-           ADD SALES-AMOUNT TO TOTAL-SHOP.                              
-           ADD SALES-AMOUNT TO TOTAL-REGION.                            
-           MOVE SALES-AMOUNT TO DISP-AMOUNT.                            
-           MOVE SPACES TO REPORT-LINE.                                  
-           MOVE SPACES TO OUTPUT-LINE.                                  
-           STRING 'RECORD: ' DELIMITED BY SIZE                          
-                  SALES-REGION DELIMITED BY SIZE                        
-                  ' ' DELIMITED BY SIZE                                 
-                  SALES-SHOP DELIMITED BY SIZE                          
-                  ': ' DELIMITED BY SIZE                                
-                  FUNCTION TRIM(DISP-AMOUNT) DELIMITED BY SIZE          
-                  INTO OUTPUT-LINE                                      
-           END-STRING.                                                  
-           WRITE REPORT-LINE FROM OUTPUT-LINE.                          
-           IF REPORT-STATUS NOT = '00'                                  
-              DISPLAY 'ERROR WRITING REPORT: ' REPORT-STATUS            
-              STOP RUN                                                  
-           END-IF.                                                      
-                                                                        
-      **********************************************                    
-      * READ AND PROCESS ALL SALES RECORDS                              
-      **********************************************                    
-       PROCESS-SALES.                                                   
-           PERFORM UNTIL EOF                                            
-              READ SALES-DATA-FILE                                      
-                AT END                                                  
-                   SET EOF TO TRUE                                  
-                   PERFORM PRINT-FINAL-TOTALS                           
-                NOT AT END                                              
-                   IF SALES-DATA-STATUS = '00'                          
-                      PERFORM PROCESS-SALES-RECORD                      
-                   ELSE                                                 
-                      DISPLAY 'ERROR READING SALES DATA: '              
-                               SALES-DATA-STATUS                        
-                      STOP RUN                                          
-                   END-IF                                               
-              END-READ                                                  
-           END-PERFORM.                                                 
-                                                                        
-      **********************************************                    
-      * PROCESS SINGLE RECORD: CHECK BREAKS AND ACCUMULATE              
-      **********************************************                    
-       PROCESS-SALES-RECORD.                                            
-           ADD 1 TO REC-COUNTER.                                        
-                                                                        
-      * CHECK LEVEL 1 BREAK: REGION CHANGE                              
-           IF SALES-REGION NOT = PREV-REGION                            
-              PERFORM PRINT-SHOP-TOTAL                                  
-              PERFORM PRINT-REGION-TOTAL                                
-              MOVE SALES-REGION TO PREV-REGION                          
-              ADD 1 TO TOTAL-REGION-COUNT                               
-              MOVE 0 TO SHOP-COUNT                                      
-           END-IF.                                                      
-                                                                        
-      * CHECK LEVEL 2 BREAK: SHOP CHANGE                                
-           IF SALES-SHOP NOT = PREV-SHOP                                
-              PERFORM PRINT-SHOP-TOTAL                                  
-              MOVE SPACES TO REPORT-LINE                                
-              MOVE SPACES TO OUTPUT-LINE                                
-              WRITE REPORT-LINE FROM OUTPUT-LINE                        
-              IF REPORT-STATUS NOT = '00'                               
-                 DISPLAY 'ERROR WRITING SEPARATOR: ' REPORT-STATUS      
-                 STOP RUN                                               
-              END-IF                                                    
-              MOVE SALES-SHOP TO PREV-SHOP                              
-              ADD 1 TO TOTAL-SHOP-COUNT                                 
-              ADD 1 TO SHOP-COUNT                                       
-           END-IF.                                                      
-                                                                        
-      * ACCUMULATE AMOUNTS                                              
-           ADD SALES-AMOUNT TO TOTAL-SHOP.                              
-           ADD SALES-AMOUNT TO TOTAL-REGION.                            
-                                                                        
-      * PRINT DETAIL LINE                                               
-           MOVE SALES-AMOUNT TO DISP-AMOUNT.                            
-           MOVE SPACES TO OUTPUT-LINE.                                  
-           STRING 'RECORD: ' DELIMITED BY SIZE                          
-                  SALES-REGION DELIMITED BY SIZE                        
-                  ' ' DELIMITED BY SIZE                                 
-                  SALES-SHOP DELIMITED BY SIZE                          
-                  ': ' DELIMITED BY SIZE                                
-                  FUNCTION TRIM(DISP-AMOUNT) DELIMITED BY SIZE          
-                  INTO OUTPUT-LINE                                      
-           END-STRING.                                                  
-           WRITE REPORT-LINE FROM OUTPUT-LINE.                          
-           IF REPORT-STATUS NOT = '00'                                  
-              DISPLAY 'ERROR WRITING REPORT: ' REPORT-STATUS            
-              STOP RUN                                                  
-           END-IF.                                                      
-                                                                        
-      **********************************************                    
-      * PRINT SHOP SUBTOTAL                                             
-      **********************************************                    
-       PRINT-SHOP-TOTAL.                                                
-           IF TOTAL-SHOP > 0                                            
-              MOVE TOTAL-SHOP TO DISP-AMOUNT                            
-              MOVE SPACES TO REPORT-LINE                                
-              MOVE SPACES TO OUTPUT-LINE                                
-              STRING '   --> SUM FOR SHOP: ' DELIMITED BY SIZE          
-                     FUNCTION TRIM(DISP-AMOUNT) DELIMITED BY SIZE       
-                     INTO OUTPUT-LINE                                   
-              WRITE REPORT-LINE FROM OUTPUT-LINE                        
-              IF REPORT-STATUS NOT = '00'                               
-                 DISPLAY 'ERROR WRITING SHOP TOTAL: ' REPORT-STATUS     
-                 STOP RUN                                               
-              END-IF                                                    
-              MOVE 0 TO TOTAL-SHOP                                      
-           END-IF.                                                      
-                                                                        
-      **********************************************                    
-      * PRINT REGION SUBTOTAL                                           
-      **********************************************                    
-       PRINT-REGION-TOTAL.                                              
-           MOVE TOTAL-REGION TO DISP-AMOUNT.                            
-           MOVE SHOP-COUNT TO DISP-SHOPS.                               
-           MOVE SPACES TO REPORT-LINE.                                  
-           MOVE SPACES TO OUTPUT-LINE.                                  
-           STRING '====== TOTAL FOR ' DELIMITED BY SIZE                 
-                  PREV-REGION DELIMITED BY SIZE                         
-                  ': ' DELIMITED BY SIZE                                
-                  FUNCTION TRIM(DISP-AMOUNT) DELIMITED BY SIZE          
-                  ' (SHOPS: ' DELIMITED BY SIZE                         
-                  FUNCTION TRIM(DISP-SHOPS) DELIMITED BY SIZE           
-                  ')' DELIMITED BY SIZE                                 
-                  INTO OUTPUT-LINE                                      
-           END-STRING.                                                  
-           WRITE REPORT-LINE FROM OUTPUT-LINE.                          
-           IF REPORT-STATUS NOT = '00'                                  
-              DISPLAY 'ERROR WRITING REGION TOTAL: ' REPORT-STATUS      
-              STOP RUN                                                  
-           END-IF.                                                      
-                                                                        
-           ADD TOTAL-REGION TO GRAND-TOTAL.                             
-           MOVE 0 TO TOTAL-REGION.                                      
-                                                                        
-           MOVE SPACES TO REPORT-LINE.                                  
-           MOVE SPACES TO OUTPUT-LINE.                                  
-           WRITE REPORT-LINE FROM OUTPUT-LINE.                          
-           IF REPORT-STATUS NOT = '00'                                  
-              DISPLAY 'ERROR WRITING SEPARATOR: ' REPORT-STATUS         
-              STOP RUN                                                  
-           END-IF.                                                      
-                                                                        
-      **********************************************                    
-      * PRINT FINAL TOTALS AND STATISTICS                               
-      **********************************************                    
-       PRINT-FINAL-TOTALS.                                              
-           IF REC-COUNTER > 0                                           
-              PERFORM PRINT-SHOP-TOTAL                                  
-              PERFORM PRINT-REGION-TOTAL                                
-              MOVE SPACES TO OUTPUT-LINE                                
-              MOVE SPACES TO REPORT-LINE                                
-              WRITE REPORT-LINE FROM OUTPUT-LINE                        
-              IF REPORT-STATUS NOT = '00'                               
-                 DISPLAY 'ERROR WRITING SEPARATOR: ' REPORT-STATUS      
-                 STOP RUN                                               
-              END-IF                                                    
-           END-IF.                                                      
-                                                                        
-           MOVE GRAND-TOTAL TO DISP-GRAND.                              
-           MOVE TOTAL-REGION-COUNT TO DISP-REGIONS.                     
-           MOVE TOTAL-SHOP-COUNT TO TEMP-TOTAL-SHOPS.                   
-           MOVE REC-COUNTER TO DISP-RECORDS.                            
-           MOVE SPACES TO REPORT-LINE.                                  
-           MOVE SPACES TO OUTPUT-LINE.                                  
-           STRING '******************************** ' DELIMITED BY SIZE 
-                  INTO OUTPUT-LINE                                      
-           END-STRING.                                                  
-           WRITE REPORT-LINE FROM OUTPUT-LINE.                          
-           IF REPORT-STATUS NOT = '00'                                  
-              DISPLAY 'ERROR WRITING GRAND TOTAL: ' REPORT-STATUS       
-              STOP RUN                                                  
-           END-IF.                                                      
-                                                                        
-           MOVE SPACES TO REPORT-LINE.                                  
-           MOVE SPACES TO OUTPUT-LINE.                                  
-           STRING 'GRAND TOTAL SALES: ' DELIMITED BY SIZE               
-                  FUNCTION TRIM(DISP-GRAND) DELIMITED BY SIZE           
-                  INTO OUTPUT-LINE                                      
-           END-STRING.                                                  
-           WRITE REPORT-LINE FROM OUTPUT-LINE.                          
-           IF REPORT-STATUS NOT = '00'                                  
-              DISPLAY 'ERROR WRITING GRAND TOTAL: ' REPORT-STATUS       
-              STOP RUN                                                  
-           END-IF.                                                      
-                                                                        
-           MOVE SPACES TO REPORT-LINE.                                  
-           MOVE SPACES TO OUTPUT-LINE.                                  
-           STRING '******************************** ' DELIMITED BY SIZE 
-                  INTO OUTPUT-LINE                                      
-           END-STRING.                                                  
-           WRITE REPORT-LINE FROM OUTPUT-LINE.                          
-           IF REPORT-STATUS NOT = '00'                                  
-              DISPLAY 'ERROR WRITING GRAND TOTAL: ' REPORT-STATUS       
-              STOP RUN                                                  
-           END-IF.                                                      
-                                                                        
-           MOVE SPACES TO REPORT-LINE.                                  
-           MOVE SPACES TO OUTPUT-LINE.                                  
-           STRING 'REGIONS: ' DELIMITED BY SIZE                         
-                  FUNCTION TRIM(DISP-REGIONS) DELIMITED BY SIZE         
-                  INTO OUTPUT-LINE                                      
-           END-STRING.                                                  
-           WRITE REPORT-LINE FROM OUTPUT-LINE.                          
-           IF REPORT-STATUS NOT = '00'                                  
-              DISPLAY 'ERROR WRITING GRAND TOTAL: ' REPORT-STATUS       
-              STOP RUN                                                  
-           END-IF.                                                      
-                                                                        
-           MOVE SPACES TO REPORT-LINE.                                  
-           MOVE SPACES TO OUTPUT-LINE.                                  
-           STRING 'TOTAL SHOPS: ' DELIMITED BY SIZE                     
-                  FUNCTION TRIM(TEMP-TOTAL-SHOPS) DELIMITED BY SIZE     
-                  INTO OUTPUT-LINE                                      
-           END-STRING.                                                  
-           WRITE REPORT-LINE FROM OUTPUT-LINE.                          
-           IF REPORT-STATUS NOT = '00'                                  
-              DISPLAY 'ERROR WRITING GRAND TOTAL: ' REPORT-STATUS       
-              STOP RUN                                                  
-           END-IF.                                                      
-                                                                        
-           MOVE SPACES TO REPORT-LINE.                                  
-           MOVE SPACES TO OUTPUT-LINE.                                  
-           STRING 'TOTAL RECORDS: ' DELIMITED BY SIZE                   
-                  FUNCTION TRIM(DISP-RECORDS) DELIMITED BY SIZE         
-                  INTO OUTPUT-LINE                                      
-           END-STRING.                                                  
-           WRITE REPORT-LINE FROM OUTPUT-LINE.                          
-           IF REPORT-STATUS NOT = '00'                                  
-              DISPLAY 'ERROR WRITING GRAND TOTAL: ' REPORT-STATUS       
-              STOP RUN                                                  
-           END-IF.                                                      
-                                                                        
-      **********************************************                    
-      * CLOSE ALL FILES AND CHECK STATUS                                
-      **********************************************                    
-       CLOSE-ALL-FILES.                                                 
-           CLOSE SALES-DATA-FILE.                                       
-           IF SALES-DATA-STATUS NOT = '00'                              
-              DISPLAY 'WARNING: ERROR CLOSING SALES DATA: '             
-                       SALES-DATA-STATUS                                
-           END-IF.                                                      
-                                                                        
-           CLOSE SALES-REPORT-FILE.                                     
-           IF REPORT-STATUS NOT = '00'                                  
-              DISPLAY 'WARNING: ERROR CLOSING REPORT FILE : '           
-                       REPORT-STATUS                                    
-           END-IF.                                                      
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. JOBCBR12.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SALES-DATA-FILE ASSIGN TO PSSDD
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS SALES-DATA-STATUS.
+
+           SELECT SALES-SORT-WORK ASSIGN TO SRTDD.
+
+           SELECT SALES-REPORT-FILE ASSIGN TO REPDD
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD SALES-DATA-FILE RECORDING MODE IS F.
+       01 SALES-RECORD.
+          05 SALES-REGION PIC X(5).
+          05 SALES-SHOP PIC X(5).
+          05 SALES-AMOUNT PIC 9(5)V99.
+          05 FILLER PIC X(63).
+
+       SD SALES-SORT-WORK.
+       01 SORTED-SALES-RECORD.
+          05 SRT-REGION PIC X(5).
+          05 SRT-SHOP PIC X(5).
+          05 SRT-AMOUNT PIC 9(5)V99.
+          05 FILLER PIC X(63).
+
+       FD SALES-REPORT-FILE RECORDING MODE IS F.
+       01 REPORT-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+      * FILE STATUS VARIABLES
+       01 FILE-STATUSES.
+          05 SALES-DATA-STATUS PIC X(2).
+          05 REPORT-STATUS PIC X(2).
+
+      * CONTROL FLAGS
+       01 FLAGS.
+          05 WS-EOF PIC X(1) VALUE 'N'.
+             88 EOF VALUE 'Y'.
+
+      * PREVIOUS VALUE HOLDERS FOR CONTROL BREAK DETECTION
+       01 HOLDERS.
+          05 PREV-REGION PIC X(5) VALUE SPACES.
+          05 PREV-SHOP PIC X(5) VALUE SPACES.
+
+      * COUNTERS FOR REGIONS, SHOPS, AND RECORDS
+       01 COUNTERS.
+          05 REC-COUNTER PIC 9(5) VALUE 0.
+          05 REGION-COUNT PIC 9(5) VALUE 0.
+          05 SHOP-COUNT PIC 9(5) VALUE 0.
+          05 TOTAL-SHOP-COUNT PIC 9(5) VALUE 0.
+          05 TOTAL-REGION-COUNT PIC 9(5) VALUE 0.
+
+      * ACCUMULATORS FOR SUBTOTALS AND GRAND TOTAL
+       01 ACCUMULATORS.
+          05 TOTAL-SHOP PIC 9(5)V99 VALUE 0.
+          05 TOTAL-REGION PIC 9(5)V99 VALUE 0.
+          05 GRAND-TOTAL PIC 9(7)V99 VALUE 0.
+
+      * PAGE HEADER LINES (WRITTEN ONCE AT THE TOP OF THE REPORT)
+       01 WS-PAGE-HEADER-LINE-1.
+          05 FILLER PIC X(80)
+             VALUE 'SALES BY REGION AND SHOP - CONTROL BREAK REPORT'.
+
+       01 WS-PAGE-HEADER-LINE-2 PIC X(80) VALUE SPACES.
+
+      * COLUMN TITLE LINE
+       01 WS-COLUMN-HEADER-LINE.
+          05 FILLER PIC X(8) VALUE 'REGION'.
+          05 FILLER PIC X(1) VALUE SPACE.
+          05 FILLER PIC X(8) VALUE 'SHOP'.
+          05 FILLER PIC X(1) VALUE SPACE.
+          05 FILLER PIC X(10) VALUE 'AMOUNT'.
+          05 FILLER PIC X(1) VALUE SPACE.
+          05 FILLER PIC X(20) VALUE 'LINE TYPE'.
+          05 FILLER PIC X(31) VALUE SPACES.
+
+      * FIXED-COLUMN DETAIL / SUBTOTAL / TOTAL REPORT LINE
+       01 WS-REPORT-LINE.
+          05 WS-RPT-REGION PIC X(8).
+          05 FILLER PIC X(1) VALUE SPACE.
+          05 WS-RPT-SHOP PIC X(8).
+          05 FILLER PIC X(1) VALUE SPACE.
+          05 WS-RPT-AMOUNT PIC Z(6)9.99.
+          05 WS-RPT-COUNT REDEFINES WS-RPT-AMOUNT PIC Z(9)9.
+          05 FILLER PIC X(1) VALUE SPACE.
+          05 WS-RPT-LABEL PIC X(20).
+          05 FILLER PIC X(31) VALUE SPACES.
+
+      * BLANK SEPARATOR LINE
+       01 WS-BLANK-LINE PIC X(80) VALUE SPACES.
+
+      **********************************************
+      * MAIN FLOW: OPEN -> SORT/PROCESS -> CLOSE
+      **********************************************
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM OPEN-ALL-FILES.
+           SORT SALES-SORT-WORK
+               ON ASCENDING KEY SRT-REGION SRT-SHOP
+               USING SALES-DATA-FILE
+               OUTPUT PROCEDURE IS CTL-BREAK-PROC
+                   THROUGH CTL-BREAK-PROC-EXIT.
+           IF SORT-RETURN NOT = 0
+              DISPLAY 'ERROR DURING SORT OF SALES DATA FILE'
+              STOP RUN
+           END-IF.
+           PERFORM CLOSE-ALL-FILES.
+           STOP RUN.
+
+      **********************************************
+      * OPEN ALL FILES AND CHECK STATUS
+      **********************************************
+       OPEN-ALL-FILES.
+           OPEN OUTPUT SALES-REPORT-FILE.
+           IF REPORT-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING REPORT FILE: ' REPORT-STATUS
+              STOP RUN
+           END-IF.
+
+      **********************************************
+      * SORT OUTPUT PROCEDURE: PRINT HEADERS, THEN DRIVE THE
+      * CONTROL BREAK LOGIC OVER THE SORTED RECORDS
+      **********************************************
+       CTL-BREAK-PROC.
+           PERFORM PRINT-REPORT-HEADERS.
+           PERFORM INIT-FIRST-RECORD.
+           IF NOT EOF
+              PERFORM PROCESS-FIRST-RECORD
+              PERFORM PROCESS-SALES
+           END-IF.
+           GO TO CTL-BREAK-PROC-EXIT.
+
+       CTL-BREAK-PROC-EXIT.
+           EXIT.
+
+      **********************************************
+      * WRITE THE PAGE HEADER AND COLUMN TITLES
+      **********************************************
+       PRINT-REPORT-HEADERS.
+           WRITE REPORT-LINE FROM WS-PAGE-HEADER-LINE-1.
+           IF REPORT-STATUS NOT = '00'
+              DISPLAY 'ERROR WRITING REPORT HEADER: ' REPORT-STATUS
+              STOP RUN
+           END-IF.
+
+           WRITE REPORT-LINE FROM WS-PAGE-HEADER-LINE-2.
+           IF REPORT-STATUS NOT = '00'
+              DISPLAY 'ERROR WRITING REPORT HEADER: ' REPORT-STATUS
+              STOP RUN
+           END-IF.
+
+           WRITE REPORT-LINE FROM WS-COLUMN-HEADER-LINE.
+           IF REPORT-STATUS NOT = '00'
+              DISPLAY 'ERROR WRITING COLUMN HEADERS: ' REPORT-STATUS
+              STOP RUN
+           END-IF.
+
+           WRITE REPORT-LINE FROM WS-BLANK-LINE.
+           IF REPORT-STATUS NOT = '00'
+              DISPLAY 'ERROR WRITING SEPARATOR: ' REPORT-STATUS
+              STOP RUN
+           END-IF.
+
+      **********************************************
+      * READ AND INITIALIZE FROM FIRST SORTED RECORD
+      **********************************************
+       INIT-FIRST-RECORD.
+           RETURN SALES-SORT-WORK
+             AT END
+                SET EOF TO TRUE
+             NOT AT END
+                MOVE SRT-REGION TO PREV-REGION
+                MOVE SRT-SHOP TO PREV-SHOP
+                MOVE 1 TO REGION-COUNT
+                MOVE 1 TO SHOP-COUNT
+                ADD 1 TO TOTAL-REGION-COUNT
+                ADD 1 TO TOTAL-SHOP-COUNT
+           END-RETURN.
+
+      **********************************************
+      * PROCESS FIRST RECORD
+      **********************************************
+       PROCESS-FIRST-RECORD.
+           ADD 1 TO REC-COUNTER.
+           ADD SRT-AMOUNT TO TOTAL-SHOP.
+           ADD SRT-AMOUNT TO TOTAL-REGION.
+           PERFORM PRINT-DETAIL-LINE.
+
+      **********************************************
+      * READ AND PROCESS ALL SORTED SALES RECORDS
+      **********************************************
+       PROCESS-SALES.
+           PERFORM UNTIL EOF
+              RETURN SALES-SORT-WORK
+                AT END
+                   SET EOF TO TRUE
+                   PERFORM PRINT-FINAL-TOTALS
+                NOT AT END
+                   PERFORM PROCESS-SALES-RECORD
+              END-RETURN
+           END-PERFORM.
+
+      **********************************************
+      * PROCESS SINGLE RECORD: CHECK BREAKS AND ACCUMULATE
+      **********************************************
+       PROCESS-SALES-RECORD.
+           ADD 1 TO REC-COUNTER.
+
+      * CHECK LEVEL 1 BREAK: REGION CHANGE. A REGION CHANGE ALWAYS
+      * IMPLIES A SHOP CHANGE TOO (A SHOP BELONGS TO ONE REGION),
+      * SO THIS BRANCH AND THE LEVEL 2 SHOP-ONLY BREAK BELOW ARE
+      * MUTUALLY EXCLUSIVE - OTHERWISE THE SHOP-BREAK CHECK WOULD
+      * STILL FIRE ON THE SAME RECORD (PREV-SHOP NOT YET UPDATED)
+      * AND WRITE A SECOND, REDUNDANT BLANK SEPARATOR LINE.
+           IF SRT-REGION NOT = PREV-REGION
+              PERFORM PRINT-SHOP-TOTAL
+              PERFORM PRINT-REGION-TOTAL
+              MOVE SRT-REGION TO PREV-REGION
+              MOVE SRT-SHOP TO PREV-SHOP
+              ADD 1 TO TOTAL-REGION-COUNT
+              ADD 1 TO TOTAL-SHOP-COUNT
+              MOVE 1 TO SHOP-COUNT
+           ELSE
+      * CHECK LEVEL 2 BREAK: SHOP CHANGE WITHIN THE SAME REGION
+              IF SRT-SHOP NOT = PREV-SHOP
+                 PERFORM PRINT-SHOP-TOTAL
+                 WRITE REPORT-LINE FROM WS-BLANK-LINE
+                 IF REPORT-STATUS NOT = '00'
+                    DISPLAY 'ERROR WRITING SEPARATOR: ' REPORT-STATUS
+                    STOP RUN
+                 END-IF
+                 MOVE SRT-SHOP TO PREV-SHOP
+                 ADD 1 TO TOTAL-SHOP-COUNT
+                 ADD 1 TO SHOP-COUNT
+              END-IF
+           END-IF.
+
+      * ACCUMULATE AMOUNTS
+           ADD SRT-AMOUNT TO TOTAL-SHOP.
+           ADD SRT-AMOUNT TO TOTAL-REGION.
+
+      * PRINT DETAIL LINE
+           PERFORM PRINT-DETAIL-LINE.
+
+      **********************************************
+      * PRINT ONE FIXED-COLUMN DETAIL LINE
+      **********************************************
+       PRINT-DETAIL-LINE.
+           MOVE SPACES TO WS-REPORT-LINE.
+           MOVE SRT-REGION TO WS-RPT-REGION.
+           MOVE SRT-SHOP TO WS-RPT-SHOP.
+           MOVE SRT-AMOUNT TO WS-RPT-AMOUNT.
+           MOVE 'DETAIL' TO WS-RPT-LABEL.
+           WRITE REPORT-LINE FROM WS-REPORT-LINE.
+           IF REPORT-STATUS NOT = '00'
+              DISPLAY 'ERROR WRITING REPORT: ' REPORT-STATUS
+              STOP RUN
+           END-IF.
+
+      **********************************************
+      * PRINT SHOP SUBTOTAL
+      **********************************************
+       PRINT-SHOP-TOTAL.
+           IF TOTAL-SHOP > 0
+              MOVE SPACES TO WS-REPORT-LINE
+              MOVE PREV-REGION TO WS-RPT-REGION
+              MOVE PREV-SHOP TO WS-RPT-SHOP
+              MOVE TOTAL-SHOP TO WS-RPT-AMOUNT
+              MOVE 'SHOP TOTAL' TO WS-RPT-LABEL
+              WRITE REPORT-LINE FROM WS-REPORT-LINE
+              IF REPORT-STATUS NOT = '00'
+                 DISPLAY 'ERROR WRITING SHOP TOTAL: ' REPORT-STATUS
+                 STOP RUN
+              END-IF
+              MOVE 0 TO TOTAL-SHOP
+           END-IF.
+
+      **********************************************
+      * PRINT REGION SUBTOTAL
+      **********************************************
+       PRINT-REGION-TOTAL.
+           MOVE SPACES TO WS-REPORT-LINE.
+           MOVE PREV-REGION TO WS-RPT-REGION.
+           MOVE TOTAL-REGION TO WS-RPT-AMOUNT.
+           MOVE 'REGION TOTAL' TO WS-RPT-LABEL.
+           WRITE REPORT-LINE FROM WS-REPORT-LINE.
+           IF REPORT-STATUS NOT = '00'
+              DISPLAY 'ERROR WRITING REGION TOTAL: ' REPORT-STATUS
+              STOP RUN
+           END-IF.
+
+           ADD TOTAL-REGION TO GRAND-TOTAL.
+           MOVE 0 TO TOTAL-REGION.
+
+           WRITE REPORT-LINE FROM WS-BLANK-LINE.
+           IF REPORT-STATUS NOT = '00'
+              DISPLAY 'ERROR WRITING SEPARATOR: ' REPORT-STATUS
+              STOP RUN
+           END-IF.
+
+      **********************************************
+      * PRINT FINAL TOTALS AND STATISTICS
+      **********************************************
+       PRINT-FINAL-TOTALS.
+           IF REC-COUNTER > 0
+              PERFORM PRINT-SHOP-TOTAL
+              PERFORM PRINT-REGION-TOTAL
+              WRITE REPORT-LINE FROM WS-BLANK-LINE
+              IF REPORT-STATUS NOT = '00'
+                 DISPLAY 'ERROR WRITING SEPARATOR: ' REPORT-STATUS
+                 STOP RUN
+              END-IF
+           END-IF.
+
+           MOVE SPACES TO WS-REPORT-LINE.
+           MOVE GRAND-TOTAL TO WS-RPT-AMOUNT.
+           MOVE 'GRAND TOTAL' TO WS-RPT-LABEL.
+           WRITE REPORT-LINE FROM WS-REPORT-LINE.
+           IF REPORT-STATUS NOT = '00'
+              DISPLAY 'ERROR WRITING GRAND TOTAL: ' REPORT-STATUS
+              STOP RUN
+           END-IF.
+
+           MOVE SPACES TO WS-REPORT-LINE.
+           MOVE TOTAL-REGION-COUNT TO WS-RPT-COUNT.
+           MOVE 'REGIONS' TO WS-RPT-LABEL.
+           WRITE REPORT-LINE FROM WS-REPORT-LINE.
+           IF REPORT-STATUS NOT = '00'
+              DISPLAY 'ERROR WRITING STATISTICS: ' REPORT-STATUS
+              STOP RUN
+           END-IF.
+
+           MOVE SPACES TO WS-REPORT-LINE.
+           MOVE TOTAL-SHOP-COUNT TO WS-RPT-COUNT.
+           MOVE 'SHOPS' TO WS-RPT-LABEL.
+           WRITE REPORT-LINE FROM WS-REPORT-LINE.
+           IF REPORT-STATUS NOT = '00'
+              DISPLAY 'ERROR WRITING STATISTICS: ' REPORT-STATUS
+              STOP RUN
+           END-IF.
+
+           MOVE SPACES TO WS-REPORT-LINE.
+           MOVE REC-COUNTER TO WS-RPT-COUNT.
+           MOVE 'RECORDS' TO WS-RPT-LABEL.
+           WRITE REPORT-LINE FROM WS-REPORT-LINE.
+           IF REPORT-STATUS NOT = '00'
+              DISPLAY 'ERROR WRITING STATISTICS: ' REPORT-STATUS
+              STOP RUN
+           END-IF.
+
+      **********************************************
+      * CLOSE ALL FILES AND CHECK STATUS
+      **********************************************
+       CLOSE-ALL-FILES.
+           CLOSE SALES-REPORT-FILE.
+           IF REPORT-STATUS NOT = '00'
+              DISPLAY 'WARNING: ERROR CLOSING REPORT FILE : '
+                       REPORT-STATUS
+           END-IF.
