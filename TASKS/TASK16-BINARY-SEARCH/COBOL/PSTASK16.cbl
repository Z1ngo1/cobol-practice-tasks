@@ -8,23 +8,41 @@
       * BUSINESS LOGIC:                                                *
       *   PHASE 1 - INITIALIZATION:                                    *
       *     1. LOAD PARTS CATALOG INTO IN-MEMORY TABLE (MAX 100)       *
-      *     2. CATALOG MUST BE PRE-SORTED BY PART-ID (ASCENDING)       *
+      *     2. CATALOG MUST BE PRE-SORTED BY PART-ID (ASCENDING) -     *
+      *        THE LOAD STOPS WITH A CLEAR MESSAGE IF A ROW IS OUT     *
+      *        OF ORDER, SINCE SEARCH ALL GIVES WRONG ANSWERS          *
+      *        SILENTLY ON UNSORTED DATA                                *
       *     3. TABLE DEFINITION REQUIRES ASCENDING KEY CLAUSE          *
       *                                                                *
       *   PHASE 2 - PROCESSING:                                        *
       *     1. READ ORDER RECORDS (NOT REQUIRED TO BE SORTED)          *
       *     2. USE SEARCH ALL TO FIND PART PRICE IN CATALOG TABLE      *
-      *     3. IF FOUND: CALCULATE TOTAL = PRICE * QUANTITY            *
+      *     3. IF FOUND: FULFILL AS MUCH OF THE ORDER AS THE PART'S    *
+      *        ON-HAND QUANTITY ALLOWS AND CALCULATE THE INVOICE       *
+      *        TOTAL FROM THE FULFILLED QUANTITY; ANY QUANTITY THAT    *
+      *        CANNOT BE FILLED IS WRITTEN TO A BACKORDER FILE         *
       *        IF NOT FOUND: WRITE 'NOT FOUND' MESSAGE                 *
       *     4. WRITE INVOICE RECORD                                    *
       *                                                                *
       * AUTHOR: STANISLAV                                              *
       * DATE: 2026/01/01                                               *
       *                                                                *
+      * MODIFICATION HISTORY:                                         *
+      * 2026/05/11  SSH  LOAD-CATALOG-TABLE NOW VALIDATES THAT         *
+      *                  PARTS.CATALOG IS ACTUALLY SORTED ASCENDING    *
+      *                  BY PART-ID BEFORE THE PROGRAM RELIES ON       *
+      *                  SEARCH ALL (BINARY SEARCH) AGAINST IT.        *
+      * 2026/05/11  SSH  ADDED BACKORDER HANDLING - ORDERS THAT        *
+      *                  EXCEED THE PART'S ON-HAND QUANTITY ARE NOW    *
+      *                  SPLIT INTO A FULFILLED PORTION (INVOICED)     *
+      *                  AND A BACKORDERED PORTION (WRITTEN TO A NEW   *
+      *                  BACKORDER FILE).                              *
+      *                                                                *
       * FILES:                                                         *
       * INPUT:  PARTDD (PARTS.CATALOG) - PARTS CATALOG (PS, SORTED)    *
       * INPUT:  ORDRDD (ORDERS.FILE) - CUSTOMER ORDERS (PS)            *
       * OUTPUT: INVODD (INVOICE.TXT) - ORDER INVOICES (PS, 80 B)       *
+      * OUTPUT: BACKDD (BACKORDER.TXT) - BACKORDERED QUANTITIES (PS)   *
       ******************************************************************
 
        IDENTIFICATION DIVISION.
@@ -44,12 +62,17 @@
               ORGANIZATION IS SEQUENTIAL
               FILE STATUS IS INVOICE-STATUS.
 
+           SELECT BACKORDER-FILE ASSIGN TO BACKDD
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS BACKORDER-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD PARTS-CATALOG-FILE RECORDING MODE IS F.
        01 CATALOG-REC.
           05 PART-ID PIC 9(5).
           05 PART-PRICE PIC 9(3)V99.
+          05 PART-QTY-ON-HAND PIC 9(5).
 
        FD ORDERS-FILE RECORDING MODE IS F.
        01 ORDER-REC.
@@ -60,6 +83,15 @@
        FD INVOICE-FILE RECORDING MODE IS F.
        01 INVOICE-REC PIC X(80).
 
+       FD BACKORDER-FILE RECORDING MODE IS F.
+       01 BACKORDER-REC.
+          05 BACK-ORDR-NUM PIC 9(5).
+          05 FILLER PIC X(1).
+          05 BACK-PART-ID PIC 9(5).
+          05 FILLER PIC X(1).
+          05 BACK-QTY PIC 9(3).
+          05 FILLER PIC X(65).
+
        WORKING-STORAGE SECTION.
 
       * FILE STATUS VARIABLES
@@ -67,6 +99,7 @@
           05 INVOICE-STATUS PIC X(2).
           05 ORDERS-STATUS PIC X(2).
           05 CATALOG-STATUS PIC X(2).
+          05 BACKORDER-STATUS PIC X(2).
 
       * CONTROL FLAGS
        01 FLAGS.
@@ -83,6 +116,9 @@
       * PARTS LOADED COUNTER
        01 PARTS-LOADED PIC 9(3) VALUE 0.
 
+      * PRIOR ROW'S PART-ID, USED TO VALIDATE ASCENDING SEQUENCE
+       01 WS-PREV-PART-ID PIC 9(5) VALUE ZERO.
+
       * IN-MEMORY PARTS CATALOG TABLE
        01 CATALOG-TABLE.
           05 CATALOG-ENTRY OCCURS 100 TIMES
@@ -90,12 +126,15 @@
                            INDEXED BY IDX.
              10 WS-PART-ID PIC 9(5).
              10 WS-PRICE PIC 9(3)V99.
+             10 WS-QTY-ON-HAND PIC 9(5).
 
 
       * WORK VARIABLES FOR CALCULATIONS AND DISPLAY
        01 WS-TOTAL-COST PIC 9(5)V99.
        01 WS-TOTAL-COST-DISP PIC Z(4)9.99.
        01 WS-ORDER-NUM-DISP PIC 9(5).
+       01 WS-FULFILLED-QTY PIC 9(3) VALUE 0.
+       01 WS-BACKORDER-QTY PIC 9(3) VALUE 0.
 
       * STATISTICS COUNTERS
        01 COUNTERS.
@@ -103,6 +142,7 @@
           05 INVOICES-WRITTEN PIC 9(5) VALUE 0.
           05 PARTS-FOUND PIC 9(5) VALUE 0.
           05 PARTS-NOT-FOUND PIC 9(5) VALUE 0.
+          05 ORDERS-BACKORDERED PIC 9(5) VALUE 0.
 
       * DISPLAY-FORMATTED COUNTERS.
        01 DISP-COUNTERS.
@@ -111,6 +151,7 @@
           05 INVOICES-WRITTEN-DISP PIC Z(4)9.
           05 PARTS-FOUND-DISP PIC Z(4)9.
           05 PARTS-NOT-FOUND-DISP PIC Z(4)9.
+          05 ORDERS-BACKORDERED-DISP PIC Z(4)9.
 
       **********************************************
       * MAIN FLOW: OPEN -> LOAD TABLE -> PROCESS -> CLOSE -> REPORT
@@ -147,13 +188,23 @@
               STOP RUN
            END-IF.
 
+           OPEN OUTPUT BACKORDER-FILE.
+           IF BACKORDER-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING BACKORDER FILE: ' BACKORDER-STATUS
+              STOP RUN
+           END-IF.
+
       **********************************************
-      * LOAD PARTS CATALOG INTO IN-MEMORY TABLE
+      * LOAD PARTS CATALOG INTO IN-MEMORY TABLE. EVERY ROW'S
+      * PART-ID MUST BE STRICTLY GREATER THAN THE ROW BEFORE IT -
+      * SEARCH ALL (BINARY SEARCH) GIVES WRONG ANSWERS SILENTLY IF
+      * THE CATALOG IS NOT ACTUALLY SORTED.
       **********************************************
        LOAD-CATALOG-TABLE.
            PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 100
                MOVE 90000 TO WS-PART-ID(IDX)
                MOVE ZERO TO WS-PRICE(IDX)
+               MOVE ZERO TO WS-QTY-ON-HAND(IDX)
            END-PERFORM.
 
            SET NOT-PART-EOF TO TRUE.
@@ -163,10 +214,21 @@
                    SET PART-EOF TO TRUE
                 NOT AT END
                    IF CATALOG-STATUS = '00'
+                      IF PARTS-LOADED > 0 AND PART-ID <= WS-PREV-PART-ID
+                         DISPLAY 'ERROR: PARTS.CATALOG IS NOT SORTED '
+                                  'ASCENDING BY PART-ID AT ROW '
+                                  PARTS-LOADED
+                         DISPLAY 'PART-ID ' PART-ID
+                                  ' IS NOT GREATER THAN PRIOR PART-ID '
+                                  WS-PREV-PART-ID
+                         STOP RUN
+                      END-IF
                       ADD 1 TO PARTS-LOADED
                       SET IDX TO PARTS-LOADED
                       MOVE PART-ID TO WS-PART-ID(IDX)
                       MOVE PART-PRICE TO WS-PRICE(IDX)
+                      MOVE PART-QTY-ON-HAND TO WS-QTY-ON-HAND(IDX)
+                      MOVE PART-ID TO WS-PREV-PART-ID
                    ELSE
                       DISPLAY 'ERROR READING PARTS CATALOG FILE: '
                                CATALOG-STATUS
@@ -201,16 +263,38 @@
       **********************************************
        SEARCH-PART-PRICE.
            SET NOT-FOUND TO TRUE.
+           MOVE ZERO TO WS-FULFILLED-QTY.
+           MOVE ZERO TO WS-BACKORDER-QTY.
            MOVE ORDR-NUM TO WS-ORDER-NUM-DISP.
            SEARCH ALL CATALOG-ENTRY
                AT END
                   CONTINUE
                WHEN WS-PART-ID(IDX) = ORDR-ID
                   SET FOUND TO TRUE
-                  COMPUTE WS-TOTAL-COST = WS-PRICE(IDX) * ORDR-QUANT
+                  PERFORM DETERMINE-FULFILLMENT
            END-SEARCH.
 
            PERFORM WRITE-INVOICE-RECORD.
+           IF WS-BACKORDER-QTY > 0
+              PERFORM WRITE-BACKORDER-RECORD
+           END-IF.
+
+      **********************************************
+      * SPLIT THE ORDERED QUANTITY INTO WHAT CAN BE FULFILLED FROM
+      * ON-HAND STOCK AND WHAT MUST BE BACKORDERED, THEN DEDUCT THE
+      * FULFILLED PORTION FROM ON-HAND STOCK FOR LATER ORDERS
+      **********************************************
+       DETERMINE-FULFILLMENT.
+           IF ORDR-QUANT <= WS-QTY-ON-HAND(IDX)
+              MOVE ORDR-QUANT TO WS-FULFILLED-QTY
+              MOVE ZERO TO WS-BACKORDER-QTY
+           ELSE
+              MOVE WS-QTY-ON-HAND(IDX) TO WS-FULFILLED-QTY
+              COMPUTE WS-BACKORDER-QTY =
+                      ORDR-QUANT - WS-QTY-ON-HAND(IDX)
+           END-IF.
+           SUBTRACT WS-FULFILLED-QTY FROM WS-QTY-ON-HAND(IDX).
+           COMPUTE WS-TOTAL-COST = WS-PRICE(IDX) * WS-FULFILLED-QTY.
 
       **********************************************
       * WRITE INVOICE RECORD TO OUTPUT FILE
@@ -220,11 +304,32 @@
            IF WS-FOUND = 'Y'
               ADD 1 TO PARTS-FOUND
               MOVE WS-TOTAL-COST TO WS-TOTAL-COST-DISP
-              STRING WS-ORDER-NUM-DISP DELIMITED BY SIZE
-                     ' ' DELIMITED BY SIZE
-                     FUNCTION TRIM(WS-TOTAL-COST-DISP) DELIMITED BY SIZE
-                     INTO INVOICE-REC
-              END-STRING
+              IF WS-FULFILLED-QTY = 0
+                 STRING WS-ORDER-NUM-DISP DELIMITED BY SIZE
+                        ' ' DELIMITED BY SIZE
+                        FUNCTION TRIM(WS-TOTAL-COST-DISP)
+                           DELIMITED BY SIZE
+                        ' BACKORDERED' DELIMITED BY SIZE
+                        INTO INVOICE-REC
+                 END-STRING
+              ELSE
+                 IF WS-BACKORDER-QTY > 0
+                    STRING WS-ORDER-NUM-DISP DELIMITED BY SIZE
+                           ' ' DELIMITED BY SIZE
+                           FUNCTION TRIM(WS-TOTAL-COST-DISP)
+                              DELIMITED BY SIZE
+                           ' PARTIAL-BACKORDERED' DELIMITED BY SIZE
+                           INTO INVOICE-REC
+                    END-STRING
+                 ELSE
+                    STRING WS-ORDER-NUM-DISP DELIMITED BY SIZE
+                           ' ' DELIMITED BY SIZE
+                           FUNCTION TRIM(WS-TOTAL-COST-DISP)
+                              DELIMITED BY SIZE
+                           INTO INVOICE-REC
+                    END-STRING
+                 END-IF
+              END-IF
            ELSE
               ADD 1 TO PARTS-NOT-FOUND
               STRING WS-ORDER-NUM-DISP DELIMITED BY SIZE
@@ -243,6 +348,24 @@
               STOP RUN
            END-IF.
 
+      **********************************************
+      * WRITE THE BACKORDERED PORTION OF AN ORDER TO THE
+      * BACKORDER FILE
+      **********************************************
+       WRITE-BACKORDER-RECORD.
+           MOVE SPACES TO BACKORDER-REC.
+           MOVE ORDR-NUM TO BACK-ORDR-NUM.
+           MOVE ORDR-ID TO BACK-PART-ID.
+           MOVE WS-BACKORDER-QTY TO BACK-QTY.
+           WRITE BACKORDER-REC.
+           IF BACKORDER-STATUS NOT = '00'
+              DISPLAY 'ERROR WRITING BACKORDER FILE: '
+                       BACKORDER-STATUS
+              DISPLAY 'ORDER NUMBER: ' ORDR-NUM
+              STOP RUN
+           END-IF.
+           ADD 1 TO ORDERS-BACKORDERED.
+
       **********************************************
       * CLOSE ALL FILES AND CHECK STATUS
       **********************************************
@@ -265,6 +388,12 @@
                        INVOICE-STATUS
            END-IF.
 
+           CLOSE BACKORDER-FILE.
+           IF BACKORDER-STATUS NOT = '00'
+              DISPLAY 'WARNING: ERROR CLOSING BACKORDER FILE: '
+                       BACKORDER-STATUS
+           END-IF.
+
       **********************************************
       * DISPLAY SUMMARY STATISTICS TO SYSOUT
       **********************************************
@@ -274,6 +403,7 @@
            MOVE INVOICES-WRITTEN TO INVOICES-WRITTEN-DISP.
            MOVE PARTS-FOUND TO PARTS-FOUND-DISP.
            MOVE PARTS-NOT-FOUND TO PARTS-NOT-FOUND-DISP.
+           MOVE ORDERS-BACKORDERED TO ORDERS-BACKORDERED-DISP.
 
            DISPLAY '========================================'.
            DISPLAY 'INVOICE GENERATION SUMMARY'.
@@ -283,4 +413,5 @@
            DISPLAY 'INVOICES WRITTEN:     ' INVOICES-WRITTEN-DISP.
            DISPLAY 'PARTS FOUND:          ' PARTS-FOUND-DISP.
            DISPLAY 'PARTS NOT FOUND:      ' PARTS-NOT-FOUND-DISP.
+           DISPLAY 'ORDERS BACKORDERED:   ' ORDERS-BACKORDERED-DISP.
            DISPLAY '========================================'.
