@@ -2,32 +2,41 @@
       * ESDS TRANSACTION LOG - CLIENT REPORT                           *
       *                                                                *
       * PURPOSE:                                                       *
-      * READS CLIENT LIST (PS), FOR EACH CLIENT PERFORMS FULL          *
-      * SEQUENTIAL SCAN OF ESDS TRANSACTION LOG, ACCUMULATES DEBIT     *
-      * AND CREDIT TOTALS, COMPUTES NET RESULT AND WRITES SUMMARY      *
-      * LINE TO OUTPUT REPORT FILE (PS).                               *
+      * READS CLIENT LIST (PS), LOOKS UP EACH CLIENT'S DEBIT/CREDIT    *
+      * SUBTOTALS IN AN IN-MEMORY TABLE BUILT FROM A SINGLE PASS OVER  *
+      * THE ESDS TRANSACTION LOG, COMPUTES NET RESULT AND WRITES       *
+      * SUMMARY LINE TO OUTPUT REPORT FILE (PS).                       *
       *                                                                *
       * BUSINESS LOGIC:                                                *
-      *   PHASE 1 - READ ACCT-LIST (PS):                               *
-      *     FOR EACH ACCT-ID: RESET TOTALS, PERFORM FULL ESDS SCAN.    *
-      *   PHASE 2 - SCAN TRANS-LOG (ESDS) PER CLIENT:                  *
-      *     OPEN ESDS, READ ALL RECORDS SEQUENTIALLY.                  *
-      *     TRANS-ACCT-ID = WS-ACCT-ID:                                *
+      *   PHASE 1 - LOAD-TRANS-TOTALS: ONE FULL SEQUENTIAL PASS OVER   *
+      *     TRANS-LOG (ESDS), ACCUMULATING DEBIT/CREDIT SUBTOTALS PER  *
+      *     ACCT-ID AND TRANS-SUBTYPE INTO AN IN-MEMORY TABLE, KEYED   *
+      *     BY ACCT-ID + SUBTYPE (LOOKUP-OR-ADD IDIOM).                *
+      *   PHASE 2 - READ ACCT-LIST (PS):                               *
+      *     FOR EACH ACCT-ID: LOOK UP ITS SUBTOTALS IN THE IN-MEMORY   *
+      *     TABLE (NO FURTHER TRANS-LOG I/O).                          *
       *       TRANS-TYPE 'D' -> ADD TRANS-AMOUNT TO WS-TOTAL-DEBIT.    *
       *       TRANS-TYPE 'C' -> ADD TRANS-AMOUNT TO WS-TOTAL-CREDIT.   *
       *       OTHER TYPE -> SILENTLY IGNORED.                          *
-      *     CLOSE ESDS AFTER EACH CLIENT SCAN.                         *
       *   PHASE 3 - COMPUTE AND WRITE REPORT LINE:                     *
       *     WS-NET = WS-TOTAL-CREDIT - WS-TOTAL-DEBIT.                 *
       *     BOTH TOTALS = 0 -> STATUS 'NO TRANS'.                      *
       *     ANY TOTAL  != 0 -> STATUS 'OK'.                            *
       *     WRITE: ACCT-ID, DEBIT, CREDIT, NET, STATUS.                *
-      *                                                                *
-      * NOTE: TRANS-LOG IS OPENED/CLOSED PER CLIENT IN PROCESS-TRANS-LOG
+      *   PHASE 4 - WRITE ONE BREAKDOWN LINE PER TRANSACTION SUBTYPE   *
+      *     THE CLIENT HAS ACTIVITY IN, SHOWING THE SUBTYPE'S OWN      *
+      *     DEBIT/CREDIT SUBTOTALS.                                    *
       *                                                                *
       * AUTHOR: STANISLAV                                              *
       * DATE: 2026/02/08                                               *
       *                                                                *
+      * MODIFICATION HISTORY:                                          *
+      *   2026/07/21  SSH  REPLACE THE PER-CLIENT FULL ESDS RESCAN     *
+      *                    WITH A SINGLE PASS INTO AN IN-MEMORY TABLE  *
+      *                    KEYED BY ACCT-ID, LOOKED UP PER CLIENT.     *
+      *   2026/07/21  SSH  BREAK DOWN THE CLIENT SUMMARY BY            *
+      *                    TRANSACTION SUBTYPE.                        *
+      *                                                                *
       * FILES:                                                         *
       * INPUT: ACCT (ACCT.LIST) - PS CLIENT ID LIST                    *
       *        AS-TRNS (TRANS.LOG.ESDS) - ESDS TRANSACTION LOG         *
@@ -54,13 +63,14 @@
                                                                         
        DATA DIVISION.                                                   
        FILE SECTION.                                                    
-       FD TRANS-LOG.                                                    
-       01 TRANS-REC.                                                    
-          05 TRANS-ACCT-ID PIC X(6).                                    
-          05 TRANS-DATE PIC X(8).                                       
-          05 TRANS-TYPE PIC X(1).                                       
-          05 TRANS-AMOUNT PIC 9(7)V99.                                  
-          05 FILLER PIC X(56).                                          
+       FD TRANS-LOG.
+       01 TRANS-REC.
+          05 TRANS-ACCT-ID PIC X(6).
+          05 TRANS-DATE PIC X(8).
+          05 TRANS-TYPE PIC X(1).
+          05 TRANS-AMOUNT PIC 9(7)V99.
+          05 TRANS-SUBTYPE PIC X(4).
+          05 FILLER PIC X(52).
                                                                         
        FD ACCT-LIST RECORDING MODE IS F.                                
        01 ACCT-LIST-REC.                                                
@@ -93,25 +103,127 @@
        01 WS-NET PIC S9(7)V99.                                          
        01 WS-REPORT-STATUS PIC X(10).                                   
                                                                         
-      * FORMATTED DISPLAY VARIABLES FOR REPORT                          
-       01 DISP-TOTAL-DEBIT PIC Z(6)9.99.                                
-       01 DISP-TOTAL-CREDIT PIC Z(6)9.99.                               
-       01 DISP-NET PIC ++++++9.99.                                      
-                                                                        
+      * FORMATTED DISPLAY VARIABLES FOR REPORT
+       01 DISP-TOTAL-DEBIT PIC Z(6)9.99.
+       01 DISP-TOTAL-CREDIT PIC Z(6)9.99.
+       01 DISP-NET PIC ++++++9.99.
+
+      * IN-MEMORY DEBIT/CREDIT SUBTOTALS KEYED BY ACCT-ID AND
+      * TRANSACTION SUBTYPE. LOADED FROM A SINGLE PASS OVER TRANS-LOG
+      * AND THEN LOOKED UP PER CLIENT, REPLACING A FULL ESDS RESCAN.
+       01 ACCT-SUBTYPE-MAX PIC 9(5) VALUE 5000.
+       01 ACCT-SUBTYPE-COUNT PIC 9(5) VALUE 0.
+       01 ACCT-SUBTYPE-TABLE.
+          05 AST-ENTRY OCCURS 5000 TIMES INDEXED BY AST-IDX.
+             10 AST-ACCT-ID PIC X(6).
+             10 AST-SUBTYPE PIC X(4).
+             10 AST-TOTAL-DEBIT PIC S9(7)V99 COMP-3.
+             10 AST-TOTAL-CREDIT PIC S9(7)V99 COMP-3.
+
+      * SUBSCRIPT AND FOUND-SWITCH USED BY THE LOOKUP-OR-ADD PARAGRAPHS
+       01 WS-AST-SUB PIC 9(5) VALUE 0.
+       01 WS-AST-FOUND-SW PIC X(1) VALUE 'N'.
+          88 AST-FOUND VALUE 'Y'.
+
+      * BREAKDOWN REPORT LINE BUFFER
+       01 SUBTYPE-REPORT-REC PIC X(60).
+
       **********************************************                    
       * OPEN -> READ ACCT-LIST -> CLOSE                                 
       **********************************************                    
-       PROCEDURE DIVISION.                                              
-       MAIN-LOGIC.                                                      
-           PERFORM OPEN-ALL-FILES.                                      
-           PERFORM READ-ACCT-LIST.                                      
-           PERFORM CLOSE-ALL-FILES.                                     
-           STOP RUN.                                                    
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM OPEN-ALL-FILES.
+           PERFORM LOAD-TRANS-TOTALS.
+           PERFORM READ-ACCT-LIST.
+           PERFORM CLOSE-ALL-FILES.
+           STOP RUN.
+
+      **********************************************
+      * SINGLE FULL SEQUENTIAL PASS OVER TRANS-LOG.
+      * PER RECORD: LOOKS UP (OR ADDS) THE ENTRY FOR
+      * TRANS-ACCT-ID + TRANS-SUBTYPE IN THE IN-MEMORY
+      * TABLE AND ACCUMULATES DEBIT/CREDIT INTO IT.
+      * REPLACES THE OLD PER-CLIENT FULL ESDS RESCAN.
+      **********************************************
+       LOAD-TRANS-TOTALS.
+           OPEN INPUT TRANS-LOG.
+           IF TRANS-LOG-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING TRANS-LOG FILE: ' TRANS-LOG-STATUS
+              STOP RUN
+           END-IF.
+
+           SET TRANS-LOG-NOT-EOF TO TRUE.
+           PERFORM UNTIL TRANS-LOG-EOF
+              READ TRANS-LOG
+                AT END
+                   SET TRANS-LOG-EOF TO TRUE
+                NOT AT END
+                   IF TRANS-LOG-STATUS NOT = '00'
+                      DISPLAY 'ERROR READ TRANS-LOG FILE: '
+                               TRANS-LOG-STATUS
+                      STOP RUN
+                   END-IF
+                   PERFORM ACCUMULATE-TRANS-TOTAL
+              END-READ
+           END-PERFORM.
+
+           CLOSE TRANS-LOG.
+           IF TRANS-LOG-STATUS NOT = '00'
+              DISPLAY 'WARNING: ERROR CLOSING TRANS-LOG FILE: '
+                       TRANS-LOG-STATUS
+           END-IF.
+
+      **********************************************
+      * FINDS (OR ADDS) THE ACCT-SUBTYPE-TABLE ENTRY
+      * FOR TRANS-ACCT-ID + TRANS-SUBTYPE, THEN ADDS
+      * TRANS-AMOUNT TO ITS DEBIT OR CREDIT SUBTOTAL
+      * BASED ON TRANS-TYPE. OTHER TYPES ARE IGNORED.
+      **********************************************
+       ACCUMULATE-TRANS-TOTAL.
+           EVALUATE TRUE
+              WHEN TRANS-TYPE = 'D'
+                PERFORM FIND-OR-ADD-AST
+                ADD TRANS-AMOUNT TO AST-TOTAL-DEBIT(WS-AST-SUB)
+              WHEN TRANS-TYPE = 'C'
+                PERFORM FIND-OR-ADD-AST
+                ADD TRANS-AMOUNT TO AST-TOTAL-CREDIT(WS-AST-SUB)
+           END-EVALUATE.
+
+      **********************************************
+      * LINEAR LOOKUP OF ACCT-SUBTYPE-TABLE BY
+      * TRANS-ACCT-ID + TRANS-SUBTYPE. IF NOT FOUND,
+      * ADDS A NEW ZERO-TOTAL ENTRY. SETS WS-AST-SUB
+      * TO THE MATCHING (OR NEW) SUBSCRIPT.
+      **********************************************
+       FIND-OR-ADD-AST.
+           MOVE 'N' TO WS-AST-FOUND-SW.
+           PERFORM VARYING WS-AST-SUB FROM 1 BY 1
+              UNTIL WS-AST-SUB > ACCT-SUBTYPE-COUNT
+                 OR AST-FOUND
+              IF AST-ACCT-ID(WS-AST-SUB) = TRANS-ACCT-ID
+                 AND AST-SUBTYPE(WS-AST-SUB) = TRANS-SUBTYPE
+                 SET AST-FOUND TO TRUE
+              END-IF
+           END-PERFORM.
+           IF NOT AST-FOUND
+              IF ACCT-SUBTYPE-COUNT >= ACCT-SUBTYPE-MAX
+                 DISPLAY 'FATAL: ACCT-SUBTYPE TABLE OVERFLOW, MAX='
+                          ACCT-SUBTYPE-MAX
+                 STOP RUN
+              END-IF
+              ADD 1 TO ACCT-SUBTYPE-COUNT
+              MOVE ACCT-SUBTYPE-COUNT TO WS-AST-SUB
+              MOVE TRANS-ACCT-ID TO AST-ACCT-ID(WS-AST-SUB)
+              MOVE TRANS-SUBTYPE TO AST-SUBTYPE(WS-AST-SUB)
+              MOVE ZERO TO AST-TOTAL-DEBIT(WS-AST-SUB)
+              MOVE ZERO TO AST-TOTAL-CREDIT(WS-AST-SUB)
+           END-IF.
                                                                         
       **********************************************                    
       * READS ACCT-LIST SEQUENTIALLY UNTIL EOF.                         
       * PER RECORD: MOVES ACCT-LIST-ID TO WS-ACCT-ID,                   
-      * THEN CALLS PROCESS-TRANS-LOG FOR FULL ESDS SCAN.                
+      * THEN CALLS PROCESS-TRANS-LOG FOR AN IN-MEMORY LOOKUP.
       * STOPS ON ANY NON-ZERO READ STATUS.                              
       **********************************************                    
        READ-ACCT-LIST.                                                  
@@ -130,51 +242,77 @@
               END-READ                                                  
            END-PERFORM.                                                 
                                                                         
-      **********************************************                    
-      * RESETS ALL TOTALS AND BUFFERS FOR CURRENT CLIENT.               
-      * OPENS TRANS-LOG (ESDS), READS ALL RECORDS UNTIL EOF.            
-      * CALLS PROCESS-TRANS-TYPE FOR MATCHING ACCT-ID ONLY.             
-      * CLOSES TRANS-LOG AFTER FULL SCAN.                               
-      * CALLS COMPUTE-NET-STATUS AND WRITE-ACCT-REPORT.                 
-      **********************************************                    
-       PROCESS-TRANS-LOG.                                               
-           MOVE ZERO TO WS-TOTAL-DEBIT.                                 
-           MOVE ZERO TO WS-TOTAL-CREDIT.                                
-           MOVE SPACES TO WS-REPORT-STATUS.                             
-           MOVE SPACES TO ACCT-REPORT-REC.                              
-                                                                        
-           OPEN INPUT TRANS-LOG.                                        
-           IF TRANS-LOG-STATUS NOT = '00'                               
-              DISPLAY 'ERROR OPENING TRANS-LOG FILE: ' TRANS-LOG-STATUS 
-              STOP RUN                                                  
-           END-IF.                                                      
-                                                                        
-           SET TRANS-LOG-NOT-EOF TO TRUE.                               
-           PERFORM UNTIL TRANS-LOG-EOF                                  
-              READ TRANS-LOG                                            
-                AT END                                                  
-                   SET TRANS-LOG-EOF TO TRUE                            
-                NOT AT END                                              
-                   IF TRANS-LOG-STATUS NOT = '00'                       
-                      DISPLAY 'ERROR READ TRANS-LOG FILE: '             
-                               TRANS-LOG-STATUS                         
-                      STOP RUN                                          
-                   END-IF                                               
-                   IF TRANS-ACCT-ID = WS-ACCT-ID                        
-                      PERFORM PROCESS-TRANS-TYPE                        
-                   END-IF                                               
-              END-READ                                                  
-           END-PERFORM.                                                 
-                                                                        
-           CLOSE TRANS-LOG.                                             
-           IF TRANS-LOG-STATUS NOT = '00'                               
-              DISPLAY 'WARNING: ERROR CLOSING TRANS-LOG FILE: '         
-                       TRANS-LOG-STATUS                                 
-           END-IF.                                                      
-                                                                        
-           PERFORM COMPUTE-NET-STATUS.                                  
-           PERFORM WRITE-ACCT-REPORT.                                   
-                                                                        
+      **********************************************
+      * RESETS ALL TOTALS AND BUFFERS FOR CURRENT CLIENT.
+      * LOOKS UP THE CLIENT'S DEBIT/CREDIT SUBTOTALS IN
+      * THE IN-MEMORY TABLE BUILT BY LOAD-TRANS-TOTALS -
+      * NO FURTHER TRANS-LOG I/O IS PERFORMED HERE.
+      * CALLS COMPUTE-NET-STATUS, WRITE-ACCT-REPORT AND
+      * WRITE-SUBTYPE-BREAKDOWN.
+      **********************************************
+       PROCESS-TRANS-LOG.
+           MOVE ZERO TO WS-TOTAL-DEBIT.
+           MOVE ZERO TO WS-TOTAL-CREDIT.
+           MOVE SPACES TO WS-REPORT-STATUS.
+           MOVE SPACES TO ACCT-REPORT-REC.
+
+           PERFORM SUM-ACCT-TOTALS.
+           PERFORM COMPUTE-NET-STATUS.
+           PERFORM WRITE-ACCT-REPORT.
+           PERFORM WRITE-SUBTYPE-BREAKDOWN.
+
+      **********************************************
+      * SCANS ACCT-SUBTYPE-TABLE FOR ALL ENTRIES
+      * MATCHING WS-ACCT-ID AND SUMS THEIR DEBIT AND
+      * CREDIT SUBTOTALS INTO WS-TOTAL-DEBIT AND
+      * WS-TOTAL-CREDIT. THIS IS THE KEYED LOOKUP THAT
+      * REPLACES THE OLD FULL ESDS RESCAN PER CLIENT.
+      **********************************************
+       SUM-ACCT-TOTALS.
+           PERFORM VARYING WS-AST-SUB FROM 1 BY 1
+              UNTIL WS-AST-SUB > ACCT-SUBTYPE-COUNT
+              IF AST-ACCT-ID(WS-AST-SUB) = WS-ACCT-ID
+                 ADD AST-TOTAL-DEBIT(WS-AST-SUB) TO WS-TOTAL-DEBIT
+                 ADD AST-TOTAL-CREDIT(WS-AST-SUB) TO WS-TOTAL-CREDIT
+              END-IF
+           END-PERFORM.
+
+      **********************************************
+      * SCANS ACCT-SUBTYPE-TABLE A SECOND TIME FOR ALL
+      * ENTRIES MATCHING WS-ACCT-ID AND WRITES ONE
+      * BREAKDOWN LINE PER TRANSACTION SUBTYPE THE
+      * CLIENT HAS ACTIVITY IN.
+      **********************************************
+       WRITE-SUBTYPE-BREAKDOWN.
+           PERFORM VARYING WS-AST-SUB FROM 1 BY 1
+              UNTIL WS-AST-SUB > ACCT-SUBTYPE-COUNT
+              IF AST-ACCT-ID(WS-AST-SUB) = WS-ACCT-ID
+                 MOVE AST-TOTAL-DEBIT(WS-AST-SUB) TO DISP-TOTAL-DEBIT
+                 MOVE AST-TOTAL-CREDIT(WS-AST-SUB)
+                      TO DISP-TOTAL-CREDIT
+                 MOVE SPACES TO SUBTYPE-REPORT-REC
+                 STRING '  ' DELIMITED BY SIZE
+                        WS-ACCT-ID DELIMITED BY SIZE
+                        ' SUBTYPE: ' DELIMITED BY SIZE
+                        AST-SUBTYPE(WS-AST-SUB) DELIMITED BY SIZE
+                        ' DEBIT: ' DELIMITED BY SIZE
+                        FUNCTION TRIM(DISP-TOTAL-DEBIT)
+                            DELIMITED BY SIZE
+                        ' CREDIT: ' DELIMITED BY SIZE
+                        FUNCTION TRIM(DISP-TOTAL-CREDIT)
+                            DELIMITED BY SIZE
+                        INTO SUBTYPE-REPORT-REC
+                 END-STRING
+                 WRITE ACCT-REPORT-REC FROM SUBTYPE-REPORT-REC
+                 IF ACCT-REPORT-STATUS NOT = '00'
+                    DISPLAY 'ERROR WRITING ACCT-REPORT FILE: '
+                             ACCT-REPORT-STATUS
+                    DISPLAY 'ACCT ID: ' WS-ACCT-ID
+                    STOP RUN
+                 END-IF
+              END-IF
+           END-PERFORM.
+
       **********************************************                    
       * MOVES TOTALS TO DISPLAY VARIABLES.                              
       * BUILDS REPORT LINE VIA STRING:                                  
@@ -217,20 +355,6 @@
               MOVE 'OK' TO WS-REPORT-STATUS                             
            END-IF.                                                      
                                                                         
-      **********************************************                    
-      * ACCUMULATES DEBIT OR CREDIT BY TRANS-TYPE.                      
-      * 'D' -> ADD TRANS-AMOUNT TO WS-TOTAL-DEBIT.                      
-      * 'C' -> ADD TRANS-AMOUNT TO WS-TOTAL-CREDIT.                     
-      * OTHER TRANS-TYPE -> SILENTLY IGNORED.                           
-      **********************************************                    
-       PROCESS-TRANS-TYPE.                                              
-           EVALUATE TRUE                                                
-              WHEN TRANS-TYPE = 'D'                                     
-                ADD TRANS-AMOUNT TO WS-TOTAL-DEBIT                      
-              WHEN TRANS-TYPE = 'C'                                     
-                ADD TRANS-AMOUNT TO WS-TOTAL-CREDIT                     
-           END-EVALUATE.                                                
-                                                                        
       **********************************************                    
       * OPEN ALL FILES AND CHECK STATUS                                 
       **********************************************                    
