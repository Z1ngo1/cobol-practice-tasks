@@ -7,21 +7,34 @@
       *                                                                *
       * BUSINESS LOGIC:                                                *
       *   PHASE 1 - INPUT PROCEDURE (FILTER-INPUT-DATA):               *
-      *     1. READ RAW EXAM RESULTS FROM INPUT FILE                   *
-      *     2. FILTER OUT FAILING STUDENTS (SCORE < 50)                *
-      *     3. RELEASE PASSING STUDENTS TO SORT WORK FILE              *
+      *     1. READ RAW EXAM RESULTS FROM INPUT FILE - EACH STUDENT    *
+      *        CARRIES UP TO 3 WEIGHTED SUBJECT SCORES                 *
+      *     2. COMPUTE THE WEIGHTED AVERAGE SCORE ACROSS ALL SUBJECTS  *
+      *     3. FILTER OUT FAILING STUDENTS (WEIGHTED AVERAGE < 50)     *
+      *     4. RELEASE PASSING STUDENTS TO SORT WORK FILE              *
       *                                                                *
       *   PHASE 2 - AUTOMATIC SORT:                                    *
       *     1. SORT BY CLASS-ID (ASCENDING)                            *
-      *     2. WITHIN CLASS, SORT BY SCORE (DESCENDING - BEST FIRST)   *
+      *     2. WITHIN CLASS, SORT BY WEIGHTED SCORE (DESCENDING)       *
       *                                                                *
       *   PHASE 3 - OUTPUT PROCEDURE (WRITE-SORTED-REPORT):            *
       *     1. RETURN SORTED RECORDS FROM SORT WORK FILE               *
-      *     2. WRITE TO HONOR ROLL OUTPUT FILE                         *
+      *     2. KEEP ONLY THE TOP HONOR-ROLL-MAX-PER-CLASS STUDENTS     *
+      *        WITHIN EACH CLASS (REST ARE COUNTED AS TRUNCATED)       *
+      *     3. WRITE TO HONOR ROLL OUTPUT FILE                         *
       *                                                                *
       * AUTHOR: STANISLAV                                              *
       * DATE: 2026/01/01                                               *
       *                                                                *
+      * MODIFICATION HISTORY:                                         *
+      * 2026/05/18  SSH  WRITE-SORTED-REPORT NOW KEEPS ONLY THE TOP    *
+      *                  HONOR-ROLL-MAX-PER-CLASS STUDENTS PER CLASS   *
+      *                  INSTEAD OF WRITING EVERY PASSING STUDENT.     *
+      * 2026/05/18  SSH  EXAM-REC NOW CARRIES UP TO 3 WEIGHTED SUBJECT *
+      *                  SCORES; RANKING AND THE PASS/FAIL FILTER NOW  *
+      *                  USE THE COMPUTED WEIGHTED AVERAGE INSTEAD OF  *
+      *                  A SINGLE STUD-SCORE FIELD.                    *
+      *                                                                *
       * FILES:                                                         *
       * INPUT:  EXDD (EXAM.RAW) - RAW EXAM RESULTS (PS, UNSORTED)      *
       * SORT:   SRTDD (WORK.SORT) - SORT WORK FILE (SD, TEMPORARY)     *
@@ -50,21 +63,26 @@
           05 STUD-ID PIC X(5).
           05 STUD-NAME PIC X(20).
           05 STUD-CLASS PIC X(3).
-          05 STUD-SCORE PIC 9(3).
+          05 STUD-SCORE-1 PIC 9(3).
+          05 STUD-WEIGHT-1 PIC 9(3).
+          05 STUD-SCORE-2 PIC 9(3).
+          05 STUD-WEIGHT-2 PIC 9(3).
+          05 STUD-SCORE-3 PIC 9(3).
+          05 STUD-WEIGHT-3 PIC 9(3).
 
        SD SORT-FILE.
        01 SORT-REC.
           05 SORT-ID PIC X(5).
           05 SORT-NAME PIC X(20).
           05 SORT-CLASS PIC X(3).
-          05 SORT-SCORE PIC 9(3).
+          05 SORT-SCORE PIC 9(3)V99.
 
        FD HONOR-FILE RECORDING MODE IS F.
        01 HONOR-REC.
           05 OUT-ID PIC X(5).
           05 OUT-NAME PIC X(20).
           05 OUT-CLASS PIC X(3).
-          05 OUT-SCORE PIC 9(3).
+          05 OUT-SCORE PIC 9(3)V99.
 
        WORKING-STORAGE SECTION.
 
@@ -80,12 +98,23 @@
           05 WS-OUT-EOF PIC X(1) VALUE 'N'.
              88 OUT-EOF VALUE 'Y'.
 
+      * MAXIMUM NUMBER OF STUDENTS KEPT ON THE HONOR ROLL PER CLASS
+       01 HONOR-ROLL-MAX-PER-CLASS PIC 9(3) VALUE 10.
+
+      * CONTROL-BREAK WORK FIELDS FOR THE PER-CLASS TOP-N CUTOFF
+       01 WS-PRIOR-CLASS PIC X(3) VALUE SPACES.
+       01 WS-CLASS-RANK PIC 9(3) VALUE 0.
+
+      * WEIGHTED AVERAGE SCORE WORK FIELD
+       01 WS-WEIGHTED-SCORE PIC 9(3)V99 VALUE 0.
+
       * STATISTICS COUNTERS
        01 COUNTERS.
           05 RECORDS-READ PIC 9(5) VALUE 0.
           05 RECORDS-FILTERED PIC 9(5) VALUE 0.
           05 RECORDS-PASSED PIC 9(5) VALUE 0.
           05 RECORDS-WRITTEN PIC 9(5) VALUE 0.
+          05 RECORDS-TRUNCATED PIC 9(5) VALUE 0.
 
       * DISPLAY-FORMATTED COUNTERS
        01 DISP-COUNTERS.
@@ -93,6 +122,7 @@
           05 RECORDS-FILTERED-DISP PIC Z(4)9.
           05 RECORDS-PASSED-DISP PIC Z(4)9.
           05 RECORDS-WRITTEN-DISP PIC Z(4)9.
+          05 RECORDS-TRUNCATED-DISP PIC Z(4)9.
 
       **********************************************
       * MAIN FLOW: FILTER -> SORT -> WRITE -> REPORT
@@ -124,12 +154,13 @@
                 NOT AT END
                    IF EXAM-STATUS = '00'
                       ADD 1 TO RECORDS-READ
-                      IF STUD-SCORE >= 50
+                      PERFORM CALCULATE-WEIGHTED-SCORE
+                      IF WS-WEIGHTED-SCORE >= 50
                          ADD 1 TO RECORDS-PASSED
                          MOVE STUD-ID    TO SORT-ID
                          MOVE STUD-NAME  TO SORT-NAME
                          MOVE STUD-CLASS TO SORT-CLASS
-                         MOVE STUD-SCORE TO SORT-SCORE
+                         MOVE WS-WEIGHTED-SCORE TO SORT-SCORE
                          RELEASE SORT-REC
                       ELSE
                          ADD 1 TO RECORDS-FILTERED
@@ -145,6 +176,17 @@
               DISPLAY 'WARNING: ERROR CLOSING EXAM FILE: ' EXAM-STATUS
            END-IF.
 
+      **********************************************
+      * COMPUTE THE WEIGHTED AVERAGE ACROSS THE STUDENT'S 3
+      * SUBJECT SCORES. WEIGHTS ARE EXPRESSED AS WHOLE PERCENTAGE
+      * POINTS AND ARE EXPECTED TO SUM TO 100.
+      **********************************************
+       CALCULATE-WEIGHTED-SCORE.
+           COMPUTE WS-WEIGHTED-SCORE ROUNDED =
+              (STUD-SCORE-1 * STUD-WEIGHT-1
+             + STUD-SCORE-2 * STUD-WEIGHT-2
+             + STUD-SCORE-3 * STUD-WEIGHT-3) / 100.
+
       **********************************************
       * OUTPUT PROCEDURE: RETURN SORTED AND WRITE
       **********************************************
@@ -160,17 +202,11 @@
                    AT END
                        SET OUT-EOF TO TRUE
                    NOT AT END
-                       MOVE SORT-ID TO OUT-ID
-                       MOVE SORT-NAME TO OUT-NAME
-                       MOVE SORT-CLASS TO OUT-CLASS
-                       MOVE SORT-SCORE TO OUT-SCORE
-                       WRITE HONOR-REC
-                       IF HONOR-STATUS = '00'
-                          ADD 1 TO RECORDS-WRITTEN
+                       PERFORM RANK-WITHIN-CLASS
+                       IF WS-CLASS-RANK <= HONOR-ROLL-MAX-PER-CLASS
+                          PERFORM WRITE-HONOR-RECORD
                        ELSE
-                          DISPLAY 'ERROR WRITING HONOR FILE: '
-                                   HONOR-STATUS
-                          STOP RUN
+                          ADD 1 TO RECORDS-TRUNCATED
                        END-IF
                END-RETURN
            END-PERFORM
@@ -179,6 +215,35 @@
               DISPLAY 'WARNING: ERROR CLOSING HONOR FILE: ' HONOR-STATUS
            END-IF.
 
+      **********************************************
+      * TRACK EACH STUDENT'S RANK WITHIN THEIR CLASS. THE SORT
+      * FILE IS ALREADY ORDERED BY CLASS THEN DESCENDING SCORE,
+      * SO THE RANK RESETS TO 1 EVERY TIME THE CLASS CHANGES.
+      **********************************************
+       RANK-WITHIN-CLASS.
+           IF SORT-CLASS NOT = WS-PRIOR-CLASS
+              MOVE SORT-CLASS TO WS-PRIOR-CLASS
+              MOVE 1 TO WS-CLASS-RANK
+           ELSE
+              ADD 1 TO WS-CLASS-RANK
+           END-IF.
+
+      **********************************************
+      * WRITE ONE HONOR ROLL RECORD
+      **********************************************
+       WRITE-HONOR-RECORD.
+           MOVE SORT-ID TO OUT-ID.
+           MOVE SORT-NAME TO OUT-NAME.
+           MOVE SORT-CLASS TO OUT-CLASS.
+           MOVE SORT-SCORE TO OUT-SCORE.
+           WRITE HONOR-REC.
+           IF HONOR-STATUS = '00'
+              ADD 1 TO RECORDS-WRITTEN
+           ELSE
+              DISPLAY 'ERROR WRITING HONOR FILE: ' HONOR-STATUS
+              STOP RUN
+           END-IF.
+
       **********************************************
       * DISPLAY SUMMARY STATISTICS TO SYSOUT
       **********************************************
@@ -187,6 +252,7 @@
            MOVE RECORDS-FILTERED TO RECORDS-FILTERED-DISP.
            MOVE RECORDS-PASSED TO RECORDS-PASSED-DISP.
            MOVE RECORDS-WRITTEN TO RECORDS-WRITTEN-DISP.
+           MOVE RECORDS-TRUNCATED TO RECORDS-TRUNCATED-DISP.
 
            DISPLAY '========================================'.
            DISPLAY 'HONOR ROLL GENERATION SUMMARY'.
@@ -195,4 +261,5 @@
            DISPLAY 'RECORDS FILTERED:    ' RECORDS-FILTERED-DISP.
            DISPLAY 'RECORDS PASSED:      ' RECORDS-PASSED-DISP.
            DISPLAY 'RECORDS WRITTEN:     ' RECORDS-WRITTEN-DISP.
+           DISPLAY 'RECORDS TRUNCATED:   ' RECORDS-TRUNCATED-DISP.
            DISPLAY '========================================'.
