@@ -12,18 +12,32 @@
       *     TO-DATE=   -> WS-TO-DATE   (DEFAULT: 99999999).            *
       *     MIN-AMOUNT= -> WS-MIN-AMOUNT-NUM (DEFAULT: 0).             *
       *     OPR-TYPE=  -> WS-OPR-TYPE  (DEFAULT: '*' = ALL TYPES).     *
-      *     UNKNOWN KEY -> SILENTLY IGNORED (CONTINUE).                *
-      *     NO '=' IN LINE -> LINE SKIPPED (EXIT PARAGRAPH).           *
+      *     ACCT-ID=   -> WS-ACCT-ID-FILTER (DEFAULT: SPACES = ALL).   *
+      *     OPR-ID=    -> WS-OPR-ID-FILTER  (DEFAULT: SPACES = ALL).   *
+      *     UNKNOWN KEY -> COUNTED AND FLAGGED (SEE PHASE 3).          *
+      *     NO '=' IN LINE -> COUNTED AND FLAGGED (SEE PHASE 3).       *
       *   PHASE 2 - SEQUENTIAL SCAN OF KSDS OPERATION LOG:             *
       *     OPR-DATE < WS-FROM-DATE          -> SKIP RECORD.           *
       *     OPR-DATE > WS-TO-DATE            -> SKIP RECORD.           *
       *     OPR-AMOUNT < WS-MIN-AMOUNT-NUM   -> SKIP RECORD.           *
       *     WS-OPR-TYPE != '*' AND TYPE MISMATCH -> SKIP RECORD.       *
+      *     WS-ACCT-ID-FILTER NOT SPACES AND ACCT-ID MISMATCH -> SKIP. *
+      *     WS-OPR-ID-FILTER NOT SPACES AND OPR-ID MISMATCH -> SKIP.   *
       *     ALL CHECKS PASSED -> WRITE TO FILTERED REPORT.             *
+      *   PHASE 3 - SYSIN DIAGNOSTICS:                                 *
+      *     EACH UNRECOGNIZED KEY OR MALFORMED LINE IS DISPLAYED AS A  *
+      *     WARNING AS IT IS ENCOUNTERED AND COUNTED. TOTALS ARE       *
+      *     DISPLAYED AFTER SYSIN HAS BEEN FULLY READ.                 *
       *                                                                *
       * AUTHOR: STANISLAV                                              *
       * DATE: 2026/02/11                                               *
       *                                                                *
+      * MODIFICATION HISTORY:                                          *
+      *   2026/07/28  SSH  ADD ACCT-ID= AND OPR-ID= AS NEW EXACT-MATCH *
+      *                    SYSIN FILTER KEYS.                          *
+      *   2026/07/28  SSH  FLAG UNRECOGNIZED SYSIN KEYS AND MALFORMED  *
+      *                    LINES INSTEAD OF SILENTLY IGNORING THEM.    *
+      *                                                                *
       * FILES:                                                         *
       * INPUT:  SYSIN   (SYSIN)            - JCL FILTER PARAMETERS     *
       *         OPRDD   (OPR.LOG.KSDS)     - VSAM KSDS OPERATION LOG   *
@@ -85,11 +99,23 @@
        01 WS-SYSIN-PARAMS.                                              
           05 WS-FROM-DATE PIC X(8) VALUE '00000000'.                    
           05 WS-TO-DATE PIC X(8) VALUE '99999999'.                      
-          05 WS-OPR-TYPE PIC X(1) VALUE '*'.                            
-          05 WS-MIN-AMOUNT PIC X(9) VALUE '000000000'.                  
-                                                                        
-      * NUMERIC FORM OF MIN-AMOUNT FOR COMPARISON                       
-       01 WS-MIN-AMOUNT-NUM PIC 9(7)V99.                                
+          05 WS-OPR-TYPE PIC X(1) VALUE '*'.
+          05 WS-MIN-AMOUNT PIC X(9) VALUE '000000000'.
+          05 WS-ACCT-ID-FILTER PIC X(6) VALUE SPACES.
+          05 WS-OPR-ID-FILTER PIC X(6) VALUE SPACES.
+
+      * NUMERIC FORM OF MIN-AMOUNT FOR COMPARISON
+       01 WS-MIN-AMOUNT-NUM PIC 9(7)V99.
+
+      * SYSIN DIAGNOSTIC COUNTERS
+       01 WS-SYSIN-DIAG-COUNTERS.
+          05 WS-CNT-UNKNOWN-KEYS PIC 9(5) VALUE 0.
+          05 WS-CNT-MALFORMED-LINES PIC 9(5) VALUE 0.
+
+      * SYSIN DIAGNOSTIC DISPLAY COUNTERS
+       01 WS-SYSIN-DIAG-DISP.
+          05 WS-CNT-UNKNOWN-KEYS-DISP PIC ZZZZ9.
+          05 WS-CNT-MALFORMED-LINES-DISP PIC ZZZZ9.
                                                                         
       * OUTPUT REPORT LINE BUFFER                                       
        01 WS-REPORT-LINE.                                               
@@ -113,11 +139,12 @@
       **********************************************                    
        PROCEDURE DIVISION.                                              
        MAIN-LOGIC.                                                      
-           PERFORM OPEN-ALL-FILES.                                      
-           PERFORM READ-SYSIN-DATA.                                     
-           PERFORM READ-OPR-LOG.                                        
-           PERFORM CLOSE-ALL-FILES.                                     
-           STOP RUN.                                                    
+           PERFORM OPEN-ALL-FILES.
+           PERFORM READ-SYSIN-DATA.
+           PERFORM DISPLAY-SYSIN-DIAGNOSTICS.
+           PERFORM READ-OPR-LOG.
+           PERFORM CLOSE-ALL-FILES.
+           STOP RUN.
                                                                         
       **********************************************                    
       * READS SYSIN LINE BY LINE UNTIL EOF.                             
@@ -140,57 +167,89 @@
               END-READ                                                  
            END-PERFORM.                                                 
                                                                         
-      **********************************************                    
-      * FINDS '=' IN SYSIN-REC VIA INSPECT TALLYING.                    
-      * NO '=' FOUND -> EXIT PARAGRAPH (LINE IGNORED).                  
-      * SPLITS LINE INTO WS-KEY (BEFORE =)                              
-      * AND WS-VALUE (AFTER =).                                         
-      * EVALUATES WS-KEY:                                               
-      *   FROM-DATE  -> WS-FROM-DATE  (IF NOT SPACES).                  
-      *   TO-DATE    -> WS-TO-DATE    (IF NOT SPACES).                  
-      *   MIN-AMOUNT -> WS-MIN-AMOUNT AND WS-MIN-AMOUNT-NUM.            
-      *   OPR-TYPE   -> WS-OPR-TYPE   (IF NOT SPACES).                  
-      *   OTHER      -> CONTINUE (SILENTLY IGNORED).                    
-      **********************************************                    
-       PARSE-SYSIN-LINE.                                                
-           MOVE 0 TO WS-POS-EQUAL.                                      
-           INSPECT SYSIN-REC TALLYING WS-POS-EQUAL                      
-               FOR CHARACTERS BEFORE '='.                               
-                                                                        
-           IF WS-POS-EQUAL = LENGTH OF SYSIN-REC                        
-              EXIT PARAGRAPH                                            
-           END-IF.                                                      
-                                                                        
-           IF WS-POS-EQUAL + 1 >= LENGTH OF SYSIN-REC                   
-              EXIT PARAGRAPH                                            
-           END-IF.                                                      
-                                                                        
-           MOVE SPACES TO WS-KEY WS-VALUE.                              
-           MOVE SYSIN-REC(1:WS-POS-EQUAL) TO WS-KEY.                    
-           MOVE SYSIN-REC(WS-POS-EQUAL + 2:                             
-                LENGTH OF SYSIN-REC - (WS-POS-EQUAL + 1)) TO WS-VALUE   
-                                                                        
-           EVALUATE TRUE                                                
-               WHEN WS-KEY = 'FROM-DATE'                                
-                 IF WS-VALUE(1:8) NOT = SPACES                          
-                    MOVE WS-VALUE(1:8) TO WS-FROM-DATE                  
-                 END-IF                                                 
-               WHEN WS-KEY = 'TO-DATE'                                  
-                 IF WS-VALUE(1:8) NOT = SPACES                          
-                    MOVE WS-VALUE(1:8) TO WS-TO-DATE                    
-                 END-IF                                                 
-               WHEN WS-KEY = 'MIN-AMOUNT'                               
-                 IF WS-VALUE(1:9) NOT = SPACES                          
-                    COMPUTE WS-MIN-AMOUNT-NUM =                         
-                        FUNCTION NUMVAL(WS-VALUE(1:9))                  
-                 END-IF                                                 
-               WHEN WS-KEY = 'OPR-TYPE'                                 
-                 IF WS-VALUE(1:1) NOT = SPACES                          
-                    MOVE WS-VALUE(1:1) TO WS-OPR-TYPE                   
-                 END-IF                                                 
-               WHEN OTHER                                               
-                 CONTINUE                                               
-           END-EVALUATE.                                                
+      **********************************************
+      * FINDS '=' IN SYSIN-REC VIA INSPECT TALLYING.
+      * NO '=' FOUND, OR '=' WITH NO VALUE AFTER IT ->
+      *   COUNTED AS MALFORMED, WARNING DISPLAYED,
+      *   EXIT PARAGRAPH (LINE IGNORED).
+      * SPLITS LINE INTO WS-KEY (BEFORE =)
+      * AND WS-VALUE (AFTER =).
+      * EVALUATES WS-KEY:
+      *   FROM-DATE  -> WS-FROM-DATE  (IF NOT SPACES).
+      *   TO-DATE    -> WS-TO-DATE    (IF NOT SPACES).
+      *   MIN-AMOUNT -> WS-MIN-AMOUNT AND WS-MIN-AMOUNT-NUM.
+      *   OPR-TYPE   -> WS-OPR-TYPE   (IF NOT SPACES).
+      *   ACCT-ID    -> WS-ACCT-ID-FILTER (IF NOT SPACES).
+      *   OPR-ID     -> WS-OPR-ID-FILTER  (IF NOT SPACES).
+      *   OTHER      -> COUNTED AS UNKNOWN, WARNING DISPLAYED.
+      **********************************************
+       PARSE-SYSIN-LINE.
+           MOVE 0 TO WS-POS-EQUAL.
+           INSPECT SYSIN-REC TALLYING WS-POS-EQUAL
+               FOR CHARACTERS BEFORE '='.
+
+           IF WS-POS-EQUAL = LENGTH OF SYSIN-REC
+              ADD 1 TO WS-CNT-MALFORMED-LINES
+              DISPLAY 'WARNING: MALFORMED SYSIN LINE (NO =): '
+                       SYSIN-REC
+              EXIT PARAGRAPH
+           END-IF.
+
+           IF WS-POS-EQUAL + 1 >= LENGTH OF SYSIN-REC
+              ADD 1 TO WS-CNT-MALFORMED-LINES
+              DISPLAY 'WARNING: MALFORMED SYSIN LINE (NO VALUE): '
+                       SYSIN-REC
+              EXIT PARAGRAPH
+           END-IF.
+
+           MOVE SPACES TO WS-KEY WS-VALUE.
+           MOVE SYSIN-REC(1:WS-POS-EQUAL) TO WS-KEY.
+           MOVE SYSIN-REC(WS-POS-EQUAL + 2:
+                LENGTH OF SYSIN-REC - (WS-POS-EQUAL + 1)) TO WS-VALUE
+
+           EVALUATE TRUE
+               WHEN WS-KEY = 'FROM-DATE'
+                 IF WS-VALUE(1:8) NOT = SPACES
+                    MOVE WS-VALUE(1:8) TO WS-FROM-DATE
+                 END-IF
+               WHEN WS-KEY = 'TO-DATE'
+                 IF WS-VALUE(1:8) NOT = SPACES
+                    MOVE WS-VALUE(1:8) TO WS-TO-DATE
+                 END-IF
+               WHEN WS-KEY = 'MIN-AMOUNT'
+                 IF WS-VALUE(1:9) NOT = SPACES
+                    COMPUTE WS-MIN-AMOUNT-NUM =
+                        FUNCTION NUMVAL(WS-VALUE(1:9))
+                 END-IF
+               WHEN WS-KEY = 'OPR-TYPE'
+                 IF WS-VALUE(1:1) NOT = SPACES
+                    MOVE WS-VALUE(1:1) TO WS-OPR-TYPE
+                 END-IF
+               WHEN WS-KEY = 'ACCT-ID'
+                 IF WS-VALUE(1:6) NOT = SPACES
+                    MOVE WS-VALUE(1:6) TO WS-ACCT-ID-FILTER
+                 END-IF
+               WHEN WS-KEY = 'OPR-ID'
+                 IF WS-VALUE(1:6) NOT = SPACES
+                    MOVE WS-VALUE(1:6) TO WS-OPR-ID-FILTER
+                 END-IF
+               WHEN OTHER
+                 ADD 1 TO WS-CNT-UNKNOWN-KEYS
+                 DISPLAY 'WARNING: UNRECOGNIZED SYSIN KEY: ' WS-KEY
+           END-EVALUATE.
+
+      **********************************************
+      * DISPLAYS THE TOTAL COUNT OF UNRECOGNIZED KEYS
+      * AND MALFORMED LINES ENCOUNTERED WHILE PARSING
+      * SYSIN. CALLED ONCE ALL OF SYSIN HAS BEEN READ.
+      **********************************************
+       DISPLAY-SYSIN-DIAGNOSTICS.
+           MOVE WS-CNT-UNKNOWN-KEYS TO WS-CNT-UNKNOWN-KEYS-DISP.
+           MOVE WS-CNT-MALFORMED-LINES TO WS-CNT-MALFORMED-LINES-DISP.
+           DISPLAY 'SYSIN UNRECOGNIZED KEYS: '
+                    FUNCTION TRIM(WS-CNT-UNKNOWN-KEYS-DISP).
+           DISPLAY 'SYSIN MALFORMED LINES: '
+                    FUNCTION TRIM(WS-CNT-MALFORMED-LINES-DISP).
                                                                         
       **********************************************                    
       * READS OPR-LOG-FILE (KSDS) SEQUENTIALLY UNTIL EOF.               
@@ -214,32 +273,45 @@
               END-READ                                                  
            END-PERFORM.                                                 
                                                                         
-      **********************************************                    
-      * APPLIES FOUR FILTERS IN SEQUENCE (EARLY EXIT):                  
-      *   1. OPR-DATE < WS-FROM-DATE    -> EXIT PARAGRAPH.              
-      *   2. OPR-DATE > WS-TO-DATE      -> EXIT PARAGRAPH.              
-      *   3. OPR-AMOUNT < WS-MIN-AMOUNT-NUM -> EXIT PARAGRAPH.          
-      *   4. TYPE MISMATCH (NOT '*')    -> EXIT PARAGRAPH.              
-      * ALL PASSED: FILLS WS-REPORT-LINE AND WRITES                     
-      * TO FILTERED-REPORT-FILE. STOPS ON WRITE ERROR.    
-      **********************************************                    
-       CHECK-WITH-PARAMS.                                               
-           IF OPR-DATE < WS-FROM-DATE                                   
-              EXIT PARAGRAPH                                            
-           END-IF.                                                      
-                                                                        
-           IF OPR-DATE > WS-TO-DATE                                     
-              EXIT PARAGRAPH                                            
-           END-IF.                                                      
-                                                                        
-           IF OPR-AMOUNT < WS-MIN-AMOUNT-NUM                            
-              EXIT PARAGRAPH                                            
-           END-IF.                                                      
-                                                                        
-           IF WS-OPR-TYPE NOT = '*' AND OPR-TYPE NOT = WS-OPR-TYPE      
-              EXIT PARAGRAPH                                            
-           END-IF.                                                      
-                                                                        
+      **********************************************
+      * APPLIES SIX FILTERS IN SEQUENCE (EARLY EXIT):
+      *   1. OPR-DATE < WS-FROM-DATE    -> EXIT PARAGRAPH.
+      *   2. OPR-DATE > WS-TO-DATE      -> EXIT PARAGRAPH.
+      *   3. OPR-AMOUNT < WS-MIN-AMOUNT-NUM -> EXIT PARAGRAPH.
+      *   4. TYPE MISMATCH (NOT '*')    -> EXIT PARAGRAPH.
+      *   5. ACCT-ID MISMATCH (FILTER NOT SPACES) -> EXIT PARAGRAPH.
+      *   6. OPR-ID MISMATCH (FILTER NOT SPACES)  -> EXIT PARAGRAPH.
+      * ALL PASSED: FILLS WS-REPORT-LINE AND WRITES
+      * TO FILTERED-REPORT-FILE. STOPS ON WRITE ERROR.
+      **********************************************
+       CHECK-WITH-PARAMS.
+           IF OPR-DATE < WS-FROM-DATE
+              EXIT PARAGRAPH
+           END-IF.
+
+           IF OPR-DATE > WS-TO-DATE
+              EXIT PARAGRAPH
+           END-IF.
+
+           IF OPR-AMOUNT < WS-MIN-AMOUNT-NUM
+              EXIT PARAGRAPH
+           END-IF.
+
+           IF WS-OPR-TYPE NOT = '*' AND OPR-TYPE NOT = WS-OPR-TYPE
+              EXIT PARAGRAPH
+           END-IF.
+
+           IF WS-ACCT-ID-FILTER NOT = SPACES
+              AND OPR-ACCT-ID NOT = WS-ACCT-ID-FILTER
+              EXIT PARAGRAPH
+           END-IF.
+
+           IF WS-OPR-ID-FILTER NOT = SPACES
+              AND OPR-ID NOT = WS-OPR-ID-FILTER
+              EXIT PARAGRAPH
+           END-IF.
+
+
            MOVE SPACES TO WS-REPORT-LINE.                               
            MOVE OPR-ACCT-ID TO WS-REP-ACCT-ID.                          
            MOVE OPR-DATE TO WS-REP-ORD-DATE.                            
