@@ -3,16 +3,24 @@
       *                                                                *
       * PURPOSE:                                                       *
       * SEARCHES LIBRARY CATALOG USING ALTERNATE INDEX (AIX) TO FIND   *
-      * ALL BOOKS BY SPECIFIED AUTHORS.                                *
+      * ALL BOOKS BY SPECIFIED AUTHORS, OR BY EXACT ISBN.              *
       *                                                                *
       * BUSINESS LOGIC:                                                *
-      *   PHASE 1 - READ: READ AUTHOR NAME FROM SEARCH-FILE.           *
+      *   PHASE 1 - READ: READ ONE SEARCH REQUEST FROM SEARCH-FILE.    *
+      *     A REQUEST CARRYING AN ISBN SEARCHES BY EXACT ISBN MATCH;   *
+      *     OTHERWISE A REQUEST CARRYING AN AUTHOR NAME SEARCHES BY    *
+      *     AUTHOR; A REQUEST WITH BOTH BLANK IS LOGGED TO A           *
+      *     DIAGNOSTICS FILE INSTEAD OF BEING SILENTLY SKIPPED.        *
       *   PHASE 2 - SEARCH: FOR EACH AUTHOR REQUEST:                   *
       *     START VSAM-FILE KEY = VSAM-AUTHOR (ALTERNATE KEY / AIX).   *
       *     INVALID KEY: AUTHOR NOT FOUND - WRITE NOT-FOUND-LINE.      *
       *     VALID KEY:   READ NEXT RECORDS WHILE VSAM-AUTHOR MATCHES.  *
       *                  WHEN AUTHOR CHANGES: STOP BROWSING.           *
-      *   PHASE 3 - WRITE: WRITE BOOK DETAILS TO RESULT-FILE.          *
+      *     FOR EACH ISBN REQUEST:                                     *
+      *     READ VSAM-FILE KEY = VSAM-ISBN (PRIMARY KEY).              *
+      *     INVALID KEY: ISBN NOT FOUND - WRITE NOT-FOUND-LINE.        *
+      *   PHASE 3 - WRITE: WRITE BOOK DETAILS, INCLUDING WHETHER THE   *
+      *     COPY IS CHECKED OUT OR AVAILABLE, TO RESULT-FILE.          *
       * NOTE ON START:                                                 *
       *   START POSITIONS ON ALTERNATE KEY (VSAM-AUTHOR).              *
       *   SUBSEQUENT READ NEXT RETURNS RECORDS IN AIX ORDER.           *
@@ -20,283 +28,426 @@
       * AUTHOR: STANISLAV                                              *
       * DATE: 2026/01/04                                               *
       *                                                                *
+      * MODIFICATION HISTORY:                                         *
+      * 2026/05/25  SSH  ADDED AN ISBN EXACT-MATCH SEARCH MODE USING   *
+      *                  THE PRIMARY KEY (VSAM-ISBN); A REQUEST WITH   *
+      *                  AN ISBN NOW SEARCHES BY ISBN INSTEAD OF BY    *
+      *                  AUTHOR.                                      *
+      * 2026/05/25  SSH  RESULT LINES NOW SHOW WHETHER EACH BOOK IS    *
+      *                  CHECKED OUT OR AVAILABLE.                    *
+      * 2026/05/25  SSH  BLANK SEARCH REQUESTS ARE NOW LOGGED TO A     *
+      *                  NEW DIAGDD DIAGNOSTICS FILE INSTEAD OF BEING  *
+      *                  SILENTLY SKIPPED.                             *
+      *                                                                *
       * FILES:                                                         *
       * INPUT:  VSAMDD (LIBRARY.MASTER.PATH) - VSAM KSDS WITH AIX      *
-      * INPUT:  SRCHDD (SEARCH.REQ) - AUTHOR SEARCH REQUESTS (PS, 80 B)*
+      * INPUT:  SRCHDD (SEARCH.REQ) - AUTHOR/ISBN SEARCH REQ (PS, 80 B)*
       * OUTPUT: RSLTDD (RESULT.RPT) - SEARCH RESULTS REPORT (PS, V)    *
+      * OUTPUT: DIAGDD (SEARCH.DIAG) - BLANK REQUEST DIAGNOSTICS (PS)  *
       ******************************************************************
-                                                                        
-       IDENTIFICATION DIVISION.                                         
-       PROGRAM-ID. VSAM18.                                              
-       ENVIRONMENT DIVISION.                                            
-       INPUT-OUTPUT SECTION.                                            
-       FILE-CONTROL.                                                    
-           SELECT VSAM-FILE ASSIGN TO VSAMDD                            
-              ORGANIZATION IS INDEXED                                   
-              ACCESS MODE IS DYNAMIC                                    
-              RECORD KEY IS VSAM-ISBN                                   
-              ALTERNATE RECORD KEY IS VSAM-AUTHOR WITH DUPLICATES       
-              FILE STATUS IS VSAM-STATUS.                               
-                                                                        
-           SELECT SEARCH-FILE ASSIGN TO SRCHDD                          
-              ORGANIZATION IS SEQUENTIAL                                
-              FILE STATUS IS SEARCH-STATUS.                             
-                                                                        
-           SELECT RESULT-FILE ASSIGN TO RSLTDD                          
-              ORGANIZATION IS SEQUENTIAL                                
-              FILE STATUS IS RESULT-STATUS.                             
-                                                                        
-       DATA DIVISION.                                                   
-       FILE SECTION.                                                    
-       FD VSAM-FILE.                                                    
-       01 VSAM-REC.                                                     
-          05 VSAM-ISBN PIC X(10).                                       
-          05 VSAM-AUTHOR PIC X(20).                                     
-          05 VSAM-TITLE PIC X(30).                                      
-          05 VSAM-YEAR PIC X(4).                                        
-          05 FILLER PIC X(16).                                          
-                                                                        
-       FD SEARCH-FILE RECORDING MODE IS F.                              
-       01 SEARCH-REC.                                                   
-          05 SEARCH-AUTHOR PIC X(20).                                   
-          05 FILLER PIC X(60).                                          
-                                                                        
-       FD RESULT-FILE RECORDING MODE IS V.                              
-       01 RESULT-REC PIC X(80).                                         
-                                                                        
-       WORKING-STORAGE SECTION.                                         
-                                                                        
-      * FILE STATUS VARIABLES                                           
-       01 FILE-STATUSES.                                                
-          05 VSAM-STATUS PIC X(2).                                      
-          05 SEARCH-STATUS PIC X(2).                                    
-          05 RESULT-STATUS PIC X(2).                                    
-                                                                        
-      * CONTROL FLAGS                                                   
-       01 WS-FLAGS.                                                     
-          05 WS-EOF PIC X(1) VALUE 'N'.                                 
-             88 EOF VALUE 'Y'.                                          
-          05 WS-EOF-AUTHOR PIC X(1) VALUE 'N'.                          
-             88 EOF-AUTHOR VALUE 'Y'.                                   
-             88 NOT-EOF-AUTHOR VALUE 'N'.                               
-                                                                        
-      * STATISTICS COUNTERS                                             
-       01 WS-COUNTERS.                                                  
-          05 SEARCHES-PROCESSED PIC 9(5) VALUE 0.                       
-          05 AUTHORS-FOUND PIC 9(5) VALUE 0.                            
-          05 AUTHORS-NOT-FOUND PIC 9(5) VALUE 0.                        
-          05 BOOKS-FOUND PIC 9(5) VALUE 0.                              
-          05 READ-COUNTER PIC 9(5) VALUE 0.                             
-                                                                        
-      * DISPLAY-FORMATTED COUNTERS                                      
-       01 WS-DISP-COUNTERS.                                             
-          05 SEARCHES-PROCESSED-DISP PIC Z(4)9.                         
-          05 AUTHORS-FOUND-DISP PIC Z(4)9.                              
-          05 AUTHORS-NOT-FOUND-DISP PIC Z(4)9.                          
-          05 BOOKS-FOUND-DISP PIC Z(4)9.                                
-          05 READ-COUNTER-DISP PIC Z(4)9.                               
-                                                                        
-      * REPORT HEADER LINE                                              
-       01 HEADER-LINE.                                                  
-          05 FILLER PIC X(12) VALUE 'SEARCH FOR: '.                     
-          05 HL-AUTHOR PIC X(20).                                       
-                                                                        
-      * REPORT DETAIL FOUND LINE                                        
-       01 DETAIL-LINE.                                                  
-          05 FILLER PIC X(5) VALUE SPACES.                              
-          05 FILLER PIC X(7) VALUE 'FOUND: '.                           
-          05 DL-TITLE PIC X(30).                                        
-          05 FILLER PIC X(2) VALUE ' ('.                                
-          05 DL-YEAR PIC X(4).                                          
-          05 FILLER PIC X(1) VALUE ')'.                                 
-                                                                        
-      * REPORT DETAIL NOT FOUND LINE                                    
-       01 NOT-FOUND-LINE.                                               
-          05 FILLER PIC X(5) VALUE SPACES.                              
-          05 FILLER PIC X(20) VALUE 'NOT FOUND'.                        
-                                                                        
-      * REPORT SEPARATOR LINE                                           
-       01 SEPARATOR-LINE.                                               
-          05 FILLER PIC X(40) VALUE ALL '-'.                            
-                                                                        
-      **********************************************                    
-      * OPENS FILES, READS FIRST SEARCH REQUEST,                        
-      * PROCESSES ALL AUTHORS, CLOSES AND REPORTS.                      
-      **********************************************                    
-       PROCEDURE DIVISION.                                              
-       MAIN-LOGIC.                                                      
-           PERFORM OPEN-ALL-FILES.                                      
-           PERFORM READ-SEARCH-AUTHOR.                                  
-           PERFORM PROCESS-ALL-SEARCHES.                                
-           PERFORM CLOSE-ALL-FILES.                                     
-           PERFORM DISPLAY-SUMMARY.                                     
-           STOP RUN.                                                    
-                                                                        
-      **********************************************                    
-      * OPEN ALL FILES AND CHECK STATUS                                 
-      **********************************************                    
-       OPEN-ALL-FILES.                                                  
-           OPEN INPUT VSAM-FILE.                                        
-           IF VSAM-STATUS NOT = '00'                                    
-              DISPLAY 'ERROR OPENING VSAM FILE: ' VSAM-STATUS           
-              STOP RUN                                                  
-           END-IF.                                                      
-                                                                        
-           OPEN INPUT SEARCH-FILE.                                      
-           IF SEARCH-STATUS NOT = '00'                                  
-              DISPLAY 'ERROR OPENING SEARCH FILE: ' SEARCH-STATUS       
-              STOP RUN                                                  
-           END-IF.                                                      
-                                                                        
-           OPEN OUTPUT RESULT-FILE.                                     
-           IF RESULT-STATUS NOT = '00'                                  
-              DISPLAY 'ERROR OPENING RESULT FILE: ' RESULT-STATUS       
-              STOP RUN                                                  
-           END-IF.                                                      
-                                                                        
-      **********************************************                    
-      * READS ONE SEARCH REQUEST FROM SEARCH-FILE.                      
-      * CALLED BEFORE LOOP AND AT END OF EACH PASS.                     
-      * SETS EOF FLAG WHEN NO MORE REQUESTS REMAIN.                     
-      **********************************************                    
-       READ-SEARCH-AUTHOR.                                              
-           READ SEARCH-FILE                                             
-             AT END                                                     
-                SET EOF TO TRUE                                         
-             NOT AT END                                                 
-                IF SEARCH-STATUS = '00'                                 
-                   ADD 1 TO READ-COUNTER                                
-                ELSE                                                    
-                   DISPLAY 'ERROR READING SEARCH FILE: ' SEARCH-STATUS  
-                   STOP RUN                                             
-                END-IF                                                  
-           END-READ.                                                    
-                                                                        
-      **********************************************                    
-      * LOOPS OVER ALL SEARCH REQUESTS.                                 
-      * BLANK AUTHOR LINES ARE SKIPPED SILENTLY.                        
-      * CALLS SEARCH-AUTHOR-BOOKS FOR EACH VALID                        
-      * REQUEST, THEN READS NEXT SEARCH RECORD.                         
-      **********************************************                    
-       PROCESS-ALL-SEARCHES.                                            
-           PERFORM UNTIL EOF                                            
-               IF SEARCH-AUTHOR NOT = SPACES                            
-                  MOVE SEARCH-AUTHOR TO VSAM-AUTHOR                     
-                  ADD 1 TO SEARCHES-PROCESSED                           
-                  PERFORM SEARCH-AUTHOR-BOOKS                           
-               END-IF                                                   
-                                                                        
-               PERFORM READ-SEARCH-AUTHOR                               
-           END-PERFORM.                                                 
-                                                                        
-      **********************************************                    
-      * WRITES HEADER FOR CURRENT AUTHOR.                               
-      * STARTS VSAM ON ALTERNATE KEY (VSAM-AUTHOR).                     
-      * INVALID KEY: WRITES NOT-FOUND-LINE.                             
-      * VALID KEY: CALLS READ-MATCHING-BOOKS.                           
-      * ALWAYS WRITES SEPARATOR AT END.                                 
-      **********************************************                    
-       SEARCH-AUTHOR-BOOKS.                                             
-           MOVE SEARCH-AUTHOR TO HL-AUTHOR.                             
-           MOVE ALL SPACES TO RESULT-REC.                               
-           WRITE RESULT-REC FROM HEADER-LINE.                           
-           IF RESULT-STATUS NOT = '00'                                  
-              DISPLAY 'ERROR WRITING HEADER: ' RESULT-STATUS            
-              DISPLAY 'AUTHOR: ' VSAM-AUTHOR                            
-              STOP RUN                                                  
-           END-IF.                                                      
-                                                                        
-           START VSAM-FILE KEY IS EQUAL TO VSAM-AUTHOR                  
-               INVALID KEY                                              
-                   ADD 1 TO AUTHORS-NOT-FOUND                           
-                   MOVE ALL SPACES TO RESULT-REC                        
-                   WRITE RESULT-REC FROM NOT-FOUND-LINE                 
-                   IF RESULT-STATUS NOT = '00'                          
-                      DISPLAY 'ERROR WRITING NOT FOUND LINE: '          
-                               RESULT-STATUS                            
-                      DISPLAY 'AUTHOR: ' SEARCH-AUTHOR                  
-                      STOP RUN                                          
-                   END-IF                                               
-               NOT INVALID KEY                                          
-                   ADD 1 TO AUTHORS-FOUND                               
-                   PERFORM READ-MATCHING-BOOKS                          
-           END-START.                                                   
-                                                                        
-           MOVE ALL SPACES TO RESULT-REC.                               
-           WRITE RESULT-REC FROM SEPARATOR-LINE.                        
-           IF RESULT-STATUS NOT = '00'                                  
-              DISPLAY 'ERROR WRITING SEPARATOR: ' RESULT-STATUS         
-              STOP RUN                                                  
-           END-IF.                                                      
-                                                                        
-      **********************************************                    
-      * READS NEXT RECORDS FROM VSAM IN AIX ORDER.                      
-      * STOPS WHEN VSAM-AUTHOR NO LONGER MATCHES                        
-      * SEARCH-AUTHOR OR WHEN END OF FILE.                              
-      * EACH MATCHING BOOK IS WRITTEN TO RESULT-FILE                    
-      **********************************************                    
-       READ-MATCHING-BOOKS.                                             
-           SET NOT-EOF-AUTHOR TO TRUE.                                  
-           PERFORM UNTIL EOF-AUTHOR                                     
-              READ VSAM-FILE NEXT RECORD                                
-                AT END                                                  
-                   SET EOF-AUTHOR TO TRUE                               
-                NOT AT END                                              
-                   IF VSAM-AUTHOR NOT = SEARCH-AUTHOR                   
-                      SET EOF-AUTHOR TO TRUE                            
-                   ELSE                                                 
-                      ADD 1 TO BOOKS-FOUND                              
-                      MOVE ALL SPACES TO RESULT-REC                     
-                      MOVE VSAM-TITLE TO DL-TITLE                       
-                      MOVE VSAM-YEAR  TO DL-YEAR                        
-                      WRITE RESULT-REC FROM DETAIL-LINE                 
-                      IF RESULT-STATUS NOT = '00'                       
-                         DISPLAY 'ERROR WRITING DETAIL LINE: '          
-                                  RESULT-STATUS                         
-                         DISPLAY 'BOOK: ' VSAM-TITLE                    
-                         STOP RUN                                       
-                      END-IF                                            
-                   END-IF                                               
-              END-READ                                                  
-           END-PERFORM.                                                 
-                                                                        
-      **********************************************                    
-      * CLOSE ALL FILES AND CHECK STATUS                                
-      **********************************************                    
-       CLOSE-ALL-FILES.                                                 
-           CLOSE VSAM-FILE.                                             
-           IF VSAM-STATUS NOT = '00'                                    
-              DISPLAY 'WARNING: ERROR CLOSING VSAM FILE: ' VSAM-STATUS  
-           END-IF.                                                      
-                                                                        
-           CLOSE SEARCH-FILE.                                           
-           IF SEARCH-STATUS NOT = '00'                                  
-              DISPLAY 'WARNING: ERROR CLOSING SEARCH FILE: '            
-                       SEARCH-STATUS                                    
-           END-IF.                                                      
-                                                                        
-           CLOSE RESULT-FILE.                                           
-           IF RESULT-STATUS NOT = '00'                                  
-              DISPLAY 'WARNING: ERROR CLOSING RESULT FILE: '            
-                       RESULT-STATUS                                    
-           END-IF.                                                      
-                                                                        
-      **********************************************                    
-      * DISPLAY SUMMARY STATISTICS TO SYSOUT                            
-      **********************************************                    
-       DISPLAY-SUMMARY.                                                 
-           MOVE READ-COUNTER TO READ-COUNTER-DISP.                      
-           MOVE SEARCHES-PROCESSED TO SEARCHES-PROCESSED-DISP.          
-           MOVE AUTHORS-FOUND TO AUTHORS-FOUND-DISP.                    
-           MOVE AUTHORS-NOT-FOUND TO AUTHORS-NOT-FOUND-DISP.            
-           MOVE BOOKS-FOUND TO BOOKS-FOUND-DISP.                        
-                                                                        
-           DISPLAY '========================================'.          
-           DISPLAY 'LIBRARY SEARCH SUMMARY'.                            
-           DISPLAY '========================================'.          
-           DISPLAY 'SEARCHES READ:         ' READ-COUNTER-DISP.         
-           DISPLAY 'SEARCHES PROCESSED:    ' SEARCHES-PROCESSED-DISP.   
-           DISPLAY 'AUTHORS FOUND:         ' AUTHORS-FOUND-DISP.        
-           DISPLAY 'AUTHORS NOT FOUND:     ' AUTHORS-NOT-FOUND-DISP.    
-           DISPLAY 'BOOKS FOUND (TOTAL):   ' BOOKS-FOUND-DISP.          
-           DISPLAY '========================================'.          
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VSAM18.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VSAM-FILE ASSIGN TO VSAMDD
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS VSAM-ISBN
+              ALTERNATE RECORD KEY IS VSAM-AUTHOR WITH DUPLICATES
+              FILE STATUS IS VSAM-STATUS.
+
+           SELECT SEARCH-FILE ASSIGN TO SRCHDD
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS SEARCH-STATUS.
+
+           SELECT RESULT-FILE ASSIGN TO RSLTDD
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS RESULT-STATUS.
+
+           SELECT DIAG-FILE ASSIGN TO DIAGDD
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS DIAG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD VSAM-FILE.
+       01 VSAM-REC.
+          05 VSAM-ISBN PIC X(10).
+          05 VSAM-AUTHOR PIC X(20).
+          05 VSAM-TITLE PIC X(30).
+          05 VSAM-YEAR PIC X(4).
+          05 VSAM-CHECKED-OUT PIC X(1).
+             88 CHECKED-OUT VALUE 'Y'.
+             88 AVAILABLE VALUE 'N'.
+          05 FILLER PIC X(15).
+
+       FD SEARCH-FILE RECORDING MODE IS F.
+       01 SEARCH-REC.
+          05 SEARCH-AUTHOR PIC X(20).
+          05 SEARCH-ISBN PIC X(10).
+          05 FILLER PIC X(50).
+
+       FD RESULT-FILE RECORDING MODE IS V.
+       01 RESULT-REC PIC X(80).
+
+       FD DIAG-FILE RECORDING MODE IS F.
+       01 DIAG-REC PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+      * FILE STATUS VARIABLES
+       01 FILE-STATUSES.
+          05 VSAM-STATUS PIC X(2).
+          05 SEARCH-STATUS PIC X(2).
+          05 RESULT-STATUS PIC X(2).
+          05 DIAG-STATUS PIC X(2).
+
+      * CONTROL FLAGS
+       01 WS-FLAGS.
+          05 WS-EOF PIC X(1) VALUE 'N'.
+             88 EOF VALUE 'Y'.
+          05 WS-EOF-AUTHOR PIC X(1) VALUE 'N'.
+             88 EOF-AUTHOR VALUE 'Y'.
+             88 NOT-EOF-AUTHOR VALUE 'N'.
+
+      * STATISTICS COUNTERS
+       01 WS-COUNTERS.
+          05 SEARCHES-PROCESSED PIC 9(5) VALUE 0.
+          05 AUTHORS-FOUND PIC 9(5) VALUE 0.
+          05 AUTHORS-NOT-FOUND PIC 9(5) VALUE 0.
+          05 ISBN-FOUND PIC 9(5) VALUE 0.
+          05 ISBN-NOT-FOUND PIC 9(5) VALUE 0.
+          05 BOOKS-FOUND PIC 9(5) VALUE 0.
+          05 READ-COUNTER PIC 9(5) VALUE 0.
+          05 BLANK-REQUESTS-LOGGED PIC 9(5) VALUE 0.
+
+      * DISPLAY-FORMATTED COUNTERS
+       01 WS-DISP-COUNTERS.
+          05 SEARCHES-PROCESSED-DISP PIC Z(4)9.
+          05 AUTHORS-FOUND-DISP PIC Z(4)9.
+          05 AUTHORS-NOT-FOUND-DISP PIC Z(4)9.
+          05 ISBN-FOUND-DISP PIC Z(4)9.
+          05 ISBN-NOT-FOUND-DISP PIC Z(4)9.
+          05 BOOKS-FOUND-DISP PIC Z(4)9.
+          05 READ-COUNTER-DISP PIC Z(4)9.
+          05 BLANK-REQUESTS-LOGGED-DISP PIC Z(4)9.
+
+      * REPORT HEADER LINE - AUTHOR SEARCH
+       01 HEADER-LINE.
+          05 FILLER PIC X(12) VALUE 'SEARCH FOR: '.
+          05 HL-AUTHOR PIC X(20).
+
+      * REPORT HEADER LINE - ISBN SEARCH
+       01 ISBN-HEADER-LINE.
+          05 FILLER PIC X(17) VALUE 'ISBN SEARCH FOR: '.
+          05 HL-ISBN PIC X(10).
+
+      * REPORT DETAIL FOUND LINE
+       01 DETAIL-LINE.
+          05 FILLER PIC X(5) VALUE SPACES.
+          05 FILLER PIC X(7) VALUE 'FOUND: '.
+          05 DL-TITLE PIC X(30).
+          05 FILLER PIC X(2) VALUE ' ('.
+          05 DL-YEAR PIC X(4).
+          05 FILLER PIC X(3) VALUE ') '.
+          05 DL-STATUS PIC X(11).
+
+      * REPORT DETAIL NOT FOUND LINE
+       01 NOT-FOUND-LINE.
+          05 FILLER PIC X(5) VALUE SPACES.
+          05 FILLER PIC X(20) VALUE 'NOT FOUND'.
+
+      * REPORT SEPARATOR LINE
+       01 SEPARATOR-LINE.
+          05 FILLER PIC X(40) VALUE ALL '-'.
+
+      **********************************************
+      * OPENS FILES, READS FIRST SEARCH REQUEST,
+      * PROCESSES ALL AUTHORS, CLOSES AND REPORTS.
+      **********************************************
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM OPEN-ALL-FILES.
+           PERFORM READ-SEARCH-AUTHOR.
+           PERFORM PROCESS-ALL-SEARCHES.
+           PERFORM CLOSE-ALL-FILES.
+           PERFORM DISPLAY-SUMMARY.
+           STOP RUN.
+
+      **********************************************
+      * OPEN ALL FILES AND CHECK STATUS
+      **********************************************
+       OPEN-ALL-FILES.
+           OPEN INPUT VSAM-FILE.
+           IF VSAM-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING VSAM FILE: ' VSAM-STATUS
+              STOP RUN
+           END-IF.
+
+           OPEN INPUT SEARCH-FILE.
+           IF SEARCH-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING SEARCH FILE: ' SEARCH-STATUS
+              STOP RUN
+           END-IF.
+
+           OPEN OUTPUT RESULT-FILE.
+           IF RESULT-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING RESULT FILE: ' RESULT-STATUS
+              STOP RUN
+           END-IF.
+
+           OPEN OUTPUT DIAG-FILE.
+           IF DIAG-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING DIAG FILE: ' DIAG-STATUS
+              STOP RUN
+           END-IF.
+
+      **********************************************
+      * READS ONE SEARCH REQUEST FROM SEARCH-FILE.
+      * CALLED BEFORE LOOP AND AT END OF EACH PASS.
+      * SETS EOF FLAG WHEN NO MORE REQUESTS REMAIN.
+      **********************************************
+       READ-SEARCH-AUTHOR.
+           READ SEARCH-FILE
+             AT END
+                SET EOF TO TRUE
+             NOT AT END
+                IF SEARCH-STATUS = '00'
+                   ADD 1 TO READ-COUNTER
+                ELSE
+                   DISPLAY 'ERROR READING SEARCH FILE: ' SEARCH-STATUS
+                   STOP RUN
+                END-IF
+           END-READ.
+
+      **********************************************
+      * LOOPS OVER ALL SEARCH REQUESTS.
+      * A REQUEST CARRYING AN ISBN SEARCHES BY ISBN; OTHERWISE A
+      * REQUEST CARRYING AN AUTHOR NAME SEARCHES BY AUTHOR; A
+      * REQUEST WITH BOTH BLANK IS LOGGED TO THE DIAGNOSTICS FILE.
+      **********************************************
+       PROCESS-ALL-SEARCHES.
+           PERFORM UNTIL EOF
+               IF SEARCH-ISBN NOT = SPACES
+                  ADD 1 TO SEARCHES-PROCESSED
+                  PERFORM SEARCH-ISBN-BOOK
+               ELSE
+                  IF SEARCH-AUTHOR NOT = SPACES
+                     MOVE SEARCH-AUTHOR TO VSAM-AUTHOR
+                     ADD 1 TO SEARCHES-PROCESSED
+                     PERFORM SEARCH-AUTHOR-BOOKS
+                  ELSE
+                     PERFORM LOG-BLANK-REQUEST
+                  END-IF
+               END-IF
+
+               PERFORM READ-SEARCH-AUTHOR
+           END-PERFORM.
+
+      **********************************************
+      * WRITES HEADER FOR CURRENT AUTHOR.
+      * STARTS VSAM ON ALTERNATE KEY (VSAM-AUTHOR).
+      * INVALID KEY: WRITES NOT-FOUND-LINE.
+      * VALID KEY: CALLS READ-MATCHING-BOOKS.
+      * ALWAYS WRITES SEPARATOR AT END.
+      **********************************************
+       SEARCH-AUTHOR-BOOKS.
+           MOVE SEARCH-AUTHOR TO HL-AUTHOR.
+           MOVE ALL SPACES TO RESULT-REC.
+           WRITE RESULT-REC FROM HEADER-LINE.
+           IF RESULT-STATUS NOT = '00'
+              DISPLAY 'ERROR WRITING HEADER: ' RESULT-STATUS
+              DISPLAY 'AUTHOR: ' VSAM-AUTHOR
+              STOP RUN
+           END-IF.
+
+           START VSAM-FILE KEY IS EQUAL TO VSAM-AUTHOR
+               INVALID KEY
+                   ADD 1 TO AUTHORS-NOT-FOUND
+                   MOVE ALL SPACES TO RESULT-REC
+                   WRITE RESULT-REC FROM NOT-FOUND-LINE
+                   IF RESULT-STATUS NOT = '00'
+                      DISPLAY 'ERROR WRITING NOT FOUND LINE: '
+                               RESULT-STATUS
+                      DISPLAY 'AUTHOR: ' SEARCH-AUTHOR
+                      STOP RUN
+                   END-IF
+               NOT INVALID KEY
+                   ADD 1 TO AUTHORS-FOUND
+                   PERFORM READ-MATCHING-BOOKS
+           END-START.
+
+           MOVE ALL SPACES TO RESULT-REC.
+           WRITE RESULT-REC FROM SEPARATOR-LINE.
+           IF RESULT-STATUS NOT = '00'
+              DISPLAY 'ERROR WRITING SEPARATOR: ' RESULT-STATUS
+              STOP RUN
+           END-IF.
+
+      **********************************************
+      * READS NEXT RECORDS FROM VSAM IN AIX ORDER.
+      * STOPS WHEN VSAM-AUTHOR NO LONGER MATCHES
+      * SEARCH-AUTHOR OR WHEN END OF FILE.
+      * EACH MATCHING BOOK IS WRITTEN TO RESULT-FILE
+      **********************************************
+       READ-MATCHING-BOOKS.
+           SET NOT-EOF-AUTHOR TO TRUE.
+           PERFORM UNTIL EOF-AUTHOR
+              READ VSAM-FILE NEXT RECORD
+                AT END
+                   SET EOF-AUTHOR TO TRUE
+                NOT AT END
+                   IF VSAM-AUTHOR NOT = SEARCH-AUTHOR
+                      SET EOF-AUTHOR TO TRUE
+                   ELSE
+                      ADD 1 TO BOOKS-FOUND
+                      MOVE ALL SPACES TO RESULT-REC
+                      MOVE VSAM-TITLE TO DL-TITLE
+                      MOVE VSAM-YEAR  TO DL-YEAR
+                      PERFORM SET-STATUS-TEXT
+                      WRITE RESULT-REC FROM DETAIL-LINE
+                      IF RESULT-STATUS NOT = '00'
+                         DISPLAY 'ERROR WRITING DETAIL LINE: '
+                                  RESULT-STATUS
+                         DISPLAY 'BOOK: ' VSAM-TITLE
+                         STOP RUN
+                      END-IF
+                   END-IF
+              END-READ
+           END-PERFORM.
+
+      **********************************************
+      * WRITES HEADER FOR THE CURRENT ISBN REQUEST.
+      * READS VSAM-FILE DIRECTLY ON THE PRIMARY KEY
+      * (VSAM-ISBN). INVALID KEY: WRITES NOT-FOUND-LINE.
+      * VALID KEY: WRITES ONE DETAIL LINE FOR THE BOOK.
+      * ALWAYS WRITES SEPARATOR AT END.
+      **********************************************
+       SEARCH-ISBN-BOOK.
+           MOVE SEARCH-ISBN TO VSAM-ISBN.
+           MOVE SEARCH-ISBN TO HL-ISBN.
+           MOVE ALL SPACES TO RESULT-REC.
+           WRITE RESULT-REC FROM ISBN-HEADER-LINE.
+           IF RESULT-STATUS NOT = '00'
+              DISPLAY 'ERROR WRITING ISBN HEADER: ' RESULT-STATUS
+              DISPLAY 'ISBN: ' SEARCH-ISBN
+              STOP RUN
+           END-IF.
+
+           READ VSAM-FILE
+               INVALID KEY
+                   ADD 1 TO ISBN-NOT-FOUND
+                   MOVE ALL SPACES TO RESULT-REC
+                   WRITE RESULT-REC FROM NOT-FOUND-LINE
+                   IF RESULT-STATUS NOT = '00'
+                      DISPLAY 'ERROR WRITING NOT FOUND LINE: '
+                               RESULT-STATUS
+                      DISPLAY 'ISBN: ' SEARCH-ISBN
+                      STOP RUN
+                   END-IF
+               NOT INVALID KEY
+                   ADD 1 TO ISBN-FOUND
+                   ADD 1 TO BOOKS-FOUND
+                   MOVE ALL SPACES TO RESULT-REC
+                   MOVE VSAM-TITLE TO DL-TITLE
+                   MOVE VSAM-YEAR TO DL-YEAR
+                   PERFORM SET-STATUS-TEXT
+                   WRITE RESULT-REC FROM DETAIL-LINE
+                   IF RESULT-STATUS NOT = '00'
+                      DISPLAY 'ERROR WRITING DETAIL LINE: '
+                               RESULT-STATUS
+                      DISPLAY 'BOOK: ' VSAM-TITLE
+                      STOP RUN
+                   END-IF
+           END-READ.
+
+           MOVE ALL SPACES TO RESULT-REC.
+           WRITE RESULT-REC FROM SEPARATOR-LINE.
+           IF RESULT-STATUS NOT = '00'
+              DISPLAY 'ERROR WRITING SEPARATOR: ' RESULT-STATUS
+              STOP RUN
+           END-IF.
+
+      **********************************************
+      * SETS DL-STATUS TO REFLECT WHETHER THE BOOK JUST
+      * READ FROM VSAM-FILE IS CHECKED OUT OR AVAILABLE.
+      **********************************************
+       SET-STATUS-TEXT.
+           IF CHECKED-OUT
+              MOVE 'CHECKED OUT' TO DL-STATUS
+           ELSE
+              MOVE 'AVAILABLE' TO DL-STATUS
+           END-IF.
+
+      **********************************************
+      * LOGS A SEARCH REQUEST THAT HAS NEITHER AN
+      * AUTHOR NOR AN ISBN TO THE DIAGNOSTICS FILE
+      * INSTEAD OF SILENTLY SKIPPING IT.
+      **********************************************
+       LOG-BLANK-REQUEST.
+           ADD 1 TO BLANK-REQUESTS-LOGGED.
+           MOVE SPACES TO DIAG-REC.
+           STRING 'BLANK SEARCH REQUEST SKIPPED AT INPUT RECORD '
+                  READ-COUNTER DELIMITED BY SIZE
+                  INTO DIAG-REC
+           END-STRING.
+           WRITE DIAG-REC.
+           IF DIAG-STATUS NOT = '00'
+              DISPLAY 'ERROR WRITING DIAG FILE: ' DIAG-STATUS
+              STOP RUN
+           END-IF.
+
+      **********************************************
+      * CLOSE ALL FILES AND CHECK STATUS
+      **********************************************
+       CLOSE-ALL-FILES.
+           CLOSE VSAM-FILE.
+           IF VSAM-STATUS NOT = '00'
+              DISPLAY 'WARNING: ERROR CLOSING VSAM FILE: ' VSAM-STATUS
+           END-IF.
+
+           CLOSE SEARCH-FILE.
+           IF SEARCH-STATUS NOT = '00'
+              DISPLAY 'WARNING: ERROR CLOSING SEARCH FILE: '
+                       SEARCH-STATUS
+           END-IF.
+
+           CLOSE RESULT-FILE.
+           IF RESULT-STATUS NOT = '00'
+              DISPLAY 'WARNING: ERROR CLOSING RESULT FILE: '
+                       RESULT-STATUS
+           END-IF.
+
+           CLOSE DIAG-FILE.
+           IF DIAG-STATUS NOT = '00'
+              DISPLAY 'WARNING: ERROR CLOSING DIAG FILE: '
+                       DIAG-STATUS
+           END-IF.
+
+      **********************************************
+      * DISPLAY SUMMARY STATISTICS TO SYSOUT
+      **********************************************
+       DISPLAY-SUMMARY.
+           MOVE READ-COUNTER TO READ-COUNTER-DISP.
+           MOVE SEARCHES-PROCESSED TO SEARCHES-PROCESSED-DISP.
+           MOVE AUTHORS-FOUND TO AUTHORS-FOUND-DISP.
+           MOVE AUTHORS-NOT-FOUND TO AUTHORS-NOT-FOUND-DISP.
+           MOVE ISBN-FOUND TO ISBN-FOUND-DISP.
+           MOVE ISBN-NOT-FOUND TO ISBN-NOT-FOUND-DISP.
+           MOVE BOOKS-FOUND TO BOOKS-FOUND-DISP.
+           MOVE BLANK-REQUESTS-LOGGED TO BLANK-REQUESTS-LOGGED-DISP.
+
+           DISPLAY '========================================'.
+           DISPLAY 'LIBRARY SEARCH SUMMARY'.
+           DISPLAY '========================================'.
+           DISPLAY 'SEARCHES READ:         ' READ-COUNTER-DISP.
+           DISPLAY 'SEARCHES PROCESSED:    ' SEARCHES-PROCESSED-DISP.
+           DISPLAY 'AUTHORS FOUND:         ' AUTHORS-FOUND-DISP.
+           DISPLAY 'AUTHORS NOT FOUND:     ' AUTHORS-NOT-FOUND-DISP.
+           DISPLAY 'ISBNS FOUND:           ' ISBN-FOUND-DISP.
+           DISPLAY 'ISBNS NOT FOUND:       ' ISBN-NOT-FOUND-DISP.
+           DISPLAY 'BOOKS FOUND (TOTAL):   ' BOOKS-FOUND-DISP.
+           DISPLAY 'BLANK REQUESTS LOGGED: ' BLANK-REQUESTS-LOGGED-DISP.
+           DISPLAY '========================================'.
