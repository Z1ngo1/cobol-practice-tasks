@@ -8,26 +8,46 @@
       *                                                                *
       * BUSINESS LOGIC:                                                *
       *   PHASE 1 - INITIALIZATION:                                    *
-      *     1. LOAD COMMISSION TIERS INTO IN-MEMORY TABLE (20 MAX)     *
-      *     2. TIERS DEFINE SALARY LIMITS AND COMMISSION PERCENTAGES   *
+      *     1. LOAD COMMISSION TIERS INTO IN-MEMORY TABLE (100 MAX)    *
+      *     2. EACH TIER ROW CARRIES A PLAN CODE, SO SEVERAL PLANS     *
+      *        (ONE PER DEPARTMENT, FOR EXAMPLE) CAN BE LOADED AT ONCE *
+      *     3. TIERS DEFINE SALARY LIMITS AND COMMISSION PERCENTAGES   *
       *                                                                *
       *   PHASE 2 - PROCESSING:                                        *
-      *     1. READ EMPLOYEE SALARY RECORDS                            *
-      *     2. FIND APPROPRIATE TIER WHERE LIMIT >= SALARY             *
+      *     1. READ EMPLOYEE SALARY RECORDS (EACH NAMES ITS PLAN)      *
+      *     2. FIND THE APPROPRIATE TIER FOR THE EMPLOYEE'S PLAN       *
+      *        WHERE LIMIT >= SALARY                                  *
       *     3. CALCULATE COMMISSION = SALARY * TIER PERCENTAGE         *
       *     4. WRITE RESULT TO OUTPUT FILE                             *
       *                                                                *
       *   TIER MATCHING LOGIC:                                         *
-      *     - FIND FIRST TIER WHERE LIMIT >= SALARY                    *
-      *     - IF NO MATCH: LOG ERROR (NO COMMISSION PAID)              *
+      *     - FIND FIRST TIER FOR THE EMPLOYEE'S PLAN WHERE            *
+      *       LIMIT >= SALARY                                          *
+      *     - IF NO MATCH: WRITE THE EMPLOYEE TO THE EXCEPTION FILE    *
+      *       INSTEAD OF SILENTLY PAYING NO COMMISSION                 *
       *                                                                *
       * AUTHOR: STANISLAV                                              *
       * DATE: 2026/01/01                                               *
       *                                                                *
+      * MODIFICATION HISTORY:                                         *
+      * 2026/05/04  SSH  EMPLOYEES WHOSE SALARY EXCEEDS EVERY TIER     *
+      *                  (OR WHOSE PLAN CODE IS UNKNOWN) ARE NOW       *
+      *                  WRITTEN TO A NEW EXCEPTION FILE INSTEAD OF    *
+      *                  ONLY INCREMENTING A COUNTER.                 *
+      * 2026/05/04  SSH  ADDED SUPPORT FOR MULTIPLE COMMISSION PLANS - *
+      *                  EACH TIER ROW AND EACH SALARY RECORD NOW      *
+      *                  CARRIES A PLAN CODE SO DIFFERENT DEPARTMENTS  *
+      *                  CAN USE DIFFERENT TIER TABLES.                *
+      * 2026/08/09  SSH  ADDED CAPACITY CHECK TO LOAD-COMMISSION-      *
+      *                  TABLE SO A TIERS FILE WITH MORE THAN 100      *
+      *                  ROWS STOPS THE RUN INSTEAD OF OVERRUNNING     *
+      *                  THE TABLE.                                    *
+      *                                                                *
       * FILES:                                                         *
       * INPUT:  COMMDD (COMM.TIERS) - COMMISSION TIERS (PS, 80 B)      *
       * INPUT:  SALDD (EMP.SALARY) - EMPLOYEE SALARIES (PS, 80 B)      *
       * OUTPUT: OUTDD (COMM.OUTPUT) - CALCULATED COMMISSIONS (PS, 80 B)*
+      * OUTPUT: EXCPDD (COMM.EXCEPT) - UNMATCHED EMPLOYEES (PS, 80 B)  *
       ******************************************************************
 
        IDENTIFICATION DIVISION.
@@ -47,28 +67,47 @@
               ORGANIZATION IS SEQUENTIAL
               FILE STATUS IS OUTPUT-STATUS.
 
+           SELECT EXCEPTION-FILE ASSIGN TO EXCPDD
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS EXCEPTION-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD COMMISSION-TIERS-FILE RECORDING MODE IS F.
        01 COMMISSION-TIER-REC.
+          05 COMM-PLAN PIC X(2).
           05 COMM-LIMIT PIC 9(6).
           05 COMM-PCT PIC V999.
 
        FD EMPLOYEE-SALARY-FILE RECORDING MODE IS F.
        01 SALARY-REC.
           05 SAL-ID PIC 9(5).
+          05 SAL-PLAN PIC X(2).
           05 SAL-AMT PIC 9(6)V99.
 
        FD COMMISSION-OUTPUT-FILE RECORDING MODE IS F.
        01 COMMISSION-REC.
           05 OUT-ID PIC 9(5).
           05 FILLER PIC X(1).
+          05 OUT-PLAN PIC X(2).
+          05 FILLER PIC X(1).
           05 OUT-SAL-AMT PIC 9(6)V99.
           05 FILLER PIC X(1).
           05 OUT-PCT PIC V999.
           05 FILLER PIC X(1).
           05 OUT-RES PIC 9(6)V99.
-          05 FILLER PIC X(53).
+          05 FILLER PIC X(50).
+
+       FD EXCEPTION-FILE RECORDING MODE IS F.
+       01 EXCEPTION-REC.
+          05 EXC-ID PIC 9(5).
+          05 FILLER PIC X(1).
+          05 EXC-PLAN PIC X(2).
+          05 FILLER PIC X(1).
+          05 EXC-SAL-AMT PIC 9(6)V99.
+          05 FILLER PIC X(1).
+          05 EXC-REASON PIC X(20).
+          05 FILLER PIC X(42).
 
        WORKING-STORAGE SECTION.
 
@@ -77,32 +116,39 @@
           05 COMMISSION-STATUS PIC X(2).
           05 SALARY-STATUS PIC X(2).
           05 OUTPUT-STATUS PIC X(2).
+          05 EXCEPTION-STATUS PIC X(2).
 
       * CONTROL FLAGS
        01 FLAGS.
           05 WS-COMM-EOF PIC X(1) VALUE 'N'.
           05 WS-SAL-EOF PIC X(1) VALUE 'N'.
           05 WS-FOUND PIC X(1) VALUE 'N'.
+          05 WS-PLAN-SEEN PIC X(1) VALUE 'N'.
 
       * STATISTICS COUNTERS
        01 COUNTERS.
-          05 TIERS-LOADED PIC 9(2) VALUE 0.
+          05 TIERS-LOADED PIC 9(3) VALUE 0.
           05 EMPLOYEES-PROCESSED PIC 9(5) VALUE 0.
           05 RECORDS-WRITTEN PIC 9(5) VALUE 0.
           05 TIER-MATCH-COUNT PIC 9(5) VALUE 0.
           05 NO-TIER-MATCH PIC 9(5) VALUE 0.
+          05 EXCEPTIONS-WRITTEN PIC 9(5) VALUE 0.
 
       * DISPLAY-FORMATTED COUNTERS.
        01 DISP-COUNTERS.
-          05 TIERS-LOADED-DISP PIC Z9.
+          05 TIERS-LOADED-DISP PIC Z(2)9.
           05 EMPLOYEES-PROCESSED-DISP PIC Z(4)9.
           05 RECORDS-WRITTEN-DISP PIC Z(4)9.
           05 TIER-MATCH-COUNT-DISP PIC Z(4)9.
           05 NO-TIER-MATCH-DISP PIC Z(4)9.
+          05 EXCEPTIONS-WRITTEN-DISP PIC Z(4)9.
 
-      * IN-MEMORY COMMISSION TIERS TABLE
+      * IN-MEMORY COMMISSION TIERS TABLE - ONE OR MORE PLANS' WORTH
+      * OF TIERS, EACH ROW TAGGED WITH ITS PLAN CODE
+       01 TIER-TABLE-MAX PIC 9(3) VALUE 100.
        01 TIER-TABLE.
-          05 TIER-ENTRY OCCURS 20 TIMES INDEXED BY IDX.
+          05 TIER-ENTRY OCCURS 100 TIMES INDEXED BY IDX.
+             10 WS-PLAN PIC X(2).
              10 WS-LIMIT PIC 9(6).
              10 WS-PCT PIC V999.
 
@@ -143,8 +189,17 @@
               STOP RUN
            END-IF.
 
+           OPEN OUTPUT EXCEPTION-FILE.
+           IF EXCEPTION-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING EXCEPTION FILE: ' EXCEPTION-STATUS
+              STOP RUN
+           END-IF.
+
       **********************************************
-      * LOAD COMMISSION TIERS INTO IN-MEMORY TABLE
+      * LOAD COMMISSION TIERS INTO IN-MEMORY TABLE. STOPS WITH A
+      * CLEAR MESSAGE IF THE TIERS FILE HAS MORE THAN TIER-TABLE-MAX
+      * ROWS RATHER THAN LETTING THE INDEXED MOVE RUN PAST THE
+      * OCCURS 100 TABLE.
       **********************************************
         LOAD-COMMISSION-TABLE.
            MOVE 'N' TO WS-COMM-EOF.
@@ -154,8 +209,15 @@
                    MOVE 'Y' TO WS-COMM-EOF
                 NOT AT END
                    IF COMMISSION-STATUS = '00'
+                      IF TIERS-LOADED >= TIER-TABLE-MAX
+                         DISPLAY 'ERROR: COMMISSION TIERS FILE HAS '
+                                  'MORE THAN ' TIER-TABLE-MAX ' ROWS '
+                                  '- TIER TABLE CAPACITY EXCEEDED'
+                         STOP RUN
+                      END-IF
                       ADD 1 TO TIERS-LOADED
                       SET IDX TO TIERS-LOADED
+                      MOVE COMM-PLAN TO WS-PLAN(IDX)
                       MOVE COMM-LIMIT TO WS-LIMIT(IDX)
                       MOVE COMM-PCT TO WS-PCT(IDX)
                    ELSE
@@ -188,36 +250,66 @@
            END-PERFORM.
 
       **********************************************
-      * CALCULATE COMMISSION BASED ON SALARY TIER
+      * CALCULATE COMMISSION BASED ON THE EMPLOYEE'S PLAN AND
+      * SALARY TIER WITHIN THAT PLAN
       **********************************************
        CALCULATE-COMMISSION.
            MOVE 'N' TO WS-FOUND.
+           MOVE 'N' TO WS-PLAN-SEEN.
            PERFORM VARYING IDX FROM 1 BY 1
                    UNTIL IDX > TIERS-LOADED OR WS-FOUND = 'Y'
-               IF WS-LIMIT(IDX) >= SAL-AMT
-                  MOVE 'Y' TO WS-FOUND
-                  MOVE SPACES TO COMMISSION-REC
-                  ADD 1 TO TIER-MATCH-COUNT
-                  COMPUTE OUT-RES = SAL-AMT * WS-PCT(IDX)
-                  MOVE SAL-ID TO OUT-ID
-                  MOVE SAL-AMT TO OUT-SAL-AMT
-                  MOVE WS-PCT(IDX) TO OUT-PCT
-                  WRITE COMMISSION-REC
-                  IF OUTPUT-STATUS = '00'
-                     ADD 1 TO RECORDS-WRITTEN
-                  ELSE
-                     DISPLAY 'ERROR WRITING COMMISSION OUTPUT FILE: '
-                              OUTPUT-STATUS
-                     DISPLAY 'EMPLOYEE ID: ' SAL-ID
-                     STOP RUN
+               IF WS-PLAN(IDX) = SAL-PLAN
+                  MOVE 'Y' TO WS-PLAN-SEEN
+                  IF WS-LIMIT(IDX) >= SAL-AMT
+                     MOVE 'Y' TO WS-FOUND
+                     MOVE SPACES TO COMMISSION-REC
+                     ADD 1 TO TIER-MATCH-COUNT
+                     COMPUTE OUT-RES = SAL-AMT * WS-PCT(IDX)
+                     MOVE SAL-ID TO OUT-ID
+                     MOVE SAL-PLAN TO OUT-PLAN
+                     MOVE SAL-AMT TO OUT-SAL-AMT
+                     MOVE WS-PCT(IDX) TO OUT-PCT
+                     WRITE COMMISSION-REC
+                     IF OUTPUT-STATUS = '00'
+                        ADD 1 TO RECORDS-WRITTEN
+                     ELSE
+                        DISPLAY 'ERROR WRITING COMMISSION OUTPUT '
+                                 'FILE: ' OUTPUT-STATUS
+                        DISPLAY 'EMPLOYEE ID: ' SAL-ID
+                        STOP RUN
+                     END-IF
                   END-IF
                END-IF
            END-PERFORM.
 
            IF WS-FOUND = 'N'
               ADD 1 TO NO-TIER-MATCH
+              PERFORM WRITE-EXCEPTION-REC
            END-IF.
 
+      **********************************************
+      * WRITE AN EMPLOYEE WHO DID NOT MATCH ANY TIER TO THE
+      * EXCEPTION FILE INSTEAD OF SILENTLY PAYING NO COMMISSION
+      **********************************************
+       WRITE-EXCEPTION-REC.
+           MOVE SPACES TO EXCEPTION-REC.
+           MOVE SAL-ID TO EXC-ID.
+           MOVE SAL-PLAN TO EXC-PLAN.
+           MOVE SAL-AMT TO EXC-SAL-AMT.
+           IF WS-PLAN-SEEN = 'Y'
+              MOVE 'SALARY EXCEEDS TIERS' TO EXC-REASON
+           ELSE
+              MOVE 'UNKNOWN PLAN CODE' TO EXC-REASON
+           END-IF.
+           WRITE EXCEPTION-REC.
+           IF EXCEPTION-STATUS NOT = '00'
+              DISPLAY 'ERROR WRITING EXCEPTION FILE: '
+                       EXCEPTION-STATUS
+              DISPLAY 'EMPLOYEE ID: ' SAL-ID
+              STOP RUN
+           END-IF.
+           ADD 1 TO EXCEPTIONS-WRITTEN.
+
       **********************************************
       * CLOSE ALL FILES AND CHECK STATUS
       **********************************************
@@ -240,6 +332,12 @@
                        OUTPUT-STATUS
            END-IF.
 
+           CLOSE EXCEPTION-FILE.
+           IF EXCEPTION-STATUS NOT = '00'
+              DISPLAY 'WARNING: ERROR CLOSING EXCEPTION FILE: '
+                       EXCEPTION-STATUS
+           END-IF.
+
       **********************************************
       * DISPLAY SUMMARY STATISTICS TO SYSOUT
       **********************************************
@@ -249,13 +347,15 @@
            MOVE RECORDS-WRITTEN TO RECORDS-WRITTEN-DISP.
            MOVE TIER-MATCH-COUNT TO TIER-MATCH-COUNT-DISP.
            MOVE NO-TIER-MATCH TO NO-TIER-MATCH-DISP.
+           MOVE EXCEPTIONS-WRITTEN TO EXCEPTIONS-WRITTEN-DISP.
 
            DISPLAY '========================================'.
            DISPLAY 'COMMISSION CALCULATION SUMMARY'.
            DISPLAY '========================================'.
            DISPLAY 'COMMISSION TIERS LOADED:    ' TIERS-LOADED-DISP.
-           DISPLAY 'EMPLOYEES PROCESSED:     ' EMPLOYEES-PROCESSED-DISP
+           DISPLAY 'EMPLOYEES PROCESSED:     ' EMPLOYEES-PROCESSED-DISP.
            DISPLAY 'RECORDS WRITTEN:         ' RECORDS-WRITTEN-DISP.
            DISPLAY 'TIER MATCHED:            ' TIER-MATCH-COUNT-DISP.
            DISPLAY 'NO TIER MATCH:           ' NO-TIER-MATCH-DISP.
+           DISPLAY 'EXCEPTIONS WRITTEN:      ' EXCEPTIONS-WRITTEN-DISP.
            DISPLAY '========================================'.
