@@ -11,19 +11,32 @@
       *   2. COMPARE KEYS AND APPLY LOGIC:                             *
       *      - TRANS-ID > MASTER-ID: COPY MASTER TO NEW (NO CHANGE)    *
       *      - TRANS-ID < MASTER-ID: ADD NEW RECORD OR LOG ERROR       *
-      *      - TRANS-ID = MASTER-ID: APPLY TRANSACTION (U/D/A)         *
+      *      - TRANS-ID = MASTER-ID: APPLY TRANSACTION (U/D/A/C)       *
       *   3. TRANSACTION TYPES:                                        *
       *      'A' (ADD):    CREATE NEW CUSTOMER RECORD                  *
       *      'U' (UPDATE): ADD AMOUNT TO EXISTING BALANCE              *
       *      'D' (DELETE): MARK RECORD FOR DELETION (SKIP IN OUTPUT)   *
+      *      'C' (CHANGE): UPDATE NAME/ADDRESS ON EXISTING RECORD      *
       *   4. ERROR HANDLING:                                           *
       *      - ADD EXISTING CUSTOMER: LOG ERROR                        *
-      *      - UPDATE/DELETE NON-EXISTENT: LOG ERROR                   *
+      *      - UPDATE/DELETE/CHANGE NON-EXISTENT: LOG ERROR            *
+      *      - SAME (ID, ACTION) TRANSACTION SEEN TWICE IN ONE RUN:    *
+      *        LOG AS A DUPLICATE, DO NOT APPLY IT TWICE                *
+      *      - A SECOND 'A' (ADD) FOR AN ID ALREADY SEEN THIS RUN:     *
+      *        LOG AS A CONFLICTING TRANSACTION, DO NOT APPLY IT       *
       *   5. USE HIGH-VALUES TO HANDLE END-OF-FILE GRACEFULLY          *
       *                                                                *
       * AUTHOR: STANISLAV                                              *
       * DATE: 2025/12/30                                               *
       *                                                                *
+      * MODIFICATION HISTORY:                                         *
+      * 2026/04/20  SSH  ADDED A 'C' (CHANGE) TRANSACTION TYPE THAT    *
+      *                  UPDATES CUSTOMER NAME/ADDRESS ON THE MASTER   *
+      *                  RECORD WITHOUT TOUCHING THE BALANCE.          *
+      * 2026/04/20  SSH  ADDED IN-RUN DUPLICATE/CONFLICTING            *
+      *                  TRANSACTION-ID DETECTION; REPEATS ARE LOGGED  *
+      *                  TO THE ERROR REPORT INSTEAD OF BEING APPLIED. *
+      *                                                                *
       * FILES:                                                         *
       * INPUT:  OLDDD (OLD.MASTER) - CURRENT MASTER FILE (PS, 80 B)    *
       * INPUT:  TRNSDD (TRANS.FILE) - DAILY TRANSACTIONS (PS, 80 B)    *
@@ -59,7 +72,8 @@
           05 OLD-ID PIC X(5).
           05 OLD-NAME PIC X(20).
           05 OLD-BAL PIC 9(5)V99.
-          05 FILLER PIC X(48).
+          05 OLD-ADDRESS PIC X(30).
+          05 FILLER PIC X(18).
 
        FD TRANSACTIONS-FILE RECORDING MODE IS F.
        01 TRANSACTION-REC.
@@ -67,14 +81,16 @@
           05 TRNS-ACT PIC X(1).
           05 TRNS-DATA PIC X(20).
           05 TRNS-AMOUNT PIC 9(5)V99.
-          05 FILLER PIC X(47).
+          05 TRNS-ADDRESS PIC X(30).
+          05 FILLER PIC X(17).
 
        FD NEW-MASTER-FILE RECORDING MODE IS F.
        01 NEW-MASTER-REC.
           05 NEW-ID PIC X(5).
           05 NEW-NAME PIC X(20).
           05 NEW-BAL PIC 9(5)V99.
-          05 FILLER PIC X(48).
+          05 NEW-ADDR PIC X(30).
+          05 FILLER PIC X(18).
 
        FD ERROR-REPORT-FILE RECORDING MODE IS F.
        01 ERROR-REPORT-REC.
@@ -82,7 +98,8 @@
           05 REP-ACT PIC X(1).
           05 REP-NAME PIC X(20).
           05 REP-BAL PIC 9(5)V99.
-          05 FILLER PIC X(47).
+          05 REP-REASON PIC X(15).
+          05 FILLER PIC X(32).
 
        WORKING-STORAGE SECTION.
 
@@ -96,6 +113,10 @@
       * CONTROL FLAGS
        01 FLAGS.
           05 WS-DEL-FLAG PIC X(1) VALUE 'N'.
+          05 WS-DUP-SW PIC X(1) VALUE 'N'.
+             88 WS-DUP-FOUND VALUE 'Y'.
+          05 WS-CONFLICT-SW PIC X(1) VALUE 'N'.
+             88 WS-CONFLICT-FOUND VALUE 'Y'.
 
       * STATISTICS COUNTERS
        01 COUNTERS.
@@ -105,7 +126,9 @@
           05 RECORDS-ADDED PIC 9(5) VALUE 0.
           05 RECORDS-UPDATED PIC 9(5) VALUE 0.
           05 RECORDS-DELETED PIC 9(5) VALUE 0.
+          05 RECORDS-CHANGED PIC 9(5) VALUE 0.
           05 ERRORS-LOGGED PIC 9(5) VALUE 0.
+          05 DUPLICATES-LOGGED PIC 9(5) VALUE 0.
 
       * KEY HOLDERS FOR MATCH-MERGE COMPARISON
        01 WS-OLD-ID PIC X(5).
@@ -116,6 +139,18 @@
           05 WS-CUR-ID PIC X(5).
           05 WS-CUR-NAME PIC X(20).
           05 WS-CUR-BAL PIC 9(5)V99.
+          05 WS-CUR-ADDRESS PIC X(30).
+
+      * REASON TEXT ATTACHED TO THE NEXT ERROR REPORT RECORD WRITTEN
+       01 WS-ERROR-REASON PIC X(15) VALUE SPACES.
+
+      * TABLE OF (ID, ACTION) PAIRS ALREADY APPLIED THIS RUN - USED
+      * TO CATCH DUPLICATE AND CONFLICTING TRANSACTIONS
+       01 SEEN-TRANS-TABLE.
+          05 SEEN-TRANS-ENTRY OCCURS 1000 TIMES INDEXED BY SEENIDX.
+             10 WS-SEEN-ID PIC X(5).
+             10 WS-SEEN-ACT PIC X(1).
+       01 SEEN-TRANS-COUNT PIC 9(4) VALUE 0.
 
       * DISPLAY-FORMATTED COUNTERS
        01 WS-DISP-VAR.
@@ -125,7 +160,9 @@
           05 RECORDS-ADDED-DISP PIC Z(4)9.
           05 RECORDS-UPDATED-DISP PIC Z(4)9.
           05 RECORDS-DELETED-DISP PIC Z(4)9.
+          05 RECORDS-CHANGED-DISP PIC Z(4)9.
           05 ERRORS-LOGGED-DISP PIC Z(4)9.
+          05 DUPLICATES-LOGGED-DISP PIC Z(4)9.
 
       **********************************************
       * MAIN FLOW: OPEN -> READ -> MERGE -> CLOSE -> REPORT
@@ -185,6 +222,7 @@
                    MOVE OLD-ID TO WS-CUR-ID
                    MOVE OLD-NAME TO WS-CUR-NAME
                    MOVE OLD-BAL TO WS-CUR-BAL
+                   MOVE OLD-ADDRESS TO WS-CUR-ADDRESS
                    ADD 1 TO OLD-MASTER-READ
                 ELSE
                    DISPLAY 'ERROR READING OLD MASTER FILE: '
@@ -225,7 +263,12 @@
                    PERFORM READ-TRANSACTION
 
                WHEN WS-TRNS-ID = WS-OLD-ID
-                   PERFORM APPLY-TRANSACTION
+                   PERFORM CHECK-DUPLICATE-TRANSACTION
+                   IF WS-DUP-FOUND OR WS-CONFLICT-FOUND
+                      PERFORM LOG-ERROR-TRANSACTION
+                   ELSE
+                      PERFORM APPLY-TRANSACTION
+                   END-IF
                    PERFORM READ-TRANSACTION
            END-EVALUATE.
 
@@ -239,6 +282,7 @@
               MOVE WS-CUR-ID TO NEW-ID
               MOVE WS-CUR-NAME TO NEW-NAME
               MOVE WS-CUR-BAL TO NEW-BAL
+              MOVE WS-CUR-ADDRESS TO NEW-ADDR
               WRITE NEW-MASTER-REC
               IF NEW-MASTER-STATUS NOT = '00'
                  DISPLAY 'ERROR WRITING NEW MASTER: ' NEW-MASTER-STATUS
@@ -255,20 +299,27 @@
        PROCESS-UNMATCHED.
            IF WS-TRNS-ID NOT = HIGH-VALUES
               IF TRNS-ACT = 'A'
-                 MOVE SPACES TO NEW-MASTER-REC
-                 MOVE TRNS-ID TO NEW-ID
-                 MOVE TRNS-DATA TO NEW-NAME
-                 MOVE TRNS-AMOUNT TO NEW-BAL
-                 WRITE NEW-MASTER-REC
-                 IF NEW-MASTER-STATUS NOT = '00'
-                    DISPLAY 'ERROR WRITING NEW MASTER: '
-                             NEW-MASTER-STATUS
-                    DISPLAY 'TRANS ID: ' TRNS-ID
-                    STOP RUN
+                 PERFORM CHECK-DUPLICATE-TRANSACTION
+                 IF WS-DUP-FOUND OR WS-CONFLICT-FOUND
+                    PERFORM LOG-ERROR-TRANSACTION
+                 ELSE
+                    MOVE SPACES TO NEW-MASTER-REC
+                    MOVE TRNS-ID TO NEW-ID
+                    MOVE TRNS-DATA TO NEW-NAME
+                    MOVE TRNS-AMOUNT TO NEW-BAL
+                    MOVE TRNS-ADDRESS TO NEW-ADDR
+                    WRITE NEW-MASTER-REC
+                    IF NEW-MASTER-STATUS NOT = '00'
+                       DISPLAY 'ERROR WRITING NEW MASTER: '
+                                NEW-MASTER-STATUS
+                       DISPLAY 'TRANS ID: ' TRNS-ID
+                       STOP RUN
+                    END-IF
+                    ADD 1 TO NEW-MASTER-WRITTEN
+                    ADD 1 TO RECORDS-ADDED
                  END-IF
-                 ADD 1 TO NEW-MASTER-WRITTEN
-                 ADD 1 TO RECORDS-ADDED
               ELSE
+                 MOVE 'NO MASTER REC' TO WS-ERROR-REASON
                  PERFORM LOG-ERROR-TRANSACTION
               END-IF
            END-IF.
@@ -284,10 +335,53 @@
                WHEN TRNS-ACT = 'D'
                    MOVE 'Y' TO WS-DEL-FLAG
                    ADD 1 TO RECORDS-DELETED
+               WHEN TRNS-ACT = 'C'
+                   MOVE TRNS-DATA TO WS-CUR-NAME
+                   MOVE TRNS-ADDRESS TO WS-CUR-ADDRESS
+                   ADD 1 TO RECORDS-CHANGED
                WHEN TRNS-ACT = 'A'
+                   MOVE 'DUP MASTER REC' TO WS-ERROR-REASON
                    PERFORM LOG-ERROR-TRANSACTION
                END-EVALUATE.
 
+      **********************************************
+      * CHECK FOR A DUPLICATE OR CONFLICTING (ID, ACTION)
+      * TRANSACTION ALREADY SEEN EARLIER IN THIS RUN. IF THE
+      * TRANSACTION IS NEW, RECORD IT IN THE SEEN-TRANSACTION
+      * TABLE SO A LATER REPEAT CAN BE CAUGHT.
+      **********************************************
+       CHECK-DUPLICATE-TRANSACTION.
+           MOVE 'N' TO WS-DUP-SW.
+           MOVE 'N' TO WS-CONFLICT-SW.
+           PERFORM VARYING SEENIDX FROM 1 BY 1
+                   UNTIL SEENIDX > SEEN-TRANS-COUNT
+                      OR WS-DUP-FOUND OR WS-CONFLICT-FOUND
+              IF WS-SEEN-ID(SEENIDX) = TRNS-ID
+                 IF WS-SEEN-ACT(SEENIDX) = TRNS-ACT
+                    MOVE 'DUPLICATE TRANS' TO WS-ERROR-REASON
+                    SET WS-DUP-FOUND TO TRUE
+                 ELSE
+                    IF TRNS-ACT = 'A'
+                       MOVE 'CONFLICTING ADD' TO WS-ERROR-REASON
+                       SET WS-CONFLICT-FOUND TO TRUE
+                    END-IF
+                 END-IF
+              END-IF
+           END-PERFORM.
+           IF NOT WS-DUP-FOUND AND NOT WS-CONFLICT-FOUND
+              IF SEEN-TRANS-COUNT < 1000
+                 ADD 1 TO SEEN-TRANS-COUNT
+                 SET SEENIDX TO SEEN-TRANS-COUNT
+                 MOVE TRNS-ID TO WS-SEEN-ID(SEENIDX)
+                 MOVE TRNS-ACT TO WS-SEEN-ACT(SEENIDX)
+              ELSE
+                 DISPLAY 'WARNING: SEEN-TRANSACTION TABLE FULL - '
+                          'ID ' TRNS-ID ' NOT TRACKED FOR DUPLICATES'
+              END-IF
+           ELSE
+              ADD 1 TO DUPLICATES-LOGGED
+           END-IF.
+
       **********************************************
       * LOG ERROR TRANSACTION TO ERROR REPORT FILE
       **********************************************
@@ -298,6 +392,7 @@
            MOVE TRNS-ACT TO REP-ACT.
            MOVE TRNS-DATA TO REP-NAME.
            MOVE TRNS-AMOUNT TO REP-BAL.
+           MOVE WS-ERROR-REASON TO REP-REASON.
            WRITE ERROR-REPORT-REC.
            IF ERROR-REPORT-STATUS NOT = '00'
               DISPLAY 'ERROR WRITING ERROR REPORT: '
@@ -306,6 +401,7 @@
               STOP RUN
            END-IF.
            ADD 1 TO ERRORS-LOGGED.
+           MOVE SPACES TO WS-ERROR-REASON.
 
       **********************************************
       * CLOSE ALL FILES AND CHECK STATUS
@@ -345,7 +441,9 @@
            MOVE RECORDS-ADDED TO RECORDS-ADDED-DISP.
            MOVE RECORDS-UPDATED TO RECORDS-UPDATED-DISP.
            MOVE RECORDS-DELETED TO RECORDS-DELETED-DISP.
+           MOVE RECORDS-CHANGED TO RECORDS-CHANGED-DISP.
            MOVE ERRORS-LOGGED TO ERRORS-LOGGED-DISP.
+           MOVE DUPLICATES-LOGGED TO DUPLICATES-LOGGED-DISP.
 
            DISPLAY '========================================'.
            DISPLAY 'MASTER FILE UPDATE SUMMARY'.
@@ -356,5 +454,7 @@
            DISPLAY 'ADDED:                    ' RECORDS-ADDED-DISP.
            DISPLAY 'UPDATED:                  ' RECORDS-UPDATED-DISP.
            DISPLAY 'DELETED:                  ' RECORDS-DELETED-DISP.
+           DISPLAY 'CHANGED (NAME/ADDRESS):   ' RECORDS-CHANGED-DISP.
            DISPLAY 'ERRORS LOGGED:            ' ERRORS-LOGGED-DISP.
+           DISPLAY '  OF WHICH DUPLICATES:    ' DUPLICATES-LOGGED-DISP.
            DISPLAY '========================================'.
