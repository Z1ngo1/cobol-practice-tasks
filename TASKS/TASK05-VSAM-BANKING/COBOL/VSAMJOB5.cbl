@@ -9,11 +9,31 @@
       *   DEPOSIT  (D): NEW-BAL = CURRENT-BAL + AMOUNT                 *
       *   WITHDRAW (W): IF BAL >= AMOUNT -> SUBTRACT, REWRITE          *
       *                 ELSE             -> REJECT, WRITE ERROR        *
+      *   REVERSAL (R): BACKS OUT A SPECIFIC PRIOR TRANSACTION BY      *
+      *                 REFERENCE. TRANS-REF-TYPE CARRIES THE TYPE     *
+      *                 ('D' OR 'W') OF THE TRANSACTION BEING REVERSED *
+      *                 AND TRANS-AMOUNT CARRIES ITS AMOUNT, SO:       *
+      *                   REF-TYPE D -> SUBTRACT AMOUNT (UNDO DEPOSIT) *
+      *                   REF-TYPE W -> ADD AMOUNT (UNDO WITHDRAWAL)   *
+      *                 A REVERSAL THAT WOULD DRIVE THE BALANCE        *
+      *                 NEGATIVE, OR CARRIES AN UNRECOGNIZED           *
+      *                 TRANS-REF-TYPE, IS REJECTED AND LOGGED.        *
       *   ACCT NOT FOUND                 -> REJECT, WRITE ERROR        *
+      *   UNKNOWN TRANS-TYPE             -> REJECT, WRITE ERROR        *
       *                                                                *
       * AUTHOR: STANISLAV                                              *
       * DATE: 2025/12/11                                               *
       *                                                                *
+      * MODIFICATION HISTORY:                                          *
+      * 2026/02/02  SSH  UNKNOWN TRANS-TYPE ROUTED TO ERROR-FILE       *
+      *                  INSTEAD OF BEING SILENTLY DROPPED.            *
+      * 2026/08/08  SSH  ADDED REVERSAL (R) TRANSACTION TYPE THAT      *
+      *                  BACKS OUT A SPECIFIC PRIOR DEPOSIT OR         *
+      *                  WITHDRAWAL BY REFERENCE, SO CORRECTIONS ARE   *
+      *                  TRACEABLE INSTEAD OF ANONYMOUS OFFSETTING     *
+      *                  ENTRIES.                                      *
+      *                                                                *
+      *                                                                *
       * FILES:                                                         *
       * INPUT:   INDD (TRANS.FILE) - TRANSACTION INPUT FILE (PS)       *
       * I-O:     EMPDD (ACCT.MASTER) - ACCOUNT MASTER FILE (KSDS)      *
@@ -49,12 +69,14 @@
           05 ACCT-NAME PIC X(20).                                       
           05 ACCT-BAL PIC 9(5)V99.                                      
                                                                         
-       FD TRANS-FILE RECORDING MODE IS F.                               
-       01 TRANS-REC.                                                    
-          05 TRANS-ACCT-ID PIC X(5).                                    
-          05 TRANS-TYPE PIC X(1).                                       
-          05 TRANS-AMOUNT PIC 9(5)V99.                                  
-          05 FILLER PIC X(67).                                          
+       FD TRANS-FILE RECORDING MODE IS F.
+       01 TRANS-REC.
+          05 TRANS-ACCT-ID PIC X(5).
+          05 TRANS-TYPE PIC X(1).
+          05 TRANS-AMOUNT PIC 9(5)V99.
+          05 TRANS-REF-ID PIC X(10).
+          05 TRANS-REF-TYPE PIC X(1).
+          05 FILLER PIC X(56).
                                                                         
        FD ERROR-FILE RECORDING MODE IS F.                               
        01 ERROR-REC.                                                    
@@ -149,64 +171,123 @@
               DISPLAY 'WARNING: ERROR CLOSING ERROR-FILE: ' ERROR-STATUS
            END-IF.                                                      
                                                                         
-      **********************************************                    
-      * RANDOM READ VSAM BY ACCT-ID.                                    
-      * STATUS '23' (NOT FOUND) -> WRITE ERROR RECORD AND EXIT.         
-      * FOUND -> APPLY DEPOSIT OR WITHDRAWAL,                           
-      * THEN REWRITE UPDATED RECORD TO VSAM.
-      * NOTE: UNKNOWN TRANS-TYPE (NOT 'D' OR 'W')
-      *       IS SILENTLY IGNORED - NO UPDATE,
-      *       NO ERROR LOGGED. ADD VALIDATION IF NEEDED.
-      **********************************************                    
-       PROCESS-TRANSACTION.                                             
-           SET NOT-FOUND TO TRUE.                                       
-           MOVE TRANS-ACCT-ID TO ACCT-ID.                               
-           MOVE SPACES TO ERROR-REC.                                    
-           MOVE 'TRANS ERROR: ' TO REP-MSG-CONST.                       
-                                                                        
-           READ ACCT-MASTER                                             
-               INVALID KEY                                              
-                   SET NOT-FOUND TO TRUE                                
-                   MOVE TRANS-ACCT-ID TO REP-ID                         
-                   MOVE 'ACCOUNT NOT FOUND' TO REP-DESC                 
-                   WRITE ERROR-REC                                      
-                   END-WRITE                                            
-                   IF ERROR-STATUS NOT = '00'                           
-                      DISPLAY 'ERROR WRITING ERROR-FILE: ' ERROR-STATUS 
-                      STOP RUN                                          
-                   END-IF                                               
-               NOT INVALID KEY                                          
-                   SET FOUND TO TRUE                                    
-           END-READ.                                                    
-                                                                        
-           IF ACCT-STATUS NOT = '00' AND ACCT-STATUS NOT = '23'         
-              DISPLAY 'READ VSAM FILE ERROR: ' ACCT-STATUS              
-              STOP RUN                                                  
-           END-IF.                                                      
-                                                                        
-           IF FOUND                                                     
-               IF TRANS-TYPE = 'D'                                      
-                  ADD TRANS-AMOUNT TO ACCT-BAL                          
-                  PERFORM REWRITE-ACCOUNT                               
-               END-IF                                                   
-                                                                        
-               IF TRANS-TYPE = 'W'                                      
-                  IF ACCT-BAL >= TRANS-AMOUNT                           
-                     SUBTRACT TRANS-AMOUNT FROM ACCT-BAL                
-                     PERFORM REWRITE-ACCOUNT                            
-                  ELSE                                                  
-                     MOVE ACCT-ID TO REP-ID                             
-                     MOVE 'INSUFFICIENT FUNDS' TO REP-DESC              
-                     WRITE ERROR-REC                                    
-                     END-WRITE                                          
-                     IF ERROR-STATUS NOT = '00'                         
-                        DISPLAY 'ERROR WRITING ERROR-FILE: '            
-                                 ERROR-STATUS                           
-                        STOP RUN                                        
-                     END-IF                                             
-                  END-IF                                                
-               END-IF                                                   
-           END-IF.                                                      
+      **********************************************
+      * RANDOM READ VSAM BY ACCT-ID.
+      * STATUS '23' (NOT FOUND) -> WRITE ERROR RECORD AND EXIT.
+      * FOUND -> APPLY DEPOSIT OR WITHDRAWAL,
+      * THEN REWRITE UPDATED RECORD TO VSAM. WITHDRAWALS THAT WOULD
+      * DRIVE THE BALANCE NEGATIVE ARE REJECTED AND LOGGED.
+      * A REVERSAL (R) BACKS OUT THE PRIOR TRANSACTION NAMED BY
+      * TRANS-REF-ID, UNDOING IT BY TRANS-REF-TYPE ('D' OR 'W') AND
+      * TRANS-AMOUNT. A REVERSAL THAT WOULD DRIVE THE BALANCE
+      * NEGATIVE, OR CARRIES AN UNRECOGNIZED TRANS-REF-TYPE, IS
+      * REJECTED AND LOGGED LIKE ANY OTHER REJECTED TRANSACTION.
+      * ANY TRANS-TYPE OTHER THAN 'D', 'W' OR 'R' IS REJECTED AND
+      * LOGGED TO ERROR-FILE RATHER THAN BEING SILENTLY DROPPED.
+      **********************************************
+       PROCESS-TRANSACTION.
+           SET NOT-FOUND TO TRUE.
+           MOVE TRANS-ACCT-ID TO ACCT-ID.
+           MOVE SPACES TO ERROR-REC.
+           MOVE 'TRANS ERROR: ' TO REP-MSG-CONST.
+
+           READ ACCT-MASTER
+               INVALID KEY
+                   SET NOT-FOUND TO TRUE
+                   MOVE TRANS-ACCT-ID TO REP-ID
+                   MOVE 'ACCOUNT NOT FOUND' TO REP-DESC
+                   WRITE ERROR-REC
+                   END-WRITE
+                   IF ERROR-STATUS NOT = '00'
+                      DISPLAY 'ERROR WRITING ERROR-FILE: ' ERROR-STATUS
+                      STOP RUN
+                   END-IF
+               NOT INVALID KEY
+                   SET FOUND TO TRUE
+           END-READ.
+
+           IF ACCT-STATUS NOT = '00' AND ACCT-STATUS NOT = '23'
+              DISPLAY 'READ VSAM FILE ERROR: ' ACCT-STATUS
+              STOP RUN
+           END-IF.
+
+           IF FOUND
+               IF TRANS-TYPE = 'D'
+                  ADD TRANS-AMOUNT TO ACCT-BAL
+                  PERFORM REWRITE-ACCOUNT
+               END-IF
+
+               IF TRANS-TYPE = 'W'
+                  IF ACCT-BAL >= TRANS-AMOUNT
+                     SUBTRACT TRANS-AMOUNT FROM ACCT-BAL
+                     PERFORM REWRITE-ACCOUNT
+                  ELSE
+                     MOVE ACCT-ID TO REP-ID
+                     MOVE 'INSUFFICIENT FUNDS' TO REP-DESC
+                     WRITE ERROR-REC
+                     END-WRITE
+                     IF ERROR-STATUS NOT = '00'
+                        DISPLAY 'ERROR WRITING ERROR-FILE: '
+                                 ERROR-STATUS
+                        STOP RUN
+                     END-IF
+                  END-IF
+               END-IF
+
+               IF TRANS-TYPE = 'R'
+                  EVALUATE TRANS-REF-TYPE
+                     WHEN 'D'
+                        IF ACCT-BAL >= TRANS-AMOUNT
+                           SUBTRACT TRANS-AMOUNT FROM ACCT-BAL
+                           PERFORM REWRITE-ACCOUNT
+                        ELSE
+                           MOVE ACCT-ID TO REP-ID
+                           STRING 'REVERSAL OF ' TRANS-REF-ID
+                                  ' INSUFFICIENT FUNDS'
+                                  DELIMITED BY SIZE
+                                  INTO REP-DESC
+                           END-STRING
+                           WRITE ERROR-REC
+                           END-WRITE
+                           IF ERROR-STATUS NOT = '00'
+                              DISPLAY 'ERROR WRITING ERROR-FILE: '
+                                       ERROR-STATUS
+                              STOP RUN
+                           END-IF
+                        END-IF
+                     WHEN 'W'
+                        ADD TRANS-AMOUNT TO ACCT-BAL
+                        PERFORM REWRITE-ACCOUNT
+                     WHEN OTHER
+                        MOVE ACCT-ID TO REP-ID
+                        STRING 'REVERSAL OF ' TRANS-REF-ID
+                               ' UNKNOWN REF TYPE'
+                               DELIMITED BY SIZE
+                               INTO REP-DESC
+                        END-STRING
+                        WRITE ERROR-REC
+                        END-WRITE
+                        IF ERROR-STATUS NOT = '00'
+                           DISPLAY 'ERROR WRITING ERROR-FILE: '
+                                    ERROR-STATUS
+                           STOP RUN
+                        END-IF
+                  END-EVALUATE
+               END-IF
+
+               IF TRANS-TYPE NOT = 'D' AND TRANS-TYPE NOT = 'W'
+                          AND TRANS-TYPE NOT = 'R'
+                  MOVE ACCT-ID TO REP-ID
+                  MOVE 'UNKNOWN TRANS TYPE' TO REP-DESC
+                  WRITE ERROR-REC
+                  END-WRITE
+                  IF ERROR-STATUS NOT = '00'
+                     DISPLAY 'ERROR WRITING ERROR-FILE: '
+                              ERROR-STATUS
+                     STOP RUN
+                  END-IF
+               END-IF
+           END-IF.
                                                                         
       **********************************************                    
       * REWRITE UPDATED ACCT-REC BACK TO VSAM.                          
